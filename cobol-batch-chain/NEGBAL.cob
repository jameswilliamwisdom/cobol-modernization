@@ -0,0 +1,210 @@
+      *>================================================================*
+      *> NEGBAL.cob — Negative-Balance Aging Report
+      *> Scans the customer master for CUST-CLOSED or CUST-FROZEN
+      *> accounts that still carry a nonzero balance and ages how long
+      *> each has sat that way off CUST-LAST-ACTIVITY, so collections
+      *> knows which closed or frozen accounts still owe money.
+      *>
+      *> Input:  data/NEW-CUSTOMERS.DAT (SEQUENTIAL, binary)
+      *> Output: data/NEGBAL-REPORT.TXT (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NEGBAL.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/NEGBAL-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-IN            PIC X(102).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTF-STATUS               PIC XX.
+       01  WS-REPORT-STATUS              PIC XX.
+       01  WS-EOF-FLAG                   PIC X(1)  VALUE 'N'.
+           88  END-OF-FILE                         VALUE 'Y'.
+           88  NOT-END-OF-FILE                     VALUE 'N'.
+
+       01  WS-CURRENT-CUST.
+           05  WS-CUST-ID                PIC X(8).
+           05  WS-CUST-NAME              PIC X(25).
+           05  WS-CUST-BRANCH            PIC X(3).
+           05  WS-CUST-ACCT-TYPE         PIC X(1).
+           05  WS-CUST-STATUS            PIC X(1).
+               88  WS-CUST-CLOSED            VALUE 'C'.
+               88  WS-CUST-FROZEN            VALUE 'F'.
+           05  WS-CUST-BALANCE           PIC S9(7)V99 COMP-3.
+           05  WS-CUST-OPEN-DATE         PIC 9(8).
+           05  WS-CUST-LAST-ACTIVITY     PIC 9(8).
+           05  WS-CUST-YTD-INTEREST      PIC S9(7)V99 COMP-3.
+           05  WS-CUST-WDR-COUNT         PIC 9(2).
+           05  WS-CUST-FILLER            PIC X(2).
+           05  WS-CUST-SECONDARY-ID      PIC X(8).
+           05  WS-CUST-SECONDARY-NAME    PIC X(25).
+           05  WS-CUST-JOINT-IND         PIC X(1).
+
+      *>----------------------------------------------------------------*
+      *> Age, in days, off CUST-LAST-ACTIVITY — the last time the
+      *> balance moved, the same reference point DORMANT uses for its
+      *> own aging.
+      *>----------------------------------------------------------------*
+       01  WS-RUN-DATE-INT               PIC 9(8).
+       01  WS-RUN-JULIAN                 PIC 9(7) COMP.
+       01  WS-LAST-ACT-JULIAN            PIC 9(7) COMP.
+       01  WS-DAYS-AGED                  PIC 9(7).
+
+       01  WS-GRAND-CUST-READ            PIC 9(7)   VALUE 0.
+       01  WS-GRAND-NEGBAL-CT            PIC 9(7)   VALUE 0.
+       01  WS-GRAND-NEGBAL-AMT           PIC S9(9)V99 VALUE 0.
+       01  WS-RETURN-CODE                PIC 9      VALUE 0.
+
+       01  DTL-LINE.
+           05  DTL-ACCT-ID               PIC X(8).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-NAME                  PIC X(25).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-BRANCH                PIC X(3).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-STATUS                PIC X(1).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-BALANCE               PIC ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-DAYS-AGED             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(9)   VALUE SPACES.
+
+       01  HDR-LINE-1                    PIC X(90)
+           VALUE 'NEGATIVE-BALANCE AGING - CLOSED/FROZEN ACCOUNTS'.
+       01  HDR-LINE-2.
+           05  FILLER              PIC X(8)   VALUE 'ACCT-ID '.
+           05  FILLER              PIC X(27)  VALUE 'NAME'.
+           05  FILLER              PIC X(5)   VALUE 'BR  '.
+           05  FILLER              PIC X(3)   VALUE 'ST '.
+           05  FILLER              PIC X(14)  VALUE 'BALANCE'.
+           05  FILLER              PIC X(11)  VALUE 'DAYS-AGED  '.
+           05  FILLER              PIC X(22)  VALUE SPACES.
+
+       01  GRAND-LINE.
+           05  FILLER                    PIC X(19)
+               VALUE '  **** GRAND TOTAL:'.
+           05  FILLER                    PIC X      VALUE SPACE.
+           05  GRAND-CT                  PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(20)
+               VALUE ' ACCOUNTS, BALANCE '.
+           05  GRAND-AMT                 PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(25)  VALUE SPACES.
+
+       01  BLANK-LINE                    PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-CUSTOMER
+               PERFORM 3000-PROCESS-CUSTOMER
+                   UNTIL END-OF-FILE
+               PERFORM 7000-FINAL-TOTALS
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- NEGBAL: Negative-Balance Aging Report ---'
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'NEGBAL: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-INT
+               COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-INT)
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-CUSTOMER.
+           READ CUSTOMER-FILE INTO WS-CURRENT-CUST
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GRAND-CUST-READ
+           END-READ
+           .
+
+       3000-PROCESS-CUSTOMER.
+           IF (WS-CUST-CLOSED OR WS-CUST-FROZEN)
+                   AND WS-CUST-BALANCE NOT = ZEROES
+               COMPUTE WS-LAST-ACT-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-CUST-LAST-ACTIVITY)
+               COMPUTE WS-DAYS-AGED =
+                   WS-RUN-JULIAN - WS-LAST-ACT-JULIAN
+               PERFORM 3500-PRINT-DETAIL
+               PERFORM 3700-ACCUMULATE
+           END-IF
+           PERFORM 2000-READ-CUSTOMER
+           .
+
+       3500-PRINT-DETAIL.
+           INITIALIZE DTL-LINE
+           MOVE WS-CUST-ID           TO DTL-ACCT-ID
+           MOVE WS-CUST-NAME         TO DTL-NAME
+           MOVE WS-CUST-BRANCH       TO DTL-BRANCH
+           MOVE WS-CUST-STATUS       TO DTL-STATUS
+           MOVE WS-CUST-BALANCE      TO DTL-BALANCE
+           MOVE WS-DAYS-AGED         TO DTL-DAYS-AGED
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       3700-ACCUMULATE.
+           ADD 1               TO WS-GRAND-NEGBAL-CT
+           ADD WS-CUST-BALANCE TO WS-GRAND-NEGBAL-AMT
+           .
+
+       7000-FINAL-TOTALS.
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE WS-GRAND-NEGBAL-CT  TO GRAND-CT
+           MOVE WS-GRAND-NEGBAL-AMT TO GRAND-AMT
+           WRITE REPORT-LINE FROM GRAND-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- NEGBAL Summary ---'
+           DISPLAY '  Customers read     : ' WS-GRAND-CUST-READ
+           DISPLAY '  Nonzero-bal closed/frozen: ' WS-GRAND-NEGBAL-CT
+           DISPLAY '  Total balance      : ' WS-GRAND-NEGBAL-AMT
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+               CLOSE REPORT-FILE
+           END-IF
+           .
