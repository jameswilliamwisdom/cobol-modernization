@@ -0,0 +1,217 @@
+      *>================================================================*
+      *> YEARENDI.cob — Year-End Interest Summary and Accumulator Reset
+      *> Reads the customer master, prints a 1099-INT-style summary of
+      *> interest paid this year per customer (CUST-YTD-INTEREST,
+      *> accumulated by TXNAPPLY's 4130-APPLY-INTEREST), and writes a
+      *> fresh copy of the master with the accumulator reset to zero so
+      *> the new year starts clean — the master this produces becomes
+      *> CUSTOMERS.DAT for the next cycle, the same way TXNAPPLY hands
+      *> NEW-CUSTOMERS.DAT forward.
+      *>
+      *> Input:  data/NEW-CUSTOMERS.DAT (SEQUENTIAL, binary — the master
+      *>                                 as of the last posted run)
+      *> Output: data/CUSTOMERS.DAT      (SEQUENTIAL, binary — reset
+      *>                                  master for the new year)
+      *>         data/YEAREND-1099INT.TXT (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  YEARENDI.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLDM-STATUS.
+
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWM-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/YEAREND-1099INT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OLD-MASTER-FILE.
+       COPY CUSTREC.
+
+       FD  NEW-MASTER-FILE.
+       01  NEW-CUSTOMER-RECORD           PIC X(102).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLDM-STATUS                PIC XX.
+       01  WS-NEWM-STATUS                PIC XX.
+       01  WS-REPORT-STATUS              PIC XX.
+       01  WS-EOF-FLAG                   PIC X(1)  VALUE 'N'.
+           88  END-OF-FILE                         VALUE 'Y'.
+           88  NOT-END-OF-FILE                     VALUE 'N'.
+
+       01  WS-CURRENT-MASTER.
+           05  WS-CM-ID                  PIC X(8).
+           05  WS-CM-NAME                PIC X(25).
+           05  WS-CM-BRANCH              PIC X(3).
+           05  WS-CM-ACCT-TYPE           PIC X(1).
+           05  WS-CM-STATUS              PIC X(1).
+           05  WS-CM-BALANCE             PIC S9(7)V99 COMP-3.
+           05  WS-CM-OPEN-DATE           PIC 9(8).
+           05  WS-CM-LAST-ACTIVITY       PIC 9(8).
+           05  WS-CM-YTD-INTEREST        PIC S9(7)V99 COMP-3.
+           05  WS-CM-WDR-COUNT           PIC 9(2).
+           05  WS-CM-FILLER              PIC X(2).
+           05  WS-CM-SECONDARY-ID        PIC X(8).
+           05  WS-CM-SECONDARY-NAME      PIC X(25).
+           05  WS-CM-JOINT-IND           PIC X(1).
+
+       01  WS-GRAND-CUST-READ            PIC 9(7)  VALUE 0.
+       01  WS-GRAND-INT-PAID-CT          PIC 9(7)  VALUE 0.
+       01  WS-GRAND-INT-PAID-AMT         PIC S9(9)V99 VALUE 0.
+       01  WS-RETURN-CODE                PIC 9     VALUE 0.
+
+       01  DTL-LINE.
+           05  DTL-ACCT-ID               PIC X(8).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-NAME                  PIC X(25).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-BRANCH                PIC X(3).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-YTD-INTEREST          PIC ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(33)  VALUE SPACES.
+
+       01  HDR-LINE-1                    PIC X(90)
+           VALUE '1099-INT - YEAR-END INTEREST SUMMARY'.
+       01  HDR-LINE-2.
+           05  FILLER              PIC X(8)   VALUE 'ACCT-ID '.
+           05  FILLER              PIC X(27)  VALUE 'NAME'.
+           05  FILLER              PIC X(5)   VALUE 'BR  '.
+           05  FILLER              PIC X(13)  VALUE 'INTEREST PAID'.
+           05  FILLER              PIC X(37)  VALUE SPACES.
+
+       01  GRAND-LINE.
+           05  FILLER                    PIC X(19)
+               VALUE '  **** GRAND TOTAL:'.
+           05  FILLER                    PIC X      VALUE SPACE.
+           05  GRAND-CT                  PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(20)
+               VALUE ' ACCOUNTS PAID     '.
+           05  GRAND-AMT                 PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(26)  VALUE SPACES.
+
+       01  BLANK-LINE                    PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-MASTER
+               PERFORM 3000-PROCESS-MASTER
+                   UNTIL END-OF-FILE
+               PERFORM 7000-FINAL-TOTALS
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- YEARENDI: Year-End Interest Summary ---'
+           OPEN INPUT OLD-MASTER-FILE
+           IF WS-OLDM-STATUS NOT = '00'
+               DISPLAY 'YEARENDI: ERROR opening NEW-CUSTOMERS.DAT, '
+                       'STATUS=' WS-OLDM-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT NEW-MASTER-FILE
+               IF WS-NEWM-STATUS NOT = '00'
+                   DISPLAY 'YEARENDI: ERROR opening CUSTOMERS.DAT, '
+                           'STATUS=' WS-NEWM-STATUS
+                   MOVE 8 TO WS-RETURN-CODE
+               ELSE
+                   OPEN OUTPUT REPORT-FILE
+                   WRITE REPORT-LINE FROM HDR-LINE-1
+                       AFTER ADVANCING PAGE
+                   WRITE REPORT-LINE FROM HDR-LINE-2
+                       AFTER ADVANCING 2 LINES
+               END-IF
+           END-IF
+           .
+
+       2000-READ-MASTER.
+           READ OLD-MASTER-FILE INTO WS-CURRENT-MASTER
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GRAND-CUST-READ
+           END-READ
+           .
+
+       3000-PROCESS-MASTER.
+           IF WS-CM-YTD-INTEREST > ZEROES
+               PERFORM 3500-PRINT-DETAIL
+               PERFORM 3700-ACCUMULATE
+           END-IF
+           MOVE ZEROES TO WS-CM-YTD-INTEREST
+           MOVE ZEROES TO WS-CM-WDR-COUNT
+           WRITE NEW-CUSTOMER-RECORD FROM WS-CURRENT-MASTER
+           IF WS-NEWM-STATUS NOT = '00'
+               DISPLAY 'YEARENDI: ERROR writing CUSTOMERS.DAT, '
+                       'STATUS=' WS-NEWM-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           PERFORM 2000-READ-MASTER
+           .
+
+       3500-PRINT-DETAIL.
+           INITIALIZE DTL-LINE
+           MOVE WS-CM-ID             TO DTL-ACCT-ID
+           MOVE WS-CM-NAME           TO DTL-NAME
+           MOVE WS-CM-BRANCH         TO DTL-BRANCH
+           MOVE WS-CM-YTD-INTEREST   TO DTL-YTD-INTEREST
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       3700-ACCUMULATE.
+           ADD 1                   TO WS-GRAND-INT-PAID-CT
+           ADD WS-CM-YTD-INTEREST  TO WS-GRAND-INT-PAID-AMT
+           .
+
+       7000-FINAL-TOTALS.
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE WS-GRAND-INT-PAID-CT  TO GRAND-CT
+           MOVE WS-GRAND-INT-PAID-AMT TO GRAND-AMT
+           WRITE REPORT-LINE FROM GRAND-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- YEARENDI Summary ---'
+           DISPLAY '  Customers read     : ' WS-GRAND-CUST-READ
+           DISPLAY '  Accounts paid int  : ' WS-GRAND-INT-PAID-CT
+           DISPLAY '  Total interest paid: ' WS-GRAND-INT-PAID-AMT
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-OLDM-STATUS = '00' OR WS-OLDM-STATUS = '10'
+               CLOSE OLD-MASTER-FILE
+           END-IF
+           IF WS-NEWM-STATUS = '00'
+               CLOSE NEW-MASTER-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
