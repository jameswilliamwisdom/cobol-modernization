@@ -0,0 +1,340 @@
+      *>================================================================*
+      *> BRTREND.cob — Historical Branch-Performance Trend Report
+      *>
+      *> Rolls up today's applied transactions by branch and type
+      *> (same classification TXNRPT's 6000-BRANCH-BREAK uses), appends
+      *> the totals as one row per branch to the running history file,
+      *> then re-reads that history to compare today's total dollar
+      *> volume against the row from 7 days ago and 30 days ago for
+      *> the same branch — so comparing today's branch volume to last
+      *> week no longer means digging up an old DAILY-REPORT.TXT.
+      *>
+      *> Input:  data/AUDIT-TRAIL.DAT     (SEQUENTIAL, binary)
+      *>         data/BRANCH-HISTORY.DAT  (LINE SEQUENTIAL, read + append)
+      *> Output: data/BRANCH-HISTORY.DAT  (appended, one row per branch)
+      *>         data/BRANCH-TREND.TXT    (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BRTREND.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO 'data/BRANCH-HISTORY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/BRANCH-TREND.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  HISTORY-FILE.
+       COPY BRHISTORY.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-HIST-STATUS                  PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-AUDIT-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                             VALUE 'Y'.
+           88  AUDIT-NOT-EOF                         VALUE 'N'.
+
+       01  WS-HIST-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  HIST-EOF                              VALUE 'Y'.
+           88  HIST-NOT-EOF                          VALUE 'N'.
+
+       01  WS-LOOKUP-BRANCH                PIC X(3).
+
+       01  WS-RUN-DATE                     PIC 9(8).
+       01  WS-RUN-JULIAN                   PIC 9(7) COMP.
+       01  WS-WEEK-JULIAN                  PIC 9(7) COMP.
+       01  WS-MONTH-JULIAN                 PIC 9(7) COMP.
+       01  WS-WEEK-AGO-DATE                PIC 9(8).
+       01  WS-MONTH-AGO-DATE               PIC 9(8).
+
+      *>----------------------------------------------------------------*
+      *> Per-branch running totals — today's activity (built while
+      *> scanning the audit trail) plus the week-ago/month-ago volume
+      *> picked up from the history file for the same branch.
+      *>----------------------------------------------------------------*
+       01  WS-BRANCH-COUNT                 PIC 9(2)   VALUE 0.
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-ID              PIC X(3).
+               10  WS-BR-DEP-COUNT       PIC 9(5)     VALUE 0.
+               10  WS-BR-DEP-AMT         PIC 9(9)V99  VALUE 0.
+               10  WS-BR-WDR-COUNT       PIC 9(5)     VALUE 0.
+               10  WS-BR-WDR-AMT         PIC 9(9)V99  VALUE 0.
+               10  WS-BR-INT-COUNT       PIC 9(5)     VALUE 0.
+               10  WS-BR-INT-AMT         PIC 9(9)V99  VALUE 0.
+               10  WS-BR-WEEK-VOL        PIC 9(9)V99  VALUE 0.
+               10  WS-BR-MONTH-VOL       PIC 9(9)V99  VALUE 0.
+
+       01  WS-TODAY-VOL                    PIC 9(9)V99.
+       01  WS-WEEK-CHANGE-PCT              PIC S999V99.
+       01  WS-MONTH-CHANGE-PCT             PIC S999V99.
+
+       01  WS-CTR-AUDIT-READ               PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  HDR-LINE-1                      PIC X(90)
+           VALUE 'BRANCH-PERFORMANCE TREND REPORT'.
+       01  HDR-LINE-2.
+           05  FILLER                PIC X(5)   VALUE 'BR   '.
+           05  FILLER                PIC X(16)  VALUE 'TODAY VOLUME'.
+           05  FILLER                PIC X(16)  VALUE '7-DAYS-AGO'.
+           05  FILLER                PIC X(10)  VALUE 'WK CHG %  '.
+           05  FILLER                PIC X(16)  VALUE '30-DAYS-AGO'.
+           05  FILLER                PIC X(10)  VALUE 'MO CHG %  '.
+           05  FILLER                PIC X(17)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-BRANCH                  PIC X(3).
+           05  FILLER                      PIC X(2)   VALUE SPACES.
+           05  DTL-TODAY-VOL               PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(2)   VALUE SPACES.
+           05  DTL-WEEK-VOL                PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(2)   VALUE SPACES.
+           05  DTL-WEEK-PCT                PIC ZZ9.99-.
+           05  FILLER                      PIC X(3)   VALUE SPACES.
+           05  DTL-MONTH-VOL               PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(2)   VALUE SPACES.
+           05  DTL-MONTH-PCT               PIC ZZ9.99-.
+           05  FILLER                      PIC X(3)   VALUE SPACES.
+
+       01  BLANK-LINE                      PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-AUDIT
+               PERFORM 3000-PROCESS-AUDIT
+                   UNTIL AUDIT-EOF
+               PERFORM 4000-APPEND-HISTORY
+               PERFORM 5000-BUILD-TREND
+               PERFORM 7000-PRINT-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- BRTREND: Branch-Performance Trend Report ---'
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'BRTREND: ERROR opening audit trail, '
+                       'STATUS=' WS-AUDIT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+               COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+               COMPUTE WS-WEEK-JULIAN  = WS-RUN-JULIAN - 7
+               COMPUTE WS-MONTH-JULIAN = WS-RUN-JULIAN - 30
+               COMPUTE WS-WEEK-AGO-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-WEEK-JULIAN)
+               COMPUTE WS-MONTH-AGO-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-MONTH-JULIAN)
+           END-IF
+           .
+
+       2000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-AUDIT-READ
+           END-READ
+           .
+
+       3000-PROCESS-AUDIT.
+           IF AUD-APPLIED
+               MOVE AUD-BRANCH TO WS-LOOKUP-BRANCH
+               PERFORM 3600-FIND-OR-ADD-BRANCH
+               EVALUATE AUD-TRANS-TYPE
+                   WHEN 'D'
+                       ADD 1          TO WS-BR-DEP-COUNT(WS-BR-IDX)
+                       ADD AUD-AMOUNT TO WS-BR-DEP-AMT(WS-BR-IDX)
+                   WHEN 'W'
+                       ADD 1          TO WS-BR-WDR-COUNT(WS-BR-IDX)
+                       ADD AUD-AMOUNT TO WS-BR-WDR-AMT(WS-BR-IDX)
+                   WHEN 'I'
+                       ADD 1          TO WS-BR-INT-COUNT(WS-BR-IDX)
+                       ADD AUD-AMOUNT TO WS-BR-INT-AMT(WS-BR-IDX)
+      *>            Transfer legs and bank-assessed fees have no column
+      *>            of their own in BRHISTORY; fold them into the
+      *>            DEP/WDR buckets by the direction the balance moved
+      *>            so today's volume and the week/month trend totals
+      *>            still include them. A maintenance action moves no
+      *>            money and is left out of both buckets.
+                   WHEN 'T'
+                   WHEN 'F'
+                       IF AUD-NEW-BALANCE > AUD-OLD-BALANCE
+                           ADD 1          TO WS-BR-DEP-COUNT(WS-BR-IDX)
+                           ADD AUD-AMOUNT TO WS-BR-DEP-AMT(WS-BR-IDX)
+                       ELSE
+                           IF AUD-NEW-BALANCE < AUD-OLD-BALANCE
+                               ADD 1 TO WS-BR-WDR-COUNT(WS-BR-IDX)
+                               ADD AUD-AMOUNT
+                                 TO WS-BR-WDR-AMT(WS-BR-IDX)
+                           END-IF
+                       END-IF
+                   WHEN 'M'
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           PERFORM 2000-READ-AUDIT
+           .
+
+      *>----------------------------------------------------------------*
+      *> Find WS-LOOKUP-BRANCH in the running table, adding a new entry
+      *> the first time a branch is seen, from either the audit trail
+      *> or the history file — table is small, linear scan is plenty.
+      *>----------------------------------------------------------------*
+       3600-FIND-OR-ADD-BRANCH.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               OR WS-BR-ID(WS-BR-IDX) = WS-LOOKUP-BRANCH
+               CONTINUE
+           END-PERFORM
+           IF WS-BR-IDX > WS-BRANCH-COUNT
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BR-IDX TO WS-BRANCH-COUNT
+               MOVE WS-LOOKUP-BRANCH TO WS-BR-ID(WS-BR-IDX)
+           END-IF
+           .
+
+      *>----------------------------------------------------------------*
+      *> Append today's per-branch totals to the history file — the
+      *> file is never rewritten, only grown, so it's the raw material
+      *> for every future trend run.
+      *>----------------------------------------------------------------*
+       4000-APPEND-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               MOVE WS-RUN-DATE              TO BRH-RUN-DATE
+               MOVE WS-BR-ID(WS-BR-IDX)      TO BRH-BRANCH
+               MOVE WS-BR-DEP-COUNT(WS-BR-IDX) TO BRH-DEP-COUNT
+               MOVE WS-BR-DEP-AMT(WS-BR-IDX)   TO BRH-DEP-AMT
+               MOVE WS-BR-WDR-COUNT(WS-BR-IDX) TO BRH-WDR-COUNT
+               MOVE WS-BR-WDR-AMT(WS-BR-IDX)   TO BRH-WDR-AMT
+               MOVE WS-BR-INT-COUNT(WS-BR-IDX) TO BRH-INT-COUNT
+               MOVE WS-BR-INT-AMT(WS-BR-IDX)   TO BRH-INT-AMT
+               WRITE BR-HISTORY-RECORD
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           .
+
+      *>----------------------------------------------------------------*
+      *> Re-read the history file (now including today's rows) to pick
+      *> up the week-ago and month-ago volume for every branch already
+      *> in the table.
+      *>----------------------------------------------------------------*
+       5000-BUILD-TREND.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-STATUS = '00'
+               PERFORM 5100-READ-HISTORY
+               PERFORM 5200-MATCH-HISTORY
+                   UNTIL HIST-EOF
+               CLOSE HISTORY-FILE
+           END-IF
+           .
+
+       5100-READ-HISTORY.
+           READ HISTORY-FILE
+               AT END
+                   SET HIST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       5200-MATCH-HISTORY.
+           MOVE BRH-BRANCH TO WS-LOOKUP-BRANCH
+           PERFORM 3600-FIND-OR-ADD-BRANCH
+           IF BRH-RUN-DATE = WS-WEEK-AGO-DATE
+               ADD BRH-DEP-AMT TO WS-BR-WEEK-VOL(WS-BR-IDX)
+               ADD BRH-WDR-AMT TO WS-BR-WEEK-VOL(WS-BR-IDX)
+               ADD BRH-INT-AMT TO WS-BR-WEEK-VOL(WS-BR-IDX)
+           ELSE IF BRH-RUN-DATE = WS-MONTH-AGO-DATE
+               ADD BRH-DEP-AMT TO WS-BR-MONTH-VOL(WS-BR-IDX)
+               ADD BRH-WDR-AMT TO WS-BR-MONTH-VOL(WS-BR-IDX)
+               ADD BRH-INT-AMT TO WS-BR-MONTH-VOL(WS-BR-IDX)
+           END-IF
+           PERFORM 5100-READ-HISTORY
+           .
+
+       7000-PRINT-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM HDR-LINE-1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM HDR-LINE-2
+               AFTER ADVANCING 2 LINES
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               COMPUTE WS-TODAY-VOL =
+                   WS-BR-DEP-AMT(WS-BR-IDX) + WS-BR-WDR-AMT(WS-BR-IDX)
+                   + WS-BR-INT-AMT(WS-BR-IDX)
+               MOVE ZERO TO WS-WEEK-CHANGE-PCT
+               MOVE ZERO TO WS-MONTH-CHANGE-PCT
+               IF WS-BR-WEEK-VOL(WS-BR-IDX) > ZERO
+                   COMPUTE WS-WEEK-CHANGE-PCT ROUNDED =
+                       (WS-TODAY-VOL - WS-BR-WEEK-VOL(WS-BR-IDX))
+                       / WS-BR-WEEK-VOL(WS-BR-IDX) * 100
+               END-IF
+               IF WS-BR-MONTH-VOL(WS-BR-IDX) > ZERO
+                   COMPUTE WS-MONTH-CHANGE-PCT ROUNDED =
+                       (WS-TODAY-VOL - WS-BR-MONTH-VOL(WS-BR-IDX))
+                       / WS-BR-MONTH-VOL(WS-BR-IDX) * 100
+               END-IF
+               MOVE WS-BR-ID(WS-BR-IDX)           TO DTL-BRANCH
+               MOVE WS-TODAY-VOL                  TO DTL-TODAY-VOL
+               MOVE WS-BR-WEEK-VOL(WS-BR-IDX)      TO DTL-WEEK-VOL
+               MOVE WS-WEEK-CHANGE-PCT             TO DTL-WEEK-PCT
+               MOVE WS-BR-MONTH-VOL(WS-BR-IDX)     TO DTL-MONTH-VOL
+               MOVE WS-MONTH-CHANGE-PCT            TO DTL-MONTH-PCT
+               WRITE REPORT-LINE FROM DTL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           CLOSE REPORT-FILE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- BRTREND Summary ---'
+           DISPLAY '  Audit records read : ' WS-CTR-AUDIT-READ
+           DISPLAY '  Branches trended   : ' WS-BRANCH-COUNT
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-AUDIT-STATUS = '00' OR WS-AUDIT-STATUS = '10'
+               CLOSE AUDIT-FILE
+           END-IF
+           .
