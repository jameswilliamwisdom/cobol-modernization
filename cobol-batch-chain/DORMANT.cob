@@ -0,0 +1,255 @@
+      *>================================================================*
+      *> DORMANT.cob — Dormant Account Report
+      *> Scans the customer master for active accounts whose last
+      *> activity date is older than a configurable dormancy threshold
+      *> and lists them, with a per-branch and grand total summary.
+      *>
+      *> Input:  data/CUSTOMERS.DAT     (SEQUENTIAL, binary)
+      *>         data/NEW-CUSTOMERS.DAT (SEQUENTIAL, binary — optional,
+      *>                                 read instead when present so
+      *>                                 the report reflects the latest
+      *>                                 posted master)
+      *> Output: data/DORMANT-REPORT.TXT (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DORMANT.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/DORMANT-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD-IN            PIC X(102).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTF-STATUS               PIC XX.
+       01  WS-REPORT-STATUS              PIC XX.
+       01  WS-EOF-FLAG                   PIC X(1)  VALUE 'N'.
+           88  END-OF-FILE                         VALUE 'Y'.
+           88  NOT-END-OF-FILE                     VALUE 'N'.
+
+       01  WS-CURRENT-CUST.
+           05  WS-CUST-ID                PIC X(8).
+           05  WS-CUST-NAME              PIC X(25).
+           05  WS-CUST-BRANCH            PIC X(3).
+           05  WS-CUST-ACCT-TYPE         PIC X(1).
+           05  WS-CUST-STATUS            PIC X(1).
+               88  WS-CUST-ACTIVE            VALUE 'A'.
+           05  WS-CUST-BALANCE           PIC S9(7)V99 COMP-3.
+           05  WS-CUST-OPEN-DATE         PIC 9(8).
+           05  WS-CUST-LAST-ACTIVITY     PIC 9(8).
+           05  WS-CUST-YTD-INTEREST      PIC S9(7)V99 COMP-3.
+           05  WS-CUST-WDR-COUNT         PIC 9(2).
+           05  WS-CUST-FILLER            PIC X(2).
+           05  WS-CUST-SECONDARY-ID      PIC X(8).
+           05  WS-CUST-SECONDARY-NAME    PIC X(25).
+           05  WS-CUST-JOINT-IND         PIC X(1).
+
+      *>----------------------------------------------------------------*
+      *> Dormancy threshold — accounts idle longer than this, in days,
+      *> are reported. Adjust here rather than hand-editing the master.
+      *>----------------------------------------------------------------*
+       01  WS-DORMANCY-THRESHOLD         PIC 9(3)   VALUE 180.
+       01  WS-RUN-DATE-INT               PIC 9(8).
+       01  WS-RUN-JULIAN                 PIC 9(7) COMP.
+       01  WS-LAST-ACT-JULIAN            PIC 9(7) COMP.
+       01  WS-DAYS-DORMANT               PIC 9(7).
+
+      *>----------------------------------------------------------------*
+      *> Per-branch dormant-account counters
+      *>----------------------------------------------------------------*
+       01  WS-BRANCH-COUNT               PIC 9(2)   VALUE 0.
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-ID              PIC X(3).
+               10  WS-BR-DORMANT-CT      PIC 9(5).
+
+       01  WS-GRAND-CUST-READ            PIC 9(7)   VALUE 0.
+       01  WS-GRAND-DORMANT-CT           PIC 9(7)   VALUE 0.
+       01  WS-RETURN-CODE                PIC 9      VALUE 0.
+
+       01  DTL-LINE.
+           05  DTL-ACCT-ID               PIC X(8).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-NAME                  PIC X(25).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-BRANCH                PIC X(3).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-LAST-ACT              PIC 9(8).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  DTL-DAYS-DORMANT          PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(17)  VALUE SPACES.
+
+       01  HDR-LINE-1                    PIC X(90)
+           VALUE 'DORMANT ACCOUNT REPORT'.
+       01  HDR-LINE-2.
+           05  FILLER                    PIC X(8)   VALUE 'ACCT-ID '.
+           05  FILLER                    PIC X(27)  VALUE 'NAME'.
+           05  FILLER                    PIC X(5)   VALUE 'BR  '.
+           05  FILLER                    PIC X(10)  VALUE 'LAST-ACT  '.
+           05  FILLER                    PIC X(12)
+               VALUE 'DAYS-DORMANT'.
+           05  FILLER                    PIC X(28)  VALUE SPACES.
+
+       01  BR-SUB-LINE.
+           05  FILLER                    PIC X(14)
+               VALUE '  ** BRANCH '.
+           05  BR-SUB-ID                 PIC X(3).
+           05  FILLER                    PIC X(2)   VALUE ': '.
+           05  BR-SUB-CT                 PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(9)
+               VALUE ' DORMANT'.
+           05  FILLER                    PIC X(59)  VALUE SPACES.
+
+       01  GRAND-LINE.
+           05  FILLER                    PIC X(19)
+               VALUE '  **** GRAND TOTAL:'.
+           05  FILLER                    PIC X      VALUE SPACE.
+           05  GRAND-CT                  PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(19)
+               VALUE ' DORMANT ACCOUNTS'.
+           05  FILLER                    PIC X(50)  VALUE SPACES.
+
+       01  BLANK-LINE                    PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-CUSTOMER
+               PERFORM 3000-PROCESS-CUSTOMER
+                   UNTIL END-OF-FILE
+               PERFORM 7000-FINAL-TOTALS
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- DORMANT: Dormant Account Report ---'
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'DORMANT: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-INT
+               COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-INT)
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-CUSTOMER.
+           READ CUSTOMER-FILE INTO WS-CURRENT-CUST
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-GRAND-CUST-READ
+           END-READ
+           .
+
+       3000-PROCESS-CUSTOMER.
+           IF WS-CUST-ACTIVE
+               COMPUTE WS-LAST-ACT-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-CUST-LAST-ACTIVITY)
+               COMPUTE WS-DAYS-DORMANT =
+                   WS-RUN-JULIAN - WS-LAST-ACT-JULIAN
+               IF WS-DAYS-DORMANT > WS-DORMANCY-THRESHOLD
+                   PERFORM 3500-PRINT-DETAIL
+                   PERFORM 3700-ACCUMULATE
+               END-IF
+           END-IF
+           PERFORM 2000-READ-CUSTOMER
+           .
+
+       3500-PRINT-DETAIL.
+           INITIALIZE DTL-LINE
+           MOVE WS-CUST-ID           TO DTL-ACCT-ID
+           MOVE WS-CUST-NAME         TO DTL-NAME
+           MOVE WS-CUST-BRANCH       TO DTL-BRANCH
+           MOVE WS-CUST-LAST-ACTIVITY TO DTL-LAST-ACT
+           MOVE WS-DAYS-DORMANT      TO DTL-DAYS-DORMANT
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       3700-ACCUMULATE.
+           ADD 1 TO WS-GRAND-DORMANT-CT
+           PERFORM 3750-FIND-OR-ADD-BRANCH
+           ADD 1 TO WS-BR-DORMANT-CT(WS-BR-IDX)
+           .
+
+      *>----------------------------------------------------------------*
+      *> Find this branch in the running table, adding a new entry the
+      *> first time a branch is seen. Table is small, so a linear scan
+      *> is plenty.
+      *>----------------------------------------------------------------*
+       3750-FIND-OR-ADD-BRANCH.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               OR WS-BR-ID(WS-BR-IDX) = WS-CUST-BRANCH
+               CONTINUE
+           END-PERFORM
+           IF WS-BR-IDX > WS-BRANCH-COUNT
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BR-IDX TO WS-BRANCH-COUNT
+               MOVE WS-CUST-BRANCH TO WS-BR-ID(WS-BR-IDX)
+               MOVE 0 TO WS-BR-DORMANT-CT(WS-BR-IDX)
+           END-IF
+           .
+
+       7000-FINAL-TOTALS.
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               MOVE WS-BR-ID(WS-BR-IDX)        TO BR-SUB-ID
+               MOVE WS-BR-DORMANT-CT(WS-BR-IDX) TO BR-SUB-CT
+               WRITE REPORT-LINE FROM BR-SUB-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           MOVE WS-GRAND-DORMANT-CT TO GRAND-CT
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM GRAND-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- DORMANT Summary ---'
+           DISPLAY '  Customers read   : ' WS-GRAND-CUST-READ
+           DISPLAY '  Dormant accounts : ' WS-GRAND-DORMANT-CT
+           DISPLAY '  Return code      : ' WS-RETURN-CODE
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+               CLOSE REPORT-FILE
+           END-IF
+           .
