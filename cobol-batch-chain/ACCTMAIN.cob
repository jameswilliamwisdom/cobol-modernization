@@ -0,0 +1,481 @@
+      *>================================================================*
+      *> ACCTMAIN.cob — Account-Maintenance Rollover
+      *> Consumes data/ACCT-MAINT-REQUESTS.DAT, the ops-submitted file
+      *> of account open/close/freeze/unfreeze/branch-transfer requests
+      *> (see MAINTREQ.cpy), and splits it two ways:
+      *>
+      *>   - MREQ-OPEN requests have no existing master record to match
+      *>     against, so TXNVALID/TXNAPPLY's key-matched pipeline can't
+      *>     carry them. Instead this program merges them directly into
+      *>     the customer master the same way TXNAPPLY merges master
+      *>     and transactions by key, inserting a brand-new CUSTOMER-
+      *>     RECORD at its sorted position. This runs as a rollover step
+      *>     between one day's TXNAPPLY and the next day's TXNSORT, the
+      *>     same slot YEARENDI occupies once a year — reading the prior
+      *>     cycle's ending master and producing the next cycle's
+      *>     starting master.
+      *>
+      *>   - All other actions (close/freeze/unfreeze/branch-transfer)
+      *>     target an account that already exists, so they are turned
+      *>     into ordinary TRANS-MAINTENANCE transactions and dropped
+      *>     into data/MAINT-TRANS.DAT, one of TXNSORT's merged feeds,
+      *>     where they flow through the normal validate/apply pipeline
+      *>     like any other transaction — the synthetic-transaction
+      *>     pattern MAINTFEE and TXNRVRSL already use.
+      *>
+      *>   - MREQ-JOINT-LINK also targets an existing account, but
+      *>     rather than round-trip it through the transaction pipeline
+      *>     it is applied right here during the same master pass that
+      *>     already flows every existing account through WS-CURRENT-
+      *>     MASTER, the same way CUST-WDR-COUNT gets reset on that
+      *>     pass.
+      *>
+      *> Input:  data/ACCT-MAINT-REQUESTS.DAT (LINE SEQUENTIAL, optional
+      *>                                        — skipped if absent)
+      *>         data/NEW-CUSTOMERS.DAT        (SEQUENTIAL, binary —
+      *>                                        prior cycle's ending
+      *>                                        master)
+      *> Output: data/CUSTOMERS.DAT            (SEQUENTIAL, binary —
+      *>                                        next cycle's starting
+      *>                                        master)
+      *>         data/MAINT-TRANS.DAT          (LINE SEQUENTIAL,
+      *>                                        TRANSACTION-RECORD
+      *>                                        layout)
+      *>
+      *> Return codes:  0 = success,  4 = one or more requests skipped,
+      *>                8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ACCTMAIN.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-REQUEST-FILE
+               ASSIGN TO 'data/ACCT-MAINT-REQUESTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MREQ-STATUS.
+
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLDM-STATUS.
+
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWM-STATUS.
+
+           SELECT MAINT-TRANS-FILE
+               ASSIGN TO 'data/MAINT-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MTRANS-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SORTWORK'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MAINT-REQUEST-FILE.
+       COPY MAINTREQ.
+
+       FD  OLD-MASTER-FILE.
+       COPY CUSTREC.
+
+       FD  NEW-MASTER-FILE.
+       01  NEW-CUSTOMER-RECORD           PIC X(102).
+
+       FD  MAINT-TRANS-FILE.
+       01  MAINT-TRANS-RECORD            PIC X(56).
+
+      *> Sort Description for open requests — ACCT-MAINT-REQUESTS.DAT
+      *> arrives in submission order, but the merge into the customer
+      *> master needs open requests in CUST-ID order.
+       SD  SORT-WORK-FILE.
+       01  SORT-OPEN-RECORD.
+           05  SORT-ACCT-ID              PIC X(8).
+           05  SORT-NAME                 PIC X(25).
+           05  SORT-BRANCH               PIC X(3).
+           05  SORT-ACCT-TYPE            PIC X(1).
+           05  SORT-INITIAL-BALANCE      PIC 9(7)V99.
+           05  SORT-EFF-DATE             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       COPY TRANSREC.
+
+       01  WS-MREQ-STATUS                PIC XX.
+       01  WS-OLDM-STATUS                PIC XX.
+       01  WS-NEWM-STATUS                PIC XX.
+       01  WS-MTRANS-STATUS              PIC XX.
+       01  WS-RETURN-CODE                PIC 9     VALUE 0.
+
+       01  WS-HIGH-KEY                   PIC X(8)  VALUE HIGH-VALUES.
+       01  WS-MASTER-KEY                 PIC X(8).
+       01  WS-OPEN-KEY                   PIC X(8).
+       01  WS-MASTER-EOF-SW              PIC X(1)  VALUE 'N'.
+           88  WS-MASTER-EOF                        VALUE 'Y'.
+       01  WS-OPEN-EOF-SW                PIC X(1)  VALUE 'N'.
+           88  WS-OPEN-EOF                          VALUE 'Y'.
+
+       01  WS-CURRENT-MASTER.
+           05  WS-CM-ID                  PIC X(8).
+           05  WS-CM-NAME                PIC X(25).
+           05  WS-CM-BRANCH              PIC X(3).
+           05  WS-CM-ACCT-TYPE           PIC X(1).
+           05  WS-CM-STATUS              PIC X(1).
+           05  WS-CM-BALANCE             PIC S9(7)V99 COMP-3.
+           05  WS-CM-OPEN-DATE           PIC 9(8).
+           05  WS-CM-LAST-ACTIVITY       PIC 9(8).
+           05  WS-CM-YTD-INTEREST        PIC S9(7)V99 COMP-3.
+           05  WS-CM-WDR-COUNT           PIC 9(2).
+           05  WS-CM-FILLER              PIC X(2).
+           05  WS-CM-SECONDARY-ID        PIC X(8).
+           05  WS-CM-SECONDARY-NAME      PIC X(25).
+           05  WS-CM-JOINT-IND           PIC X(1).
+               88  WS-CM-IS-JOINT            VALUE 'Y'.
+               88  WS-CM-NOT-JOINT            VALUE 'N'.
+
+      *>----------------------------------------------------------------*
+      *> Maintenance requests are a small ops-submitted file, loaded
+      *> whole into a table the same way PNDGREV loads its pending-
+      *> decision file.
+      *>----------------------------------------------------------------*
+       01  WS-MREQ-COUNT                 PIC 9(3)  VALUE 0.
+       01  WS-MREQ-TABLE-AREA.
+           05  WS-MREQ-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-MREQ-COUNT
+                   INDEXED BY WS-MREQ-IDX.
+               10  WS-MREQ-ACCT-ID       PIC X(8).
+               10  WS-MREQ-ACTION        PIC X(2).
+               10  WS-MREQ-NAME          PIC X(25).
+               10  WS-MREQ-BRANCH        PIC X(3).
+               10  WS-MREQ-ACCT-TYPE     PIC X(1).
+               10  WS-MREQ-INIT-BAL      PIC 9(7)V99.
+               10  WS-MREQ-EFF-DATE      PIC 9(8).
+               10  WS-MREQ-SEQ           PIC 9(6).
+               10  WS-MREQ-SECONDARY-ID  PIC X(8).
+               10  WS-MREQ-JOINT-APPLIED PIC X(1) VALUE 'N'.
+                   88  WS-MREQ-JOINT-WAS-APPLIED VALUE 'Y'.
+
+       01  WS-CTR-REQUESTS-READ          PIC 9(5)  VALUE 0.
+       01  WS-CTR-OPENED                 PIC 9(5)  VALUE 0.
+       01  WS-CTR-OPEN-SKIPPED           PIC 9(5)  VALUE 0.
+       01  WS-CTR-STATUS-TRANS           PIC 9(5)  VALUE 0.
+       01  WS-CTR-JOINT-LINKED           PIC 9(5)  VALUE 0.
+       01  WS-CTR-JOINT-SKIPPED          PIC 9(5)  VALUE 0.
+       01  WS-CTR-MASTERS-READ           PIC 9(7)  VALUE 0.
+       01  WS-CTR-MASTERS-WRITTEN        PIC 9(7)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-ACCT-ID
+                   INPUT  PROCEDURE IS 2000-RELEASE-OPENS
+                   OUTPUT PROCEDURE IS 3000-MERGE-MASTER
+               PERFORM 3260-CHECK-JOINT-SKIPS
+               PERFORM 4000-GENERATE-STATUS-TRANS
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- ACCTMAIN: Account-Maintenance Rollover ---'
+           PERFORM 1100-LOAD-REQUESTS
+           IF WS-RETURN-CODE NOT = 8
+               OPEN INPUT OLD-MASTER-FILE
+               IF WS-OLDM-STATUS NOT = '00'
+                   DISPLAY 'ACCTMAIN: ERROR opening NEW-CUSTOMERS.DAT, '
+                           'STATUS=' WS-OLDM-STATUS
+                   MOVE 8 TO WS-RETURN-CODE
+               ELSE
+                   OPEN OUTPUT NEW-MASTER-FILE
+                   IF WS-NEWM-STATUS NOT = '00'
+                       DISPLAY 'ACCTMAIN: ERROR opening CUSTOMERS.DAT, '
+                               'STATUS=' WS-NEWM-STATUS
+                       MOVE 8 TO WS-RETURN-CODE
+                   ELSE
+                       OPEN OUTPUT MAINT-TRANS-FILE
+                       IF WS-MTRANS-STATUS NOT = '00'
+                           DISPLAY 'ACCTMAIN: ERROR opening '
+                               'MAINT-TRANS.DAT, STATUS='
+                               WS-MTRANS-STATUS
+                           MOVE 8 TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *>================================================================*
+      *> LOAD REQUESTS — read the whole ops-submitted file into a table.
+      *> A missing file simply means no maintenance was requested this
+      *> cycle, the same way TXNSORT treats a missing branch feed.
+      *>================================================================*
+       1100-LOAD-REQUESTS.
+           OPEN INPUT MAINT-REQUEST-FILE
+           IF WS-MREQ-STATUS = '35'
+               DISPLAY 'ACCTMAIN: No maintenance requests this cycle.'
+           ELSE IF WS-MREQ-STATUS NOT = '00'
+               DISPLAY 'ACCTMAIN: ERROR opening MAINT-REQUESTS.DAT,'
+                       ' STATUS=' WS-MREQ-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-MREQ-STATUS NOT = '00'
+                       OR WS-MREQ-COUNT = 200
+                   READ MAINT-REQUEST-FILE
+                       AT END
+                           MOVE '10' TO WS-MREQ-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CTR-REQUESTS-READ
+                           IF MREQ-VALID-ACTION
+                               ADD 1 TO WS-MREQ-COUNT
+                               MOVE MREQ-ACCT-ID
+                                   TO WS-MREQ-ACCT-ID(WS-MREQ-COUNT)
+                               MOVE MREQ-ACTION
+                                   TO WS-MREQ-ACTION(WS-MREQ-COUNT)
+                               MOVE MREQ-NAME
+                                   TO WS-MREQ-NAME(WS-MREQ-COUNT)
+                               MOVE MREQ-BRANCH
+                                   TO WS-MREQ-BRANCH(WS-MREQ-COUNT)
+                               MOVE MREQ-ACCT-TYPE
+                                   TO WS-MREQ-ACCT-TYPE(WS-MREQ-COUNT)
+                               MOVE MREQ-INITIAL-BALANCE
+                                   TO WS-MREQ-INIT-BAL(WS-MREQ-COUNT)
+                               MOVE MREQ-EFF-DATE
+                                   TO WS-MREQ-EFF-DATE(WS-MREQ-COUNT)
+                               MOVE MREQ-SEQ
+                                   TO WS-MREQ-SEQ(WS-MREQ-COUNT)
+                               MOVE MREQ-SECONDARY-ID
+                                 TO WS-MREQ-SECONDARY-ID(WS-MREQ-COUNT)
+                               MOVE 'N'
+                                 TO WS-MREQ-JOINT-APPLIED(WS-MREQ-COUNT)
+                           ELSE
+                               DISPLAY 'ACCTMAIN: Skipping request, '
+                                   'invalid action, acct=' MREQ-ACCT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MAINT-REQUEST-FILE
+               DISPLAY 'ACCTMAIN: Loaded ' WS-MREQ-COUNT
+                   ' maintenance request(s).'
+           END-IF
+           .
+
+      *>================================================================*
+      *> SORT INPUT PROCEDURE — release the OPEN requests, in table
+      *> order, to be sorted into CUST-ID order for the master merge.
+      *>================================================================*
+       2000-RELEASE-OPENS.
+           PERFORM VARYING WS-MREQ-IDX FROM 1 BY 1
+               UNTIL WS-MREQ-IDX > WS-MREQ-COUNT
+               IF WS-MREQ-ACTION(WS-MREQ-IDX) = 'OP'
+                   MOVE WS-MREQ-ACCT-ID(WS-MREQ-IDX)  TO SORT-ACCT-ID
+                   MOVE WS-MREQ-NAME(WS-MREQ-IDX)     TO SORT-NAME
+                   MOVE WS-MREQ-BRANCH(WS-MREQ-IDX)   TO SORT-BRANCH
+                   MOVE WS-MREQ-ACCT-TYPE(WS-MREQ-IDX) TO SORT-ACCT-TYPE
+                   MOVE WS-MREQ-INIT-BAL(WS-MREQ-IDX) TO
+                       SORT-INITIAL-BALANCE
+                   MOVE WS-MREQ-EFF-DATE(WS-MREQ-IDX) TO SORT-EFF-DATE
+                   RELEASE SORT-OPEN-RECORD
+               END-IF
+           END-PERFORM
+           .
+
+      *>================================================================*
+      *> SORT OUTPUT PROCEDURE — balanced-line merge of the sorted open
+      *> requests against the old master, the same technique TXNAPPLY
+      *> uses to merge transactions against the master, except here a
+      *> key found only on the "transaction" side is an insert instead
+      *> of a reject.
+      *>================================================================*
+       3000-MERGE-MASTER.
+           PERFORM 3100-READ-MASTER
+           PERFORM 3200-RETURN-OPEN
+           PERFORM UNTIL WS-MASTER-KEY = WS-HIGH-KEY
+                     AND WS-OPEN-KEY   = WS-HIGH-KEY
+               EVALUATE TRUE
+                   WHEN WS-OPEN-KEY = WS-MASTER-KEY
+                       DISPLAY 'ACCTMAIN: Skipping OPEN for '
+                           'already-existing account ' WS-OPEN-KEY
+                       ADD 1 TO WS-CTR-OPEN-SKIPPED
+                       PERFORM 3200-RETURN-OPEN
+                   WHEN WS-OPEN-KEY < WS-MASTER-KEY
+                       PERFORM 3300-INSERT-NEW-ACCOUNT
+                       PERFORM 3200-RETURN-OPEN
+                   WHEN OTHER
+                       MOVE CUSTOMER-RECORD TO WS-CURRENT-MASTER
+                       MOVE ZEROES TO WS-CM-WDR-COUNT
+                       PERFORM 3250-APPLY-JOINT-LINK
+                       PERFORM 3400-WRITE-NEW-MASTER
+                       PERFORM 3100-READ-MASTER
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      *>================================================================*
+      *> APPLY JOINT LINK — if an MREQ-JOINT-LINK request is on file
+      *> for the account currently in WS-CURRENT-MASTER, attach the
+      *> secondary owner it carries. A second JO request for the same
+      *> account simply replaces the first — there is no history kept
+      *> of who used to be the joint owner, the same as any other
+      *> master field a maintenance request overwrites.
+      *>================================================================*
+       3250-APPLY-JOINT-LINK.
+           PERFORM VARYING WS-MREQ-IDX FROM 1 BY 1
+               UNTIL WS-MREQ-IDX > WS-MREQ-COUNT
+               IF WS-MREQ-ACTION(WS-MREQ-IDX) = 'JO'
+                   AND WS-MREQ-ACCT-ID(WS-MREQ-IDX) = WS-CM-ID
+                   MOVE WS-MREQ-SECONDARY-ID(WS-MREQ-IDX)
+                       TO WS-CM-SECONDARY-ID
+                   MOVE WS-MREQ-NAME(WS-MREQ-IDX)
+                       TO WS-CM-SECONDARY-NAME
+                   SET WS-CM-IS-JOINT TO TRUE
+                   MOVE 'Y' TO WS-MREQ-JOINT-APPLIED(WS-MREQ-IDX)
+                   ADD 1 TO WS-CTR-JOINT-LINKED
+                   DISPLAY 'ACCTMAIN: Linked joint owner to account '
+                       WS-CM-ID
+               END-IF
+           END-PERFORM
+           .
+
+      *>================================================================*
+      *> CHECK JOINT SKIPS — any MREQ-JOINT-LINK request never matched
+      *> against an account during the master pass named an account
+      *> that doesn't exist, the same kind of problem an OPEN request
+      *> for an already-existing account is on the other side.
+      *>================================================================*
+       3260-CHECK-JOINT-SKIPS.
+           PERFORM VARYING WS-MREQ-IDX FROM 1 BY 1
+               UNTIL WS-MREQ-IDX > WS-MREQ-COUNT
+               IF WS-MREQ-ACTION(WS-MREQ-IDX) = 'JO'
+                   AND NOT WS-MREQ-JOINT-WAS-APPLIED(WS-MREQ-IDX)
+                   DISPLAY 'ACCTMAIN: Skipping joint-link for '
+                       'unknown account ' WS-MREQ-ACCT-ID(WS-MREQ-IDX)
+                   ADD 1 TO WS-CTR-JOINT-SKIPPED
+               END-IF
+           END-PERFORM
+           .
+
+       3100-READ-MASTER.
+           READ OLD-MASTER-FILE
+               AT END
+                   SET WS-MASTER-EOF TO TRUE
+                   MOVE WS-HIGH-KEY  TO WS-MASTER-KEY
+               NOT AT END
+                   ADD 1 TO WS-CTR-MASTERS-READ
+                   MOVE CUST-ID      TO WS-MASTER-KEY
+           END-READ
+           IF WS-OLDM-STATUS NOT = '00' AND WS-OLDM-STATUS NOT = '10'
+               DISPLAY 'ACCTMAIN: ERROR reading NEW-CUSTOMERS.DAT, '
+                       'STATUS=' WS-OLDM-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           .
+
+       3200-RETURN-OPEN.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-OPEN-EOF TO TRUE
+                   MOVE WS-HIGH-KEY TO WS-OPEN-KEY
+               NOT AT END
+                   MOVE SORT-ACCT-ID TO WS-OPEN-KEY
+           END-RETURN
+           .
+
+       3300-INSERT-NEW-ACCOUNT.
+           INITIALIZE WS-CURRENT-MASTER
+           MOVE SORT-ACCT-ID          TO WS-CM-ID
+           MOVE SORT-NAME             TO WS-CM-NAME
+           MOVE SORT-BRANCH           TO WS-CM-BRANCH
+           MOVE SORT-ACCT-TYPE        TO WS-CM-ACCT-TYPE
+           MOVE 'A'                   TO WS-CM-STATUS
+           MOVE SORT-INITIAL-BALANCE  TO WS-CM-BALANCE
+           MOVE SORT-EFF-DATE         TO WS-CM-OPEN-DATE
+           MOVE SORT-EFF-DATE         TO WS-CM-LAST-ACTIVITY
+           MOVE ZEROES                TO WS-CM-YTD-INTEREST
+           MOVE SPACES                TO WS-CM-SECONDARY-ID
+           MOVE SPACES                TO WS-CM-SECONDARY-NAME
+           SET  WS-CM-NOT-JOINT       TO TRUE
+           PERFORM 3400-WRITE-NEW-MASTER
+           ADD 1 TO WS-CTR-OPENED
+           DISPLAY 'ACCTMAIN: Opened new account ' SORT-ACCT-ID
+           .
+
+       3400-WRITE-NEW-MASTER.
+           WRITE NEW-CUSTOMER-RECORD FROM WS-CURRENT-MASTER
+           IF WS-NEWM-STATUS NOT = '00'
+               DISPLAY 'ACCTMAIN: ERROR writing CUSTOMERS.DAT, '
+                       'STATUS=' WS-NEWM-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           ADD 1 TO WS-CTR-MASTERS-WRITTEN
+           .
+
+      *>================================================================*
+      *> GENERATE STATUS TRANSACTIONS — close/freeze/unfreeze/branch-
+      *> transfer requests target an existing account, so they become
+      *> ordinary TRANS-MAINTENANCE transactions instead of master
+      *> inserts. The two-character action code rides in TRANS-DESC.
+      *>================================================================*
+       4000-GENERATE-STATUS-TRANS.
+           PERFORM VARYING WS-MREQ-IDX FROM 1 BY 1
+               UNTIL WS-MREQ-IDX > WS-MREQ-COUNT
+               IF WS-MREQ-ACTION(WS-MREQ-IDX) NOT = 'OP'
+                   AND WS-MREQ-ACTION(WS-MREQ-IDX) NOT = 'JO'
+                   PERFORM 4100-WRITE-STATUS-TRANS
+               END-IF
+           END-PERFORM
+           .
+
+       4100-WRITE-STATUS-TRANS.
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-MREQ-ACCT-ID(WS-MREQ-IDX) TO TRANS-ACCT-ID
+           SET  TRANS-MAINTENANCE             TO TRUE
+           MOVE ZEROES                          TO TRANS-AMOUNT
+           MOVE WS-MREQ-EFF-DATE(WS-MREQ-IDX) TO TRANS-DATE
+           MOVE WS-MREQ-BRANCH(WS-MREQ-IDX)   TO TRANS-BRANCH
+           MOVE WS-MREQ-SEQ(WS-MREQ-IDX)       TO TRANS-SEQ
+           MOVE WS-MREQ-ACTION(WS-MREQ-IDX)   TO TRANS-DESC(1:2)
+           WRITE MAINT-TRANS-RECORD FROM TRANSACTION-RECORD
+           IF WS-MTRANS-STATUS NOT = '00'
+               DISPLAY 'ACCTMAIN: ERROR writing MAINT-TRANS.DAT, '
+                       'STATUS=' WS-MTRANS-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           ADD 1 TO WS-CTR-STATUS-TRANS
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- ACCTMAIN Summary ---'
+           DISPLAY '  Requests read      : ' WS-CTR-REQUESTS-READ
+           DISPLAY '  Accounts opened    : ' WS-CTR-OPENED
+           DISPLAY '  Opens skipped      : ' WS-CTR-OPEN-SKIPPED
+           DISPLAY '  Status trans posted: ' WS-CTR-STATUS-TRANS
+           DISPLAY '  Joint owners linked: ' WS-CTR-JOINT-LINKED
+           DISPLAY '  Joint links skipped: ' WS-CTR-JOINT-SKIPPED
+           DISPLAY '  Masters read       : ' WS-CTR-MASTERS-READ
+           DISPLAY '  Masters written    : ' WS-CTR-MASTERS-WRITTEN
+           IF WS-RETURN-CODE = 0
+               AND (WS-CTR-OPEN-SKIPPED > 0 OR WS-CTR-JOINT-SKIPPED > 0)
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-OLDM-STATUS = '00' OR WS-OLDM-STATUS = '10'
+               CLOSE OLD-MASTER-FILE
+           END-IF
+           IF WS-NEWM-STATUS = '00'
+               CLOSE NEW-MASTER-FILE
+           END-IF
+           IF WS-MTRANS-STATUS = '00'
+               CLOSE MAINT-TRANS-FILE
+           END-IF
+           .
