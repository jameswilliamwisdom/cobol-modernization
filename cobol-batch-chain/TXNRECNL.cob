@@ -38,6 +38,16 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
 
+      *>----------------------------------------------------------------*
+      *> Ops-alert log — appended to the moment a discrepancy is found,
+      *> so the overnight batch monitor can page someone right away
+      *> instead of waiting for RECON-REPORT.TXT to be opened by hand.
+      *>----------------------------------------------------------------*
+           SELECT ALERT-FILE
+               ASSIGN TO 'data/RECON-ALERT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -56,6 +66,9 @@
        FD  REPORT-FILE.
        01  REPORT-LINE                 PIC X(132).
 
+       FD  ALERT-FILE.
+       01  ALERT-LINE                  PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *>----------------------------------------------------------------*
@@ -65,6 +78,7 @@
        01  WS-NEW-STATUS               PIC XX.
        01  WS-AUD-STATUS               PIC XX.
        01  WS-RPT-STATUS               PIC XX.
+       01  WS-ALERT-STATUS             PIC XX.
 
       *>----------------------------------------------------------------*
       *> EOF flags
@@ -129,7 +143,8 @@
 
        01  RPT-SEPARATOR.
            05  FILLER                  PIC X(50)
-               VALUE '=================================================='.
+               VALUE
+                   '=================================================='.
 
        01  RPT-DATE-LINE.
            05  FILLER                  PIC X(10)
@@ -209,6 +224,24 @@
                VALUE 'RECONCILIATION STATUS: '.
            05  RPT-STATUS-TEXT         PIC X(25).
 
+      *>----------------------------------------------------------------*
+      *> Alert log line — one per discrepant account, written the
+      *> moment it is found.
+      *>----------------------------------------------------------------*
+       01  ALT-DETAIL-LINE.
+           05  FILLER                  PIC X(9)   VALUE 'TXNRECNL '.
+           05  ALT-DATE-MM             PIC 99.
+           05  FILLER                  PIC X      VALUE '/'.
+           05  ALT-DATE-DD             PIC 99.
+           05  FILLER                  PIC X      VALUE '/'.
+           05  ALT-DATE-YYYY           PIC 9(4).
+           05  FILLER                  PIC X(21)
+               VALUE ' DISCREPANCY ACCT=  '.
+           05  ALT-ACCT-ID             PIC X(8).
+           05  FILLER                  PIC X(7)   VALUE ' DIFF='.
+           05  ALT-DIFF                PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(14)  VALUE SPACES.
+
       *>----------------------------------------------------------------*
       *> Return code
       *>----------------------------------------------------------------*
@@ -233,6 +266,11 @@
                        AUDIT-FILE
                OUTPUT  REPORT-FILE
 
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS NOT = '00'
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+
            PERFORM 1100-READ-OLD-MASTER
            PERFORM 1200-READ-NEW-MASTER
            PERFORM 1300-READ-AUDIT
@@ -343,6 +381,28 @@
                        WHEN 'I'
                            ADD AUD-AMOUNT OF WS-AUD-REC-DATA
                                TO WS-SUM-INTEREST
+      *>                Transfer legs and bank-assessed fees have no
+      *>                column of their own here; fold them into the
+      *>                deposit/withdrawal sums by the direction the
+      *>                balance actually moved so the expected-balance
+      *>                formula below still nets to the truth. A
+      *>                maintenance action moves no money and needs no
+      *>                entry in either sum.
+                       WHEN 'T'
+                       WHEN 'F'
+                           IF AUD-NEW-BALANCE OF WS-AUD-REC-DATA
+                               > AUD-OLD-BALANCE OF WS-AUD-REC-DATA
+                               ADD AUD-AMOUNT OF WS-AUD-REC-DATA
+                                   TO WS-SUM-DEPOSITS
+                           ELSE
+                               IF AUD-NEW-BALANCE OF WS-AUD-REC-DATA
+                                   < AUD-OLD-BALANCE OF WS-AUD-REC-DATA
+                                   ADD AUD-AMOUNT OF WS-AUD-REC-DATA
+                                       TO WS-SUM-WITHDRAWALS
+                               END-IF
+                           END-IF
+                       WHEN 'M'
+                           CONTINUE
                    END-EVALUATE
                END-IF
                PERFORM 1300-READ-AUDIT
@@ -368,6 +428,7 @@
                ADD 1 TO WS-ACCTS-DISCREP
                MOVE 8 TO WS-RETURN-CODE
                PERFORM 2310-WRITE-DETAIL
+               PERFORM 2320-WRITE-ALERT
            ELSE
                ADD 1 TO WS-ACCTS-BALANCED
            END-IF.
@@ -387,6 +448,20 @@
            MOVE WS-DIFFERENCE         TO RPT-DIFF
            WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
 
+      *>----------------------------------------------------------------*
+      *> 2320 — Append one line to the ops-alert log the moment this
+      *> discrepancy is found, so the overnight monitor can page
+      *> someone without waiting for RECON-REPORT.TXT to be read.
+      *>----------------------------------------------------------------*
+       2320-WRITE-ALERT.
+           INITIALIZE ALT-DETAIL-LINE
+           MOVE WS-DATE-MM            TO ALT-DATE-MM
+           MOVE WS-DATE-DD            TO ALT-DATE-DD
+           MOVE WS-DATE-YYYY          TO ALT-DATE-YYYY
+           MOVE WS-CURR-ACCT          TO ALT-ACCT-ID
+           MOVE WS-DIFFERENCE         TO ALT-DIFF
+           WRITE ALERT-LINE FROM ALT-DETAIL-LINE.
+
       *>----------------------------------------------------------------*
       *> 3000 — Write summary and status
       *>----------------------------------------------------------------*
@@ -417,4 +492,5 @@
                  NEW-MASTER-FILE
                  AUDIT-FILE
                  REPORT-FILE
+                 ALERT-FILE
            MOVE WS-RETURN-CODE TO RETURN-CODE.
