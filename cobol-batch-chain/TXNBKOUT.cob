@@ -0,0 +1,228 @@
+      *>================================================================*
+      *> TXNBKOUT.cob — Backout a TXNAPPLY cycle that has to be
+      *> abandoned rather than resumed.
+      *>
+      *> Checkpoint/restart (TXNAPPLY's 1050-CHECK-RESTART /
+      *> 8600-CHECKPOINT) lets a killed run pick up where it left off,
+      *> but that is only right when the run itself was sound and just
+      *> got interrupted. When the run instead needs to be thrown away
+      *> — GENDATA or TXNVALID upstream turned out to have fed it bad
+      *> data — resuming it would just keep building on a bad cycle.
+      *> This undoes it:
+      *>   - CUSTOMERS.DAT is restored from CUSTOMERS-PRIOR.DAT, the
+      *>     snapshot TXNAPPLY's 1055-SAVE-PRIOR-MASTER takes at the
+      *>     start of every fresh cycle.
+      *>   - NEW-CUSTOMERS.DAT and AUDIT-TRAIL.DAT, the partial output
+      *>     of the abandoned run, are truncated back to empty so the
+      *>     next attempt starts clean rather than appending to or
+      *>     being confused by leftover records.
+      *>   - TXNAPPLY-CKPT.DAT is also truncated, so the next run of
+      *>     TXNAPPLY starts a brand-new cycle instead of trying to
+      *>     restart the cycle just backed out.
+      *>
+      *> CUSTOMERS.DAT itself is never overwritten in place by this
+      *> chain — TXNAPPLY only ever reads it and writes
+      *> NEW-CUSTOMERS.DAT, with promoting NEW-CUSTOMERS.DAT over
+      *> CUSTOMERS.DAT left as an operational step outside any program,
+      *> same as every other master file in this pipeline. So the
+      *> restore here only matters once that promotion has already
+      *> happened for the bad cycle; run before promoting, there is
+      *> nothing to restore and TXNBKOUT says so.
+      *>
+      *> Input:  data/CUSTOMERS-PRIOR.DAT (SEQUENTIAL, CUSTREC)
+      *> Output: data/CUSTOMERS.DAT       (SEQUENTIAL, CUSTREC, rebuilt)
+      *>         data/NEW-CUSTOMERS.DAT   (truncated)
+      *>         data/AUDIT-TRAIL.DAT     (truncated)
+      *>         data/TXNAPPLY-CKPT.DAT   (truncated)
+      *>         data/BACKOUT-LOG.TXT     (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = backout completed,  8 = no prior-cycle
+      *>                snapshot on file, nothing to restore
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TXNBKOUT.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS-PRIOR.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT RESTORED-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-MASTER-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'data/TXNAPPLY-CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/BACKOUT-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRIOR-MASTER-FILE.
+       COPY CUSTREC.
+
+       FD  RESTORED-MASTER-FILE.
+       01  RESTORED-CUSTOMER-RECORD       PIC X(102).
+
+       FD  NEW-MASTER-FILE.
+       01  NEW-CUSTOMER-RECORD            PIC X(102).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-LINE                      PIC X(20).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRIOR-STATUS                 PIC XX.
+       01  WS-MASTER-STATUS                PIC XX.
+       01  WS-NEW-MASTER-STATUS            PIC XX.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-CKPT-STATUS                  PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-PRIOR-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  PRIOR-EOF                             VALUE 'Y'.
+           88  PRIOR-NOT-EOF                         VALUE 'N'.
+
+       01  WS-CTR-RESTORED                 PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  LOG-DETAIL-LINE.
+           05  FILLER                     PIC X(6)   VALUE '  -  '.
+           05  LOG-TEXT                   PIC X(84).
+
+       01  BLANK-LINE                      PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-RESTORE-MASTER
+               PERFORM 3000-TRUNCATE-PARTIAL-OUTPUT
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- TXNBKOUT: Backout a TXNAPPLY Cycle ---'
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING PAGE
+           MOVE 'TXNBKOUT: Backout a TXNAPPLY Cycle' TO LOG-TEXT
+           WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           OPEN INPUT PRIOR-MASTER-FILE
+           IF WS-PRIOR-STATUS NOT = '00'
+               DISPLAY 'TXNBKOUT: NO CUSTOMERS-PRIOR.DAT ON FILE - '
+                   'NOTHING TO BACK OUT TO'
+               MOVE 'NO CUSTOMERS-PRIOR.DAT ON FILE - nothing to back'
+                   TO LOG-TEXT
+               WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           .
+
+      *>================================================================*
+      *> RESTORE MASTER — read the prior-cycle snapshot sequentially
+      *> and rewrite CUSTOMERS.DAT from it, same extract-and-rewrite
+      *> shape every master-file update in this pipeline already uses.
+      *>================================================================*
+       2000-RESTORE-MASTER.
+           OPEN OUTPUT RESTORED-MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'TXNBKOUT: ERROR opening CUSTOMERS.DAT for '
+                   'restore, STATUS=' WS-MASTER-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               CLOSE PRIOR-MASTER-FILE
+           ELSE
+               PERFORM UNTIL PRIOR-EOF
+                   READ PRIOR-MASTER-FILE
+                       AT END
+                           SET PRIOR-EOF TO TRUE
+                       NOT AT END
+                           MOVE CUSTOMER-RECORD TO
+                               RESTORED-CUSTOMER-RECORD
+                           WRITE RESTORED-CUSTOMER-RECORD
+                           ADD 1 TO WS-CTR-RESTORED
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-MASTER-FILE
+               CLOSE RESTORED-MASTER-FILE
+               MOVE 'CUSTOMERS.DAT restored from CUSTOMERS-PRIOR.DAT'
+                   TO LOG-TEXT
+               WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           .
+
+      *>================================================================*
+      *> TRUNCATE PARTIAL OUTPUT — discard the abandoned run's partial
+      *> NEW-CUSTOMERS.DAT, AUDIT-TRAIL.DAT and checkpoint by opening
+      *> each for output and immediately closing it, the same way
+      *> TXNAPPLY itself clears TXNAPPLY-CKPT.DAT once a cycle
+      *> completes cleanly.
+      *>================================================================*
+       3000-TRUNCATE-PARTIAL-OUTPUT.
+           OPEN OUTPUT NEW-MASTER-FILE
+           CLOSE NEW-MASTER-FILE
+           MOVE 'NEW-CUSTOMERS.DAT (partial output) discarded'
+               TO LOG-TEXT
+           WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           OPEN OUTPUT AUDIT-FILE
+           CLOSE AUDIT-FILE
+           MOVE 'AUDIT-TRAIL.DAT (partial output) discarded'
+               TO LOG-TEXT
+           WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           MOVE 'TXNAPPLY-CKPT.DAT cleared - next run starts fresh'
+               TO LOG-TEXT
+           WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- TXNBKOUT Summary ---'
+           DISPLAY '  Customer records restored: ' WS-CTR-RESTORED
+           DISPLAY '  Return code               : ' WS-RETURN-CODE
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
