@@ -0,0 +1,294 @@
+      *>================================================================*
+      *> PNDGREV.cob — Pending-Review Disposition
+      *>
+      *> Reads the large transactions TXNVALID routed to PENDING-TRANS
+      *> .DAT (2200-VALIDATE-TRANSACTION's WS-PENDING-REVIEW-THRESHOLD
+      *> check) plus a small file of supervisor decisions, and
+      *> dispositions each pending item: approved items are appended to
+      *> VALID-TRANS.DAT so TXNAPPLY picks them up on the next run,
+      *> denied items are appended to REJECT-TRANS.DAT with reason
+      *> REJ-PEND-DENIED, and anything with no decision yet is carried
+      *> forward to tomorrow's pending queue rather than being lost.
+      *>
+      *> Input:  data/PENDING-TRANS.DAT      (LINE SEQUENTIAL, TRANSREC)
+      *>         data/PENDING-DECISIONS.DAT  (LINE SEQUENTIAL, PNDGDEC)
+      *> Output: data/VALID-TRANS.DAT        (appended)
+      *>         data/REJECT-TRANS.DAT       (appended)
+      *>         data/PENDING-CARRYFWD.DAT   (undecided items, next
+      *>                                      cycle's pending queue)
+      *>         data/PENDING-REVIEW-LOG.TXT (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PNDGREV.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PENDING-FILE
+               ASSIGN TO 'data/PENDING-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+
+           SELECT DECISION-FILE
+               ASSIGN TO 'data/PENDING-DECISIONS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-STATUS.
+
+           SELECT VALID-TRANS-FILE
+               ASSIGN TO 'data/VALID-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALID-STATUS.
+
+           SELECT REJECT-TRANS-FILE
+               ASSIGN TO 'data/REJECT-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CARRY-FILE
+               ASSIGN TO 'data/PENDING-CARRYFWD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARRY-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/PENDING-REVIEW-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PENDING-FILE.
+       COPY TRANSREC.
+
+       FD  DECISION-FILE.
+       COPY PNDGDEC.
+
+       FD  VALID-TRANS-FILE.
+       01  VALID-TRANS-RECORD           PIC X(56).
+
+       FD  REJECT-TRANS-FILE.
+       COPY REJECTREC.
+
+       FD  CARRY-FILE.
+       01  CARRY-RECORD                 PIC X(56).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PENDING-STATUS             PIC XX.
+       01  WS-DECISION-STATUS            PIC XX.
+       01  WS-VALID-STATUS               PIC XX.
+       01  WS-REJECT-STATUS              PIC XX.
+       01  WS-CARRY-STATUS               PIC XX.
+       01  WS-REPORT-STATUS              PIC XX.
+
+       01  WS-PENDING-EOF-FLAG           PIC X(1)  VALUE 'N'.
+           88  PENDING-EOF                         VALUE 'Y'.
+           88  PENDING-NOT-EOF                      VALUE 'N'.
+
+       01  WS-DECISION-EOF-FLAG          PIC X(1)  VALUE 'N'.
+           88  DECISION-EOF                         VALUE 'Y'.
+           88  DECISION-NOT-EOF                      VALUE 'N'.
+
+       01  WS-DECISION-FOUND-SW          PIC X(1)  VALUE 'N'.
+           88  WS-DECISION-FOUND                    VALUE 'Y'.
+           88  WS-DECISION-NOT-FOUND                VALUE 'N'.
+
+      *>----------------------------------------------------------------*
+      *> Decisions are loaded once up front — supervisor review volume
+      *> is small, so a flat table with a linear scan is plenty.
+      *>----------------------------------------------------------------*
+       01  WS-DECISION-COUNT             PIC 9(3)  VALUE 0.
+       01  WS-DECISION-TABLE.
+           05  WS-DEC-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-DEC-IDX.
+               10  WS-DEC-ACCT-ID        PIC X(8).
+               10  WS-DEC-SEQ            PIC 9(6).
+               10  WS-DEC-CODE           PIC X(1).
+
+       01  WS-CTR-PENDING-READ           PIC 9(5)  VALUE 0.
+       01  WS-CTR-APPROVED               PIC 9(5)  VALUE 0.
+       01  WS-CTR-DENIED                 PIC 9(5)  VALUE 0.
+       01  WS-CTR-CARRIED-FORWARD        PIC 9(5)  VALUE 0.
+       01  WS-RETURN-CODE                PIC 9     VALUE 0.
+
+       01  LOG-LINE.
+           05  LOG-ACTION                PIC X(16).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  LOG-ACCT-ID               PIC X(8).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  LOG-SEQ                   PIC 9(6).
+           05  FILLER                    PIC X(2)   VALUE SPACES.
+           05  LOG-AMOUNT                PIC ZZZ,ZZ9.99.
+           05  FILLER                    PIC X(42)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 1600-READ-DECISION
+               PERFORM 1700-STORE-DECISION
+                   UNTIL DECISION-EOF
+               PERFORM 2000-READ-PENDING
+               PERFORM 3000-PROCESS-PENDING
+                   UNTIL PENDING-EOF
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- PNDGREV: Pending-Review Disposition ---'
+           OPEN INPUT PENDING-FILE
+           IF WS-PENDING-STATUS NOT = '00'
+               DISPLAY 'PNDGREV: ERROR opening PENDING-TRANS.DAT, '
+                       'STATUS=' WS-PENDING-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           OPEN INPUT DECISION-FILE
+           IF WS-DECISION-STATUS NOT = '00'
+               DISPLAY 'PNDGREV: ERROR opening PENDING-DECISIONS.DAT, '
+                       'STATUS=' WS-DECISION-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RETURN-CODE NOT = 8
+               OPEN EXTEND VALID-TRANS-FILE
+               IF WS-VALID-STATUS NOT = '00'
+                   OPEN OUTPUT VALID-TRANS-FILE
+               END-IF
+               OPEN EXTEND REJECT-TRANS-FILE
+               IF WS-REJECT-STATUS NOT = '00'
+                   OPEN OUTPUT REJECT-TRANS-FILE
+               END-IF
+               OPEN OUTPUT CARRY-FILE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           .
+
+       1600-READ-DECISION.
+           READ DECISION-FILE
+               AT END
+                   SET DECISION-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       1700-STORE-DECISION.
+           IF WS-DECISION-COUNT < 200
+               ADD 1 TO WS-DECISION-COUNT
+               SET WS-DEC-IDX TO WS-DECISION-COUNT
+               MOVE PDEC-ACCT-ID TO WS-DEC-ACCT-ID(WS-DEC-IDX)
+               MOVE PDEC-SEQ     TO WS-DEC-SEQ(WS-DEC-IDX)
+               MOVE PDEC-DECISION TO WS-DEC-CODE(WS-DEC-IDX)
+           END-IF
+           PERFORM 1600-READ-DECISION
+           .
+
+       2000-READ-PENDING.
+           READ PENDING-FILE
+               AT END
+                   SET PENDING-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-PENDING-READ
+           END-READ
+           .
+
+       3000-PROCESS-PENDING.
+           PERFORM 3500-FIND-DECISION
+           EVALUATE TRUE
+               WHEN WS-DECISION-NOT-FOUND
+                   PERFORM 3600-CARRY-FORWARD
+               WHEN WS-DEC-CODE(WS-DEC-IDX) = 'A'
+                   PERFORM 3700-APPROVE
+               WHEN OTHER
+                   PERFORM 3800-DENY
+           END-EVALUATE
+           PERFORM 2000-READ-PENDING
+           .
+
+       3500-FIND-DECISION.
+           SET WS-DECISION-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-DEC-IDX FROM 1 BY 1
+               UNTIL WS-DEC-IDX > WS-DECISION-COUNT
+               OR (WS-DEC-ACCT-ID(WS-DEC-IDX) = TRANS-ACCT-ID
+                   AND WS-DEC-SEQ(WS-DEC-IDX) = TRANS-SEQ)
+               CONTINUE
+           END-PERFORM
+           IF WS-DEC-IDX <= WS-DECISION-COUNT
+               SET WS-DECISION-FOUND TO TRUE
+           END-IF
+           .
+
+       3600-CARRY-FORWARD.
+           WRITE CARRY-RECORD FROM TRANSACTION-RECORD
+           ADD 1 TO WS-CTR-CARRIED-FORWARD
+           MOVE 'CARRIED FORWARD' TO LOG-ACTION
+           PERFORM 3900-WRITE-LOG
+           .
+
+       3700-APPROVE.
+           WRITE VALID-TRANS-RECORD FROM TRANSACTION-RECORD
+           ADD 1 TO WS-CTR-APPROVED
+           MOVE 'APPROVED' TO LOG-ACTION
+           PERFORM 3900-WRITE-LOG
+           .
+
+       3800-DENY.
+           INITIALIZE REJECT-RECORD
+           MOVE TRANS-ACCT-ID    TO REJ-ACCT-ID
+           MOVE TRANS-TYPE       TO REJ-TRANS-TYPE
+           MOVE TRANS-AMOUNT     TO REJ-AMOUNT
+           MOVE TRANS-DATE       TO REJ-DATE
+           MOVE TRANS-BRANCH     TO REJ-BRANCH
+           MOVE TRANS-SEQ        TO REJ-SEQ
+           SET  REJ-PEND-DENIED  TO TRUE
+           MOVE 'PNDGREV'        TO REJ-STEP
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-CTR-DENIED
+           MOVE 'DENIED' TO LOG-ACTION
+           PERFORM 3900-WRITE-LOG
+           .
+
+       3900-WRITE-LOG.
+           MOVE TRANS-ACCT-ID TO LOG-ACCT-ID
+           MOVE TRANS-SEQ     TO LOG-SEQ
+           MOVE TRANS-AMOUNT  TO LOG-AMOUNT
+           WRITE REPORT-LINE FROM LOG-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- PNDGREV Summary ---'
+           DISPLAY '  Pending read      : ' WS-CTR-PENDING-READ
+           DISPLAY '  Approved          : ' WS-CTR-APPROVED
+           DISPLAY '  Denied            : ' WS-CTR-DENIED
+           DISPLAY '  Carried forward   : ' WS-CTR-CARRIED-FORWARD
+           DISPLAY '  Return code       : ' WS-RETURN-CODE
+           IF WS-PENDING-STATUS = '00' OR WS-PENDING-STATUS = '10'
+               CLOSE PENDING-FILE
+           END-IF
+           IF WS-DECISION-STATUS = '00' OR WS-DECISION-STATUS = '10'
+               CLOSE DECISION-FILE
+           END-IF
+           IF WS-VALID-STATUS = '00'
+               CLOSE VALID-TRANS-FILE
+           END-IF
+           IF WS-REJECT-STATUS = '00'
+               CLOSE REJECT-TRANS-FILE
+           END-IF
+           IF WS-CARRY-STATUS = '00'
+               CLOSE CARRY-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
