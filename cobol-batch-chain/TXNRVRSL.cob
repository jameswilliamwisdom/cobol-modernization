@@ -0,0 +1,319 @@
+      *>================================================================*
+      *> TXNRVRSL.cob — Transaction Reversal / Correction Program
+      *>
+      *> Reads a small file of correction requests (account + original
+      *> TRANS-SEQ + reason, plus an optional corrected amount), looks
+      *> each one up in AUDIT-TRAIL.DAT, and generates an offsetting
+      *> transaction in the normal TRANSREC layout so it flows back
+      *> through TXNSORT / TXNVALID / TXNAPPLY exactly like a new
+      *> transaction would — the same feed-back approach MAINTFEE uses
+      *> for generated fees. A nonzero CORR-NEW-AMOUNT also generates a
+      *> replacement entry for the corrected amount, cross-referenced
+      *> to the original via TRANS-DESC, so TXNRPT and TXNRECNL show
+      *> both legs as tied back to the entry being corrected instead of
+      *> looking like unrelated new activity.
+      *>
+      *> The reversing entry's direction is derived from the original's
+      *> balance movement (AUD-NEW-BALANCE vs AUD-OLD-BALANCE), not its
+      *> TRANS-TYPE, the same debit/credit test GLEXTRACT uses — so a
+      *> deposit, withdrawal, interest credit, fee, or transfer leg are
+      *> all reversed correctly without special-casing each type code.
+      *> A TRANS-TRANSFER original can only be reversed, not replaced,
+      *> since the audit trail doesn't retain the counterpart account
+      *> needed to rebuild a second transfer leg.
+      *>
+      *> Input:  data/CORRECTION-REQUESTS.DAT (LINE SEQUENTIAL)
+      *>         data/AUDIT-TRAIL.DAT          (SEQUENTIAL, binary)
+      *> Output: data/CORRECTION-TRANS.DAT     (LINE SEQUENTIAL, TRANSREC)
+      *>         data/CORRECTION-LOG.TXT       (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  4 = one or more requests not
+      *>                found in the audit trail,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TXNRVRSL.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CORRECTION-FILE
+               ASSIGN TO 'data/CORRECTION-REQUESTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORR-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OUT-TRANS-FILE
+               ASSIGN TO 'data/CORRECTION-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTTRANS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/CORRECTION-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CORRECTION-FILE.
+       COPY CORRREQ.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  OUT-TRANS-FILE.
+       COPY TRANSREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CORR-STATUS                  PIC XX.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-OUTTRANS-STATUS              PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-CORR-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  CORR-EOF                              VALUE 'Y'.
+           88  CORR-NOT-EOF                          VALUE 'N'.
+
+       01  WS-AUDIT-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                             VALUE 'Y'.
+           88  AUDIT-NOT-EOF                         VALUE 'N'.
+
+       01  WS-MATCH-FOUND-SW               PIC X(1)  VALUE 'N'.
+           88  WS-MATCH-FOUND                        VALUE 'Y'.
+           88  WS-MATCH-NOT-FOUND                    VALUE 'N'.
+
+       01  WS-MATCHED-AUDIT.
+           05  WS-MA-ACCT-ID             PIC X(8).
+           05  WS-MA-TRANS-TYPE          PIC X(1).
+           05  WS-MA-AMOUNT              PIC 9(7)V99.
+           05  WS-MA-OLD-BALANCE         PIC S9(7)V99.
+           05  WS-MA-NEW-BALANCE         PIC S9(7)V99.
+           05  WS-MA-BRANCH              PIC X(3).
+
+       01  WS-RUN-DATE                     PIC 9(8).
+       01  WS-OUT-SEQ                      PIC 9(6)  VALUE 0.
+
+       01  WS-XREF-TAG.
+           05  WS-XREF-PREFIX             PIC X(2).
+           05  WS-XREF-SEQ                PIC 9(6).
+           05  FILLER                     PIC X(4)  VALUE SPACES.
+
+       01  WS-CTR-REQUESTS-READ            PIC 9(5)  VALUE 0.
+       01  WS-CTR-REVERSALS                PIC 9(5)  VALUE 0.
+       01  WS-CTR-REPLACEMENTS             PIC 9(5)  VALUE 0.
+       01  WS-CTR-NOT-FOUND                PIC 9(5)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  LOG-NOT-FOUND-LINE.
+           05  FILLER                     PIC X(22)
+               VALUE '  *** NOT FOUND - ACCT'.
+           05  FILLER                     PIC X      VALUE SPACE.
+           05  LOG-NF-ACCT-ID             PIC X(8).
+           05  FILLER                     PIC X(6)   VALUE ' SEQ: '.
+           05  LOG-NF-SEQ                 PIC 9(6).
+           05  FILLER                     PIC X(48)  VALUE SPACES.
+
+       01  LOG-DETAIL-LINE.
+           05  FILLER                     PIC X(10)  VALUE '  ACCT-ID:'.
+           05  LOG-ACCT-ID                PIC X(8).
+           05  FILLER                     PIC X(6)   VALUE ' SEQ: '.
+           05  LOG-SEQ                    PIC 9(6).
+           05  FILLER                     PIC X(9)   VALUE ' REASON: '.
+           05  LOG-REASON                 PIC X(10).
+           05  FILLER                     PIC X(7)   VALUE ' TYPE: '.
+           05  LOG-ORIG-TYPE              PIC X(1).
+           05  FILLER                     PIC X(9)   VALUE ' AMOUNT: '.
+           05  LOG-ORIG-AMOUNT            PIC ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(22)  VALUE SPACES.
+
+       01  LOG-ACTION-LINE.
+           05  FILLER                     PIC X(6)   VALUE '    - '.
+           05  LOG-ACTION-DESC            PIC X(40).
+           05  FILLER                     PIC X(44)  VALUE SPACES.
+
+       01  BLANK-LINE                      PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-CORRECTION
+               PERFORM 3000-PROCESS-CORRECTION
+                   UNTIL CORR-EOF
+               IF WS-CTR-NOT-FOUND > ZERO
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- TXNRVRSL: Transaction Reversal / Correction ---'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT CORRECTION-FILE
+           IF WS-CORR-STATUS NOT = '00'
+               DISPLAY 'TXNRVRSL: ERROR opening correction requests, '
+                       'STATUS=' WS-CORR-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT OUT-TRANS-FILE
+               OPEN OUTPUT REPORT-FILE
+               WRITE REPORT-LINE FROM BLANK-LINE
+                   AFTER ADVANCING PAGE
+           END-IF
+           .
+
+       2000-READ-CORRECTION.
+           READ CORRECTION-FILE
+               AT END
+                   SET CORR-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-REQUESTS-READ
+           END-READ
+           .
+
+       3000-PROCESS-CORRECTION.
+           PERFORM 3500-FIND-ORIGINAL
+           IF WS-MATCH-FOUND
+               MOVE CORR-ACCT-ID         TO LOG-ACCT-ID
+               MOVE CORR-SEQ             TO LOG-SEQ
+               MOVE CORR-REASON          TO LOG-REASON
+               MOVE WS-MA-TRANS-TYPE     TO LOG-ORIG-TYPE
+               MOVE WS-MA-AMOUNT         TO LOG-ORIG-AMOUNT
+               WRITE REPORT-LINE FROM LOG-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               PERFORM 4000-WRITE-REVERSAL
+               IF CORR-NEW-AMOUNT > ZERO
+                   PERFORM 4500-WRITE-REPLACEMENT
+               END-IF
+               WRITE REPORT-LINE FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               ADD 1 TO WS-CTR-NOT-FOUND
+               MOVE CORR-ACCT-ID TO LOG-NF-ACCT-ID
+               MOVE CORR-SEQ     TO LOG-NF-SEQ
+               WRITE REPORT-LINE FROM LOG-NOT-FOUND-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           PERFORM 2000-READ-CORRECTION
+           .
+
+      *>----------------------------------------------------------------*
+      *> Scan the audit trail once per request for the matching
+      *> account/sequence pair. Low-volume correction traffic makes a
+      *> fresh sequential scan per request simple and good enough.
+      *>----------------------------------------------------------------*
+       3500-FIND-ORIGINAL.
+           SET WS-MATCH-NOT-FOUND TO TRUE
+           SET AUDIT-NOT-EOF      TO TRUE
+           OPEN INPUT AUDIT-FILE
+           PERFORM UNTIL AUDIT-EOF OR WS-MATCH-FOUND
+               READ AUDIT-FILE
+                   AT END
+                       SET AUDIT-EOF TO TRUE
+                   NOT AT END
+                       IF AUD-ACCT-ID = CORR-ACCT-ID
+                           AND AUD-SEQ = CORR-SEQ
+                           SET WS-MATCH-FOUND    TO TRUE
+                           MOVE AUD-ACCT-ID      TO WS-MA-ACCT-ID
+                           MOVE AUD-TRANS-TYPE   TO WS-MA-TRANS-TYPE
+                           MOVE AUD-AMOUNT       TO WS-MA-AMOUNT
+                           MOVE AUD-OLD-BALANCE  TO WS-MA-OLD-BALANCE
+                           MOVE AUD-NEW-BALANCE  TO WS-MA-NEW-BALANCE
+                           MOVE AUD-BRANCH       TO WS-MA-BRANCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-FILE
+           .
+
+      *>----------------------------------------------------------------*
+      *> Reversal direction comes from the original's balance movement,
+      *> not its TRANS-TYPE: if the original raised the balance, the
+      *> reversal lowers it, and vice versa.
+      *>----------------------------------------------------------------*
+       4000-WRITE-REVERSAL.
+           ADD 1 TO WS-OUT-SEQ
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-MA-ACCT-ID  TO TRANS-ACCT-ID
+           MOVE WS-MA-AMOUNT   TO TRANS-AMOUNT
+           MOVE WS-RUN-DATE    TO TRANS-DATE
+           MOVE WS-MA-BRANCH   TO TRANS-BRANCH
+           MOVE WS-OUT-SEQ     TO TRANS-SEQ
+           IF WS-MA-NEW-BALANCE > WS-MA-OLD-BALANCE
+               SET TRANS-WITHDRAW TO TRUE
+           ELSE
+               SET TRANS-DEPOSIT  TO TRUE
+           END-IF
+           MOVE 'RV' TO WS-XREF-PREFIX
+           MOVE CORR-SEQ TO WS-XREF-SEQ
+           MOVE WS-XREF-TAG TO TRANS-DESC
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-CTR-REVERSALS
+           MOVE 'REVERSAL posted, xref RV' TO LOG-ACTION-DESC
+           WRITE REPORT-LINE FROM LOG-ACTION-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+      *>----------------------------------------------------------------*
+      *> Replacement re-posts the original transaction type at the
+      *> corrected amount. Not attempted for a transfer leg — the
+      *> audit trail doesn't carry the counterpart account needed to
+      *> rebuild the second leg, so a transfer can only be reversed.
+      *>----------------------------------------------------------------*
+       4500-WRITE-REPLACEMENT.
+           IF WS-MA-TRANS-TYPE = 'T'
+               MOVE 'REPLACEMENT SKIPPED - transfer leg, reverse only'
+                   TO LOG-ACTION-DESC
+               WRITE REPORT-LINE FROM LOG-ACTION-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               ADD 1 TO WS-OUT-SEQ
+               INITIALIZE TRANSACTION-RECORD
+               MOVE WS-MA-ACCT-ID    TO TRANS-ACCT-ID
+               MOVE WS-MA-TRANS-TYPE TO TRANS-TYPE
+               MOVE CORR-NEW-AMOUNT  TO TRANS-AMOUNT
+               MOVE WS-RUN-DATE      TO TRANS-DATE
+               MOVE WS-MA-BRANCH     TO TRANS-BRANCH
+               MOVE WS-OUT-SEQ       TO TRANS-SEQ
+               MOVE 'CR' TO WS-XREF-PREFIX
+               MOVE CORR-SEQ TO WS-XREF-SEQ
+               MOVE WS-XREF-TAG TO TRANS-DESC
+               WRITE TRANSACTION-RECORD
+               ADD 1 TO WS-CTR-REPLACEMENTS
+               MOVE 'REPLACEMENT posted, xref CR' TO LOG-ACTION-DESC
+               WRITE REPORT-LINE FROM LOG-ACTION-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- TXNRVRSL Summary ---'
+           DISPLAY '  Requests read   : ' WS-CTR-REQUESTS-READ
+           DISPLAY '  Reversals posted: ' WS-CTR-REVERSALS
+           DISPLAY '  Replacements    : ' WS-CTR-REPLACEMENTS
+           DISPLAY '  Not found       : ' WS-CTR-NOT-FOUND
+           DISPLAY '  Return code     : ' WS-RETURN-CODE
+           IF WS-CORR-STATUS = '00' OR WS-CORR-STATUS = '10'
+               CLOSE CORRECTION-FILE
+           END-IF
+           IF WS-OUTTRANS-STATUS = '00'
+               CLOSE OUT-TRANS-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
