@@ -0,0 +1,142 @@
+      *>================================================================*
+      *> MAINTFEE.cob — Monthly Minimum-Balance Maintenance Fee
+      *>
+      *> Runs after TXNAPPLY has posted the day's transactions. Scans
+      *> the new customer master for active checking accounts whose
+      *> balance is below the minimum-balance threshold and generates
+      *> one synthetic TRANS-FEE ('F') transaction per account, written
+      *> to a transaction file in the normal TRANSREC layout so it
+      *> flows back through TXNSORT / TXNVALID / TXNAPPLY on the next
+      *> cycle exactly like a customer-originated transaction would.
+      *>
+      *> Input:  data/NEW-CUSTOMERS.DAT    (SEQUENTIAL, binary)
+      *> Output: data/MAINT-FEE-TRANS.DAT  (LINE SEQUENTIAL, TRANSREC)
+      *>
+      *> Return codes:  0 = success (fees generated or none due),
+      *>                8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MAINTFEE.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT FEE-TRANS-FILE
+               ASSIGN TO 'data/MAINT-FEE-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEETRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  FEE-TRANS-FILE.
+       COPY TRANSREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTF-STATUS                PIC XX.
+       01  WS-FEETRANS-STATUS             PIC XX.
+       01  WS-CUST-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  CUST-EOF                             VALUE 'Y'.
+           88  CUST-NOT-EOF                         VALUE 'N'.
+
+      *>----------------------------------------------------------------*
+      *> Minimum-balance policy — checking accounts below this balance
+      *> are assessed the fee. Adjust here rather than hand-editing the
+      *> master.
+      *>----------------------------------------------------------------*
+       01  WS-MIN-BALANCE-THRESHOLD       PIC 9(5)V99 VALUE 00500.00.
+       01  WS-MAINT-FEE-AMT               PIC 9(3)V99 VALUE 012.00.
+
+       01  WS-RUN-DATE                    PIC 9(8).
+       01  WS-FEE-SEQ                     PIC 9(6)  VALUE 0.
+
+       01  WS-CTR-CUST-READ               PIC 9(7)  VALUE 0.
+       01  WS-CTR-FEES-GENERATED          PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                 PIC 9     VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-CUSTOMER
+               PERFORM 3000-PROCESS-CUSTOMER
+                   UNTIL CUST-EOF
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- MAINTFEE: Minimum-Balance Fee Assessment ---'
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'MAINTFEE: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT FEE-TRANS-FILE
+               IF WS-FEETRANS-STATUS NOT = '00'
+                   DISPLAY 'MAINTFEE: ERROR opening fee transaction '
+                           'file, STATUS=' WS-FEETRANS-STATUS
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+       2000-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-CUST-READ
+           END-READ
+           .
+
+       3000-PROCESS-CUSTOMER.
+           IF CUST-ACTIVE AND CUST-CHECKING
+               AND CUST-BALANCE < WS-MIN-BALANCE-THRESHOLD
+               PERFORM 3500-WRITE-FEE-TRANS
+           END-IF
+           PERFORM 2000-READ-CUSTOMER
+           .
+
+       3500-WRITE-FEE-TRANS.
+           ADD 1 TO WS-FEE-SEQ
+           INITIALIZE TRANSACTION-RECORD
+           MOVE CUST-ID           TO TRANS-ACCT-ID
+           SET  TRANS-FEE         TO TRUE
+           MOVE WS-MAINT-FEE-AMT  TO TRANS-AMOUNT
+           MOVE WS-RUN-DATE       TO TRANS-DATE
+           MOVE CUST-BRANCH       TO TRANS-BRANCH
+           MOVE WS-FEE-SEQ        TO TRANS-SEQ
+           MOVE 'MAINT FEE'       TO TRANS-DESC
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-CTR-FEES-GENERATED
+           .
+
+       9000-TERMINATE.
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-FEETRANS-STATUS = '00'
+               CLOSE FEE-TRANS-FILE
+           END-IF
+           DISPLAY '--- MAINTFEE Summary ---'
+           DISPLAY '  Customers read  : ' WS-CTR-CUST-READ
+           DISPLAY '  Fees generated  : ' WS-CTR-FEES-GENERATED
+           DISPLAY '  Return code     : ' WS-RETURN-CODE
+           .
