@@ -413,6 +413,34 @@
                    ADD AUD-AMOUNT TO WS-BRNCH-INT-AMT
                    ADD 1          TO WS-GRAND-INT-COUNT
                    ADD AUD-AMOUNT TO WS-GRAND-INT-AMT
+      *>        Transfer legs and bank-assessed fees carry no dedicated
+      *>        column on this report; fold them into the DEP/WDR
+      *>        buckets by the direction the balance actually moved, so
+      *>        NET CHANGE still nets to the true activity on the
+      *>        account. A maintenance action moves no money (old and
+      *>        new balance are equal) and is left out of the dollar
+      *>        buckets, but still counts in WS-GRAND-TRANS-COUNT above.
+               WHEN 'T'
+               WHEN 'F'
+                   IF AUD-NEW-BALANCE > AUD-OLD-BALANCE
+                       ADD 1          TO WS-ACCT-DEP-COUNT
+                       ADD AUD-AMOUNT TO WS-ACCT-DEP-AMT
+                       ADD 1          TO WS-BRNCH-DEP-COUNT
+                       ADD AUD-AMOUNT TO WS-BRNCH-DEP-AMT
+                       ADD 1          TO WS-GRAND-DEP-COUNT
+                       ADD AUD-AMOUNT TO WS-GRAND-DEP-AMT
+                   ELSE
+                       IF AUD-NEW-BALANCE < AUD-OLD-BALANCE
+                           ADD 1          TO WS-ACCT-WDR-COUNT
+                           ADD AUD-AMOUNT TO WS-ACCT-WDR-AMT
+                           ADD 1          TO WS-BRNCH-WDR-COUNT
+                           ADD AUD-AMOUNT TO WS-BRNCH-WDR-AMT
+                           ADD 1          TO WS-GRAND-WDR-COUNT
+                           ADD AUD-AMOUNT TO WS-GRAND-WDR-AMT
+                       END-IF
+                   END-IF
+               WHEN 'M'
+                   CONTINUE
            END-EVALUATE
            .
 
