@@ -0,0 +1,321 @@
+      *>================================================================*
+      *> BRXFER.cob — Branch Transfer / Inter-Branch Settlement Report
+      *>
+      *> Walks the audit trail, synced against the customer master the
+      *> same way STMTGEN syncs it, comparing the branch where each
+      *> transaction was physically entered (AUD-BRANCH, copied from
+      *> TRANS-BRANCH by TXNAPPLY) against the account's home branch
+      *> (CUST-BRANCH). A customer depositing cash at a branch other
+      *> than the one that holds their account is real cash sitting in
+      *> the till branch's vault that belongs, on the books, to the
+      *> home branch — every mismatch is flagged on the detail list
+      *> and rolled up into a net settlement total per home/till
+      *> branch pair: a deposit or interest credit means the till
+      *> branch is holding cash it owes the home branch, a withdrawal
+      *> or fee means the till branch paid out cash the home branch
+      *> owed, so it nets the other way.
+      *>
+      *> Input:  data/AUDIT-TRAIL.DAT     (SEQUENTIAL, binary)
+      *>         data/NEW-CUSTOMERS.DAT   (SEQUENTIAL, binary)
+      *> Output: data/BRANCH-SETTLEMENT.TXT (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BRXFER.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/BRANCH-SETTLEMENT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-CUSTF-STATUS                 PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-AUDIT-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                             VALUE 'Y'.
+           88  AUDIT-NOT-EOF                         VALUE 'N'.
+
+       01  WS-CUST-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  CUST-EOF                              VALUE 'Y'.
+           88  CUST-NOT-EOF                          VALUE 'N'.
+
+       01  WS-PREV-ACCT                    PIC X(8)  VALUE SPACES.
+       01  WS-HOME-BRANCH                  PIC X(3)  VALUE SPACES.
+       01  WS-PR-HOME-LOOKUP               PIC X(3)  VALUE SPACES.
+       01  WS-PR-TILL-LOOKUP               PIC X(3)  VALUE SPACES.
+
+      *>----------------------------------------------------------------*
+      *> Net-settlement table, keyed by home-branch/till-branch pair —
+      *> WS-PR-AMOUNT is the net amount the till branch owes the home
+      *> branch (negative means the home branch owes the till branch).
+      *>----------------------------------------------------------------*
+       01  WS-PAIR-COUNT                   PIC 9(3)   VALUE 0.
+       01  WS-PAIR-TABLE.
+           05  WS-PAIR-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-PR-IDX.
+               10  WS-PR-HOME            PIC X(3).
+               10  WS-PR-TILL            PIC X(3).
+               10  WS-PR-COUNT           PIC 9(5)     VALUE 0.
+               10  WS-PR-AMOUNT          PIC S9(9)V99 VALUE 0.
+
+       01  WS-CTR-AUDIT-READ               PIC 9(7)  VALUE 0.
+       01  WS-CTR-MISMATCHES               PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  HDR-LINE-1                      PIC X(90)
+           VALUE 'INTER-BRANCH SETTLEMENT REPORT'.
+       01  HDR-LINE-2                      PIC X(90)
+           VALUE 'TRANSACTIONS ENTERED AWAY FROM ACCOUNT HOME BRANCH'.
+       01  HDR-LINE-3.
+           05  FILLER                PIC X(9)   VALUE 'ACCT-ID  '.
+           05  FILLER                PIC X(5)   VALUE 'HOME '.
+           05  FILLER                PIC X(5)   VALUE 'TILL '.
+           05  FILLER                PIC X(6)   VALUE 'TYPE  '.
+           05  FILLER                PIC X(16)  VALUE 'AMOUNT'.
+           05  FILLER                PIC X(10)  VALUE 'DATE      '.
+           05  FILLER                PIC X(39)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-ACCT-ID           PIC X(8).
+           05  FILLER                PIC X(1)   VALUE SPACES.
+           05  DTL-HOME                    PIC X(3).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-TILL                    PIC X(3).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-TYPE                    PIC X(1).
+           05  FILLER                PIC X(5)   VALUE SPACES.
+           05  DTL-AMOUNT                  PIC ZZZ,ZZ9.99.
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-DATE                    PIC 9(8).
+           05  FILLER                PIC X(14)  VALUE SPACES.
+
+       01  PR-HDR-LINE-1                   PIC X(90)
+           VALUE 'NET SETTLEMENT BY HOME/TILL BRANCH PAIR'.
+       01  PR-HDR-LINE-2.
+           05  FILLER                PIC X(5)   VALUE 'HOME '.
+           05  FILLER                PIC X(5)   VALUE 'TILL '.
+           05  FILLER                PIC X(10)  VALUE 'COUNT     '.
+           05  FILLER                PIC X(20)  VALUE 'TILL OWES HOME'.
+           05  FILLER                PIC X(50)  VALUE SPACES.
+
+       01  PR-LINE.
+           05  PR-HOME                     PIC X(3).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  PR-TILL                     PIC X(3).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  PR-COUNT                    PIC ZZ,ZZ9.
+           05  FILLER                PIC X(5)   VALUE SPACES.
+           05  PR-AMOUNT                   PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                PIC X(52)  VALUE SPACES.
+
+       01  BLANK-LINE                      PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-AUDIT
+               PERFORM 3000-PROCESS-AUDIT
+                   UNTIL AUDIT-EOF
+               PERFORM 7000-PRINT-PAIR-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- BRXFER: Inter-Branch Settlement Report ---'
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'BRXFER: ERROR opening audit trail, '
+                       'STATUS=' WS-AUDIT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'BRXFER: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RETURN-CODE NOT = 8
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 6000-READ-CUST
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 1 LINE
+               WRITE REPORT-LINE FROM HDR-LINE-3
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-AUDIT-READ
+           END-READ
+           .
+
+       3000-PROCESS-AUDIT.
+           IF AUD-APPLIED
+               IF AUD-ACCT-ID NOT = WS-PREV-ACCT
+                   PERFORM 6100-SYNC-CUSTOMER
+                   MOVE AUD-ACCT-ID TO WS-PREV-ACCT
+               END-IF
+               IF WS-HOME-BRANCH NOT = AUD-BRANCH
+                   PERFORM 3500-PRINT-DETAIL
+                   PERFORM 3700-ACCUMULATE-PAIR
+                   ADD 1 TO WS-CTR-MISMATCHES
+               END-IF
+           END-IF
+           PERFORM 2000-READ-AUDIT
+           .
+
+       3500-PRINT-DETAIL.
+           INITIALIZE DTL-LINE
+           MOVE AUD-ACCT-ID     TO DTL-ACCT-ID
+           MOVE WS-HOME-BRANCH  TO DTL-HOME
+           MOVE AUD-BRANCH      TO DTL-TILL
+           MOVE AUD-TRANS-TYPE  TO DTL-TYPE
+           MOVE AUD-AMOUNT      TO DTL-AMOUNT
+           MOVE AUD-DATE        TO DTL-DATE
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+      *>----------------------------------------------------------------*
+      *> Roll the mismatch into its home/till pair. A deposit or
+      *> interest credit is cash the till branch collected on the home
+      *> branch's behalf; a withdrawal or fee is cash the till branch
+      *> paid out on the home branch's behalf — the two net in
+      *> opposite directions. A transfer or maintenance action moves
+      *> no physical cash at the till, so it is listed but not netted.
+      *>----------------------------------------------------------------*
+       3700-ACCUMULATE-PAIR.
+           MOVE WS-HOME-BRANCH TO WS-PR-HOME-LOOKUP
+           MOVE AUD-BRANCH     TO WS-PR-TILL-LOOKUP
+           PERFORM 3600-FIND-OR-ADD-PAIR
+           ADD 1 TO WS-PR-COUNT(WS-PR-IDX)
+           EVALUATE AUD-TRANS-TYPE
+               WHEN 'D'
+               WHEN 'I'
+                   ADD AUD-AMOUNT TO WS-PR-AMOUNT(WS-PR-IDX)
+               WHEN 'W'
+               WHEN 'F'
+                   SUBTRACT AUD-AMOUNT FROM WS-PR-AMOUNT(WS-PR-IDX)
+           END-EVALUATE
+           .
+
+      *>----------------------------------------------------------------*
+      *> Find the home/till pair in the running table, adding a new
+      *> entry the first time the pair is seen — table is small,
+      *> linear scan is plenty.
+      *>----------------------------------------------------------------*
+       3600-FIND-OR-ADD-PAIR.
+           PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+               UNTIL WS-PR-IDX > WS-PAIR-COUNT
+               OR (WS-PR-HOME(WS-PR-IDX) = WS-PR-HOME-LOOKUP
+                   AND WS-PR-TILL(WS-PR-IDX) = WS-PR-TILL-LOOKUP)
+               CONTINUE
+           END-PERFORM
+           IF WS-PR-IDX > WS-PAIR-COUNT
+               ADD 1 TO WS-PAIR-COUNT
+               SET WS-PR-IDX TO WS-PAIR-COUNT
+               MOVE WS-PR-HOME-LOOKUP TO WS-PR-HOME(WS-PR-IDX)
+               MOVE WS-PR-TILL-LOOKUP TO WS-PR-TILL(WS-PR-IDX)
+           END-IF
+           .
+
+      *>----------------------------------------------------------------*
+      *> Advance the customer master up to (but not past) the account
+      *> the audit entry is for, picking up its home branch.
+      *>----------------------------------------------------------------*
+       6100-SYNC-CUSTOMER.
+           PERFORM 6000-READ-CUST
+               UNTIL CUST-EOF
+               OR CUST-ID >= AUD-ACCT-ID
+           IF NOT CUST-EOF AND CUST-ID = AUD-ACCT-ID
+               MOVE CUST-BRANCH TO WS-HOME-BRANCH
+           ELSE
+               MOVE AUD-BRANCH  TO WS-HOME-BRANCH
+           END-IF
+           .
+
+       6000-READ-CUST.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       7000-PRINT-PAIR-REPORT.
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM PR-HDR-LINE-1
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM PR-HDR-LINE-2
+               AFTER ADVANCING 2 LINES
+           PERFORM VARYING WS-PR-IDX FROM 1 BY 1
+               UNTIL WS-PR-IDX > WS-PAIR-COUNT
+               MOVE WS-PR-HOME(WS-PR-IDX)   TO PR-HOME
+               MOVE WS-PR-TILL(WS-PR-IDX)   TO PR-TILL
+               MOVE WS-PR-COUNT(WS-PR-IDX)  TO PR-COUNT
+               MOVE WS-PR-AMOUNT(WS-PR-IDX) TO PR-AMOUNT
+               WRITE REPORT-LINE FROM PR-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- BRXFER Summary ---'
+           DISPLAY '  Audit records read : ' WS-CTR-AUDIT-READ
+           DISPLAY '  Branch mismatches  : ' WS-CTR-MISMATCHES
+           DISPLAY '  Settlement pairs   : ' WS-PAIR-COUNT
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-AUDIT-STATUS = '00' OR WS-AUDIT-STATUS = '10'
+               CLOSE AUDIT-FILE
+           END-IF
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
