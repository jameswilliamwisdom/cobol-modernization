@@ -0,0 +1,259 @@
+      *>================================================================*
+      *> STMTGEN.cob — Per-Customer Statement Generator
+      *>
+      *> Walks the audit trail, which TXNAPPLY writes in account order
+      *> (every entry for one account is posted together, in the same
+      *> balanced-line pass that groups transactions by matched master
+      *> record), so a simple control break on AUD-ACCT-ID is enough
+      *> to detect where one customer's statement ends and the next
+      *> begins — no sort is needed. The customer master is read
+      *> alongside it, advancing only as far as the account currently
+      *> being statemented, to pick up the name and branch for the
+      *> statement header.
+      *>
+      *> Input:  data/AUDIT-TRAIL.DAT     (SEQUENTIAL, binary)
+      *>         data/NEW-CUSTOMERS.DAT   (SEQUENTIAL, binary)
+      *> Output: data/STATEMENTS.TXT      (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  STMTGEN.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/STATEMENTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-CUSTF-STATUS                 PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-AUDIT-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                             VALUE 'Y'.
+           88  AUDIT-NOT-EOF                         VALUE 'N'.
+
+       01  WS-CUST-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  CUST-EOF                              VALUE 'Y'.
+           88  CUST-NOT-EOF                          VALUE 'N'.
+
+       01  WS-PREV-ACCT                    PIC X(8)  VALUE SPACES.
+       01  WS-FIRST-STATEMENT-SW           PIC X(1)  VALUE 'Y'.
+           88  WS-FIRST-STATEMENT                    VALUE 'Y'.
+           88  WS-NOT-FIRST-STATEMENT                VALUE 'N'.
+
+       01  WS-STMT-NAME                    PIC X(25) VALUE SPACES.
+       01  WS-STMT-BRANCH                  PIC X(3)  VALUE SPACES.
+       01  WS-STMT-OPEN-BAL                PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-STMT-CLOSE-BAL               PIC S9(7)V99 COMP-3 VALUE 0.
+       01  WS-STMT-LINE-COUNT              PIC 9(3)  VALUE 0.
+
+       01  WS-CTR-AUDIT-READ               PIC 9(7)  VALUE 0.
+       01  WS-CTR-STATEMENTS               PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  HDR-LINE-2.
+           05  FILLER                      PIC X(9)  VALUE 'ACCOUNT: '.
+           05  HDR-ACCT-ID                 PIC X(8).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(6)  VALUE 'NAME: '.
+           05  HDR-NAME                    PIC X(25).
+           05  FILLER                      PIC X(4)  VALUE SPACES.
+           05  FILLER                      PIC X(8)  VALUE 'BRANCH: '.
+           05  HDR-BRANCH                  PIC X(3)  VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE SPACES.
+       01  HDR-LINE-3.
+           05  FILLER                      PIC X(20)
+               VALUE 'OPENING BALANCE:   '.
+           05  HDR-OPEN-BAL                PIC ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(58) VALUE SPACES.
+       01  HDR-LINE-4.
+           05  FILLER                PIC X(10)  VALUE 'DATE      '.
+           05  FILLER                PIC X(6)   VALUE 'TYPE  '.
+           05  FILLER                PIC X(16)  VALUE 'AMOUNT'.
+           05  FILLER                PIC X(16)  VALUE 'BALANCE'.
+           05  FILLER                PIC X(42)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-DATE                    PIC 9(8).
+           05  FILLER                      PIC X(2)   VALUE SPACES.
+           05  DTL-TYPE                    PIC X(1).
+           05  FILLER                      PIC X(5)   VALUE SPACES.
+           05  DTL-AMOUNT                  PIC ZZZ,ZZ9.99.
+           05  FILLER                      PIC X(5)   VALUE SPACES.
+           05  DTL-BALANCE                 PIC ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(40)  VALUE SPACES.
+
+       01  FTR-LINE.
+           05  FILLER                      PIC X(20)
+               VALUE 'CLOSING BALANCE:   '.
+           05  FTR-CLOSE-BAL               PIC ZZZ,ZZ9.99-.
+           05  FILLER                      PIC X(58)  VALUE SPACES.
+
+       01  BLANK-LINE                      PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-AUDIT
+               PERFORM 3000-PROCESS-AUDIT
+                   UNTIL AUDIT-EOF
+               IF NOT WS-FIRST-STATEMENT
+                   PERFORM 5000-PRINT-FOOTER
+               END-IF
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- STMTGEN: Customer Statement Generator ---'
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'STMTGEN: ERROR opening audit trail, '
+                       'STATUS=' WS-AUDIT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'STMTGEN: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RETURN-CODE NOT = 8
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 6000-READ-CUST
+           END-IF
+           .
+
+       2000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-AUDIT-READ
+           END-READ
+           .
+
+       3000-PROCESS-AUDIT.
+           IF AUD-APPLIED
+               IF AUD-ACCT-ID NOT = WS-PREV-ACCT
+                   IF NOT WS-FIRST-STATEMENT
+                       PERFORM 5000-PRINT-FOOTER
+                   END-IF
+                   PERFORM 6100-SYNC-CUSTOMER
+                   MOVE AUD-OLD-BALANCE TO WS-STMT-OPEN-BAL
+                   PERFORM 4000-PRINT-HEADER
+                   MOVE AUD-ACCT-ID TO WS-PREV-ACCT
+                   SET WS-NOT-FIRST-STATEMENT TO TRUE
+               END-IF
+               PERFORM 3500-PRINT-DETAIL
+           END-IF
+           PERFORM 2000-READ-AUDIT
+           .
+
+       3500-PRINT-DETAIL.
+           MOVE AUD-DATE        TO DTL-DATE
+           MOVE AUD-TRANS-TYPE  TO DTL-TYPE
+           MOVE AUD-AMOUNT      TO DTL-AMOUNT
+           MOVE AUD-NEW-BALANCE TO DTL-BALANCE
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE AUD-NEW-BALANCE TO WS-STMT-CLOSE-BAL
+           .
+
+      *>----------------------------------------------------------------*
+      *> Advance the customer master up to (but not past) the account
+      *> the current statement is for, picking up its name and branch.
+      *>----------------------------------------------------------------*
+       6100-SYNC-CUSTOMER.
+           PERFORM 6000-READ-CUST
+               UNTIL CUST-EOF
+               OR CUST-ID >= AUD-ACCT-ID
+           IF NOT CUST-EOF AND CUST-ID = AUD-ACCT-ID
+               MOVE CUST-NAME   TO WS-STMT-NAME
+               MOVE CUST-BRANCH TO WS-STMT-BRANCH
+           ELSE
+               MOVE SPACES      TO WS-STMT-NAME
+               MOVE AUD-BRANCH  TO WS-STMT-BRANCH
+           END-IF
+           .
+
+       6000-READ-CUST.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       4000-PRINT-HEADER.
+           WRITE REPORT-LINE FROM BLANK-LINE
+               AFTER ADVANCING PAGE
+           MOVE AUD-ACCT-ID  TO HDR-ACCT-ID
+           MOVE WS-STMT-NAME TO HDR-NAME
+           MOVE WS-STMT-BRANCH TO HDR-BRANCH
+           WRITE REPORT-LINE FROM HDR-LINE-2
+               AFTER ADVANCING 1 LINE
+           MOVE WS-STMT-OPEN-BAL TO HDR-OPEN-BAL
+           WRITE REPORT-LINE FROM HDR-LINE-3
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM HDR-LINE-4
+               AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-CTR-STATEMENTS
+           .
+
+       5000-PRINT-FOOTER.
+           MOVE WS-STMT-CLOSE-BAL TO FTR-CLOSE-BAL
+           WRITE REPORT-LINE FROM FTR-LINE
+               AFTER ADVANCING 2 LINES
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- STMTGEN Summary ---'
+           DISPLAY '  Audit records read : ' WS-CTR-AUDIT-READ
+           DISPLAY '  Statements printed : ' WS-CTR-STATEMENTS
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-AUDIT-STATUS = '00' OR WS-AUDIT-STATUS = '10'
+               CLOSE AUDIT-FILE
+           END-IF
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
