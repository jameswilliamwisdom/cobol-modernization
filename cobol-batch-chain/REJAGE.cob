@@ -0,0 +1,232 @@
+      *>================================================================*
+      *> REJAGE.cob — Transaction Reject Aging / Exception Report
+      *>
+      *> Reads the reject file and groups unresolved exceptions by
+      *> REJ-REASON and, within each reason, by REJ-ACCT-ID, showing
+      *> how many times and how long ago each account/reason pair was
+      *> last kicked out of the pipeline — the same triage view an
+      *> operations desk uses to decide which accounts need a manual
+      *> look before the next cycle.
+      *>
+      *> Input:  data/REJECT-TRANS.DAT  (LINE SEQUENTIAL)
+      *> Output: data/REJECT-AGING.TXT  (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  REJAGE.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE
+               ASSIGN TO 'data/REJECT-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/REJECT-AGING.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REJECT-FILE.
+       COPY REJECTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REJECT-STATUS               PIC XX.
+       01  WS-REPORT-STATUS               PIC XX.
+       01  WS-REJECT-EOF-FLAG             PIC X(1)  VALUE 'N'.
+           88  REJECT-EOF                           VALUE 'Y'.
+           88  REJECT-NOT-EOF                       VALUE 'N'.
+
+       01  WS-RUN-DATE-INT                PIC 9(8).
+       01  WS-RUN-JULIAN                  PIC 9(7) COMP.
+       01  WS-REJ-JULIAN                  PIC 9(7) COMP.
+       01  WS-DAYS-AGED                   PIC 9(5).
+
+      *>----------------------------------------------------------------*
+      *> Grouped by reason, then by account within reason. Ten reason
+      *> slots and fifty accounts per reason is ample headroom over
+      *> the six reason codes REJECTREC.cpy currently defines.
+      *>----------------------------------------------------------------*
+       01  WS-REASON-COUNT                PIC 9(2)  VALUE 0.
+       01  WS-REASON-TABLE.
+           05  WS-REASON-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-RS-IDX.
+               10  WS-RS-CODE             PIC X(2).
+               10  WS-RS-TOTAL-CT         PIC 9(5).
+               10  WS-RS-ACCT-COUNT       PIC 9(3).
+               10  WS-RS-ACCT-ENTRY OCCURS 50 TIMES
+                       INDEXED BY WS-RA-IDX.
+                   15  WS-RA-ACCT-ID      PIC X(8).
+                   15  WS-RA-COUNT        PIC 9(5).
+                   15  WS-RA-TOTAL-AMT    PIC 9(9)V99.
+                   15  WS-RA-MAX-AGE      PIC 9(5).
+
+       01  WS-CTR-REJECT-READ             PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                 PIC 9     VALUE 0.
+
+       01  HDR-LINE-1                     PIC X(90)
+           VALUE 'TRANSACTION REJECT AGING / EXCEPTION REPORT'.
+       01  HDR-LINE-2.
+           05  FILLER               PIC X(9)   VALUE 'REASON   '.
+           05  FILLER               PIC X(10)  VALUE 'ACCT-ID   '.
+           05  FILLER               PIC X(8)   VALUE 'COUNT   '.
+           05  FILLER               PIC X(16)  VALUE 'TOTAL AMOUNT'.
+           05  FILLER               PIC X(12)  VALUE 'AGE (DAYS)'.
+           05  FILLER               PIC X(35)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-REASON                 PIC X(2).
+           05  FILLER                     PIC X(7)   VALUE SPACES.
+           05  DTL-ACCT-ID                PIC X(8).
+           05  FILLER                     PIC X(2)   VALUE SPACES.
+           05  DTL-COUNT                  PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  DTL-AMOUNT                 PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  DTL-AGE                    PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(34)  VALUE SPACES.
+
+       01  RS-SUB-LINE.
+           05  FILLER                     PIC X(4)   VALUE '  -'.
+           05  RS-SUB-CODE                PIC X(2).
+           05  FILLER                     PIC X(11)
+               VALUE ' SUBTOTAL: '.
+           05  RS-SUB-CT                  PIC ZZ,ZZ9.
+           05  FILLER                     PIC X(12)
+               VALUE ' REJECT(S)'.
+           05  FILLER                     PIC X(61)  VALUE SPACES.
+
+       01  BLANK-LINE                     PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-REJECT
+               PERFORM 3000-PROCESS-REJECT
+                   UNTIL REJECT-EOF
+               PERFORM 7000-PRINT-REPORT
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- REJAGE: Reject Aging / Exception Report ---'
+           OPEN INPUT REJECT-FILE
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY 'REJAGE: ERROR opening reject file, '
+                       'STATUS=' WS-REJECT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-INT
+               COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-INT)
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-REJECT.
+           READ REJECT-FILE
+               AT END
+                   SET REJECT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-REJECT-READ
+           END-READ
+           .
+
+       3000-PROCESS-REJECT.
+           COMPUTE WS-REJ-JULIAN = FUNCTION INTEGER-OF-DATE(REJ-DATE)
+           COMPUTE WS-DAYS-AGED = WS-RUN-JULIAN - WS-REJ-JULIAN
+           PERFORM 3600-FIND-OR-ADD-REASON
+           PERFORM 3700-FIND-OR-ADD-ACCOUNT
+           ADD 1 TO WS-RS-TOTAL-CT(WS-RS-IDX)
+           ADD 1 TO WS-RA-COUNT(WS-RS-IDX WS-RA-IDX)
+           ADD REJ-AMOUNT TO WS-RA-TOTAL-AMT(WS-RS-IDX WS-RA-IDX)
+           IF WS-DAYS-AGED > WS-RA-MAX-AGE(WS-RS-IDX WS-RA-IDX)
+               MOVE WS-DAYS-AGED TO WS-RA-MAX-AGE(WS-RS-IDX WS-RA-IDX)
+           END-IF
+           PERFORM 2000-READ-REJECT
+           .
+
+       3600-FIND-OR-ADD-REASON.
+           PERFORM VARYING WS-RS-IDX FROM 1 BY 1
+               UNTIL WS-RS-IDX > WS-REASON-COUNT
+               OR WS-RS-CODE(WS-RS-IDX) = REJ-REASON
+               CONTINUE
+           END-PERFORM
+           IF WS-RS-IDX > WS-REASON-COUNT
+               ADD 1 TO WS-REASON-COUNT
+               SET WS-RS-IDX TO WS-REASON-COUNT
+               MOVE REJ-REASON TO WS-RS-CODE(WS-RS-IDX)
+               MOVE 0 TO WS-RS-TOTAL-CT(WS-RS-IDX)
+               MOVE 0 TO WS-RS-ACCT-COUNT(WS-RS-IDX)
+           END-IF
+           .
+
+       3700-FIND-OR-ADD-ACCOUNT.
+           PERFORM VARYING WS-RA-IDX FROM 1 BY 1
+               UNTIL WS-RA-IDX > WS-RS-ACCT-COUNT(WS-RS-IDX)
+               OR WS-RA-ACCT-ID(WS-RS-IDX WS-RA-IDX) = REJ-ACCT-ID
+               CONTINUE
+           END-PERFORM
+           IF WS-RA-IDX > WS-RS-ACCT-COUNT(WS-RS-IDX)
+               ADD 1 TO WS-RS-ACCT-COUNT(WS-RS-IDX)
+               SET WS-RA-IDX TO WS-RS-ACCT-COUNT(WS-RS-IDX)
+               MOVE REJ-ACCT-ID TO WS-RA-ACCT-ID(WS-RS-IDX WS-RA-IDX)
+               MOVE 0 TO WS-RA-COUNT(WS-RS-IDX WS-RA-IDX)
+               MOVE 0 TO WS-RA-TOTAL-AMT(WS-RS-IDX WS-RA-IDX)
+               MOVE 0 TO WS-RA-MAX-AGE(WS-RS-IDX WS-RA-IDX)
+           END-IF
+           .
+
+       7000-PRINT-REPORT.
+           PERFORM VARYING WS-RS-IDX FROM 1 BY 1
+               UNTIL WS-RS-IDX > WS-REASON-COUNT
+               PERFORM VARYING WS-RA-IDX FROM 1 BY 1
+                   UNTIL WS-RA-IDX > WS-RS-ACCT-COUNT(WS-RS-IDX)
+                   MOVE WS-RS-CODE(WS-RS-IDX)       TO DTL-REASON
+                   MOVE WS-RA-ACCT-ID(WS-RS-IDX WS-RA-IDX)
+                       TO DTL-ACCT-ID
+                   MOVE WS-RA-COUNT(WS-RS-IDX WS-RA-IDX)   TO DTL-COUNT
+                   MOVE WS-RA-TOTAL-AMT(WS-RS-IDX WS-RA-IDX)
+                       TO DTL-AMOUNT
+                   MOVE WS-RA-MAX-AGE(WS-RS-IDX WS-RA-IDX) TO DTL-AGE
+                   WRITE REPORT-LINE FROM DTL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM
+               MOVE WS-RS-CODE(WS-RS-IDX)     TO RS-SUB-CODE
+               MOVE WS-RS-TOTAL-CT(WS-RS-IDX) TO RS-SUB-CT
+               WRITE REPORT-LINE FROM RS-SUB-LINE
+                   AFTER ADVANCING 1 LINE
+               WRITE REPORT-LINE FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- REJAGE Summary ---'
+           DISPLAY '  Rejects read   : ' WS-CTR-REJECT-READ
+           DISPLAY '  Return code    : ' WS-RETURN-CODE
+           IF WS-REJECT-STATUS = '00' OR WS-REJECT-STATUS = '10'
+               CLOSE REJECT-FILE
+               CLOSE REPORT-FILE
+           END-IF
+           .
