@@ -0,0 +1,12 @@
+      *>================================================================*
+      *> RATETBL.cpy — Interest Rate Table Record (13 bytes)
+      *> Layout: Fixed-length sequential, keyed by CUST-ACCT-TYPE and
+      *> (optionally) CUST-BRANCH. A blank RATE-BRANCH is a branch-wide
+      *> default for that account type; TXNAPPLY prefers an exact
+      *> branch match and falls back to the blank-branch row.
+      *>================================================================*
+       01  RATE-TABLE-RECORD.
+           05  RATE-ACCT-TYPE         PIC X(1).
+           05  RATE-BRANCH            PIC X(3).
+           05  RATE-INTEREST-PCT      PIC V9(4).
+           05  RATE-FILLER            PIC X(5).
