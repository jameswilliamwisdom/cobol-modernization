@@ -0,0 +1,16 @@
+      *>================================================================*
+      *> FEETBL.cpy — Channel Fee Schedule Table Record (13 bytes)
+      *> Layout: Fixed-length sequential, keyed by FEE-CHANNEL. TXNAPPLY
+      *> derives a channel code from TRANS-DESC (wire, ATM, teller) and
+      *> looks up the matching row to post an automatic fee transaction
+      *> alongside a deposit or withdrawal on that channel. A channel
+      *> with no row in the table, or a WS-DEFAULT-AMT of zero, is
+      *> charged no fee.
+      *>================================================================*
+       01  FEE-TABLE-RECORD.
+           05  FEE-CHANNEL            PIC X(3).
+               88  FEE-WIRE               VALUE 'WIR'.
+               88  FEE-ATM                VALUE 'ATM'.
+               88  FEE-TELLER             VALUE 'TLR'.
+           05  FEE-AMOUNT             PIC 9(3)V99.
+           05  FEE-FILLER             PIC X(5).
