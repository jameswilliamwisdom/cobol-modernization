@@ -0,0 +1,15 @@
+      *>================================================================*
+      *> CORRREQ.cpy — Correction Request Record (30 bytes)
+      *> Layout: LINE SEQUENTIAL, one row per transaction to reverse
+      *> or reverse-and-replace.
+      *>
+      *> CORR-NEW-AMOUNT of zero means a pure reversal (back the
+      *> original entry out and post nothing in its place); a nonzero
+      *> CORR-NEW-AMOUNT means reverse the original and replace it
+      *> with a corrected entry for that amount.
+      *>================================================================*
+       01  CORRECTION-REQUEST.
+           05  CORR-ACCT-ID          PIC X(8).
+           05  CORR-SEQ              PIC 9(6).
+           05  CORR-REASON           PIC X(10).
+           05  CORR-NEW-AMOUNT       PIC 9(7)V99.
