@@ -0,0 +1,12 @@
+      *>================================================================*
+      *> PNDGDEC.cpy — Pending-Review Decision Record (16 bytes)
+      *> Layout: LINE SEQUENTIAL, one row per supervisor decision on a
+      *> transaction PENDING-TRANS.DAT is holding.
+      *>================================================================*
+       01  PENDING-DECISION.
+           05  PDEC-ACCT-ID          PIC X(8).
+           05  PDEC-SEQ              PIC 9(6).
+           05  PDEC-DECISION         PIC X(1).
+               88  PDEC-APPROVE          VALUE 'A'.
+               88  PDEC-DENY             VALUE 'D'.
+           05  FILLER                PIC X(1).
