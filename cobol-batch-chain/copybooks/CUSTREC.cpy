@@ -1,6 +1,19 @@
       *>================================================================*
-      *> CUSTREC.cpy — Customer Master Record (68 bytes)
+      *> CUSTREC.cpy — Customer Master Record (102 bytes)
       *> Layout: Fixed-length sequential, binary (COMP-3 fields)
+      *>
+      *> CUST-WDR-COUNT tallies savings withdrawals posted since the
+      *> last master rollover — TXNAPPLY's 4120-APPLY-WITHDRAW checks
+      *> it against the configured per-cycle limit for CUST-SAVINGS
+      *> accounts, and the rollover programs (ACCTMAIN, YEARENDI) zero
+      *> it on every master record they carry forward into the next
+      *> cycle.
+      *>
+      *> CUST-SECONDARY-ID/CUST-SECONDARY-NAME carry a joint owner on
+      *> an account that has one — CUST-JOINT-IND says whether they're
+      *> in use. ACCTMAIN's MREQ-JOINT-LINK maintenance request is the
+      *> only thing that sets them; every other program just carries
+      *> them through untouched, the same as the rest of the record.
       *>================================================================*
        01  CUSTOMER-RECORD.
            05  CUST-ID                PIC X(8).
@@ -16,4 +29,11 @@
            05  CUST-BALANCE           PIC S9(7)V99 COMP-3.
            05  CUST-OPEN-DATE         PIC 9(8).
            05  CUST-LAST-ACTIVITY     PIC 9(8).
-           05  CUST-FILLER            PIC X(9).
+           05  CUST-YTD-INTEREST      PIC S9(7)V99 COMP-3.
+           05  CUST-WDR-COUNT         PIC 9(2).
+           05  CUST-FILLER            PIC X(2).
+           05  CUST-SECONDARY-ID      PIC X(8).
+           05  CUST-SECONDARY-NAME    PIC X(25).
+           05  CUST-JOINT-IND         PIC X(1).
+               88  CUST-IS-JOINT          VALUE 'Y'.
+               88  CUST-NOT-JOINT         VALUE 'N'.
