@@ -0,0 +1,15 @@
+      *>================================================================*
+      *> BRHISTORY.cpy — Branch-Performance History Record (48 bytes)
+      *> Layout: LINE SEQUENTIAL, one row per branch per run date.
+      *> Appended to by BRTREND every run, never rewritten, so the
+      *> file is simply the accumulated daily history to trend off of.
+      *>================================================================*
+       01  BR-HISTORY-RECORD.
+           05  BRH-RUN-DATE          PIC 9(8).
+           05  BRH-BRANCH            PIC X(3).
+           05  BRH-DEP-COUNT         PIC 9(5).
+           05  BRH-DEP-AMT           PIC 9(9)V99.
+           05  BRH-WDR-COUNT         PIC 9(5).
+           05  BRH-WDR-AMT           PIC 9(9)V99.
+           05  BRH-INT-COUNT         PIC 9(5).
+           05  BRH-INT-AMT           PIC 9(9)V99.
