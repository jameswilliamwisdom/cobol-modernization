@@ -0,0 +1,12 @@
+      *>================================================================*
+      *> STOPPAY.cpy — Stop-Payment Hold Record (18 bytes)
+      *> Layout: LINE SEQUENTIAL, ops-submitted holds keyed on
+      *> STP-ACCT-ID/STP-SEQ. TXNAPPLY loads the whole file into memory
+      *> at startup and checks every transaction against it before
+      *> applying, the same way a called-in stop request keeps a check
+      *> or wire from posting.
+      *>================================================================*
+       01  STOP-PAYMENT-RECORD.
+           05  STP-ACCT-ID            PIC X(8).
+           05  STP-SEQ                PIC 9(6).
+           05  STP-FILLER             PIC X(4).
