@@ -1,6 +1,12 @@
       *>================================================================*
-      *> TRANSREC.cpy — Transaction Record (47 bytes)
+      *> TRANSREC.cpy — Transaction Record (56 bytes)
       *> Layout: LINE SEQUENTIAL, display numeric amounts
+      *>
+      *> TRANS-TRANSFER ('T') moves funds between two accounts. Each
+      *> transfer arrives as a linked pair of records sharing TRANS-SEQ:
+      *> one debit leg against TRANS-ACCT-ID and one credit leg against
+      *> TRANS-XFER-ACCT-ID, distinguished by TRANS-XFER-DIR, the way a
+      *> wire or ACH feed presents two settlement entries for one move.
       *>================================================================*
        01  TRANSACTION-RECORD.
            05  TRANS-ACCT-ID          PIC X(8).
@@ -8,9 +14,16 @@
                88  TRANS-DEPOSIT          VALUE 'D'.
                88  TRANS-WITHDRAW         VALUE 'W'.
                88  TRANS-INTEREST         VALUE 'I'.
-               88  TRANS-VALID-TYPE       VALUE 'D' 'W' 'I'.
+               88  TRANS-TRANSFER         VALUE 'T'.
+               88  TRANS-FEE              VALUE 'F'.
+               88  TRANS-MAINTENANCE      VALUE 'M'.
+               88  TRANS-VALID-TYPE       VALUE 'D' 'W' 'I' 'T' 'F' 'M'.
            05  TRANS-AMOUNT           PIC 9(7)V99.
            05  TRANS-DATE             PIC 9(8).
            05  TRANS-BRANCH           PIC X(3).
            05  TRANS-SEQ              PIC 9(6).
            05  TRANS-DESC             PIC X(12).
+           05  TRANS-XFER-ACCT-ID     PIC X(8).
+           05  TRANS-XFER-DIR         PIC X(1).
+               88  TRANS-XFER-DEBIT       VALUE 'D'.
+               88  TRANS-XFER-CREDIT      VALUE 'C'.
