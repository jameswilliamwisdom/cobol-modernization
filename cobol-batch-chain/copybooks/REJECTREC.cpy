@@ -16,5 +16,12 @@
                88  REJ-CLOSED            VALUE 'CL'.
                88  REJ-FROZEN            VALUE 'FR'.
                88  REJ-OVERDRAFT         VALUE 'OD'.
+               88  REJ-PEND-DENIED       VALUE 'PD'.
+               88  REJ-DUPLICATE         VALUE 'DP'.
+               88  REJ-SAVINGS-LIMIT     VALUE 'SL'.
+               88  REJ-CUTOFF-WINDOW     VALUE 'CW'.
+               88  REJ-VELOCITY-LIMIT    VALUE 'VL'.
+               88  REJ-STOP-PAYMENT      VALUE 'SP'.
+               88  REJ-XFER-NO-ACCT      VALUE 'XD'.
            05  REJ-STEP              PIC X(8).
            05  REJ-FILLER            PIC X(9).
