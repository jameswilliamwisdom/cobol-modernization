@@ -1,6 +1,10 @@
       *>================================================================*
-      *> AUDITREC.cpy — Audit Trail Record (50 bytes)
+      *> AUDITREC.cpy — Audit Trail Record (54 bytes)
       *> Layout: Binary sequential (COMP-3 balance fields)
+      *>
+      *> AUD-XFER-ACCT carries the counterpart account ID for a
+      *> TRANS-TRANSFER leg, linking the debit and credit audit
+      *> entries for the same move. Blank for all other trans types.
       *>================================================================*
        01  AUDIT-RECORD.
            05  AUD-ACCT-ID           PIC X(8).
@@ -14,4 +18,4 @@
                88  AUD-REJECTED          VALUE 'R'.
            05  AUD-BRANCH            PIC X(3).
            05  AUD-SEQ               PIC 9(6).
-           05  AUD-FILLER            PIC X(4).
+           05  AUD-XFER-ACCT         PIC X(8).
