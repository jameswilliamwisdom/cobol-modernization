@@ -0,0 +1,32 @@
+      *>================================================================*
+      *> MAINTREQ.cpy — Account Maintenance Request (70 bytes)
+      *> Layout: LINE SEQUENTIAL, ops-submitted open/close/freeze/
+      *> branch-transfer/joint-link requests consumed by ACCTMAIN.
+      *> MREQ-NAME, MREQ-ACCT-TYPE and MREQ-INITIAL-BALANCE only apply
+      *> to an MREQ-OPEN request; MREQ-BRANCH carries the new branch on
+      *> a branch-transfer request and the opening branch on an open
+      *> request. On an MREQ-JOINT-LINK request, MREQ-NAME instead
+      *> carries the secondary owner's name and MREQ-SECONDARY-ID
+      *> their ID — ACCTMAIN links them onto the existing account
+      *> named by MREQ-ACCT-ID rather than opening a new one.
+      *>================================================================*
+       01  MAINT-REQUEST.
+           05  MREQ-ACCT-ID           PIC X(8).
+           05  MREQ-ACTION            PIC X(2).
+               88  MREQ-OPEN              VALUE 'OP'.
+               88  MREQ-CLOSE             VALUE 'CL'.
+               88  MREQ-FREEZE            VALUE 'FZ'.
+               88  MREQ-UNFREEZE          VALUE 'UF'.
+               88  MREQ-BRANCH-XFER       VALUE 'BX'.
+               88  MREQ-JOINT-LINK        VALUE 'JO'.
+               88  MREQ-VALID-ACTION      VALUE 'OP' 'CL' 'FZ' 'UF' 'BX'
+                                                 'JO'.
+           05  MREQ-NAME              PIC X(25).
+           05  MREQ-BRANCH            PIC X(3).
+           05  MREQ-ACCT-TYPE         PIC X(1).
+               88  MREQ-SAVINGS           VALUE 'S'.
+               88  MREQ-CHECKING          VALUE 'C'.
+           05  MREQ-INITIAL-BALANCE   PIC 9(7)V99.
+           05  MREQ-EFF-DATE          PIC 9(8).
+           05  MREQ-SEQ               PIC 9(6).
+           05  MREQ-SECONDARY-ID      PIC X(8).
