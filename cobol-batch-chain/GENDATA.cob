@@ -2,7 +2,17 @@
       *> GENDATA.cob — Test data generator for batch chain pipeline
       *> Compile: cobc -x -free -I copybooks GENDATA.cob
       *> Creates: data/CUSTOMERS.DAT  (20 records, binary sequential)
-      *>          data/TRANSACTIONS.DAT (50 records, line sequential)
+      *>          data/TRANSACTIONS.DAT (50 scripted records, plus an
+      *>          optional batch of synthetic load-test records, line
+      *>          sequential)
+      *>
+      *> Run:     GENDATA [volume]
+      *> An optional command-line argument gives the count of extra
+      *> synthetic transactions to append after the 50 scripted ones,
+      *> cycling across the 20 test customers and the D/W/I transaction
+      *> types, for exercising the pipeline at load-test volumes.
+      *> Omitted or non-numeric defaults to 0 (the 50 scripted records
+      *> only).
       *>================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GENDATA.
@@ -31,10 +41,33 @@
        01  WS-CUST-STATUS        PIC XX.
        01  WS-TRANS-STATUS        PIC XX.
        01  WS-CUST-COUNT          PIC 99     VALUE 0.
-       01  WS-TRANS-COUNT         PIC 99     VALUE 0.
+       01  WS-TRANS-COUNT         PIC 9(6)   VALUE 0.
+       01  WS-XFER-PAIR-SEQ       PIC 9(6)   VALUE 0.
+
+      *>----------------------------------------------------------------*
+      *> Transactions are stamped with today's date rather than a fixed
+      *> literal so the scripted/load-test feed stays inside TXNVALID's
+      *> cutoff-window check no matter what day this generator is run.
+      *>----------------------------------------------------------------*
+       01  WS-RUN-DATE            PIC 9(8)   VALUE ZEROES.
+
+      *>----------------------------------------------------------------*
+      *> Load-test volume, taken from the command line (see
+      *> GENERATE-LOAD-TRANSACTIONS).
+      *>----------------------------------------------------------------*
+       01  WS-LOAD-PARM           PIC X(6).
+       01  WS-LOAD-VOLUME         PIC 9(6)   VALUE 0.
+       01  WS-LOAD-IDX            PIC 9(6)   VALUE 0.
+       01  WS-LOAD-TYPE-NUM       PIC 9(1).
+       01  WS-LOAD-AMOUNT         PIC 9(7)V99.
+       01  WS-LOAD-ACCT-ID.
+           05  FILLER             PIC X(4)   VALUE 'CUST'.
+           05  WS-LOAD-CUST-NUM   PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
            OPEN OUTPUT CUSTOMER-FILE
            IF WS-CUST-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING CUSTOMERS: ' WS-CUST-STATUS
@@ -54,6 +87,17 @@
 
            PERFORM WRITE-TRANSACTIONS
 
+           ACCEPT WS-LOAD-PARM FROM COMMAND-LINE
+           IF WS-LOAD-PARM IS NUMERIC
+               MOVE WS-LOAD-PARM TO WS-LOAD-VOLUME
+           ELSE
+               MOVE 0 TO WS-LOAD-VOLUME
+           END-IF
+           IF WS-LOAD-VOLUME > 0
+               PERFORM GENERATE-LOAD-TRANSACTIONS
+               DISPLAY 'LOAD-TEST TRANSACTIONS ADDED: ' WS-LOAD-VOLUME
+           END-IF
+
            CLOSE TRANSACTION-FILE
            DISPLAY 'TRANSACTIONS WRITTEN: ' WS-TRANS-COUNT
 
@@ -126,6 +170,9 @@
            SET CUST-CHECKING TO TRUE
            SET CUST-ACTIVE TO TRUE
            MOVE 250.00 TO CUST-BALANCE
+           MOVE 'CUST0107'             TO CUST-SECONDARY-ID
+           MOVE 'DAVID PATEL'          TO CUST-SECONDARY-NAME
+           SET  CUST-IS-JOINT          TO TRUE
            PERFORM FLUSH-CUST
 
            PERFORM INIT-CUST
@@ -252,14 +299,17 @@
            INITIALIZE CUSTOMER-RECORD
            MOVE 20250115 TO CUST-OPEN-DATE
            MOVE 20260228 TO CUST-LAST-ACTIVITY
-           MOVE SPACES   TO CUST-FILLER.
+           MOVE SPACES   TO CUST-FILLER
+           MOVE SPACES   TO CUST-SECONDARY-ID
+           MOVE SPACES   TO CUST-SECONDARY-NAME
+           SET  CUST-NOT-JOINT TO TRUE.
 
        FLUSH-CUST.
            WRITE CUSTOMER-RECORD
            ADD 1 TO WS-CUST-COUNT.
 
       *>================================================================*
-      *> TRANSACTIONS — 50 records, deliberately unsorted
+      *> TRANSACTIONS — 52 records, deliberately unsorted
       *>   32 normal valid (D/W/I across active accounts)
       *>    3 overdraft triggers (W > balance on low-balance accounts)
       *>    5 non-existent accounts (CUST9901-CUST9905)
@@ -268,6 +318,9 @@
       *>    2 invalid type codes (X, Z)
       *>    2 against closed accounts (CUST0015, CUST0019)
       *>    1 against frozen account (CUST0020)
+      *>    2 forming one transfer pair (CUST0001 debit / CUST0002
+      *>      credit, sharing one TRANS-SEQ) — exercises the
+      *>      TRANS-TRANSFER path through TXNVALID and TXNAPPLY
       *>================================================================*
        WRITE-TRANSACTIONS.
       *> 01 - Deposit to CUST0003 (high-balance checking, BR1)
@@ -719,12 +772,84 @@
            MOVE 'BR1' TO TRANS-BRANCH
            MOVE 'FREELANCE'    TO TRANS-DESC
            PERFORM FLUSH-TRANS
+
+      *> 51 - Transfer pair, debit leg: CUST0001 -> CUST0002. Both
+      *>      legs of the pair share one TRANS-SEQ, per TRANSREC.cpy.
+           PERFORM INIT-TRANS
+           MOVE 'CUST0001' TO TRANS-ACCT-ID
+           SET TRANS-TRANSFER TO TRUE
+           MOVE 750.00 TO TRANS-AMOUNT
+           MOVE 'BR1' TO TRANS-BRANCH
+           MOVE 'CUST0002' TO TRANS-XFER-ACCT-ID
+           SET TRANS-XFER-DEBIT TO TRUE
+           MOVE 'XFER TO 0002'  TO TRANS-DESC
+           MOVE TRANS-SEQ TO WS-XFER-PAIR-SEQ
+           PERFORM FLUSH-TRANS
+
+      *> 52 - Transfer pair, credit leg: CUST0002 receives from CUST0001
+           ADD 1 TO WS-TRANS-COUNT
+           INITIALIZE TRANSACTION-RECORD
+           MOVE WS-RUN-DATE TO TRANS-DATE
+           MOVE WS-XFER-PAIR-SEQ TO TRANS-SEQ
+           MOVE 'CUST0002' TO TRANS-ACCT-ID
+           SET TRANS-TRANSFER TO TRUE
+           MOVE 750.00 TO TRANS-AMOUNT
+           MOVE 'BR1' TO TRANS-BRANCH
+           MOVE 'CUST0001' TO TRANS-XFER-ACCT-ID
+           SET TRANS-XFER-CREDIT TO TRUE
+           MOVE 'XFER FROM 0001' TO TRANS-DESC
+           PERFORM FLUSH-TRANS
+           .
+
+      *>================================================================*
+      *> GENERATE-LOAD-TRANSACTIONS — appends WS-LOAD-VOLUME synthetic
+      *> transactions after the 50 scripted ones, cycling across the 20
+      *> test customers (CUST0001-CUST0020) and the D/W/I transaction
+      *> types, for load-testing the downstream pipeline steps.
+      *>================================================================*
+       GENERATE-LOAD-TRANSACTIONS.
+           PERFORM VARYING WS-LOAD-IDX FROM 1 BY 1
+               UNTIL WS-LOAD-IDX > WS-LOAD-VOLUME
+               PERFORM WRITE-LOAD-TRANSACTION
+           END-PERFORM
+           .
+
+       WRITE-LOAD-TRANSACTION.
+           PERFORM INIT-TRANS
+           COMPUTE WS-LOAD-CUST-NUM =
+               FUNCTION MOD(WS-LOAD-IDX - 1, 20) + 1
+           MOVE WS-LOAD-ACCT-ID TO TRANS-ACCT-ID
+
+           COMPUTE WS-LOAD-TYPE-NUM = FUNCTION MOD(WS-LOAD-IDX - 1, 3)
+           EVALUATE WS-LOAD-TYPE-NUM
+               WHEN 0
+                   SET TRANS-DEPOSIT TO TRUE
+               WHEN 1
+                   SET TRANS-WITHDRAW TO TRUE
+               WHEN OTHER
+                   SET TRANS-INTEREST TO TRUE
+           END-EVALUATE
+
+           COMPUTE WS-LOAD-AMOUNT = FUNCTION MOD(WS-LOAD-IDX, 500) + 10
+           MOVE WS-LOAD-AMOUNT TO TRANS-AMOUNT
+
+           EVALUATE TRUE
+               WHEN WS-LOAD-CUST-NUM <= 9
+                   MOVE 'BR1' TO TRANS-BRANCH
+               WHEN WS-LOAD-CUST-NUM <= 15
+                   MOVE 'BR2' TO TRANS-BRANCH
+               WHEN OTHER
+                   MOVE 'BR3' TO TRANS-BRANCH
+           END-EVALUATE
+
+           MOVE 'LOAD TEST TX' TO TRANS-DESC
+           PERFORM FLUSH-TRANS
            .
 
        INIT-TRANS.
            ADD 1 TO WS-TRANS-COUNT
            INITIALIZE TRANSACTION-RECORD
-           MOVE 20260301 TO TRANS-DATE
+           MOVE WS-RUN-DATE TO TRANS-DATE
            MOVE WS-TRANS-COUNT TO TRANS-SEQ.
 
        FLUSH-TRANS.
