@@ -0,0 +1,208 @@
+      *>================================================================*
+      *> CTREXPRT.cob — Large-Transaction Regulatory Export
+      *>
+      *> Scans the audit trail for applied transactions at or above the
+      *> currency-transaction-report threshold and exports them with
+      *> the customer name attached, the way a bank's BSA/AML reporting
+      *> feed pulls large-cash-equivalent activity for regulatory
+      *> filing. Customer lookups ride the same forward-advance-only
+      *> sync STMTGEN uses, since the audit trail is in ascending
+      *> account order and the master is read once, in step.
+      *>
+      *> Input:  data/AUDIT-TRAIL.DAT    (SEQUENTIAL, binary)
+      *>         data/NEW-CUSTOMERS.DAT  (SEQUENTIAL, binary)
+      *> Output: data/CTR-EXPORT.TXT     (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CTREXPRT.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CUSTOMER-FILE
+               ASSIGN TO 'data/NEW-CUSTOMERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTF-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/CTR-EXPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  CUSTOMER-FILE.
+       COPY CUSTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-CUSTF-STATUS                 PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+
+       01  WS-AUDIT-EOF-FLAG               PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                             VALUE 'Y'.
+           88  AUDIT-NOT-EOF                         VALUE 'N'.
+
+       01  WS-CUST-EOF-FLAG                PIC X(1)  VALUE 'N'.
+           88  CUST-EOF                              VALUE 'Y'.
+           88  CUST-NOT-EOF                          VALUE 'N'.
+
+      *>----------------------------------------------------------------*
+      *> CTR reporting threshold — transactions at or above this amount
+      *> are exported. Adjust here rather than hand-editing the output.
+      *>----------------------------------------------------------------*
+       01  WS-CTR-THRESHOLD                PIC 9(7)V99 VALUE 10000.00.
+
+       01  WS-CURR-NAME                    PIC X(25) VALUE SPACES.
+       01  WS-CTR-AUDIT-READ               PIC 9(7)  VALUE 0.
+       01  WS-CTR-EXPORTED                 PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                  PIC 9     VALUE 0.
+
+       01  HDR-LINE-1                      PIC X(90)
+           VALUE 'LARGE-TRANSACTION REGULATORY EXPORT (CTR)'.
+       01  HDR-LINE-2.
+           05  FILLER                PIC X(10)  VALUE 'ACCT-ID   '.
+           05  FILLER                PIC X(27)  VALUE 'NAME'.
+           05  FILLER                PIC X(5)   VALUE 'BR   '.
+           05  FILLER                PIC X(6)   VALUE 'TYPE  '.
+           05  FILLER                PIC X(10)  VALUE 'DATE      '.
+           05  FILLER                PIC X(15)  VALUE 'AMOUNT'.
+           05  FILLER                PIC X(17)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-ACCT-ID           PIC X(8).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-NAME                    PIC X(25).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-BRANCH                  PIC X(3).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-TYPE                    PIC X(1).
+           05  FILLER                PIC X(5)   VALUE SPACES.
+           05  DTL-DATE                    PIC 9(8).
+           05  FILLER                PIC X(2)   VALUE SPACES.
+           05  DTL-AMOUNT                  PIC ZZZ,ZZ9.99.
+           05  FILLER                PIC X(23)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-AUDIT
+               PERFORM 3000-PROCESS-AUDIT
+                   UNTIL AUDIT-EOF
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- CTREXPRT: Large-Txn Regulatory Export ---'
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'CTREXPRT: ERROR opening audit trail, '
+                       'STATUS=' WS-AUDIT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'CTREXPRT: ERROR opening customer master, '
+                       'STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           IF WS-RETURN-CODE NOT = 8
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 6000-READ-CUST
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-AUDIT-READ
+           END-READ
+           .
+
+       3000-PROCESS-AUDIT.
+           IF AUD-APPLIED AND AUD-AMOUNT >= WS-CTR-THRESHOLD
+               PERFORM 6100-SYNC-CUSTOMER
+               PERFORM 3500-PRINT-DETAIL
+           END-IF
+           PERFORM 2000-READ-AUDIT
+           .
+
+       3500-PRINT-DETAIL.
+           MOVE AUD-ACCT-ID    TO DTL-ACCT-ID
+           MOVE WS-CURR-NAME   TO DTL-NAME
+           MOVE AUD-BRANCH     TO DTL-BRANCH
+           MOVE AUD-TRANS-TYPE TO DTL-TYPE
+           MOVE AUD-DATE       TO DTL-DATE
+           MOVE AUD-AMOUNT     TO DTL-AMOUNT
+           WRITE REPORT-LINE FROM DTL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-CTR-EXPORTED
+           .
+
+      *>----------------------------------------------------------------*
+      *> Advance the customer master up to (but not past) the account
+      *> this audit record is for, picking up its name.
+      *>----------------------------------------------------------------*
+       6100-SYNC-CUSTOMER.
+           PERFORM 6000-READ-CUST
+               UNTIL CUST-EOF
+               OR CUST-ID >= AUD-ACCT-ID
+           IF NOT CUST-EOF AND CUST-ID = AUD-ACCT-ID
+               MOVE CUST-NAME TO WS-CURR-NAME
+           ELSE
+               MOVE SPACES    TO WS-CURR-NAME
+           END-IF
+           .
+
+       6000-READ-CUST.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- CTREXPRT Summary ---'
+           DISPLAY '  Audit records read : ' WS-CTR-AUDIT-READ
+           DISPLAY '  Transactions exported: ' WS-CTR-EXPORTED
+           DISPLAY '  Return code        : ' WS-RETURN-CODE
+           IF WS-AUDIT-STATUS = '00' OR WS-AUDIT-STATUS = '10'
+               CLOSE AUDIT-FILE
+           END-IF
+           IF WS-CUSTF-STATUS = '00' OR WS-CUSTF-STATUS = '10'
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-REPORT-STATUS = '00'
+               CLOSE REPORT-FILE
+           END-IF
+           .
