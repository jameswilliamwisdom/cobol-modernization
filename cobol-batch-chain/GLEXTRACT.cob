@@ -0,0 +1,257 @@
+      *>================================================================*
+      *> GLEXTRACT.cob — General Ledger Extract
+      *>
+      *> Reads the audit trail and builds a debit/credit extract by
+      *> branch and transaction type, the way a bank feeds its daily
+      *> posting activity into the general ledger. A record is a credit
+      *> if it increased the account balance and a debit if it
+      *> decreased it — comparing AUD-OLD-BALANCE to AUD-NEW-BALANCE
+      *> works uniformly across deposits, withdrawals, interest, fees,
+      *> and both legs of a transfer, so the extract does not need to
+      *> special-case AUD-TRANS-TYPE. Rejected entries carry no balance
+      *> movement and are excluded.
+      *>
+      *> Input:  data/AUDIT-TRAIL.DAT (SEQUENTIAL, binary)
+      *> Output: data/GL-EXTRACT.TXT  (LINE SEQUENTIAL, print)
+      *>
+      *> Return codes:  0 = success,  8 = input file error
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GLEXTRACT.
+       AUTHOR.      BATCH-CHAIN-PIPELINE.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO 'data/AUDIT-TRAIL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO 'data/GL-EXTRACT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                PIC XX.
+       01  WS-REPORT-STATUS               PIC XX.
+       01  WS-AUDIT-EOF-FLAG              PIC X(1)  VALUE 'N'.
+           88  AUDIT-EOF                            VALUE 'Y'.
+           88  AUDIT-NOT-EOF                        VALUE 'N'.
+
+       01  WS-BALANCE-DELTA               PIC S9(8)V99 COMP-3.
+
+      *>----------------------------------------------------------------*
+      *> Per-branch table, each with a small fixed set of transaction-
+      *> type rows (D/W/I/T/F/M cover every type the pipeline posts).
+      *>----------------------------------------------------------------*
+       01  WS-BRANCH-COUNT                PIC 9(2)  VALUE 0.
+       01  WS-BRANCH-TABLE.
+           05  WS-BRANCH-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-BR-IDX.
+               10  WS-BR-ID               PIC X(3).
+               10  WS-BR-SUBTOTAL-DR      PIC S9(9)V99 COMP-3.
+               10  WS-BR-SUBTOTAL-CR      PIC S9(9)V99 COMP-3.
+               10  WS-TYPE-COUNT          PIC 9.
+               10  WS-TYPE-ENTRY OCCURS 6 TIMES
+                       INDEXED BY WS-TY-IDX.
+                   15  WS-TY-CODE         PIC X(1).
+                   15  WS-TY-DR-AMT       PIC S9(9)V99 COMP-3.
+                   15  WS-TY-CR-AMT       PIC S9(9)V99 COMP-3.
+
+       01  WS-GRAND-DR                    PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-CR                    PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-CTR-AUDIT-READ              PIC 9(7)  VALUE 0.
+       01  WS-CTR-AUDIT-APPLIED           PIC 9(7)  VALUE 0.
+       01  WS-RETURN-CODE                 PIC 9     VALUE 0.
+
+       01  HDR-LINE-1                     PIC X(90)
+           VALUE 'GENERAL LEDGER EXTRACT - DEBIT/CREDIT BY BRANCH/TYPE'.
+       01  HDR-LINE-2.
+           05  FILLER               PIC X(6)   VALUE 'BR    '.
+           05  FILLER               PIC X(6)   VALUE 'TYPE  '.
+           05  FILLER               PIC X(18)  VALUE 'DEBIT AMOUNT'.
+           05  FILLER               PIC X(18)  VALUE 'CREDIT AMOUNT'.
+           05  FILLER               PIC X(42)  VALUE SPACES.
+
+       01  DTL-LINE.
+           05  DTL-BRANCH                 PIC X(3).
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  DTL-TYPE                   PIC X(1).
+           05  FILLER                     PIC X(5)   VALUE SPACES.
+           05  DTL-DR-AMT                 PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  DTL-CR-AMT                 PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(47)  VALUE SPACES.
+
+       01  BR-SUB-LINE.
+           05  FILLER                     PIC X(6)
+               VALUE '  -- '.
+           05  BR-SUB-ID                  PIC X(3).
+           05  FILLER                     PIC X(10)
+               VALUE ' SUBTOTAL'.
+           05  BR-SUB-DR                  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  BR-SUB-CR                  PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(42)  VALUE SPACES.
+
+       01  GRAND-LINE.
+           05  FILLER                     PIC X(18)
+               VALUE '**** GRAND TOTAL '.
+           05  GRAND-DR-OUT               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(3)   VALUE SPACES.
+           05  GRAND-CR-OUT               PIC ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                     PIC X(42)  VALUE SPACES.
+
+       01  BLANK-LINE                     PIC X(90)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-RETURN-CODE NOT = 8
+               PERFORM 2000-READ-AUDIT
+               PERFORM 3000-PROCESS-AUDIT
+                   UNTIL AUDIT-EOF
+               PERFORM 7000-PRINT-EXTRACT
+           END-IF
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+           DISPLAY '--- GLEXTRACT: General Ledger Extract ---'
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'GLEXTRACT: ERROR opening audit trail, '
+                       'STATUS=' WS-AUDIT-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               WRITE REPORT-LINE FROM HDR-LINE-1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM HDR-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
+           .
+
+       2000-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CTR-AUDIT-READ
+           END-READ
+           .
+
+       3000-PROCESS-AUDIT.
+           IF AUD-APPLIED
+               ADD 1 TO WS-CTR-AUDIT-APPLIED
+               COMPUTE WS-BALANCE-DELTA =
+                   AUD-NEW-BALANCE - AUD-OLD-BALANCE
+               PERFORM 3500-POST-ENTRY
+           END-IF
+           PERFORM 2000-READ-AUDIT
+           .
+
+       3500-POST-ENTRY.
+           PERFORM 3600-FIND-OR-ADD-BRANCH
+           PERFORM 3700-FIND-OR-ADD-TYPE
+           IF WS-BALANCE-DELTA >= 0
+               ADD WS-BALANCE-DELTA TO WS-TY-CR-AMT(WS-BR-IDX WS-TY-IDX)
+               ADD WS-BALANCE-DELTA TO WS-BR-SUBTOTAL-CR(WS-BR-IDX)
+               ADD WS-BALANCE-DELTA TO WS-GRAND-CR
+           ELSE
+               SUBTRACT WS-BALANCE-DELTA FROM
+                   WS-TY-DR-AMT(WS-BR-IDX WS-TY-IDX)
+               SUBTRACT WS-BALANCE-DELTA FROM
+                   WS-BR-SUBTOTAL-DR(WS-BR-IDX)
+               SUBTRACT WS-BALANCE-DELTA FROM WS-GRAND-DR
+           END-IF
+           .
+
+      *>----------------------------------------------------------------*
+      *> Linear scans below are plenty fast for the small branch/type
+      *> tables this extract builds (a few dozen branches at most).
+      *>----------------------------------------------------------------*
+       3600-FIND-OR-ADD-BRANCH.
+           SET WS-BR-IDX TO 1
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               OR WS-BR-ID(WS-BR-IDX) = AUD-BRANCH
+               CONTINUE
+           END-PERFORM
+           IF WS-BR-IDX > WS-BRANCH-COUNT
+               ADD 1 TO WS-BRANCH-COUNT
+               SET WS-BR-IDX TO WS-BRANCH-COUNT
+               MOVE AUD-BRANCH TO WS-BR-ID(WS-BR-IDX)
+               MOVE 0 TO WS-BR-SUBTOTAL-DR(WS-BR-IDX)
+               MOVE 0 TO WS-BR-SUBTOTAL-CR(WS-BR-IDX)
+               MOVE 0 TO WS-TYPE-COUNT(WS-BR-IDX)
+           END-IF
+           .
+
+       3700-FIND-OR-ADD-TYPE.
+           PERFORM VARYING WS-TY-IDX FROM 1 BY 1
+               UNTIL WS-TY-IDX > WS-TYPE-COUNT(WS-BR-IDX)
+               OR WS-TY-CODE(WS-BR-IDX WS-TY-IDX) = AUD-TRANS-TYPE
+               CONTINUE
+           END-PERFORM
+           IF WS-TY-IDX > WS-TYPE-COUNT(WS-BR-IDX)
+               ADD 1 TO WS-TYPE-COUNT(WS-BR-IDX)
+               SET WS-TY-IDX TO WS-TYPE-COUNT(WS-BR-IDX)
+               MOVE AUD-TRANS-TYPE TO WS-TY-CODE(WS-BR-IDX WS-TY-IDX)
+               MOVE 0 TO WS-TY-DR-AMT(WS-BR-IDX WS-TY-IDX)
+               MOVE 0 TO WS-TY-CR-AMT(WS-BR-IDX WS-TY-IDX)
+           END-IF
+           .
+
+       7000-PRINT-EXTRACT.
+           PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+               UNTIL WS-BR-IDX > WS-BRANCH-COUNT
+               PERFORM VARYING WS-TY-IDX FROM 1 BY 1
+                   UNTIL WS-TY-IDX > WS-TYPE-COUNT(WS-BR-IDX)
+                   MOVE WS-BR-ID(WS-BR-IDX)   TO DTL-BRANCH
+                   MOVE WS-TY-CODE(WS-BR-IDX WS-TY-IDX) TO DTL-TYPE
+                   MOVE WS-TY-DR-AMT(WS-BR-IDX WS-TY-IDX) TO DTL-DR-AMT
+                   MOVE WS-TY-CR-AMT(WS-BR-IDX WS-TY-IDX) TO DTL-CR-AMT
+                   WRITE REPORT-LINE FROM DTL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-PERFORM
+               MOVE WS-BR-ID(WS-BR-IDX)           TO BR-SUB-ID
+               MOVE WS-BR-SUBTOTAL-DR(WS-BR-IDX)  TO BR-SUB-DR
+               MOVE WS-BR-SUBTOTAL-CR(WS-BR-IDX)  TO BR-SUB-CR
+               WRITE REPORT-LINE FROM BR-SUB-LINE
+                   AFTER ADVANCING 1 LINE
+               WRITE REPORT-LINE FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           MOVE WS-GRAND-DR TO GRAND-DR-OUT
+           MOVE WS-GRAND-CR TO GRAND-CR-OUT
+           WRITE REPORT-LINE FROM GRAND-LINE
+               AFTER ADVANCING 1 LINE
+           .
+
+       9000-TERMINATE.
+           DISPLAY '--- GLEXTRACT Summary ---'
+           DISPLAY '  Audit records read   : ' WS-CTR-AUDIT-READ
+           DISPLAY '  Applied entries used : ' WS-CTR-AUDIT-APPLIED
+           DISPLAY '  Return code          : ' WS-RETURN-CODE
+           IF WS-AUDIT-STATUS = '00' OR WS-AUDIT-STATUS = '10'
+               CLOSE AUDIT-FILE
+               CLOSE REPORT-FILE
+           END-IF
+           .
