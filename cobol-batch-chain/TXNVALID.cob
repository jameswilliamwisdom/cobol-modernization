@@ -38,6 +38,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-VALID-STATUS.
 
+           SELECT PENDING-TRANS-FILE
+               ASSIGN TO 'data/PENDING-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+
            SELECT REJECT-TRANS-FILE
                ASSIGN TO 'data/REJECT-TRANS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
@@ -53,7 +58,10 @@
        COPY 'copybooks/CUSTREC.cpy'.
 
        FD  VALID-TRANS-FILE.
-           01  VALID-TRANS-RECORD          PIC X(47).
+           01  VALID-TRANS-RECORD          PIC X(56).
+
+       FD  PENDING-TRANS-FILE.
+           01  PENDING-TRANS-RECORD        PIC X(56).
 
        FD  REJECT-TRANS-FILE.
        COPY 'copybooks/REJECTREC.cpy'.
@@ -66,8 +74,67 @@
        01  WS-TRANS-STATUS                 PIC XX.
        01  WS-CUSTF-STATUS                PIC XX.
        01  WS-VALID-STATUS                PIC XX.
+       01  WS-PENDING-STATUS              PIC XX.
        01  WS-REJECT-STATUS               PIC XX.
 
+       *>----------------------------------------------------------------*
+       *> Transactions at or above this amount are held for supervisor
+       *> review instead of auto-posting — see 2200-VALIDATE-TRANSACTION.
+       *>----------------------------------------------------------------*
+       01  WS-PENDING-REVIEW-THRESHOLD    PIC 9(7)V99 VALUE 5000.00.
+
+       *>----------------------------------------------------------------*
+       *> Batch cut-off window — a transaction dated more than this
+       *> many days before or after the run date is backdated or
+       *> postdated far enough to be flagged rather than auto-posted.
+       *> Maintenance transactions carry an ops-supplied effective
+       *> date and are exempt, the same way they are exempt from the
+       *> closed/frozen/zero-amount checks above.
+       *>----------------------------------------------------------------*
+       01  WS-CUTOFF-WINDOW-DAYS          PIC 9(3)    VALUE 005.
+       01  WS-RUN-DATE                    PIC 9(8).
+       01  WS-RUN-JULIAN                  PIC 9(7) COMP.
+       01  WS-TRANS-JULIAN                PIC 9(7) COMP.
+       01  WS-TRANS-DATE-DIFF             PIC S9(7) COMP.
+
+       *>----------------------------------------------------------------*
+       *> Velocity check — caps how many transactions and how much
+       *> aggregate volume one account can bring through a single
+       *> batch cycle. SORTED-TRANS.DAT is ordered by account, so a
+       *> control break on the account ID is enough to track a running
+       *> count/amount per account; no table is needed since only the
+       *> current account's running totals are ever in play. Every
+       *> transaction that reaches 2200-VALIDATE-TRANSACTION counts
+       *> toward the limit, whatever else it is rejected for.
+       *>----------------------------------------------------------------*
+       01  WS-VELOCITY-MAX-COUNT          PIC 9(3)     VALUE 010.
+       01  WS-VELOCITY-MAX-AMOUNT         PIC 9(9)V99  VALUE 25000.00.
+       01  WS-VELOCITY-ACCT-ID            PIC X(8)     VALUE SPACES.
+       01  WS-VELOCITY-COUNT              PIC 9(3)     VALUE 0.
+       01  WS-VELOCITY-AMOUNT             PIC 9(9)V99  VALUE 0.
+
+       *>----------------------------------------------------------------*
+       *> Transfer destination lookup — CUSTOMER-FILE is read one
+       *> account at a time against the sorted transaction file, so a
+       *> TRANS-TRANSFER leg's TRANS-XFER-ACCT-ID (its counterpart,
+       *> which can fall anywhere in the master, ahead of or behind
+       *> the current match position) can't be checked by the balanced
+       *> -line merge itself. CUSTOMER-FILE is read once in full into
+       *> this table at startup, purely to confirm the destination
+       *> account exists, before the file is reopened for the normal
+       *> merge pass.
+       *>----------------------------------------------------------------*
+       01  WS-XFER-LOOKUP-COUNT          PIC 9(3)  VALUE 0.
+       01  WS-XFER-LOOKUP-TABLE-AREA.
+           05  WS-XFER-LOOKUP-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-XFER-LOOKUP-COUNT
+                   INDEXED BY WS-XL-IDX.
+               10  WS-XL-CUST-ID         PIC X(8).
+
+       01  WS-XFER-DEST-FOUND-SW          PIC X(1)  VALUE 'N'.
+           88  WS-XFER-DEST-FOUND             VALUE 'Y'.
+           88  WS-XFER-DEST-NOT-FOUND         VALUE 'N'.
+
        *>----------------------------------------------------------------*
        *> EOF flags
        *>----------------------------------------------------------------*
@@ -88,12 +155,45 @@
                88  WS-TRANS-DEPOSIT            VALUE 'D'.
                88  WS-TRANS-WITHDRAW           VALUE 'W'.
                88  WS-TRANS-INTEREST           VALUE 'I'.
-               88  WS-TRANS-VALID-TYPE         VALUE 'D' 'W' 'I'.
+               88  WS-TRANS-TRANSFER           VALUE 'T'.
+               88  WS-TRANS-FEE                VALUE 'F'.
+               88  WS-TRANS-MAINTENANCE        VALUE 'M'.
+               88  WS-TRANS-VALID-TYPE         VALUE 'D' 'W' 'I' 'T' 'F'
+                                                     'M'.
            05  WS-TRANS-AMOUNT             PIC 9(7)V99.
            05  WS-TRANS-DATE               PIC 9(8).
            05  WS-TRANS-BRANCH             PIC X(3).
            05  WS-TRANS-SEQ                PIC 9(6).
            05  WS-TRANS-DESC               PIC X(12).
+           05  WS-TRANS-XFER-ACCT-ID       PIC X(8).
+           05  WS-TRANS-XFER-DIR           PIC X(1).
+               88  WS-TRANS-XFER-DEBIT         VALUE 'D'.
+               88  WS-TRANS-XFER-CREDIT        VALUE 'C'.
+
+      *>----------------------------------------------------------------*
+      *> Duplicate detection — every transaction seen for the current
+      *> account this cycle is kept in this table (same control-break
+      *> reset as WS-VELOCITY above; SORTED-TRANS.DAT is ordered by
+      *> account, so only one account's entries are ever live at once).
+      *> A plain adjacent-pair compare isn't enough here because
+      *> TRANS-SEQ is assigned by several independent, uncoordinated
+      *> counters (GENDATA, MAINTFEE, ACCTMAIN), so two submissions of
+      *> the same transaction — a real risk now that TXNSORT merges
+      *> several feeds — won't generally sort next to each other.
+      *>----------------------------------------------------------------*
+       01  WS-DUP-COUNT                   PIC 9(3)  VALUE 0.
+       01  WS-DUP-TABLE-AREA.
+           05  WS-DUP-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-DUP-COUNT
+                   INDEXED BY WS-DUP-IDX.
+               10  WS-DUP-TYPE             PIC X(1).
+               10  WS-DUP-AMOUNT           PIC 9(7)V99.
+               10  WS-DUP-DATE             PIC 9(8).
+               10  WS-DUP-BRANCH           PIC X(3).
+
+       01  WS-DUP-FOUND-SW                PIC X(1)  VALUE 'N'.
+           88  WS-DUP-FOUND                    VALUE 'Y'.
+           88  WS-DUP-NOT-FOUND                VALUE 'N'.
 
        01  WS-CURRENT-CUST.
            05  WS-CUST-ID                  PIC X(8).
@@ -117,6 +217,7 @@
        01  WS-TRANS-READ-CTR               PIC 9(7) VALUE ZEROES.
        01  WS-CUST-READ-CTR               PIC 9(7) VALUE ZEROES.
        01  WS-VALID-CTR                   PIC 9(7) VALUE ZEROES.
+       01  WS-PENDING-CTR                 PIC 9(7) VALUE ZEROES.
        01  WS-REJECT-CTR                  PIC 9(7) VALUE ZEROES.
 
        *>----------------------------------------------------------------*
@@ -164,6 +265,17 @@
                PERFORM 3000-TERMINATE
            END-IF
 
+           PERFORM 1150-LOAD-XFER-LOOKUP
+
+           CLOSE CUSTOMER-FILE
+           OPEN INPUT  CUSTOMER-FILE
+           IF WS-CUSTF-STATUS NOT = '00'
+               DISPLAY 'TXNVALID: ERROR reopening CUSTOMERS.DAT'
+                       ' STATUS=' WS-CUSTF-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 3000-TERMINATE
+           END-IF
+
            OPEN OUTPUT VALID-TRANS-FILE
            IF WS-VALID-STATUS NOT = '00'
                DISPLAY 'TXNVALID: ERROR opening VALID-TRANS.DAT'
@@ -172,6 +284,14 @@
                PERFORM 3000-TERMINATE
            END-IF
 
+           OPEN OUTPUT PENDING-TRANS-FILE
+           IF WS-PENDING-STATUS NOT = '00'
+               DISPLAY 'TXNVALID: ERROR opening PENDING-TRANS.DAT'
+                       ' STATUS=' WS-PENDING-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 3000-TERMINATE
+           END-IF
+
            OPEN OUTPUT REJECT-TRANS-FILE
            IF WS-REJECT-STATUS NOT = '00'
                DISPLAY 'TXNVALID: ERROR opening REJECT-TRANS.DAT'
@@ -180,6 +300,10 @@
                PERFORM 3000-TERMINATE
            END-IF
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           COMPUTE WS-RUN-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+
       *> Prime both input files
            PERFORM 5000-READ-TRANS
            PERFORM 6000-READ-CUST
@@ -227,6 +351,28 @@
        *> VALIDATE — account found, apply business rules
        *>================================================================*
        2200-VALIDATE-TRANSACTION.
+           COMPUTE WS-TRANS-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-TRANS-DATE)
+           COMPUTE WS-TRANS-DATE-DIFF =
+               FUNCTION ABS(WS-RUN-JULIAN - WS-TRANS-JULIAN)
+
+           IF WS-TRANS-ACCT-ID NOT = WS-VELOCITY-ACCT-ID
+               MOVE WS-TRANS-ACCT-ID TO WS-VELOCITY-ACCT-ID
+               MOVE ZERO             TO WS-VELOCITY-COUNT
+               MOVE ZERO             TO WS-VELOCITY-AMOUNT
+               MOVE ZERO             TO WS-DUP-COUNT
+           END-IF
+           ADD 1               TO WS-VELOCITY-COUNT
+           ADD WS-TRANS-AMOUNT TO WS-VELOCITY-AMOUNT
+
+           SET WS-XFER-DEST-NOT-FOUND TO TRUE
+           IF WS-TRANS-TRANSFER
+               AND WS-TRANS-XFER-ACCT-ID NOT = SPACES
+               PERFORM 1160-FIND-XFER-DEST
+           END-IF
+
+           PERFORM 3700-FIND-OR-ADD-DUP
+
            EVALUATE TRUE
 
       *> Invalid transaction type
@@ -235,24 +381,77 @@
                    SET REJ-INVALID-TYPE TO TRUE
                    PERFORM 4200-WRITE-REJECT
 
-      *> Zero amount
+      *> Zero amount — maintenance transactions carry no dollar amount
+      *> and are exempt
                WHEN WS-TRANS-AMOUNT = ZEROES
+                   AND NOT WS-TRANS-MAINTENANCE
                    PERFORM 4100-BUILD-REJECT-BASE
                    SET REJ-INVALID-AMOUNT TO TRUE
                    PERFORM 4200-WRITE-REJECT
 
+      *> Duplicate of a transaction already seen for this account
+      *> this cycle — same type, amount, date and branch
+               WHEN WS-DUP-FOUND
+                   PERFORM 4100-BUILD-REJECT-BASE
+                   SET REJ-DUPLICATE TO TRUE
+                   PERFORM 4200-WRITE-REJECT
+
       *> Account closed
                WHEN WS-CUST-CLOSED
+                   AND NOT WS-TRANS-MAINTENANCE
                    PERFORM 4100-BUILD-REJECT-BASE
                    SET REJ-CLOSED TO TRUE
                    PERFORM 4200-WRITE-REJECT
 
-      *> Account frozen
+      *> Account frozen — a maintenance transaction is how a frozen
+      *> account gets unfrozen, so it must not be blocked by its own
+      *> target status
                WHEN WS-CUST-FROZEN
+                   AND NOT WS-TRANS-MAINTENANCE
                    PERFORM 4100-BUILD-REJECT-BASE
                    SET REJ-FROZEN TO TRUE
                    PERFORM 4200-WRITE-REJECT
 
+      *> Transfer leg missing its counterpart account
+               WHEN WS-TRANS-TRANSFER
+                   AND WS-TRANS-XFER-ACCT-ID = SPACES
+                   PERFORM 4100-BUILD-REJECT-BASE
+                   SET REJ-INVALID-TYPE TO TRUE
+                   PERFORM 4200-WRITE-REJECT
+
+      *> Transfer leg whose counterpart account doesn't exist in the
+      *> customer master — posting this leg alone would move money
+      *> with no offsetting leg ever able to post, so it is rejected
+      *> up front rather than left for TXNAPPLY to discover
+               WHEN WS-TRANS-TRANSFER
+                   AND WS-TRANS-XFER-ACCT-ID NOT = SPACES
+                   AND WS-XFER-DEST-NOT-FOUND
+                   PERFORM 4100-BUILD-REJECT-BASE
+                   SET REJ-XFER-NO-ACCT TO TRUE
+                   PERFORM 4200-WRITE-REJECT
+
+      *> Backdated or postdated beyond the batch cut-off window
+               WHEN NOT WS-TRANS-MAINTENANCE
+                   AND WS-TRANS-DATE-DIFF > WS-CUTOFF-WINDOW-DAYS
+                   PERFORM 4100-BUILD-REJECT-BASE
+                   SET REJ-CUTOFF-WINDOW TO TRUE
+                   PERFORM 4200-WRITE-REJECT
+
+      *> Account has exceeded its configured per-cycle transaction
+      *> count or aggregate dollar volume
+               WHEN WS-VELOCITY-COUNT > WS-VELOCITY-MAX-COUNT
+                   OR WS-VELOCITY-AMOUNT > WS-VELOCITY-MAX-AMOUNT
+                   PERFORM 4100-BUILD-REJECT-BASE
+                   SET REJ-VELOCITY-LIMIT TO TRUE
+                   PERFORM 4200-WRITE-REJECT
+
+      *> Large transaction — hold for supervisor review rather than
+      *> let it auto-post same day
+               WHEN WS-TRANS-AMOUNT >= WS-PENDING-REVIEW-THRESHOLD
+                   WRITE PENDING-TRANS-RECORD
+                       FROM WS-CURRENT-TRANS
+                   ADD 1 TO WS-PENDING-CTR
+
       *> All checks passed — transaction is valid
                WHEN OTHER
                    WRITE VALID-TRANS-RECORD
@@ -262,6 +461,33 @@
            END-EVALUATE
            .
 
+      *> Look up the current transaction in this account's
+      *> duplicate-tracking table by TYPE/AMOUNT/DATE/BRANCH; if not
+      *> found, add it so a later repeat of it is caught too.
+       3700-FIND-OR-ADD-DUP.
+           SET WS-DUP-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+               UNTIL WS-DUP-IDX > WS-DUP-COUNT
+               OR (WS-DUP-TYPE(WS-DUP-IDX)   = WS-TRANS-TYPE
+                   AND WS-DUP-AMOUNT(WS-DUP-IDX) = WS-TRANS-AMOUNT
+                   AND WS-DUP-DATE(WS-DUP-IDX)   = WS-TRANS-DATE
+                   AND WS-DUP-BRANCH(WS-DUP-IDX) = WS-TRANS-BRANCH)
+               CONTINUE
+           END-PERFORM
+           IF WS-DUP-IDX > WS-DUP-COUNT
+               IF WS-DUP-COUNT < 50
+                   ADD 1 TO WS-DUP-COUNT
+                   SET WS-DUP-IDX TO WS-DUP-COUNT
+                   MOVE WS-TRANS-TYPE   TO WS-DUP-TYPE(WS-DUP-IDX)
+                   MOVE WS-TRANS-AMOUNT TO WS-DUP-AMOUNT(WS-DUP-IDX)
+                   MOVE WS-TRANS-DATE   TO WS-DUP-DATE(WS-DUP-IDX)
+                   MOVE WS-TRANS-BRANCH TO WS-DUP-BRANCH(WS-DUP-IDX)
+               END-IF
+           ELSE
+               SET WS-DUP-FOUND TO TRUE
+           END-IF
+           .
+
        *>================================================================*
        *> TERMINATION — close files, display summary
        *>================================================================*
@@ -269,6 +495,7 @@
            CLOSE SORTED-TRANS-FILE
                  CUSTOMER-FILE
                  VALID-TRANS-FILE
+                 PENDING-TRANS-FILE
                  REJECT-TRANS-FILE
 
            DISPLAY SPACES
@@ -278,6 +505,7 @@
            DISPLAY '  Transactions read:     ' WS-TRANS-READ-CTR
            DISPLAY '  Customers read:        ' WS-CUST-READ-CTR
            DISPLAY '  Valid written:         ' WS-VALID-CTR
+           DISPLAY '  Pending review:        ' WS-PENDING-CTR
            DISPLAY '  Rejected:              ' WS-REJECT-CTR
            DISPLAY '-----------------------------------------'
 
@@ -285,10 +513,10 @@
                WHEN WS-RETURN-CODE = 8
                    DISPLAY 'TXNVALID: ABEND — input file error'
                            ' (RC=8)'
-               WHEN WS-REJECT-CTR > 0
+               WHEN WS-REJECT-CTR > 0 OR WS-PENDING-CTR > 0
                    MOVE 4 TO WS-RETURN-CODE
                    DISPLAY 'TXNVALID: Completed with rejects'
-                           ' (RC=4)'
+                           ' or pending items (RC=4)'
                WHEN OTHER
                    DISPLAY 'TXNVALID: Completed successfully'
                            ' (RC=0)'
@@ -358,3 +586,41 @@
                    SET CUST-EOF TO TRUE
            END-EVALUATE
            .
+
+       *>================================================================*
+       *> LOAD TRANSFER-DESTINATION LOOKUP — read CUSTOMER-FILE start
+       *> to finish into WS-XFER-LOOKUP-TABLE-AREA before the merge
+       *> pass begins, so 2200-VALIDATE-TRANSACTION can confirm a
+       *> transfer's counterpart account exists no matter where it
+       *> falls relative to the account currently being matched.
+       *>================================================================*
+       1150-LOAD-XFER-LOOKUP.
+           PERFORM UNTIL WS-CUSTF-STATUS = '10'
+                   OR WS-XFER-LOOKUP-COUNT = 200
+               READ CUSTOMER-FILE INTO WS-CURRENT-CUST
+                   AT END
+                       MOVE '10' TO WS-CUSTF-STATUS
+                   NOT AT END
+                       ADD 1 TO WS-XFER-LOOKUP-COUNT
+                       MOVE WS-CUST-ID
+                           TO WS-XL-CUST-ID(WS-XFER-LOOKUP-COUNT)
+               END-READ
+           END-PERFORM
+           .
+
+       *>================================================================*
+       *> FIND TRANSFER DESTINATION — linear scan of the lookup table;
+       *> sets WS-XFER-DEST-FOUND-SW for 2200-VALIDATE-TRANSACTION.
+       *>================================================================*
+       1160-FIND-XFER-DEST.
+           PERFORM VARYING WS-XL-IDX FROM 1 BY 1
+               UNTIL WS-XL-IDX > WS-XFER-LOOKUP-COUNT
+               OR WS-XL-CUST-ID(WS-XL-IDX) = WS-TRANS-XFER-ACCT-ID
+               CONTINUE
+           END-PERFORM
+           IF WS-XL-IDX > WS-XFER-LOOKUP-COUNT
+               SET WS-XFER-DEST-NOT-FOUND TO TRUE
+           ELSE
+               SET WS-XFER-DEST-FOUND TO TRUE
+           END-IF
+           .
