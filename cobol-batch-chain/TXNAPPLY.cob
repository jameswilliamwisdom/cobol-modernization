@@ -25,6 +25,57 @@
                ASSIGN TO 'data/REJECT-TRANS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'data/TXNAPPLY-CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RATE-FILE
+               ASSIGN TO 'data/INTEREST-RATES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT FEE-FILE
+               ASSIGN TO 'data/FEE-SCHEDULE.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-TBL-STATUS.
+      *> Ops-submitted stop-payment holds — see STOPPAY.cpy. A missing
+      *> file means no holds are active for this run.
+           SELECT STOP-PAY-FILE
+               ASSIGN TO 'data/STOP-PAYMENTS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOP-STATUS.
+           SELECT ROUNDING-RPT-FILE
+               ASSIGN TO 'data/ROUNDING-SWEEP.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUND-RPT-STATUS.
+      *> A transfer's two legs are matched against the master in
+      *> whatever order their accounts fall in the sequential file, so
+      *> the credit leg can already be posted by the time its debit
+      *> counterpart is discovered to be short of funds — see
+      *> 4140-APPLY-TRANSFER. When that happens a compensating entry
+      *> is queued here, the same correction channel TXNRVRSL uses, so
+      *> the next cycle's TXNSORT picks it up and backs the credit out.
+           SELECT CORRECTION-TRANS-FILE
+               ASSIGN TO 'data/CORRECTION-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORR-STATUS.
+      *> Snapshot of CUSTOMERS.DAT taken at the start of every fresh
+      *> (non-restart) cycle, so a run that needs to be abandoned
+      *> instead of resumed has something to back out to — see
+      *> TXNBKOUT.
+           SELECT PRIOR-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS-PRIOR.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+      *> Indexed copy of the customer master, rebuilt from
+      *> NEW-CUSTOMERS.DAT at the end of every run so ad hoc inquiry
+      *> tools can look up one account by CUST-ID without a sequential
+      *> scan of the whole file.
+           SELECT INDEX-MASTER-FILE
+               ASSIGN TO 'data/CUSTOMERS-INDEX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDX-CUST-ID
+               FILE STATUS IS WS-INDEX-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  VALID-TRANS-FILE.
@@ -32,11 +83,51 @@
        FD  OLD-MASTER-FILE.
            COPY CUSTREC.
        FD  NEW-MASTER-FILE.
-       01  NEW-CUSTOMER-RECORD           PIC X(68).
+       01  NEW-CUSTOMER-RECORD           PIC X(102).
        FD  AUDIT-FILE.
            COPY AUDITREC.
        FD  REJECT-FILE.
            COPY REJECTREC.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-CUST-ID          PIC X(8).
+           05  CKPT-MASTERS-WRITTEN       PIC 9(7).
+       FD  RATE-FILE.
+           COPY RATETBL.
+       FD  FEE-FILE.
+           COPY FEETBL.
+       FD  STOP-PAY-FILE.
+           COPY STOPPAY.
+       FD  ROUNDING-RPT-FILE.
+       01  ROUNDING-RPT-LINE              PIC X(90).
+       FD  PRIOR-MASTER-FILE.
+       01  PRIOR-CUSTOMER-RECORD         PIC X(102).
+       FD  CORRECTION-TRANS-FILE.
+           COPY TRANSREC
+             REPLACING ==TRANSACTION-RECORD== BY ==CORRECTION-RECORD==
+                       ==TRANS-ACCT-ID==       BY ==CORR-ACCT-ID==
+                       ==TRANS-TYPE==          BY ==CORR-TYPE==
+                       ==TRANS-DEPOSIT==       BY ==CORR-DEPOSIT==
+                       ==TRANS-WITHDRAW==      BY ==CORR-WITHDRAW==
+                       ==TRANS-INTEREST==      BY ==CORR-INTEREST==
+                       ==TRANS-TRANSFER==      BY ==CORR-TRANSFER==
+                       ==TRANS-FEE==           BY ==CORR-FEE==
+                       ==TRANS-MAINTENANCE==   BY ==CORR-MAINTENANCE==
+                       ==TRANS-VALID-TYPE==    BY ==CORR-VALID-TYPE==
+                       ==TRANS-AMOUNT==        BY ==CORR-AMOUNT==
+                       ==TRANS-DATE==          BY ==CORR-DATE==
+                       ==TRANS-BRANCH==        BY ==CORR-BRANCH==
+                       ==TRANS-SEQ==           BY ==CORR-SEQ==
+                       ==TRANS-DESC==          BY ==CORR-DESC==
+                       ==TRANS-XFER-ACCT-ID== BY ==CORR-XFER-ACCT-ID==
+                       ==TRANS-XFER-DIR==      BY ==CORR-XFER-DIR==
+                       ==TRANS-XFER-DEBIT==    BY ==CORR-XFER-DEBIT==
+                       ==TRANS-XFER-CREDIT==  BY ==CORR-XFER-CREDIT==.
+       FD  INDEX-MASTER-FILE.
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD==
+                               BY ==INDEX-MASTER-REC==
+                               ==CUST-ID==
+                               BY ==IDX-CUST-ID==.
 
        WORKING-STORAGE SECTION.
        01  WS-TRANS-STATUS               PIC XX.
@@ -44,6 +135,9 @@
        01  WS-NEW-MASTER-STATUS          PIC XX.
        01  WS-AUDIT-STATUS               PIC XX.
        01  WS-REJECT-STATUS              PIC XX.
+       01  WS-CORR-STATUS                PIC XX.
+       01  WS-CORR-SEQ                   PIC 9(6)  VALUE 0.
+       01  WS-CTR-XFER-CORRECTIONS       PIC 9(5)  VALUE 0.
        01  WS-TRANS-EOF                  PIC 9     VALUE 0.
            88  TRANS-IS-EOF                        VALUE 1.
            88  TRANS-NOT-EOF                       VALUE 0.
@@ -56,25 +150,164 @@
            05  WS-CM-NAME                PIC X(25).
            05  WS-CM-BRANCH              PIC X(3).
            05  WS-CM-ACCT-TYPE           PIC X(1).
+               88  WS-CM-SAVINGS             VALUE 'S'.
            05  WS-CM-STATUS              PIC X(1).
            05  WS-CM-BALANCE             PIC S9(7)V99 COMP-3.
            05  WS-CM-OPEN-DATE           PIC 9(8).
            05  WS-CM-LAST-ACTIVITY       PIC 9(8).
-           05  WS-CM-FILLER              PIC X(9).
+           05  WS-CM-YTD-INTEREST        PIC S9(7)V99 COMP-3.
+           05  WS-CM-WDR-COUNT           PIC 9(2).
+           05  WS-CM-FILLER              PIC X(2).
+           05  WS-CM-SECONDARY-ID        PIC X(8).
+           05  WS-CM-SECONDARY-NAME      PIC X(25).
+           05  WS-CM-JOINT-IND           PIC X(1).
        01  WS-CURRENT-ACCT               PIC X(8).
        01  WS-TRANS-KEY                   PIC X(8).
        01  WS-MASTER-KEY                  PIC X(8).
        01  WS-COMPUTED-INTEREST           PIC S9(7)V99.
        01  WS-INTEREST-RATE              PIC V9(4)  VALUE 0.0125.
+
+      *>----------------------------------------------------------------*
+      *> Fractional-cent rounding sweep — WS-INTEREST-EXACT holds the
+      *> unrounded interest amount before ROUNDED COMPUTE truncates it
+      *> to the penny actually posted; the difference accumulates into
+      *> WS-ROUNDING-DRIFT-TOTAL for 8700-WRITE-ROUNDING-REPORT.
+      *>----------------------------------------------------------------*
+       01  WS-INTEREST-EXACT             PIC S9(7)V9(4).
+       01  WS-INTEREST-DRIFT             PIC S9(3)V9(4).
+       01  WS-ROUNDING-DRIFT-TOTAL       PIC S9(7)V9(4) VALUE 0.
+       01  WS-CTR-ROUNDING-SWEEP         PIC 9(7)       VALUE 0.
+
+      *>----------------------------------------------------------------*
+      *> Interest rate table — loaded from RATE-FILE at startup, keyed
+      *> by account type and branch, replacing a single flat rate.
+      *>----------------------------------------------------------------*
+       01  WS-RATE-STATUS                PIC XX.
+       01  WS-DEFAULT-RATE               PIC V9(4)  VALUE 0.0125.
+       01  WS-RATE-COUNT                 PIC 9(3)   VALUE 0.
+       01  WS-RATE-EXACT-FOUND           PIC X(1)   VALUE 'N'.
+           88  WS-RATE-EXACT-MATCH                  VALUE 'Y'.
+       01  WS-RATE-TABLE-AREA.
+           05  WS-RATE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-RATE-COUNT
+                   INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-ACCT-TYPE     PIC X(1).
+               10  WS-RATE-BRANCH        PIC X(3).
+               10  WS-RATE-PCT           PIC V9(4).
+
+      *>----------------------------------------------------------------*
+      *> Channel fee schedule — loaded from FEE-FILE at startup, keyed
+      *> by a channel code derived from TRANS-DESC (wire, ATM, teller).
+      *> A channel absent from the table is charged no fee.
+      *>----------------------------------------------------------------*
+       01  WS-FEE-TBL-STATUS             PIC XX.
+       01  WS-FEE-COUNT                  PIC 9(3)   VALUE 0.
+       01  WS-FEE-CHANNEL                PIC X(3)   VALUE SPACES.
+       01  WS-FEE-TO-CHARGE              PIC 9(3)V99 VALUE 0.
+       01  WS-FEE-TABLE-AREA.
+           05  WS-FEE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-FEE-COUNT
+                   INDEXED BY WS-FEE-IDX.
+               10  WS-FEE-TBL-CHANNEL    PIC X(3).
+               10  WS-FEE-TBL-AMOUNT     PIC 9(3)V99.
+      *>----------------------------------------------------------------*
+      *> Stop-payment holds — loaded from STOP-PAY-FILE at startup,
+      *> keyed by account and transaction sequence. Checked ahead of
+      *> every transaction before it is applied; a held transaction is
+      *> rejected instead of posted.
+      *>----------------------------------------------------------------*
+       01  WS-STOP-STATUS                PIC XX.
+       01  WS-STOP-COUNT                 PIC 9(3)   VALUE 0.
+       01  WS-STOP-HOLD-SW               PIC X(1)   VALUE 'N'.
+           88  WS-STOP-HOLD-FOUND                    VALUE 'Y'.
+       01  WS-STOP-TABLE-AREA.
+           05  WS-STOP-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-STOP-COUNT
+                   INDEXED BY WS-STOP-IDX.
+               10  WS-STOP-ACCT-ID       PIC X(8).
+               10  WS-STOP-SEQ           PIC 9(6).
+       01  WS-CTR-STOP-PAYMENTS          PIC 9(7)  VALUE 0.
+
+      *>----------------------------------------------------------------*
+      *> Rounding-sweep reconciliation report — one short summary
+      *> written at the end of the run, same single-purpose LINE
+      *> SEQUENTIAL print file style DORMANT/NEGBAL use, just without
+      *> a detail line per account since there is nothing per-account
+      *> to show beyond the grand total.
+      *>----------------------------------------------------------------*
+       01  WS-ROUND-RPT-STATUS            PIC XX.
+       01  RPT-HDR-LINE                   PIC X(90)
+           VALUE 'INTEREST ROUNDING-SWEEP RECONCILIATION REPORT'.
+       01  RPT-ACCT-LINE.
+           05  FILLER                     PIC X(30)
+               VALUE 'Interest-bearing accounts: '.
+           05  RPT-ACCT-CT                PIC ZZZ,ZZ9.
+           05  FILLER                     PIC X(53)  VALUE SPACES.
+       01  RPT-DRIFT-LINE.
+           05  FILLER                     PIC X(30)
+               VALUE 'Total rounding drift (USD): '.
+           05  RPT-DRIFT-AMT               PIC -(7)9.9(4).
+           05  FILLER                     PIC X(47)  VALUE SPACES.
+       01  WS-CTR-CHANNEL-FEES           PIC 9(7)  VALUE 0.
        01  WS-CTR-MASTERS-READ           PIC 9(7)  VALUE 0.
        01  WS-CTR-TRANS-APPLIED          PIC 9(7)  VALUE 0.
        01  WS-CTR-DEPOSITS               PIC 9(7)  VALUE 0.
        01  WS-CTR-WITHDRAWALS            PIC 9(7)  VALUE 0.
        01  WS-CTR-INTEREST               PIC 9(7)  VALUE 0.
+       01  WS-CTR-TRANSFERS              PIC 9(7)  VALUE 0.
        01  WS-CTR-OVERDRAFTS             PIC 9(7)  VALUE 0.
+       01  WS-CTR-NSF-FEES               PIC 9(7)  VALUE 0.
+       01  WS-CTR-MAINT-FEES             PIC 9(7)  VALUE 0.
+       01  WS-CTR-MAINT-ACTIONS          PIC 9(7)  VALUE 0.
+       01  WS-ASSESS-NSF-FEE-SW          PIC X(1)  VALUE 'Y'.
+           88  WS-ASSESS-NSF-FEE                    VALUE 'Y'.
+           88  WS-NO-NSF-FEE                        VALUE 'N'.
+       01  WS-NSF-FEE-AMT                PIC 9(3)V99 VALUE 035.00.
+
+      *>----------------------------------------------------------------*
+      *> Regulation-D-style cap on savings withdrawals per cycle —
+      *> CUST-WDR-COUNT is reset to zero by the master rollover
+      *> programs, so this limit applies per rollover cycle.
+      *>----------------------------------------------------------------*
+       01  WS-SAVINGS-WDR-LIMIT          PIC 9(2)  VALUE 06.
+       01  WS-CTR-SAVINGS-LIMIT          PIC 9(7)  VALUE 0.
+
        01  WS-CTR-MASTERS-WRITTEN        PIC 9(7)  VALUE 0.
        01  WS-RETURN-CODE                PIC 9     VALUE 0.
 
+      *>----------------------------------------------------------------*
+      *> Indexed customer-master rebuild — runs after NEW-CUSTOMERS.DAT
+      *> is complete, reading it back sequentially and loading each
+      *> record into the keyed index file.
+      *>----------------------------------------------------------------*
+       01  WS-INDEX-STATUS               PIC XX.
+       01  WS-IDX-EOF                    PIC 9     VALUE 0.
+       01  WS-CTR-INDEX-WRITTEN          PIC 9(7)  VALUE 0.
+
+      *>----------------------------------------------------------------*
+      *> Checkpoint/restart — a checkpoint is dropped every
+      *> WS-CHECKPOINT-INTERVAL masters written so a run that abends
+      *> partway through a large master file can resume from the last
+      *> completed account instead of reprocessing from scratch.
+      *>----------------------------------------------------------------*
+       01  WS-CKPT-STATUS                PIC XX.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(5)  VALUE 00100.
+       01  WS-CTR-SINCE-CHECKPOINT       PIC 9(5)  VALUE 0.
+       01  WS-RESTART-FLAG               PIC X(1)  VALUE 'N'.
+           88  WS-RESTARTING                        VALUE 'Y'.
+           88  WS-NOT-RESTARTING                    VALUE 'N'.
+       01  WS-RESTART-CUST-ID            PIC X(8)  VALUE SPACES.
+
+      *>----------------------------------------------------------------*
+      *> Prior-master snapshot — copied from CUSTOMERS.DAT at the start
+      *> of every fresh cycle so TXNBKOUT has something to restore if
+      *> this run has to be backed out instead of resumed.
+      *>----------------------------------------------------------------*
+       01  WS-PRIOR-STATUS               PIC XX.
+       01  WS-PRIOR-EOF                  PIC 9     VALUE 0.
+           88  PRIOR-IS-EOF                         VALUE 1.
+       01  WS-CTR-PRIOR-SAVED            PIC 9(7)  VALUE 0.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
@@ -84,6 +317,10 @@
 
        1000-INITIALIZE.
            DISPLAY '--- TXNAPPLY: Step 3 - Apply Transactions ---'
+           PERFORM 1050-CHECK-RESTART
+           IF WS-NOT-RESTARTING
+               PERFORM 1055-SAVE-PRIOR-MASTER
+           END-IF
            OPEN INPUT  VALID-TRANS-FILE
            IF WS-TRANS-STATUS NOT = '00'
                DISPLAY 'ERROR: Open VALID-TRANS status=' WS-TRANS-STATUS
@@ -96,14 +333,22 @@
                MOVE 8 TO WS-RETURN-CODE
                PERFORM 9000-FINALIZE  STOP RUN
            END-IF
-           OPEN OUTPUT NEW-MASTER-FILE
+           IF WS-RESTARTING
+               OPEN EXTEND NEW-MASTER-FILE
+           ELSE
+               OPEN OUTPUT NEW-MASTER-FILE
+           END-IF
            IF WS-NEW-MASTER-STATUS NOT = '00'
                DISPLAY 'ERROR: Open NEW-CUSTOMERS status='
                    WS-NEW-MASTER-STATUS
                MOVE 8 TO WS-RETURN-CODE
                PERFORM 9000-FINALIZE  STOP RUN
            END-IF
-           OPEN OUTPUT AUDIT-FILE
+           IF WS-RESTARTING
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
            IF WS-AUDIT-STATUS NOT = '00'
                DISPLAY 'ERROR: Open AUDIT-TRAIL status=' WS-AUDIT-STATUS
                MOVE 8 TO WS-RETURN-CODE
@@ -116,8 +361,188 @@
                MOVE 8 TO WS-RETURN-CODE
                PERFORM 9000-FINALIZE  STOP RUN
            END-IF
+           OPEN EXTEND CORRECTION-TRANS-FILE
+           IF WS-CORR-STATUS NOT = '00'
+               DISPLAY 'ERROR: Open CORRECTION-TRANS status='
+                   WS-CORR-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 9000-FINALIZE  STOP RUN
+           END-IF
+           IF WS-RESTARTING
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM 1070-LOAD-RATE-TABLE
+           PERFORM 1080-LOAD-FEE-TABLE
+           PERFORM 1090-LOAD-STOP-PAYMENTS
            PERFORM 8100-READ-MASTER
-           PERFORM 8200-READ-TRANS.
+           PERFORM 8200-READ-TRANS
+           IF WS-RESTARTING
+               PERFORM 1060-SKIP-TO-RESTART-POINT
+           END-IF.
+
+      *>================================================================*
+      *> CHECK RESTART — look for a checkpoint left by a prior run that
+      *> did not complete. A checkpoint records the last CUST-ID whose
+      *> new master record was fully written.
+      *>================================================================*
+       1050-CHECK-RESTART.
+           SET WS-NOT-RESTARTING TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CKPT-STATUS
+                       NOT AT END
+                           MOVE CKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-CUST-ID NOT = SPACES
+                   SET WS-RESTARTING TO TRUE
+                   DISPLAY 'TXNAPPLY: RESTARTING after checkpoint - '
+                       'last completed account ' WS-RESTART-CUST-ID
+               END-IF
+           END-IF.
+
+      *>================================================================*
+      *> SAVE PRIOR MASTER — before a fresh cycle touches a single
+      *> transaction, copy the current CUSTOMERS.DAT to
+      *> CUSTOMERS-PRIOR.DAT untouched. A restarted run skips this
+      *> (the snapshot from the original attempt is still the right
+      *> one to back out to); a missing CUSTOMERS.DAT is left for
+      *> 1000-INITIALIZE's own open check to catch.
+      *>================================================================*
+       1055-SAVE-PRIOR-MASTER.
+           OPEN INPUT OLD-MASTER-FILE
+           IF WS-MASTER-STATUS = '00'
+               OPEN OUTPUT PRIOR-MASTER-FILE
+               IF WS-PRIOR-STATUS NOT = '00'
+                   DISPLAY 'ERROR: Open CUSTOMERS-PRIOR status='
+                       WS-PRIOR-STATUS
+                   MOVE 8 TO WS-RETURN-CODE
+                   PERFORM 9000-FINALIZE  STOP RUN
+               END-IF
+               PERFORM UNTIL PRIOR-IS-EOF
+                   READ OLD-MASTER-FILE
+                       AT END
+                           MOVE 1 TO WS-PRIOR-EOF
+                       NOT AT END
+                           MOVE CUSTOMER-RECORD TO PRIOR-CUSTOMER-RECORD
+                           WRITE PRIOR-CUSTOMER-RECORD
+                           ADD 1 TO WS-CTR-PRIOR-SAVED
+                   END-READ
+               END-PERFORM
+               CLOSE PRIOR-MASTER-FILE
+               DISPLAY 'TXNAPPLY: Saved ' WS-CTR-PRIOR-SAVED
+                   ' customer records to CUSTOMERS-PRIOR.DAT.'
+               CLOSE OLD-MASTER-FILE
+           END-IF.
+
+      *>================================================================*
+      *> LOAD RATE TABLE — read the whole interest rate table into
+      *> memory once at startup. If RATE-FILE is absent, fall back to
+      *> WS-DEFAULT-RATE for every account, same as the old flat rate.
+      *>================================================================*
+       1070-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-STATUS = '00'
+               PERFORM UNTIL WS-RATE-STATUS NOT = '00'
+                       OR WS-RATE-COUNT = 50
+                   READ RATE-FILE
+                       AT END
+                           MOVE '10' TO WS-RATE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-RATE-COUNT
+                           MOVE RATE-ACCT-TYPE
+                               TO WS-RATE-ACCT-TYPE(WS-RATE-COUNT)
+                           MOVE RATE-BRANCH
+                               TO WS-RATE-BRANCH(WS-RATE-COUNT)
+                           MOVE RATE-INTEREST-PCT
+                               TO WS-RATE-PCT(WS-RATE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+               DISPLAY 'TXNAPPLY: Loaded ' WS-RATE-COUNT
+                   ' interest rate table entries.'
+           ELSE
+               DISPLAY 'TXNAPPLY: No rate table found - using default '
+                   'rate for all accounts.'
+           END-IF.
+
+      *>================================================================*
+      *> LOAD FEE TABLE — read the whole channel fee schedule into
+      *> memory once at startup. If FEE-FILE is absent, no channel
+      *> fees are assessed for this run.
+      *>================================================================*
+       1080-LOAD-FEE-TABLE.
+           OPEN INPUT FEE-FILE
+           IF WS-FEE-TBL-STATUS = '00'
+               PERFORM UNTIL WS-FEE-TBL-STATUS NOT = '00'
+                       OR WS-FEE-COUNT = 20
+                   READ FEE-FILE
+                       AT END
+                           MOVE '10' TO WS-FEE-TBL-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-FEE-COUNT
+                           MOVE FEE-CHANNEL
+                               TO WS-FEE-TBL-CHANNEL(WS-FEE-COUNT)
+                           MOVE FEE-AMOUNT
+                               TO WS-FEE-TBL-AMOUNT(WS-FEE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE FEE-FILE
+               DISPLAY 'TXNAPPLY: Loaded ' WS-FEE-COUNT
+                   ' channel fee schedule entries.'
+           ELSE
+               DISPLAY 'TXNAPPLY: No fee schedule found - no channel '
+                   'fees will be assessed.'
+           END-IF.
+
+      *>================================================================*
+      *> LOAD STOP PAYMENTS — read the whole stop-payment hold file into
+      *> memory once at startup. If STOP-PAY-FILE is absent, no holds
+      *> are active and every transaction applies as normal.
+      *>================================================================*
+       1090-LOAD-STOP-PAYMENTS.
+           OPEN INPUT STOP-PAY-FILE
+           IF WS-STOP-STATUS = '00'
+               PERFORM UNTIL WS-STOP-STATUS NOT = '00'
+                       OR WS-STOP-COUNT = 100
+                   READ STOP-PAY-FILE
+                       AT END
+                           MOVE '10' TO WS-STOP-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-STOP-COUNT
+                           MOVE STP-ACCT-ID
+                               TO WS-STOP-ACCT-ID(WS-STOP-COUNT)
+                           MOVE STP-SEQ
+                               TO WS-STOP-SEQ(WS-STOP-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE STOP-PAY-FILE
+               DISPLAY 'TXNAPPLY: Loaded ' WS-STOP-COUNT
+                   ' stop-payment hold entries.'
+           ELSE
+               DISPLAY 'TXNAPPLY: No stop-payment holds found - all '
+                   'transactions will apply normally.'
+           END-IF.
+
+      *>================================================================*
+      *> SKIP TO RESTART POINT — discard master and transaction records
+      *> already processed by the prior run instead of reapplying them.
+      *>================================================================*
+       1060-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL MASTER-IS-EOF
+                   OR WS-MASTER-KEY > WS-RESTART-CUST-ID
+               PERFORM 8100-READ-MASTER
+           END-PERFORM
+           PERFORM UNTIL TRANS-IS-EOF
+                   OR WS-TRANS-KEY > WS-RESTART-CUST-ID
+               PERFORM 8200-READ-TRANS
+           END-PERFORM.
 
        2000-BALANCED-LINE-UPDATE.
            PERFORM UNTIL WS-MASTER-KEY = WS-HIGH-KEY
@@ -154,13 +579,22 @@
            MOVE TRANS-BRANCH    TO AUD-BRANCH
            MOVE TRANS-SEQ       TO AUD-SEQ
            MOVE WS-CM-BALANCE   TO AUD-OLD-BALANCE
+           PERFORM 4105-CHECK-STOP-PAYMENT
            EVALUATE TRUE
+               WHEN WS-STOP-HOLD-FOUND
+                   PERFORM 4106-REJECT-STOP-PAYMENT
                WHEN TRANS-DEPOSIT
                    PERFORM 4110-APPLY-DEPOSIT
                WHEN TRANS-WITHDRAW
                    PERFORM 4120-APPLY-WITHDRAW
                WHEN TRANS-INTEREST
                    PERFORM 4130-APPLY-INTEREST
+               WHEN TRANS-TRANSFER
+                   PERFORM 4140-APPLY-TRANSFER
+               WHEN TRANS-FEE
+                   PERFORM 4150-APPLY-MAINT-FEE
+               WHEN TRANS-MAINTENANCE
+                   PERFORM 4160-APPLY-MAINTENANCE
                WHEN OTHER
                    PERFORM 5000-REJECT-ORPHAN-TRANS
                    PERFORM 8200-READ-TRANS
@@ -170,24 +604,98 @@
        4100-EXIT.
            EXIT.
 
+      *>================================================================*
+      *> CHECK STOP PAYMENT — a linear scan of the (small) in-memory
+      *> hold table is plenty; looks for an exact TRANS-ACCT-ID/
+      *> TRANS-SEQ match against an ops-submitted hold.
+      *>================================================================*
+       4105-CHECK-STOP-PAYMENT.
+           MOVE 'N' TO WS-STOP-HOLD-SW
+           PERFORM VARYING WS-STOP-IDX FROM 1 BY 1
+               UNTIL WS-STOP-IDX > WS-STOP-COUNT
+               IF WS-STOP-ACCT-ID(WS-STOP-IDX) = TRANS-ACCT-ID
+                   AND WS-STOP-SEQ(WS-STOP-IDX) = TRANS-SEQ
+                   SET WS-STOP-HOLD-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> REJECT STOP PAYMENT — a called-in hold on this specific
+      *> transaction; the balance is left untouched, same as any other
+      *> rejected transaction.
+      *>================================================================*
+       4106-REJECT-STOP-PAYMENT.
+           INITIALIZE REJECT-RECORD
+           MOVE TRANS-ACCT-ID   TO REJ-ACCT-ID
+           MOVE TRANS-TYPE      TO REJ-TRANS-TYPE
+           MOVE TRANS-AMOUNT    TO REJ-AMOUNT
+           MOVE TRANS-DATE      TO REJ-DATE
+           MOVE TRANS-BRANCH    TO REJ-BRANCH
+           MOVE TRANS-SEQ       TO REJ-SEQ
+           SET  REJ-STOP-PAYMENT TO TRUE
+           MOVE 'TXNAPPLY'      TO REJ-STEP
+           PERFORM 8500-WRITE-REJECT
+           ADD 1 TO WS-CTR-STOP-PAYMENTS
+           MOVE WS-CM-BALANCE   TO AUD-NEW-BALANCE
+           SET  AUD-REJECTED    TO TRUE
+           PERFORM 8400-WRITE-AUDIT
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
        4110-APPLY-DEPOSIT.
            ADD TRANS-AMOUNT TO WS-CM-BALANCE
            MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
            SET  AUD-APPLIED   TO TRUE
+           MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
            PERFORM 8400-WRITE-AUDIT
            ADD 1 TO WS-CTR-DEPOSITS
-           ADD 1 TO WS-CTR-TRANS-APPLIED.
+           ADD 1 TO WS-CTR-TRANS-APPLIED
+           PERFORM 4165-ASSESS-CHANNEL-FEE.
 
        4120-APPLY-WITHDRAW.
            IF TRANS-AMOUNT > WS-CM-BALANCE
                PERFORM 4125-REJECT-OVERDRAFT
+           ELSE IF WS-CM-SAVINGS
+                   AND WS-CM-WDR-COUNT >= WS-SAVINGS-WDR-LIMIT
+               PERFORM 4127-REJECT-SAVINGS-LIMIT
            ELSE
                SUBTRACT TRANS-AMOUNT FROM WS-CM-BALANCE
                MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
                SET  AUD-APPLIED   TO TRUE
+               MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
+               IF WS-CM-SAVINGS
+                   ADD 1 TO WS-CM-WDR-COUNT
+               END-IF
                PERFORM 8400-WRITE-AUDIT
                ADD 1 TO WS-CTR-WITHDRAWALS
                ADD 1 TO WS-CTR-TRANS-APPLIED
+               PERFORM 4165-ASSESS-CHANNEL-FEE
+           END-IF.
+
+      *>================================================================*
+      *> REJECT SAVINGS LIMIT — a savings account that has already used
+      *> up its configured withdrawal count for this cycle, kept
+      *> separate from REJ-OVERDRAFT since the funds are available; the
+      *> withdrawal is simply not allowed to post.
+      *>================================================================*
+       4127-REJECT-SAVINGS-LIMIT.
+           INITIALIZE REJECT-RECORD
+           MOVE TRANS-ACCT-ID   TO REJ-ACCT-ID
+           MOVE TRANS-TYPE      TO REJ-TRANS-TYPE
+           MOVE TRANS-AMOUNT    TO REJ-AMOUNT
+           MOVE TRANS-DATE      TO REJ-DATE
+           MOVE TRANS-BRANCH    TO REJ-BRANCH
+           MOVE TRANS-SEQ       TO REJ-SEQ
+           SET  REJ-SAVINGS-LIMIT TO TRUE
+           MOVE 'TXNAPPLY'      TO REJ-STEP
+           PERFORM 8500-WRITE-REJECT
+           ADD 1 TO WS-CTR-SAVINGS-LIMIT
+           MOVE WS-CM-BALANCE   TO AUD-NEW-BALANCE
+           SET  AUD-REJECTED    TO TRUE
+           PERFORM 8400-WRITE-AUDIT
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
            END-IF.
 
        4125-REJECT-OVERDRAFT.
@@ -207,19 +715,283 @@
            PERFORM 8400-WRITE-AUDIT
            IF WS-RETURN-CODE < 4
                MOVE 4 TO WS-RETURN-CODE
+           END-IF
+           IF WS-ASSESS-NSF-FEE
+               PERFORM 4126-ASSESS-NSF-FEE
            END-IF.
 
+      *>================================================================*
+      *> REJECT XFER OVERDRAFT — same bookkeeping as 4125, for the debit
+      *> leg of a transfer that is short of funds, but with no NSF fee.
+      *> 4145-QUEUE-XFER-CORRECTION only backs TRANS-AMOUNT back out of
+      *> the credit side next cycle; an NSF fee assessed here would be a
+      *> real, permanent charge that nothing ever reverses, so this path
+      *> skips 4126-ASSESS-NSF-FEE rather than reusing 4125 wholesale.
+      *>================================================================*
+       4128-REJECT-XFER-OVERDRAFT.
+           INITIALIZE REJECT-RECORD
+           MOVE TRANS-ACCT-ID   TO REJ-ACCT-ID
+           MOVE TRANS-TYPE      TO REJ-TRANS-TYPE
+           MOVE TRANS-AMOUNT    TO REJ-AMOUNT
+           MOVE TRANS-DATE      TO REJ-DATE
+           MOVE TRANS-BRANCH    TO REJ-BRANCH
+           MOVE TRANS-SEQ       TO REJ-SEQ
+           SET  REJ-OVERDRAFT   TO TRUE
+           MOVE 'TXNAPPLY'      TO REJ-STEP
+           PERFORM 8500-WRITE-REJECT
+           ADD 1 TO WS-CTR-OVERDRAFTS
+           MOVE WS-CM-BALANCE   TO AUD-NEW-BALANCE
+           SET  AUD-REJECTED    TO TRUE
+           PERFORM 8400-WRITE-AUDIT
+           IF WS-RETURN-CODE < 4
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
+      *>================================================================*
+      *> ASSESS NSF FEE — post a separate fee transaction alongside the
+      *> overdraft rejection, same as a bank debiting a returned-item
+      *> fee in addition to bouncing the withdrawal itself.
+      *>================================================================*
+       4126-ASSESS-NSF-FEE.
+           INITIALIZE AUDIT-RECORD
+           MOVE TRANS-ACCT-ID   TO AUD-ACCT-ID
+           MOVE 'F'             TO AUD-TRANS-TYPE
+           MOVE WS-NSF-FEE-AMT  TO AUD-AMOUNT
+           MOVE TRANS-DATE      TO AUD-DATE
+           MOVE WS-CM-BALANCE   TO AUD-OLD-BALANCE
+           SUBTRACT WS-NSF-FEE-AMT FROM WS-CM-BALANCE
+           MOVE WS-CM-BALANCE   TO AUD-NEW-BALANCE
+           SET  AUD-APPLIED     TO TRUE
+           MOVE TRANS-BRANCH    TO AUD-BRANCH
+           MOVE TRANS-SEQ       TO AUD-SEQ
+           MOVE TRANS-DATE      TO WS-CM-LAST-ACTIVITY
+           PERFORM 8400-WRITE-AUDIT
+           ADD 1 TO WS-CTR-NSF-FEES.
+
        4130-APPLY-INTEREST.
-           COMPUTE WS-COMPUTED-INTEREST =
+           PERFORM 4135-LOOKUP-RATE
+           COMPUTE WS-INTEREST-EXACT =
                WS-CM-BALANCE * WS-INTEREST-RATE
+           COMPUTE WS-COMPUTED-INTEREST ROUNDED = WS-INTEREST-EXACT
+           PERFORM 4137-TRACK-ROUNDING-DRIFT
            ADD WS-COMPUTED-INTEREST TO WS-CM-BALANCE
+           ADD WS-COMPUTED-INTEREST TO WS-CM-YTD-INTEREST
            MOVE WS-COMPUTED-INTEREST TO AUD-AMOUNT
            MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
            SET  AUD-APPLIED   TO TRUE
+           MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
            PERFORM 8400-WRITE-AUDIT
            ADD 1 TO WS-CTR-INTEREST
            ADD 1 TO WS-CTR-TRANS-APPLIED.
 
+      *>================================================================*
+      *> LOOKUP RATE — prefer an exact acct-type/branch match, then a
+      *> blank-branch default row for the acct type, then the hardcoded
+      *> fallback rate if the account type isn't in the table at all.
+      *>================================================================*
+       4135-LOOKUP-RATE.
+           MOVE WS-DEFAULT-RATE TO WS-INTEREST-RATE
+           MOVE 'N' TO WS-RATE-EXACT-FOUND
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-ACCT-TYPE(WS-RATE-IDX) = WS-CM-ACCT-TYPE
+                   IF WS-RATE-BRANCH(WS-RATE-IDX) = WS-CM-BRANCH
+                       MOVE WS-RATE-PCT(WS-RATE-IDX) TO WS-INTEREST-RATE
+                       SET WS-RATE-EXACT-MATCH TO TRUE
+                   END-IF
+                   IF WS-RATE-BRANCH(WS-RATE-IDX) = SPACES
+                       AND NOT WS-RATE-EXACT-MATCH
+                       MOVE WS-RATE-PCT(WS-RATE-IDX) TO WS-INTEREST-RATE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> TRACK ROUNDING DRIFT — the penny-level difference between the
+      *> exact interest amount and the rounded amount actually posted,
+      *> accumulated across every interest-bearing account in the run
+      *> so 8700-WRITE-ROUNDING-REPORT has an institution-wide total to
+      *> report.
+      *>================================================================*
+       4137-TRACK-ROUNDING-DRIFT.
+           COMPUTE WS-INTEREST-DRIFT =
+               WS-INTEREST-EXACT - WS-COMPUTED-INTEREST
+           ADD WS-INTEREST-DRIFT TO WS-ROUNDING-DRIFT-TOTAL
+           ADD 1 TO WS-CTR-ROUNDING-SWEEP.
+
+      *>================================================================*
+      *> APPLY TRANSFER — debit and credit legs of one TRANS-SEQ are
+      *> matched against the master in whatever order their two
+      *> accounts happen to fall in the sequential file, not together,
+      *> so there is no point at which both legs can be confirmed
+      *> before either posts. If the debit leg is short of funds, the
+      *> credit leg may already be sitting on NEW-MASTER-FILE with no
+      *> way to go back and unwrite it — 4145-QUEUE-XFER-CORRECTION
+      *> queues a same-amount debit against the credit side so the
+      *> next cycle backs it out, the same compensating-reversal
+      *> TXNRVRSL posts for a manually corrected transaction.
+      *>================================================================*
+       4140-APPLY-TRANSFER.
+           MOVE TRANS-XFER-ACCT-ID TO AUD-XFER-ACCT
+           EVALUATE TRUE
+               WHEN TRANS-XFER-DEBIT
+                   IF TRANS-AMOUNT > WS-CM-BALANCE
+                       PERFORM 4128-REJECT-XFER-OVERDRAFT
+                       PERFORM 4145-QUEUE-XFER-CORRECTION
+                   ELSE
+                       SUBTRACT TRANS-AMOUNT FROM WS-CM-BALANCE
+                       MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
+                       SET  AUD-APPLIED   TO TRUE
+                       MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
+                       PERFORM 8400-WRITE-AUDIT
+                       ADD 1 TO WS-CTR-TRANSFERS
+                       ADD 1 TO WS-CTR-TRANS-APPLIED
+                   END-IF
+               WHEN TRANS-XFER-CREDIT
+                   ADD TRANS-AMOUNT TO WS-CM-BALANCE
+                   MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
+                   SET  AUD-APPLIED   TO TRUE
+                   MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
+                   PERFORM 8400-WRITE-AUDIT
+                   ADD 1 TO WS-CTR-TRANSFERS
+                   ADD 1 TO WS-CTR-TRANS-APPLIED
+           END-EVALUATE.
+
+      *>================================================================*
+      *> QUEUE XFER CORRECTION — the debit leg of this transfer just
+      *> failed for insufficient funds, so the credit leg posted (or
+      *> is about to post) against TRANS-XFER-ACCT-ID with nothing to
+      *> offset it. Queue a withdrawal for the same amount against
+      *> that account, cross-referenced to this TRANS-SEQ via
+      *> TRANS-DESC the same way TXNRVRSL tags its reversals, so it
+      *> flows back through TXNSORT next cycle and nets the transfer
+      *> back out to zero.
+      *>================================================================*
+       4145-QUEUE-XFER-CORRECTION.
+           ADD 1 TO WS-CORR-SEQ
+           INITIALIZE CORRECTION-RECORD
+           MOVE TRANS-XFER-ACCT-ID TO CORR-ACCT-ID
+           SET  CORR-WITHDRAW     TO TRUE
+           MOVE TRANS-AMOUNT       TO CORR-AMOUNT
+           MOVE TRANS-DATE         TO CORR-DATE
+           MOVE TRANS-BRANCH       TO CORR-BRANCH
+           MOVE WS-CORR-SEQ        TO CORR-SEQ
+           STRING 'XB' TRANS-SEQ DELIMITED BY SIZE
+               INTO CORR-DESC
+           WRITE CORRECTION-RECORD
+           IF WS-CORR-STATUS NOT = '00'
+               DISPLAY 'ERROR: Write CORRECTION-TRANS status='
+                   WS-CORR-STATUS
+               MOVE 8 TO WS-RETURN-CODE
+               PERFORM 9000-FINALIZE  STOP RUN
+           END-IF
+           ADD 1 TO WS-CTR-XFER-CORRECTIONS.
+
+      *>================================================================*
+      *> APPLY MAINTENANCE FEE — post a synthetic fee transaction
+      *> generated by MAINTFEE for an account that fell below its
+      *> minimum balance. Unlike a customer-initiated withdrawal, the
+      *> fee is bank-assessed and is taken even if it drives the
+      *> account negative; MAINTFEE already decided the fee applies.
+      *>================================================================*
+       4150-APPLY-MAINT-FEE.
+           SUBTRACT TRANS-AMOUNT FROM WS-CM-BALANCE
+           MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
+           SET  AUD-APPLIED   TO TRUE
+           MOVE TRANS-DATE     TO WS-CM-LAST-ACTIVITY
+           PERFORM 8400-WRITE-AUDIT
+           ADD 1 TO WS-CTR-MAINT-FEES
+           ADD 1 TO WS-CTR-TRANS-APPLIED.
+
+      *>================================================================*
+      *> APPLY MAINTENANCE — open/close/freeze/branch-transfer request
+      *> generated by ACCTMAIN. The action code rides in the first two
+      *> bytes of TRANS-DESC, the same packed-tag convention TXNRVRSL
+      *> uses for its cross-reference. No balance is touched; the audit
+      *> record carries the unchanged balance in both the old and new
+      *> balance fields so the trail still shows the account was not
+      *> short-changed by the maintenance action.
+      *>================================================================*
+       4160-APPLY-MAINTENANCE.
+           MOVE WS-CM-BALANCE TO AUD-OLD-BALANCE
+           MOVE WS-CM-BALANCE TO AUD-NEW-BALANCE
+           EVALUATE TRANS-DESC(1:2)
+               WHEN 'CL'
+                   MOVE 'C' TO WS-CM-STATUS
+               WHEN 'FZ'
+                   MOVE 'F' TO WS-CM-STATUS
+               WHEN 'UF'
+                   MOVE 'A' TO WS-CM-STATUS
+               WHEN 'BX'
+                   MOVE TRANS-BRANCH TO WS-CM-BRANCH
+           END-EVALUATE
+           SET  AUD-APPLIED    TO TRUE
+           MOVE TRANS-DATE      TO WS-CM-LAST-ACTIVITY
+           PERFORM 8400-WRITE-AUDIT
+           ADD 1 TO WS-CTR-MAINT-ACTIONS
+           ADD 1 TO WS-CTR-TRANS-APPLIED.
+
+      *>================================================================*
+      *> ASSESS CHANNEL FEE — a wire, ATM or teller transaction posts
+      *> an automatic fee transaction alongside the deposit or
+      *> withdrawal that just applied, the way a bank would otherwise
+      *> need a separate manual fee entry for the same activity. The
+      *> channel is derived from TRANS-DESC since there is no
+      *> structured channel code on the transaction record; a channel
+      *> with no row in the fee schedule (or the schedule missing
+      *> entirely) is charged no fee.
+      *>================================================================*
+       4165-ASSESS-CHANNEL-FEE.
+           PERFORM 4167-DERIVE-CHANNEL
+           IF WS-FEE-CHANNEL NOT = SPACES
+               PERFORM 4168-LOOKUP-FEE
+               IF WS-FEE-TO-CHARGE > ZEROES
+                   PERFORM 4169-POST-CHANNEL-FEE
+               END-IF
+           END-IF.
+
+       4167-DERIVE-CHANNEL.
+           EVALUATE TRUE
+               WHEN TRANS-DESC(1:4) = 'WIRE'
+                   MOVE 'WIR' TO WS-FEE-CHANNEL
+               WHEN TRANS-DESC(1:3) = 'ATM'
+                   MOVE 'ATM' TO WS-FEE-CHANNEL
+               WHEN TRANS-DESC(1:6) = 'TELLER'
+                   MOVE 'TLR' TO WS-FEE-CHANNEL
+               WHEN OTHER
+                   MOVE SPACES TO WS-FEE-CHANNEL
+           END-EVALUATE.
+
+       4168-LOOKUP-FEE.
+           MOVE ZEROES TO WS-FEE-TO-CHARGE
+           PERFORM VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > WS-FEE-COUNT
+               IF WS-FEE-TBL-CHANNEL(WS-FEE-IDX) = WS-FEE-CHANNEL
+                   MOVE WS-FEE-TBL-AMOUNT(WS-FEE-IDX)
+                       TO WS-FEE-TO-CHARGE
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> POST CHANNEL FEE — bank-assessed, same as the maintenance fee:
+      *> taken even if it drives the account negative, since the
+      *> underlying deposit or withdrawal has already been accepted.
+      *>================================================================*
+       4169-POST-CHANNEL-FEE.
+           INITIALIZE AUDIT-RECORD
+           MOVE TRANS-ACCT-ID     TO AUD-ACCT-ID
+           MOVE 'F'               TO AUD-TRANS-TYPE
+           MOVE WS-FEE-TO-CHARGE  TO AUD-AMOUNT
+           MOVE TRANS-DATE        TO AUD-DATE
+           MOVE WS-CM-BALANCE     TO AUD-OLD-BALANCE
+           SUBTRACT WS-FEE-TO-CHARGE FROM WS-CM-BALANCE
+           MOVE WS-CM-BALANCE     TO AUD-NEW-BALANCE
+           SET  AUD-APPLIED       TO TRUE
+           MOVE TRANS-BRANCH      TO AUD-BRANCH
+           MOVE TRANS-SEQ         TO AUD-SEQ
+           PERFORM 8400-WRITE-AUDIT
+           ADD 1 TO WS-CTR-CHANNEL-FEES.
+
        5000-REJECT-ORPHAN-TRANS.
            INITIALIZE REJECT-RECORD
            MOVE TRANS-ACCT-ID   TO REJ-ACCT-ID
@@ -286,7 +1058,8 @@
                MOVE 8 TO WS-RETURN-CODE
                PERFORM 9000-FINALIZE  STOP RUN
            END-IF
-           ADD 1 TO WS-CTR-MASTERS-WRITTEN.
+           ADD 1 TO WS-CTR-MASTERS-WRITTEN
+           PERFORM 8600-CHECKPOINT.
 
        8400-WRITE-AUDIT.
            WRITE AUDIT-RECORD
@@ -306,6 +1079,20 @@
                PERFORM 9000-FINALIZE  STOP RUN
            END-IF.
 
+      *>================================================================*
+      *> CHECKPOINT — every WS-CHECKPOINT-INTERVAL masters written,
+      *> record the last completed CUST-ID so a later run can restart
+      *> from here instead of reprocessing the whole master file.
+      *>================================================================*
+       8600-CHECKPOINT.
+           ADD 1 TO WS-CTR-SINCE-CHECKPOINT
+           IF WS-CTR-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-CM-ID             TO CKPT-LAST-CUST-ID
+               MOVE WS-CTR-MASTERS-WRITTEN TO CKPT-MASTERS-WRITTEN
+               WRITE CKPT-RECORD
+               MOVE 0 TO WS-CTR-SINCE-CHECKPOINT
+           END-IF.
+
        9000-FINALIZE.
            DISPLAY '--- TXNAPPLY Summary ---'
            DISPLAY '  Masters read     : ' WS-CTR-MASTERS-READ
@@ -313,8 +1100,18 @@
            DISPLAY '    Deposits       : ' WS-CTR-DEPOSITS
            DISPLAY '    Withdrawals    : ' WS-CTR-WITHDRAWALS
            DISPLAY '    Interest       : ' WS-CTR-INTEREST
+           DISPLAY '    Transfers      : ' WS-CTR-TRANSFERS
+           DISPLAY '  Xfer corrections : ' WS-CTR-XFER-CORRECTIONS
            DISPLAY '  Overdraft rejects: ' WS-CTR-OVERDRAFTS
+           DISPLAY '  Savings limit rej : ' WS-CTR-SAVINGS-LIMIT
+           DISPLAY '  Stop-payment rej : ' WS-CTR-STOP-PAYMENTS
+           DISPLAY '  NSF fees assessed: ' WS-CTR-NSF-FEES
+           DISPLAY '  Maint fees posted: ' WS-CTR-MAINT-FEES
+           DISPLAY '  Channel fees     : ' WS-CTR-CHANNEL-FEES
+           DISPLAY '  Maint actions    : ' WS-CTR-MAINT-ACTIONS
            DISPLAY '  Masters written  : ' WS-CTR-MASTERS-WRITTEN
+           DISPLAY '  Index recs built : ' WS-CTR-INDEX-WRITTEN
+           DISPLAY '  Rounding drift   : ' WS-ROUNDING-DRIFT-TOTAL
            DISPLAY '  Return code      : ' WS-RETURN-CODE
            DISPLAY '--- End TXNAPPLY ---'
            CLOSE VALID-TRANS-FILE
@@ -322,4 +1119,78 @@
                  NEW-MASTER-FILE
                  AUDIT-FILE
                  REJECT-FILE
+                 CHECKPOINT-FILE
+                 CORRECTION-TRANS-FILE
+           IF WS-RETURN-CODE NOT = 8
+      *> Run completed — clear the checkpoint so the next run starts
+      *> fresh instead of thinking it needs to restart.
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               PERFORM 8600-BUILD-CUSTOMER-INDEX
+               PERFORM 8700-WRITE-ROUNDING-REPORT
+           END-IF
            MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+      *>================================================================*
+      *> BUILD CUSTOMER INDEX — reads the master just written to
+      *> NEW-CUSTOMERS.DAT back in and loads it into the indexed file,
+      *> keyed on CUST-ID, for quick single-account lookups.
+      *>================================================================*
+       8600-BUILD-CUSTOMER-INDEX.
+           OPEN INPUT NEW-MASTER-FILE
+           IF WS-NEW-MASTER-STATUS NOT = '00'
+               DISPLAY 'TXNAPPLY: ERROR reopening NEW-CUSTOMERS.DAT '
+                       'for index build, STATUS=' WS-NEW-MASTER-STATUS
+           ELSE
+               OPEN OUTPUT INDEX-MASTER-FILE
+               IF WS-INDEX-STATUS NOT = '00'
+                   DISPLAY 'TXNAPPLY: ERROR open CUSTOMERS-INDEX.DAT,'
+                           ' STATUS=' WS-INDEX-STATUS
+               ELSE
+                   PERFORM 8610-COPY-TO-INDEX
+                       UNTIL WS-IDX-EOF = 1
+                   CLOSE INDEX-MASTER-FILE
+               END-IF
+               CLOSE NEW-MASTER-FILE
+           END-IF
+           .
+
+       8610-COPY-TO-INDEX.
+           READ NEW-MASTER-FILE INTO INDEX-MASTER-REC
+               AT END
+                   MOVE 1 TO WS-IDX-EOF
+           END-READ
+           IF WS-IDX-EOF = 0
+               WRITE INDEX-MASTER-REC
+               IF WS-INDEX-STATUS NOT = '00'
+                   DISPLAY 'TXNAPPLY: ERROR write CUSTOMERS-INDEX.DAT,'
+                           ' STATUS=' WS-INDEX-STATUS
+                   MOVE 1 TO WS-IDX-EOF
+               ELSE
+                   ADD 1 TO WS-CTR-INDEX-WRITTEN
+               END-IF
+           END-IF
+           .
+
+      *>================================================================*
+      *> WRITE ROUNDING REPORT — a short summary of the penny-level
+      *> rounding drift accumulated across every interest-bearing
+      *> account this run, for audit reconciliation.
+      *>================================================================*
+       8700-WRITE-ROUNDING-REPORT.
+           OPEN OUTPUT ROUNDING-RPT-FILE
+           IF WS-ROUND-RPT-STATUS NOT = '00'
+               DISPLAY 'TXNAPPLY: ERROR opening ROUNDING-SWEEP.TXT, '
+                       'STATUS=' WS-ROUND-RPT-STATUS
+           ELSE
+               WRITE ROUNDING-RPT-LINE FROM RPT-HDR-LINE
+                   AFTER ADVANCING PAGE
+               MOVE WS-CTR-ROUNDING-SWEEP  TO RPT-ACCT-CT
+               WRITE ROUNDING-RPT-LINE FROM RPT-ACCT-LINE
+                   AFTER ADVANCING 2 LINES
+               MOVE WS-ROUNDING-DRIFT-TOTAL TO RPT-DRIFT-AMT
+               WRITE ROUNDING-RPT-LINE FROM RPT-DRIFT-LINE
+                   AFTER ADVANCING 1 LINE
+               CLOSE ROUNDING-RPT-FILE
+           END-IF
+           .
