@@ -2,6 +2,14 @@
       *> SORT verb showcase: SD work file, INPUT/OUTPUT PROCEDUREs,
       *> RELEASE, RETURN, composite ascending key (ACCT-ID + SEQ).
       *> RC 0=OK | RC 4=OK+filtered | RC 8=fatal
+      *>
+      *> UNSORTED-FILE is opened dynamically off WS-INPUT-FILENAME so
+      *> the input procedure can feed it the main transaction file
+      *> plus each branch's own feed in turn (see WS-FEED-TABLE) —
+      *> every branch posts its own day's transactions, and they all
+      *> need to land in one sorted run before TXNVALID sees them. A
+      *> feed that hasn't shown up yet for this cycle (status '35') is
+      *> skipped rather than treated as fatal.
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    TXNSORT.
 
@@ -9,7 +17,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT UNSORTED-FILE
-               ASSIGN TO 'data/TRANSACTIONS.DAT'
+               ASSIGN TO WS-INPUT-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-UNSORTED-STATUS.
            SELECT SORTED-FILE
@@ -23,10 +31,10 @@
        FILE SECTION.
 
        FD  UNSORTED-FILE.
-       01  UNSORTED-RECORD                PIC X(47).
+       01  UNSORTED-RECORD                PIC X(56).
 
        FD  SORTED-FILE.
-       01  SORTED-RECORD                  PIC X(47).
+       01  SORTED-RECORD                  PIC X(56).
 
       *> Sort Description — SD, not FD. Keys inline to match TRANSREC.
        SD  SORT-WORK-FILE.
@@ -38,10 +46,13 @@
            05  SORT-BRANCH               PIC X(3).
            05  SORT-SEQ                  PIC 9(6).
            05  SORT-DESC                 PIC X(12).
+           05  SORT-XFER-ACCT-ID         PIC X(8).
+           05  SORT-XFER-DIR             PIC X(1).
 
        WORKING-STORAGE SECTION.
        COPY TRANSREC.
 
+       01  WS-INPUT-FILENAME             PIC X(32).
        01  WS-UNSORTED-STATUS            PIC XX.
        01  WS-SORTED-STATUS              PIC XX.
        01  WS-RECORDS-READ               PIC 9(7)  VALUE ZERO.
@@ -51,6 +62,28 @@
            88  WS-EOF                              VALUE 'Y'.
            88  WS-NOT-EOF                          VALUE 'N'.
 
+      *>----------------------------------------------------------------*
+      *> Branch transaction feeds merged ahead of the sort. The main
+      *> feed is always read; the branch feeds are read when present
+      *> and skipped quietly otherwise (a branch with no activity for
+      *> the cycle simply doesn't produce a file).
+      *>----------------------------------------------------------------*
+       01  WS-FEED-TABLE-VALUES.
+           05  FILLER       PIC X(32) VALUE 'data/TRANSACTIONS.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/TRANSACTIONS-BR1.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/TRANSACTIONS-BR2.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/TRANSACTIONS-BR3.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/MAINT-TRANS.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/MAINT-FEE-TRANS.DAT'.
+           05  FILLER       PIC X(32) VALUE 'data/CORRECTION-TRANS.DAT'.
+       01  WS-FEED-TABLE REDEFINES WS-FEED-TABLE-VALUES.
+           05  WS-FEED-NAME       PIC X(32) OCCURS 7 TIMES
+                   INDEXED BY WS-FEED-IDX.
+       01  WS-FEED-COUNT                 PIC 9(1)  VALUE 7.
+       01  WS-FEED-NOT-FOUND-SW          PIC X(1)  VALUE 'N'.
+           88  WS-FEED-NOT-FOUND                   VALUE 'Y'.
+           88  WS-FEED-FOUND                       VALUE 'N'.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            DISPLAY '================================================'
@@ -88,37 +121,57 @@
            DISPLAY '================================================'
            STOP RUN.
 
-      *> INPUT PROCEDURE — Read, filter, release to sort
+      *> INPUT PROCEDURE — Read, filter, release to sort, one feed
+      *> at a time, until every entry in WS-FEED-TABLE has been tried.
        1000-INPUT-PROC.
-           OPEN INPUT UNSORTED-FILE
-           IF WS-UNSORTED-STATUS NOT = '00'
-               DISPLAY 'TXNSORT: FATAL - Cannot open '
-                   'TRANSACTIONS.DAT, status=' WS-UNSORTED-STATUS
-               MOVE 8 TO RETURN-CODE
-               STOP RUN
-           END-IF
            DISPLAY 'TXNSORT: Reading transactions...'
-           SET WS-NOT-EOF TO TRUE
-           PERFORM UNTIL WS-EOF
-               READ UNSORTED-FILE INTO TRANSACTION-RECORD
-                   AT END
-                       SET WS-EOF TO TRUE
-                   NOT AT END
-                       ADD 1 TO WS-RECORDS-READ
-                       PERFORM 1100-FILTER-AND-RELEASE
-               END-READ
+           PERFORM VARYING WS-FEED-IDX FROM 1 BY 1
+               UNTIL WS-FEED-IDX > WS-FEED-COUNT
+               PERFORM 1050-READ-ONE-FEED
            END-PERFORM
-           CLOSE UNSORTED-FILE
            DISPLAY 'TXNSORT: Input complete - '
                WS-RECORDS-READ ' read, '
                WS-RECORDS-FILTERED ' filtered.'.
 
+      *> Open one feed from the table; a missing feed (status '35')
+      *> is not an error, just a branch with nothing to contribute
+      *> this cycle. Any other non-zero status is fatal, same as a
+      *> single-file open always was.
+       1050-READ-ONE-FEED.
+           SET WS-FEED-FOUND TO TRUE
+           MOVE WS-FEED-NAME(WS-FEED-IDX) TO WS-INPUT-FILENAME
+           OPEN INPUT UNSORTED-FILE
+           IF WS-UNSORTED-STATUS = '35'
+               SET WS-FEED-NOT-FOUND TO TRUE
+               DISPLAY 'TXNSORT: Feed not present, skipping - '
+                   WS-INPUT-FILENAME
+           ELSE IF WS-UNSORTED-STATUS NOT = '00'
+               DISPLAY 'TXNSORT: FATAL - Cannot open '
+                   WS-INPUT-FILENAME ', status=' WS-UNSORTED-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-FEED-FOUND
+               SET WS-NOT-EOF TO TRUE
+               PERFORM UNTIL WS-EOF
+                   READ UNSORTED-FILE INTO TRANSACTION-RECORD
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                           PERFORM 1100-FILTER-AND-RELEASE
+                   END-READ
+               END-PERFORM
+               CLOSE UNSORTED-FILE
+           END-IF
+           .
+
        1100-FILTER-AND-RELEASE.
            IF TRANS-ACCT-ID = SPACES OR TRANS-ACCT-ID = LOW-VALUES
                ADD 1 TO WS-RECORDS-FILTERED
                DISPLAY '  Filtered: blank ACCT-ID at record '
                    WS-RECORDS-READ
-           ELSE IF TRANS-AMOUNT = ZERO
+           ELSE IF TRANS-AMOUNT = ZERO AND NOT TRANS-MAINTENANCE
                ADD 1 TO WS-RECORDS-FILTERED
                DISPLAY '  Filtered: zero AMOUNT at record '
                    WS-RECORDS-READ ' acct=' TRANS-ACCT-ID
