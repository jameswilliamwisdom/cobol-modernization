@@ -0,0 +1,22 @@
+      *>================================================================*
+      *> FEETXN.cpy — Fee-schedule maintenance transaction record
+      *> One row per add/change/term request against FEE-SCHEDULE-RECORD,
+      *> applied by CLMFEEM. FX-EFFECTIVE-DATE does double duty: on an
+      *> ADD or CHANGE it's the new row's effective date, on a TERM it's
+      *> the term date stamped onto the row currently active.
+      *>================================================================*
+       01  FEE-TXN-RECORD.
+           05  FX-TXN-TYPE               PIC X(1).
+               88  FX-IS-ADD             VALUE 'A'.
+               88  FX-IS-CHANGE          VALUE 'C'.
+               88  FX-IS-TERM            VALUE 'T'.
+           05  FX-PROVIDER-ID            PIC X(10).
+           05  FX-PROCEDURE-CODE         PIC X(5).
+           05  FX-NEW-RATE               PIC S9(5)V99 COMP-3.
+           05  FX-EFFECTIVE-DATE         PIC 9(8).
+           05  FX-REQUIRES-PREAUTH       PIC X(1).
+           05  FX-NETWORK-STATUS         PIC X(1).
+           05  FX-PAY-METHOD             PIC X(1).
+           05  FX-ENTERED-BY             PIC X(8).
+           05  FX-ENTERED-DATE           PIC 9(8).
+           05  FX-FILLER                 PIC X(14).
