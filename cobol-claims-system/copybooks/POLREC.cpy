@@ -17,4 +17,5 @@
            05  POL-DEDUCTIBLE-MET      PIC S9(5)V99 COMP-3.
            05  POL-OUT-OF-POCKET-MAX   PIC S9(5)V99 COMP-3.
            05  POL-OUT-OF-POCKET-YTD   PIC S9(5)V99 COMP-3.
-           05  POL-FILLER              PIC X(10).
+           05  POL-OON-COINS-RATE      PIC 9V99.
+           05  POL-FILLER              PIC X(07).
