@@ -24,3 +24,5 @@
                    15  WS-SVC-STATUS      PIC X(2).
                    15  WS-SVC-REASON      PIC X(3).
                    15  WS-SVC-PREAUTH     PIC X(1).
+                   15  WS-SVC-MOD-COUNT   PIC 9(1).
+                   15  WS-SVC-MODIFIER    PIC X(2) OCCURS 4.
