@@ -0,0 +1,14 @@
+      *>================================================================*
+      *> CLMHIST.cpy — Adjudicated-claim-line history record
+      *> One row per service line ever adjudicated, written by CLMPROC
+      *> and carried forward run to run so a resubmitted claim line
+      *> (same member/provider/procedure/date of service) can be
+      *> caught instead of silently paid a second time.
+      *>================================================================*
+       01  CLAIM-HISTORY-RECORD.
+           05  CH-MEMBER-ID            PIC X(10).
+           05  CH-PROVIDER-ID          PIC X(10).
+           05  CH-PROCEDURE-CODE       PIC X(5).
+           05  CH-DATE-OF-SVC          PIC 9(8).
+           05  CH-CLAIM-ID             PIC X(12).
+           05  CH-FILLER               PIC X(5).
