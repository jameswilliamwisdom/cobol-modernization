@@ -0,0 +1,21 @@
+      *>================================================================*
+      *> PROVMAST.cpy — Provider master record
+      *> One row per billing provider: name, address, and tax ID for
+      *> remittance advice and 1099 reporting, plus network status.
+      *> FEESCHED.cpy carries FEE-PROVIDER-ID next to a contracted
+      *> rate only — this is the provider's demographic record, kept
+      *> separate the same way POLREC.cpy is kept separate from the
+      *> claim header that references a policy by ID.
+      *>================================================================*
+       01  PROVIDER-MASTER-RECORD.
+           05  PRV-PROVIDER-ID            PIC X(10).
+           05  PRV-PROVIDER-NAME          PIC X(30).
+           05  PRV-ADDRESS-LINE1          PIC X(30).
+           05  PRV-CITY                   PIC X(15).
+           05  PRV-STATE                  PIC X(2).
+           05  PRV-ZIP                    PIC X(9).
+           05  PRV-TAX-ID                 PIC X(9).
+           05  PRV-NETWORK-STATUS         PIC X(1).
+               88  PRV-IN-NETWORK          VALUE 'Y'.
+               88  PRV-OUT-NETWORK         VALUE 'N'.
+           05  PRV-FILLER                 PIC X(20).
