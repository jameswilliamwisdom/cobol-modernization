@@ -13,6 +13,7 @@
                88  CFR-IS-SERVICE         VALUE 'S'.
                88  CFR-IS-ADJUDICATION    VALUE 'A'.
                88  CFR-IS-PAYMENT         VALUE 'P'.
+               88  CFR-IS-VOID            VALUE 'V'.
            05  CFR-CLAIM-ID               PIC X(12).
            05  CFR-BODY                   PIC X(187).
            05  CFR-HEADER-BODY REDEFINES CFR-BODY.
@@ -30,7 +31,13 @@
                10  CFH-DIAG-CODES.
                    15  CFH-DIAG-CODE      PIC X(7)
                        OCCURS 12.
-               10  CFH-HEADER-FILLER      PIC X(72).
+      *> Coordination-of-benefits: amount a primary payer has already
+      *> paid on this claim, when this plan is processing as secondary
+               10  CFH-PRIMARY-PAID       PIC S9(7)V99 COMP-3.
+      *> Void-and-replace: the original claim ID this header
+      *> corrects, when this claim is resubmitting a voided one
+               10  CFH-LINKED-CLAIM-ID    PIC X(12).
+               10  CFH-HEADER-FILLER      PIC X(55).
            05  CFR-SERVICE-BODY REDEFINES CFR-BODY.
                10  CFS-LINE-NUMBER        PIC 9(2).
                10  CFS-PROCEDURE-CODE     PIC X(5).
@@ -61,6 +68,7 @@
                    88  CFA-APPROVED        VALUE 'AP'.
                    88  CFA-DENIED          VALUE 'DN'.
                    88  CFA-PARTIAL         VALUE 'PR'.
+                   88  CFA-PENDED          VALUE 'PN'.
                10  CFA-REASON-CODE        PIC X(3).
                10  CFA-ADJ-FILLER         PIC X(158).
            05  CFR-PAY-BODY REDEFINES CFR-BODY.
@@ -72,3 +80,11 @@
                10  CFP-PAY-DATE           PIC 9(8).
                10  CFP-PAYEE-NAME         PIC X(30).
                10  CFP-PAY-FILLER         PIC X(134).
+      *> Void-and-replace: CFR-CLAIM-ID carries the claim being voided.
+      *> On input, a submitted void record supplies the reason/date;
+      *> on output, CLMPROC fills in the amount actually reversed.
+           05  CFR-VOID-BODY REDEFINES CFR-BODY.
+               10  CFV-REVERSED-PAID      PIC S9(9)V99 COMP-3.
+               10  CFV-VOID-DATE          PIC 9(8).
+               10  CFV-VOID-REASON        PIC X(3).
+               10  CFV-VOID-FILLER        PIC X(170).
