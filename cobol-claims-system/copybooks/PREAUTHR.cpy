@@ -0,0 +1,16 @@
+      *>================================================================*
+      *> PREAUTHR.cpy — Preauthorization record
+      *> One row per authorization issued in advance for a member/
+      *> provider/procedure, with the authorization number and the
+      *> date range it covers. Checked by CLMPROC before denying a
+      *> line that generically requires preauth, so a procedure that
+      *> was actually pre-approved isn't auto-denied.
+      *>================================================================*
+       01  PREAUTH-RECORD.
+           05  PA-MEMBER-ID            PIC X(10).
+           05  PA-PROVIDER-ID          PIC X(10).
+           05  PA-PROCEDURE-CODE       PIC X(5).
+           05  PA-AUTH-NUMBER          PIC X(10).
+           05  PA-EFF-DATE             PIC 9(8).
+           05  PA-TERM-DATE            PIC 9(8).
+           05  PA-FILLER               PIC X(07).
