@@ -11,6 +11,7 @@
            05  VR-DATE-OF-SVC           PIC 9(8).
            05  VR-PLACE-OF-SVC          PIC X(2).
            05  VR-CHARGE-AMT            PIC S9(7)V99 COMP-3.
+           05  VR-CLAIM-DATE            PIC 9(8).
        01  VALID-RESPONSE.
            05  VR-IS-VALID             PIC X(1).
                88  VR-VALID             VALUE 'Y'.
