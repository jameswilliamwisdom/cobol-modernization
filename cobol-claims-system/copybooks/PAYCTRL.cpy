@@ -0,0 +1,10 @@
+      *>================================================================*
+      *> PAYCTRL.cpy — Payment control record
+      *> Single-record file carrying the last check number and EFT
+      *> trace number issued, so CLMPROC can hand out the next one on
+      *> this run and leave the sequence intact for the next run.
+      *>================================================================*
+       01  PAY-CONTROL-RECORD.
+           05  PC-LAST-CHECK-NUMBER    PIC 9(8).
+           05  PC-LAST-EFT-TRACE       PIC 9(8).
+           05  PC-FILLER               PIC X(10).
