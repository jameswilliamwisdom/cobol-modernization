@@ -0,0 +1,16 @@
+      *>================================================================*
+      *> PENDRES.cpy — Pended-claim resolution transaction record
+      *> One row per adjuster decision, applied by CLMPEND against a
+      *> line that CLMPROC set aside with CFA-PENDED ('PN').
+      *>================================================================*
+       01  PEND-RESOLUTION-RECORD.
+           05  PR-CLAIM-ID             PIC X(12).
+           05  PR-LINE-NUMBER          PIC 9(02).
+           05  PR-NEW-STATUS           PIC X(02).
+               88  PR-RESOLVE-APPROVED    VALUE 'AP'.
+               88  PR-RESOLVE-DENIED      VALUE 'DN'.
+           05  PR-APPROVED-AMT         PIC S9(7)V99 COMP-3.
+           05  PR-REASON-CODE          PIC X(03).
+           05  PR-RESOLVED-BY          PIC X(08).
+           05  PR-RESOLUTION-DATE      PIC 9(08).
+           05  PR-FILLER               PIC X(10).
