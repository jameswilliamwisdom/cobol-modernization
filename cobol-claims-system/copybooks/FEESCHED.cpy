@@ -11,4 +11,12 @@
            05  FEE-REQUIRES-PREAUTH     PIC X(1).
                88  FEE-PREAUTH-YES       VALUE 'Y'.
                88  FEE-PREAUTH-NO        VALUE 'N'.
-           05  FEE-FILLER               PIC X(27).
+           05  FEE-NETWORK-STATUS       PIC X(1).
+               88  FEE-IN-NETWORK        VALUE 'Y'.
+               88  FEE-OUT-NETWORK       VALUE 'N'.
+      *> Provider's payment preference — carried on the fee schedule
+      *> row until there's a dedicated provider master file
+           05  FEE-PAY-METHOD           PIC X(1).
+               88  FEE-PAY-EFT           VALUE 'E'.
+               88  FEE-PAY-CHECK         VALUE 'C'.
+           05  FEE-FILLER               PIC X(25).
