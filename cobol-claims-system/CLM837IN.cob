@@ -0,0 +1,419 @@
+      *>================================================================*
+      *> CLM837IN.cob — EDI 837-style claim intake translator
+      *> Compile: cobc -x -free -I copybooks CLM837IN.cob
+      *> Reads an X12 837 professional claim feed (one segment per
+      *> line, elements pipe... actually star-delimited per X12, segment
+      *> terminator stripped to one segment per physical line the way
+      *> a provider's clearinghouse drops it for us to pick up) and
+      *> converts each claim loop into CLAIM-FILE-RECORD H and S rows
+      *> on CLAIMS.DAT for CLMPROC to adjudicate. This is a working
+      *> subset of the segments a professional (837P) claim actually
+      *> carries — enough to onboard a real provider feed without
+      *> hand-mapping their file first — not a full X12 implementation:
+      *>   NM1*85*2*<name>*...*<id qualifier>*<provider id>~
+      *>   NM1*IL*1*<last>*<first>*...*<id qualifier>*<member id>~
+      *>   SBR*<payer resp>*<relationship>*<plan type code>~
+      *>   CLM*<claim ctrl number>*<total charge>*...*<facility code>~
+      *>   HI*<qual>:<diag code>*<qual>:<diag code>*...~
+      *>   LX*<line number>~
+      *>   SV1*<qual>:<proc code>:<mod>:<mod>*<charge>*<basis>*<units>~
+      *>   DTP*<qualifier>*D8*<CCYYMMDD>~
+      *> ISA/GS/ST/SE/GE/IEA envelope segments are read and counted but
+      *> otherwise not interpreted — this shop doesn't originate or
+      *> route interchanges, it only unpacks claim content from one.
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLM837IN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDI-IN-FILE
+               ASSIGN TO 'data/CLAIMS-837.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDI-STATUS.
+           SELECT CLAIMS-OUT-FILE
+               ASSIGN TO 'data/CLAIMS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLM-STATUS.
+           SELECT EDI-LOG-FILE
+               ASSIGN TO 'data/EDI-INTAKE-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDI-IN-FILE.
+       01  EDI-SEGMENT-LINE           PIC X(250).
+
+       FD  CLAIMS-OUT-FILE.
+       COPY CLAIMREC.
+
+       FD  EDI-LOG-FILE.
+       01  EDI-LOG-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EDI-STATUS              PIC XX.
+       01  WS-CLM-STATUS              PIC XX.
+       01  WS-LOG-STATUS              PIC XX.
+       01  WS-EOF                     PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF              VALUE 'Y'.
+
+      *> Counters
+       01  WS-SEGMENTS-READ           PIC 9(5) VALUE 0.
+       01  WS-SEGMENTS-SKIPPED        PIC 9(5) VALUE 0.
+       01  WS-CLAIMS-TRANSLATED       PIC 9(5) VALUE 0.
+       01  WS-LINES-TRANSLATED        PIC 9(5) VALUE 0.
+
+      *> Working copy of the segment, trailing '~' terminator
+      *> stripped, split on '*' into its elements
+       01  WS-SEG-WORK                PIC X(250).
+       01  WS-ELEM-COUNT              PIC 9(2).
+       01  WS-ELEM-TABLE.
+           05  WS-ELEM                PIC X(30) OCCURS 12.
+
+      *> Composite sub-element split (':'-delimited fields inside a
+      *> single element, e.g. SV1's procedure composite)
+       01  WS-SUB-TABLE.
+           05  WS-SUB                 PIC X(30) OCCURS 6.
+       01  WS-SUB-IDX                 PIC 9(2).
+
+      *> Claim currently being assembled from the segments seen so
+      *> far — flushed to CLAIMS.DAT when the next CLM or SE arrives
+       01  WS-CLAIM-OPEN              PIC X(1) VALUE 'N'.
+           88  WS-CLAIM-IN-PROGRESS   VALUE 'Y'.
+       01  WS-CUR-PROVIDER            PIC X(10).
+       01  WS-CUR-MEMBER              PIC X(10).
+       01  WS-CUR-POLTYPE             PIC X(1) VALUE 'P'.
+       01  WS-CUR-CLAIM-ID            PIC X(12).
+       01  WS-CUR-CLAIM-DATE          PIC 9(8) VALUE 0.
+       01  WS-CUR-POS                 PIC X(2) VALUE '11'.
+       01  WS-CUR-LINE-IDX            PIC 9(2) VALUE 0.
+
+       01  WS-DIAG-COUNT              PIC 9(2) VALUE 0.
+       01  WS-DIAG-TABLE.
+           05  WS-DIAG-CODE           PIC X(7) OCCURS 12.
+
+      *> Service lines buffered for the claim in progress, flushed
+      *> as S records once the claim's HI/LX/SV1/DTP segments are in
+       01  WS-SVC-COUNT               PIC 9(2) VALUE 0.
+       01  WS-SVC-TABLE.
+           05  WS-SVC-ENTRY OCCURS 25.
+               10  WS-SVC-LINE-NUM    PIC 9(2).
+               10  WS-SVC-PROC-CODE   PIC X(5).
+               10  WS-SVC-CHARGE      PIC S9(7)V99 VALUE 0.
+               10  WS-SVC-UNITS       PIC 9(3) VALUE 1.
+               10  WS-SVC-DATE        PIC 9(8) VALUE 0.
+               10  WS-SVC-MOD-COUNT   PIC 9(1) VALUE 0.
+               10  WS-SVC-MODIFIER    PIC X(2) OCCURS 4.
+       01  WS-SVC-IDX                 PIC 9(2).
+
+      *> Numeric-from-text scratch
+       01  WS-NUM-WORK                PIC S9(9)V99.
+
+      *> Log line
+       01  WS-LOG-DETAIL.
+           05  WS-LD-SEGMENT          PIC X(3).
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-LD-TEXT             PIC X(90).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-SEGMENTS
+           PERFORM CLOSE-FILES
+           DISPLAY 'CLM837IN COMPLETE'
+           DISPLAY '  SEGMENTS READ:       ' WS-SEGMENTS-READ
+           DISPLAY '  SEGMENTS SKIPPED:    ' WS-SEGMENTS-SKIPPED
+           DISPLAY '  CLAIMS TRANSLATED:   ' WS-CLAIMS-TRANSLATED
+           DISPLAY '  LINES TRANSLATED:    ' WS-LINES-TRANSLATED
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT EDI-IN-FILE
+           IF WS-EDI-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CLAIMS-837.TXT: ' WS-EDI-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CLAIMS-OUT-FILE
+           IF WS-CLM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CLAIMS.DAT: ' WS-CLM-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EDI-LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EDI-INTAKE-LOG: ' WS-LOG-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *>================================================================*
+      *> PROCESS-SEGMENTS: Walk the interchange one segment at a time
+      *>================================================================*
+       PROCESS-SEGMENTS.
+           PERFORM READ-NEXT-SEGMENT
+           PERFORM UNTIL WS-AT-EOF
+               PERFORM PARSE-SEGMENT
+               PERFORM READ-NEXT-SEGMENT
+           END-PERFORM
+           PERFORM FINISH-CLAIM-IF-OPEN.
+
+       READ-NEXT-SEGMENT.
+           READ EDI-IN-FILE
+               AT END
+                   SET WS-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SEGMENTS-READ
+           END-READ.
+
+      *>================================================================*
+      *> PARSE-SEGMENT: Strip the segment terminator, split on '*',
+      *> then dispatch on the segment ID in the first element
+      *>================================================================*
+       PARSE-SEGMENT.
+           PERFORM SPLIT-SEGMENT-ELEMENTS
+           EVALUATE WS-ELEM(1)
+               WHEN 'ISA'
+               WHEN 'GS'
+               WHEN 'ST'
+               WHEN 'GE'
+               WHEN 'IEA'
+                   CONTINUE
+               WHEN 'SE'
+                   PERFORM FINISH-CLAIM-IF-OPEN
+               WHEN 'NM1'
+                   PERFORM PARSE-NM1-SEGMENT
+               WHEN 'SBR'
+                   PERFORM PARSE-SBR-SEGMENT
+               WHEN 'CLM'
+                   PERFORM PARSE-CLM-SEGMENT
+               WHEN 'HI'
+                   PERFORM PARSE-HI-SEGMENT
+               WHEN 'DTP'
+                   PERFORM PARSE-DTP-SEGMENT
+               WHEN 'LX'
+                   PERFORM PARSE-LX-SEGMENT
+               WHEN 'SV1'
+                   PERFORM PARSE-SV1-SEGMENT
+               WHEN OTHER
+                   PERFORM LOG-UNRECOGNIZED-SEGMENT
+           END-EVALUATE.
+
+      *>================================================================*
+      *> SPLIT-SEGMENT-ELEMENTS: Drop a trailing '~' terminator if
+      *> present, then break the segment into its '*'-delimited
+      *> elements — the same explicit-element UNSTRING every X12
+      *> translator in this shop's toolkit uses
+      *>================================================================*
+       SPLIT-SEGMENT-ELEMENTS.
+           MOVE EDI-SEGMENT-LINE TO WS-SEG-WORK
+           INSPECT WS-SEG-WORK REPLACING ALL '~' BY SPACE
+           MOVE SPACES TO WS-ELEM-TABLE
+           MOVE 0 TO WS-ELEM-COUNT
+           UNSTRING WS-SEG-WORK DELIMITED BY '*'
+               INTO WS-ELEM(1) WS-ELEM(2) WS-ELEM(3) WS-ELEM(4)
+                    WS-ELEM(5) WS-ELEM(6) WS-ELEM(7) WS-ELEM(8)
+                    WS-ELEM(9) WS-ELEM(10) WS-ELEM(11) WS-ELEM(12)
+               TALLYING IN WS-ELEM-COUNT
+           END-UNSTRING.
+
+      *>================================================================*
+      *> PARSE-NM1-SEGMENT: Entity name/ID loop — 85 is the billing
+      *> provider, IL is the subscriber (our member). Either one
+      *> carries forward until the next NM1 of that type changes it.
+      *>================================================================*
+       PARSE-NM1-SEGMENT.
+           EVALUATE WS-ELEM(2)
+               WHEN '85'
+                   MOVE WS-ELEM(10) TO WS-CUR-PROVIDER
+               WHEN 'IL'
+                   MOVE WS-ELEM(10) TO WS-CUR-MEMBER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *>================================================================*
+      *> PARSE-SBR-SEGMENT: Subscriber/plan info. Element 3 carries
+      *> this shop's plan-type shorthand collapsed to our single-char
+      *> policy type (P/H/I) rather than the full NAIC type-code table.
+      *>================================================================*
+       PARSE-SBR-SEGMENT.
+           EVALUATE WS-ELEM(3)
+               WHEN 'HMO'
+                   MOVE 'H' TO WS-CUR-POLTYPE
+               WHEN 'IND'
+                   MOVE 'I' TO WS-CUR-POLTYPE
+               WHEN OTHER
+                   MOVE 'P' TO WS-CUR-POLTYPE
+           END-EVALUATE.
+
+      *>================================================================*
+      *> PARSE-CLM-SEGMENT: Claim information — starts a new claim
+      *> loop, flushing whatever claim was in progress first
+      *>================================================================*
+       PARSE-CLM-SEGMENT.
+           PERFORM FINISH-CLAIM-IF-OPEN
+           MOVE WS-ELEM(2) TO WS-CUR-CLAIM-ID
+           MOVE 0 TO WS-CUR-CLAIM-DATE
+           MOVE 0 TO WS-DIAG-COUNT
+           MOVE 0 TO WS-SVC-COUNT
+           MOVE 0 TO WS-CUR-LINE-IDX
+           MOVE '11' TO WS-CUR-POS
+
+      *> Facility type code is the first subfield of the composite
+      *> place-of-service element, e.g. '11:B:1'
+           MOVE SPACES TO WS-SUB-TABLE
+           UNSTRING WS-ELEM(5) DELIMITED BY ':'
+               INTO WS-SUB(1) WS-SUB(2) WS-SUB(3)
+           END-UNSTRING
+           IF WS-SUB(1) NOT = SPACES
+               MOVE WS-SUB(1)(1:2) TO WS-CUR-POS
+           END-IF
+
+           SET WS-CLAIM-IN-PROGRESS TO TRUE.
+
+      *>================================================================*
+      *> PARSE-HI-SEGMENT: Diagnosis codes — each element after the
+      *> first is a QUALIFIER:CODE composite
+      *>================================================================*
+       PARSE-HI-SEGMENT.
+           PERFORM VARYING WS-SUB-IDX FROM 2 BY 1
+               UNTIL WS-SUB-IDX > WS-ELEM-COUNT
+               OR WS-DIAG-COUNT > 12
+               IF WS-ELEM(WS-SUB-IDX) NOT = SPACES
+                   MOVE SPACES TO WS-SUB-TABLE
+                   UNSTRING WS-ELEM(WS-SUB-IDX) DELIMITED BY ':'
+                       INTO WS-SUB(1) WS-SUB(2)
+                   END-UNSTRING
+                   ADD 1 TO WS-DIAG-COUNT
+                   MOVE WS-SUB(2) TO WS-DIAG-CODE(WS-DIAG-COUNT)
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> PARSE-LX-SEGMENT: Service-line loop counter — opens a new
+      *> buffered service line that SV1/DTP fill in
+      *>================================================================*
+       PARSE-LX-SEGMENT.
+           IF WS-SVC-COUNT < 25
+               ADD 1 TO WS-SVC-COUNT
+               MOVE WS-SVC-COUNT TO WS-CUR-LINE-IDX
+               COMPUTE WS-SVC-LINE-NUM(WS-CUR-LINE-IDX) =
+                   FUNCTION NUMVAL(WS-ELEM(2))
+           END-IF.
+
+      *>================================================================*
+      *> PARSE-SV1-SEGMENT: Procedure, charge, and units for the
+      *> service line LX just opened
+      *>================================================================*
+       PARSE-SV1-SEGMENT.
+           IF WS-CUR-LINE-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-SUB-TABLE
+           UNSTRING WS-ELEM(2) DELIMITED BY ':'
+               INTO WS-SUB(1) WS-SUB(2) WS-SUB(3) WS-SUB(4) WS-SUB(5)
+           END-UNSTRING
+           MOVE WS-SUB(2)(1:5) TO WS-SVC-PROC-CODE(WS-CUR-LINE-IDX)
+
+           MOVE 0 TO WS-SVC-MOD-COUNT(WS-CUR-LINE-IDX)
+           PERFORM VARYING WS-SUB-IDX FROM 3 BY 1
+               UNTIL WS-SUB-IDX > 5
+               IF WS-SUB(WS-SUB-IDX) NOT = SPACES
+               AND WS-SVC-MOD-COUNT(WS-CUR-LINE-IDX) < 4
+                   ADD 1 TO WS-SVC-MOD-COUNT(WS-CUR-LINE-IDX)
+                   MOVE WS-SUB(WS-SUB-IDX)(1:2)
+                       TO WS-SVC-MODIFIER(WS-CUR-LINE-IDX,
+                           WS-SVC-MOD-COUNT(WS-CUR-LINE-IDX))
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-SVC-CHARGE(WS-CUR-LINE-IDX) =
+               FUNCTION NUMVAL(WS-ELEM(3))
+
+           IF WS-ELEM(5) NOT = SPACES
+               COMPUTE WS-SVC-UNITS(WS-CUR-LINE-IDX) =
+                   FUNCTION NUMVAL(WS-ELEM(5))
+           END-IF.
+
+      *>================================================================*
+      *> PARSE-DTP-SEGMENT: A date qualifier/format/value triplet.
+      *> Applies to the service line currently open, or the claim
+      *> header when no line has started yet for this claim
+      *>================================================================*
+       PARSE-DTP-SEGMENT.
+           IF WS-CUR-LINE-IDX > 0
+               COMPUTE WS-SVC-DATE(WS-CUR-LINE-IDX) =
+                   FUNCTION NUMVAL(WS-ELEM(4))
+           ELSE
+               COMPUTE WS-CUR-CLAIM-DATE =
+                   FUNCTION NUMVAL(WS-ELEM(4))
+           END-IF.
+
+       LOG-UNRECOGNIZED-SEGMENT.
+           ADD 1 TO WS-SEGMENTS-SKIPPED
+           MOVE WS-ELEM(1) TO WS-LD-SEGMENT
+           MOVE 'UNRECOGNIZED SEGMENT - PASSED OVER' TO WS-LD-TEXT
+           MOVE WS-LOG-DETAIL TO EDI-LOG-LINE
+           WRITE EDI-LOG-LINE.
+
+      *>================================================================*
+      *> FINISH-CLAIM-IF-OPEN: Write the claim in progress out as an
+      *> H record plus one S record per buffered service line — the
+      *> same H-then-S shape CLMPROC expects on CLAIMS.DAT
+      *>================================================================*
+       FINISH-CLAIM-IF-OPEN.
+           IF NOT WS-CLAIM-IN-PROGRESS
+               EXIT PARAGRAPH
+           END-IF
+
+           INITIALIZE CLAIM-FILE-RECORD
+           MOVE 'H' TO CFR-RECORD-TYPE
+           MOVE WS-CUR-CLAIM-ID TO CFR-CLAIM-ID
+           MOVE WS-CUR-MEMBER TO CFH-MEMBER-ID
+           MOVE WS-CUR-PROVIDER TO CFH-PROVIDER-ID
+           MOVE WS-CUR-CLAIM-DATE TO CFH-CLAIM-DATE
+           MOVE WS-CUR-POLTYPE TO CFH-POLICY-TYPE
+           MOVE WS-DIAG-COUNT TO CFH-DIAG-COUNT
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > WS-DIAG-COUNT
+               MOVE WS-DIAG-CODE(WS-SUB-IDX)
+                   TO CFH-DIAG-CODE(WS-SUB-IDX)
+           END-PERFORM
+           WRITE CLAIM-FILE-RECORD
+
+           PERFORM VARYING WS-SVC-IDX FROM 1 BY 1
+               UNTIL WS-SVC-IDX > WS-SVC-COUNT
+               PERFORM WRITE-SERVICE-RECORD
+           END-PERFORM
+
+           ADD 1 TO WS-CLAIMS-TRANSLATED
+           ADD WS-SVC-COUNT TO WS-LINES-TRANSLATED
+           MOVE 'N' TO WS-CLAIM-OPEN.
+
+       WRITE-SERVICE-RECORD.
+           INITIALIZE CLAIM-FILE-RECORD
+           MOVE 'S' TO CFR-RECORD-TYPE
+           MOVE WS-CUR-CLAIM-ID TO CFR-CLAIM-ID
+           MOVE WS-SVC-LINE-NUM(WS-SVC-IDX) TO CFS-LINE-NUMBER
+           MOVE WS-SVC-PROC-CODE(WS-SVC-IDX) TO CFS-PROCEDURE-CODE
+           MOVE WS-SVC-DATE(WS-SVC-IDX) TO CFS-DATE-FROM
+           MOVE WS-SVC-DATE(WS-SVC-IDX) TO CFS-DATE-TO
+           MOVE WS-SVC-CHARGE(WS-SVC-IDX) TO CFS-CHARGE-AMT
+           MOVE WS-SVC-UNITS(WS-SVC-IDX) TO CFS-UNITS
+           MOVE WS-CUR-POS TO CFS-PLACE-OF-SVC
+           MOVE WS-SVC-MOD-COUNT(WS-SVC-IDX) TO CFS-MOD-COUNT
+           PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+               UNTIL WS-SUB-IDX > WS-SVC-MOD-COUNT(WS-SVC-IDX)
+               MOVE WS-SVC-MODIFIER(WS-SVC-IDX, WS-SUB-IDX)
+                   TO CFS-MODIFIER(WS-SUB-IDX)
+           END-PERFORM
+           WRITE CLAIM-FILE-RECORD.
+
+       CLOSE-FILES.
+           CLOSE EDI-IN-FILE
+           CLOSE CLAIMS-OUT-FILE
+           CLOSE EDI-LOG-FILE.
