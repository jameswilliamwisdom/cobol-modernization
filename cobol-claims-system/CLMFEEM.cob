@@ -0,0 +1,328 @@
+      *>================================================================*
+      *> CLMFEEM.cob — Fee-schedule maintenance
+      *> Compile: cobc -x -free -I copybooks CLMFEEM.cob
+      *> Reads FEE-TRANSACTIONS.DAT (add/change/term requests against
+      *> the contracted-rate fee schedule) and applies them against
+      *> PROVIDERS.DAT, writing the result to PROVIDERS-UPDATED.DAT —
+      *> same pass-through-and-correct shape as CLMPEND and CLMRECON.
+      *> A CHANGE or TERM never overwrites a row's history: the row
+      *> currently active for that provider/procedure gets its
+      *> FEE-TERM-DATE stamped closed, and a CHANGE also adds a new row
+      *> with the new rate effective from the transaction's date — so
+      *> the full rate history stays on file instead of being lost to
+      *> an in-place edit. Every transaction applied (or rejected, for
+      *> a TERM/CHANGE with no active row to close) is written to
+      *> FEE-MAINT-LOG.TXT as the audit trail.
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMFEEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEE-TXN-FILE
+               ASSIGN TO 'data/FEE-TRANSACTIONS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT FEE-IN-FILE
+               ASSIGN TO 'data/PROVIDERS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-IN-STATUS.
+           SELECT FEE-OUT-FILE
+               ASSIGN TO 'data/PROVIDERS-UPDATED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-OUT-STATUS.
+           SELECT FEE-LOG-FILE
+               ASSIGN TO 'data/FEE-MAINT-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEE-TXN-FILE.
+       COPY FEETXN.
+
+       FD  FEE-IN-FILE.
+       COPY FEESCHED.
+
+       FD  FEE-OUT-FILE.
+       01  FEE-OUT-RECORD              PIC X(63).
+
+       FD  FEE-LOG-FILE.
+       01  FEE-LOG-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-STATUS               PIC XX.
+       01  WS-FEE-IN-STATUS            PIC XX.
+       01  WS-FEE-OUT-STATUS           PIC XX.
+       01  WS-LOG-STATUS               PIC XX.
+       01  WS-EOF-TXN                  PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF-TXN           VALUE 'Y'.
+       01  WS-EOF-FEE                  PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF-FEE           VALUE 'Y'.
+
+       01  WS-TXNS-READ                PIC 9(5) VALUE 0.
+       01  WS-FEE-RECORDS-READ         PIC 9(5) VALUE 0.
+       01  WS-FEE-RECORDS-WRITTEN      PIC 9(5) VALUE 0.
+       01  WS-ROWS-TERMED              PIC 9(5) VALUE 0.
+       01  WS-ROWS-ADDED               PIC 9(5) VALUE 0.
+       01  WS-TXNS-REJECTED            PIC 9(5) VALUE 0.
+
+      *> Transaction table — loaded from FEE-TRANSACTIONS.DAT up front,
+      *> same pattern CLMPEND uses for PEND-RESOLUTIONS.DAT
+       01  WS-TXN-TABLE-COUNT          PIC 9(3) VALUE 0.
+       01  WS-TXN-TABLE.
+           05  WS-TX-ENTRY OCCURS 30.
+               10  WS-TX-TYPE          PIC X(1).
+               10  WS-TX-PROVIDER-ID   PIC X(10).
+               10  WS-TX-PROC-CODE     PIC X(5).
+               10  WS-TX-NEW-RATE      PIC S9(5)V99 VALUE 0.
+               10  WS-TX-EFF-DATE      PIC 9(8).
+               10  WS-TX-PREAUTH       PIC X(1).
+               10  WS-TX-NETWORK       PIC X(1).
+               10  WS-TX-PAY-METHOD    PIC X(1).
+               10  WS-TX-ENTERED-BY    PIC X(8).
+               10  WS-TX-ENTERED-DATE  PIC 9(8).
+               10  WS-TX-APPLIED       PIC X(1) VALUE 'N'.
+                   88  WS-TX-WAS-APPLIED VALUE 'Y'.
+       01  WS-TX-IDX                   PIC 9(3).
+       01  WS-TX-FOUND-IDX             PIC 9(3) VALUE 0.
+
+       01  WS-LOG-DETAIL.
+           05  WS-LD-ACTION             PIC X(10).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-PROVIDER           PIC X(10).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-PROC-CODE          PIC X(5).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-RATE               PIC $$$$9.99.
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-EFF-DATE           PIC 9(8).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-BY                 PIC X(8).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-LD-TEXT               PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-TRANSACTIONS
+           PERFORM PROCESS-FEE-SCHEDULE
+           PERFORM WRITE-NEW-FEE-ROWS
+           PERFORM CLOSE-FILES
+           DISPLAY 'CLMFEEM COMPLETE'
+           DISPLAY '  TRANSACTIONS READ:    ' WS-TXNS-READ
+           DISPLAY '  FEE RECORDS READ:     ' WS-FEE-RECORDS-READ
+           DISPLAY '  FEE RECORDS WRITTEN:  ' WS-FEE-RECORDS-WRITTEN
+           DISPLAY '  ROWS TERMED:          ' WS-ROWS-TERMED
+           DISPLAY '  ROWS ADDED:           ' WS-ROWS-ADDED
+           DISPLAY '  TRANSACTIONS REJECTED:' WS-TXNS-REJECTED
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT FEE-TXN-FILE
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'CLMFEEM: NO FEE-TRANSACTIONS.DAT - NOTHING '
+                   'TO APPLY THIS RUN'
+           END-IF
+           OPEN INPUT FEE-IN-FILE
+           IF WS-FEE-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PROVIDERS: ' WS-FEE-IN-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FEE-OUT-FILE
+           IF WS-FEE-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PROVIDERS-UPDATED: '
+                   WS-FEE-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FEE-LOG-FILE
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING FEE-MAINT-LOG: ' WS-LOG-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *>================================================================*
+      *> LOAD-TRANSACTIONS: Read pending add/change/term requests into
+      *> WS table. The file may not exist on a run with nothing queued.
+      *>================================================================*
+       LOAD-TRANSACTIONS.
+           IF WS-TXN-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-AT-EOF-TXN
+               READ FEE-TXN-FILE
+                   AT END
+                       SET WS-AT-EOF-TXN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TXNS-READ
+                       ADD 1 TO WS-TXN-TABLE-COUNT
+                       MOVE FX-TXN-TYPE
+                           TO WS-TX-TYPE(WS-TXN-TABLE-COUNT)
+                       MOVE FX-PROVIDER-ID
+                           TO WS-TX-PROVIDER-ID(WS-TXN-TABLE-COUNT)
+                       MOVE FX-PROCEDURE-CODE
+                           TO WS-TX-PROC-CODE(WS-TXN-TABLE-COUNT)
+                       MOVE FX-NEW-RATE
+                           TO WS-TX-NEW-RATE(WS-TXN-TABLE-COUNT)
+                       MOVE FX-EFFECTIVE-DATE
+                           TO WS-TX-EFF-DATE(WS-TXN-TABLE-COUNT)
+                       MOVE FX-REQUIRES-PREAUTH
+                           TO WS-TX-PREAUTH(WS-TXN-TABLE-COUNT)
+                       MOVE FX-NETWORK-STATUS
+                           TO WS-TX-NETWORK(WS-TXN-TABLE-COUNT)
+                       MOVE FX-PAY-METHOD
+                           TO WS-TX-PAY-METHOD(WS-TXN-TABLE-COUNT)
+                       MOVE FX-ENTERED-BY
+                           TO WS-TX-ENTERED-BY(WS-TXN-TABLE-COUNT)
+                       MOVE FX-ENTERED-DATE
+                           TO WS-TX-ENTERED-DATE(WS-TXN-TABLE-COUNT)
+                       MOVE 'N' TO WS-TX-APPLIED(WS-TXN-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE FEE-TXN-FILE
+           DISPLAY 'CLMFEEM: TRANSACTIONS LOADED: ' WS-TXN-TABLE-COUNT.
+
+      *>================================================================*
+      *> PROCESS-FEE-SCHEDULE: Pass every existing fee row through to
+      *> FEE-OUT-FILE. A row that's still active (FEE-TERM-DATE = 0)
+      *> and matches a queued CHANGE or TERM for its provider/procedure
+      *> gets its term date stamped closed before it's written out.
+      *>================================================================*
+       PROCESS-FEE-SCHEDULE.
+           PERFORM UNTIL WS-AT-EOF-FEE
+               READ FEE-IN-FILE
+                   AT END
+                       SET WS-AT-EOF-FEE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-FEE-RECORDS-READ
+                       PERFORM APPLY-CLOSE-IF-MATCHED
+                       MOVE FEE-SCHEDULE-RECORD TO FEE-OUT-RECORD
+                       WRITE FEE-OUT-RECORD
+                       ADD 1 TO WS-FEE-RECORDS-WRITTEN
+               END-READ
+           END-PERFORM.
+
+      *>================================================================*
+      *> APPLY-CLOSE-IF-MATCHED: Linear scan of the transaction table
+      *> for an unapplied CHANGE or TERM against this still-active fee
+      *> row. The same provider/procedure can only have one active row
+      *> at a time, so the first match found is the one to close.
+      *>================================================================*
+       APPLY-CLOSE-IF-MATCHED.
+           IF FEE-TERM-DATE NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-TX-FOUND-IDX
+           PERFORM VARYING WS-TX-IDX FROM 1 BY 1
+               UNTIL WS-TX-IDX > WS-TXN-TABLE-COUNT
+               OR WS-TX-FOUND-IDX > 0
+               IF NOT WS-TX-WAS-APPLIED(WS-TX-IDX)
+               AND (WS-TX-TYPE(WS-TX-IDX) = 'C'
+                    OR WS-TX-TYPE(WS-TX-IDX) = 'T')
+               AND WS-TX-PROVIDER-ID(WS-TX-IDX) = FEE-PROVIDER-ID
+               AND WS-TX-PROC-CODE(WS-TX-IDX) = FEE-PROCEDURE-CODE
+                   MOVE WS-TX-IDX TO WS-TX-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-TX-FOUND-IDX > 0
+               MOVE WS-TX-EFF-DATE(WS-TX-FOUND-IDX) TO FEE-TERM-DATE
+               SET WS-TX-WAS-APPLIED(WS-TX-FOUND-IDX) TO TRUE
+               ADD 1 TO WS-ROWS-TERMED
+               PERFORM LOG-CLOSE-APPLIED
+           END-IF.
+
+       LOG-CLOSE-APPLIED.
+           IF WS-TX-TYPE(WS-TX-FOUND-IDX) = 'C'
+               MOVE 'CHG-CLOSE ' TO WS-LD-ACTION
+           ELSE
+               MOVE 'TERM      ' TO WS-LD-ACTION
+           END-IF
+           MOVE FEE-PROVIDER-ID TO WS-LD-PROVIDER
+           MOVE FEE-PROCEDURE-CODE TO WS-LD-PROC-CODE
+           MOVE FEE-CONTRACTED-RATE TO WS-LD-RATE
+           MOVE FEE-TERM-DATE TO WS-LD-EFF-DATE
+           MOVE WS-TX-ENTERED-BY(WS-TX-FOUND-IDX) TO WS-LD-BY
+           MOVE 'PRIOR RATE TERMED' TO WS-LD-TEXT
+           MOVE WS-LOG-DETAIL TO FEE-LOG-LINE
+           WRITE FEE-LOG-LINE.
+
+      *>================================================================*
+      *> WRITE-NEW-FEE-ROWS: Every ADD transaction, and every CHANGE
+      *> transaction (whether or not it found a prior row to close),
+      *> contributes a brand-new row with the new rate effective from
+      *> its transaction date. A CHANGE or TERM that never matched a
+      *> still-active row is logged as rejected instead of applied.
+      *>================================================================*
+       WRITE-NEW-FEE-ROWS.
+           PERFORM VARYING WS-TX-IDX FROM 1 BY 1
+               UNTIL WS-TX-IDX > WS-TXN-TABLE-COUNT
+               EVALUATE TRUE
+                   WHEN WS-TX-TYPE(WS-TX-IDX) = 'A'
+                       PERFORM ADD-NEW-FEE-ROW
+                   WHEN WS-TX-TYPE(WS-TX-IDX) = 'C'
+                   AND WS-TX-WAS-APPLIED(WS-TX-IDX)
+                       PERFORM ADD-NEW-FEE-ROW
+                   WHEN WS-TX-TYPE(WS-TX-IDX) = 'C'
+                   AND NOT WS-TX-WAS-APPLIED(WS-TX-IDX)
+                       PERFORM REJECT-TRANSACTION
+                   WHEN WS-TX-TYPE(WS-TX-IDX) = 'T'
+                   AND NOT WS-TX-WAS-APPLIED(WS-TX-IDX)
+                       PERFORM REJECT-TRANSACTION
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       ADD-NEW-FEE-ROW.
+           MOVE SPACES TO FEE-SCHEDULE-RECORD
+           MOVE WS-TX-PROVIDER-ID(WS-TX-IDX) TO FEE-PROVIDER-ID
+           MOVE WS-TX-PROC-CODE(WS-TX-IDX) TO FEE-PROCEDURE-CODE
+           MOVE WS-TX-NEW-RATE(WS-TX-IDX) TO FEE-CONTRACTED-RATE
+           MOVE WS-TX-EFF-DATE(WS-TX-IDX) TO FEE-EFFECTIVE-DATE
+           MOVE 0 TO FEE-TERM-DATE
+           MOVE WS-TX-PREAUTH(WS-TX-IDX) TO FEE-REQUIRES-PREAUTH
+           MOVE WS-TX-NETWORK(WS-TX-IDX) TO FEE-NETWORK-STATUS
+           MOVE WS-TX-PAY-METHOD(WS-TX-IDX) TO FEE-PAY-METHOD
+           MOVE FEE-SCHEDULE-RECORD TO FEE-OUT-RECORD
+           WRITE FEE-OUT-RECORD
+           ADD 1 TO WS-FEE-RECORDS-WRITTEN
+           ADD 1 TO WS-ROWS-ADDED
+
+           IF WS-TX-TYPE(WS-TX-IDX) = 'A'
+               MOVE 'ADD       ' TO WS-LD-ACTION
+           ELSE
+               MOVE 'CHG-NEW   ' TO WS-LD-ACTION
+           END-IF
+           MOVE WS-TX-PROVIDER-ID(WS-TX-IDX) TO WS-LD-PROVIDER
+           MOVE WS-TX-PROC-CODE(WS-TX-IDX) TO WS-LD-PROC-CODE
+           MOVE WS-TX-NEW-RATE(WS-TX-IDX) TO WS-LD-RATE
+           MOVE WS-TX-EFF-DATE(WS-TX-IDX) TO WS-LD-EFF-DATE
+           MOVE WS-TX-ENTERED-BY(WS-TX-IDX) TO WS-LD-BY
+           MOVE 'NEW RATE IN EFFECT' TO WS-LD-TEXT
+           MOVE WS-LOG-DETAIL TO FEE-LOG-LINE
+           WRITE FEE-LOG-LINE.
+
+       REJECT-TRANSACTION.
+           ADD 1 TO WS-TXNS-REJECTED
+           IF WS-TX-TYPE(WS-TX-IDX) = 'C'
+               MOVE 'CHG-REJECT' TO WS-LD-ACTION
+           ELSE
+               MOVE 'TERM-REJECT' TO WS-LD-ACTION
+           END-IF
+           MOVE WS-TX-PROVIDER-ID(WS-TX-IDX) TO WS-LD-PROVIDER
+           MOVE WS-TX-PROC-CODE(WS-TX-IDX) TO WS-LD-PROC-CODE
+           MOVE WS-TX-NEW-RATE(WS-TX-IDX) TO WS-LD-RATE
+           MOVE WS-TX-EFF-DATE(WS-TX-IDX) TO WS-LD-EFF-DATE
+           MOVE WS-TX-ENTERED-BY(WS-TX-IDX) TO WS-LD-BY
+           MOVE 'NO ACTIVE ROW ON FILE' TO WS-LD-TEXT
+           MOVE WS-LOG-DETAIL TO FEE-LOG-LINE
+           WRITE FEE-LOG-LINE.
+
+       CLOSE-FILES.
+           CLOSE FEE-IN-FILE
+           CLOSE FEE-OUT-FILE
+           CLOSE FEE-LOG-FILE.
