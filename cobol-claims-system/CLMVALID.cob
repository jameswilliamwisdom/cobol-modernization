@@ -23,6 +23,8 @@
            05  WS-CURR-MONTH         PIC 9(2).
            05  WS-CURR-DAY           PIC 9(2).
        01  WS-CHARGE-DISPLAY         PIC S9(7)V99.
+       01  WS-FILING-DAYS            PIC 9(5).
+       01  WS-FILING-LIMIT-DAYS      PIC 9(5) VALUE 365.
 
       *> Valid member ID list (loaded from caller context)
        01  WS-VALID-PLACES.
@@ -142,5 +144,17 @@
                GOBACK
            END-IF
 
+      *> E09: Timely filing — claim date too far past date of service
+           COMPUTE WS-FILING-DAYS =
+               FUNCTION INTEGER-OF-DATE(VR-CLAIM-DATE)
+               - FUNCTION INTEGER-OF-DATE(VR-DATE-OF-SVC)
+           IF WS-FILING-DAYS > WS-FILING-LIMIT-DAYS
+               SET VR-INVALID TO TRUE
+               MOVE 'E09' TO VR-ERROR-CODE
+               MOVE 'CLAIM FILED PAST TIMELY FILING LIMIT'
+                   TO VR-ERROR-MSG
+               GOBACK
+           END-IF
+
       *> All checks passed
            GOBACK.
