@@ -32,6 +32,34 @@
                ASSIGN TO 'data/DENIED.DAT'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-DEN-STATUS.
+           SELECT HISTORY-IN-FILE
+               ASSIGN TO 'data/CLAIM-HISTORY.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-IN-STATUS.
+           SELECT HISTORY-OUT-FILE
+               ASSIGN TO 'data/CLAIM-HISTORY.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-OUT-STATUS.
+           SELECT PREAUTH-FILE
+               ASSIGN TO 'data/PREAUTH.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PA-STATUS.
+           SELECT PAY-CONTROL-IN-FILE
+               ASSIGN TO 'data/PAY-CONTROL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PC-IN-STATUS.
+           SELECT PAY-CONTROL-OUT-FILE
+               ASSIGN TO 'data/PAY-CONTROL.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PC-OUT-STATUS.
+           SELECT REMITTANCE-FILE
+               ASSIGN TO 'data/REMITTANCE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REM-STATUS.
+           SELECT PROVIDER-MASTER-FILE
+               ASSIGN TO 'data/PROVIDER-MASTER.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRVM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -50,6 +78,27 @@
        FD  DENIED-FILE.
        01  DENIED-RECORD              PIC X(120).
 
+       FD  HISTORY-IN-FILE.
+       COPY CLMHIST.
+
+       FD  HISTORY-OUT-FILE.
+       01  HISTORY-OUT-RECORD         PIC X(50).
+
+       FD  PREAUTH-FILE.
+       COPY PREAUTHR.
+
+       FD  PAY-CONTROL-IN-FILE.
+       COPY PAYCTRL.
+
+       FD  PAY-CONTROL-OUT-FILE.
+       01  PAY-CONTROL-OUT-RECORD     PIC X(26).
+
+       FD  REMITTANCE-FILE.
+       01  REMITTANCE-LINE            PIC X(100).
+
+       FD  PROVIDER-MASTER-FILE.
+       COPY PROVMAST.
+
        WORKING-STORAGE SECTION.
       *> File status codes
        01  WS-CLM-STATUS              PIC XX.
@@ -57,10 +106,20 @@
        01  WS-PROV-STATUS             PIC XX.
        01  WS-ADJ-STATUS              PIC XX.
        01  WS-DEN-STATUS              PIC XX.
+       01  WS-HIST-IN-STATUS          PIC XX.
+       01  WS-HIST-OUT-STATUS         PIC XX.
+       01  WS-PA-STATUS               PIC XX.
+       01  WS-PC-IN-STATUS            PIC XX.
+       01  WS-PC-OUT-STATUS           PIC XX.
+       01  WS-REM-STATUS              PIC XX.
+       01  WS-PRVM-STATUS             PIC XX.
        01  WS-EOF-CLM                 PIC X(1) VALUE 'N'.
            88  WS-CLM-EOF             VALUE 'Y'.
        01  WS-EOF-POL                 PIC X(1) VALUE 'N'.
        01  WS-EOF-PROV               PIC X(1) VALUE 'N'.
+       01  WS-EOF-HIST                PIC X(1) VALUE 'N'.
+       01  WS-EOF-PA                  PIC X(1) VALUE 'N'.
+       01  WS-EOF-PRVM                PIC X(1) VALUE 'N'.
 
       *> Counters
        01  WS-CLAIMS-READ             PIC 9(5) VALUE 0.
@@ -90,8 +149,22 @@
        01  WS-LINE-STATUS             PIC X(2).
        01  WS-LINE-REASON             PIC X(3).
        01  WS-FEE-RATE                PIC S9(5)V99 VALUE 0.
+       01  WS-FEE-FOUND               PIC X(1).
        01  WS-PREAUTH-FLAG            PIC X(1).
        01  WS-PROC-PREFIX             PIC X(1).
+       01  WS-LINE-DIAG-INVALID       PIC X(1).
+       01  WS-LINE-NETWORK            PIC X(1).
+       01  WS-PEND-THRESHOLD          PIC S9(7)V99 VALUE 5000.00.
+       01  WS-OON-CLAIM               PIC X(1) VALUE 'N'.
+           88  WS-IS-OON-CLAIM        VALUE 'Y'.
+
+      *> Coordination-of-benefits (per claim)
+       01  WS-CURRENT-PRIMARY-PAID    PIC S9(7)V99 VALUE 0.
+       01  WS-PRIMARY-REMAINING       PIC S9(7)V99 VALUE 0.
+       01  WS-LINE-PRIMARY-APPLIED    PIC S9(7)V99 VALUE 0.
+       01  WS-LINE-COB-CUT            PIC S9(7)V99 VALUE 0.
+       01  WS-COB-CLAIM               PIC X(1) VALUE 'N'.
+           88  WS-IS-COB-CLAIM        VALUE 'Y'.
 
       *> Deductible tracking (per claim)
        01  WS-DEDUCT-REMAINING        PIC S9(5)V99 VALUE 0.
@@ -114,6 +187,7 @@
                10  WS-PT-DEDUCT-MET   PIC S9(5)V99.
                10  WS-PT-OOP-MAX      PIC S9(5)V99.
                10  WS-PT-OOP-YTD      PIC S9(5)V99.
+               10  WS-PT-OON-COINS    PIC 9V99.
 
       *> Fee schedule table — loaded at startup
        01  WS-FEE-TABLE-COUNT         PIC 9(3) VALUE 0.
@@ -125,10 +199,80 @@
                10  WS-FT-EFF-DATE     PIC 9(8).
                10  WS-FT-TERM-DATE    PIC 9(8).
                10  WS-FT-PREAUTH      PIC X(1).
+               10  WS-FT-NETWORK      PIC X(1).
+               10  WS-FT-PAY-METHOD   PIC X(1).
+
+      *> Provider master table — loaded at startup; optional, like
+      *> the preauth/history files, since not every run will have one
+       01  WS-PRV-TABLE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-PRV-TABLE.
+           05  WS-PV-ENTRY OCCURS 50.
+               10  WS-PV-PROVIDER-ID  PIC X(10).
+               10  WS-PV-NAME         PIC X(30).
+               10  WS-PV-ADDR1        PIC X(30).
+               10  WS-PV-CITY         PIC X(15).
+               10  WS-PV-STATE        PIC X(2).
+               10  WS-PV-ZIP          PIC X(9).
+               10  WS-PV-TAX-ID       PIC X(9).
+       01  WS-PV-IDX                  PIC 9(3).
+       01  WS-PV-FOUND-IDX            PIC 9(3) VALUE 0.
+       01  WS-LINE-PROVIDER-NAME      PIC X(30).
 
       *> Current policy (found via lookup)
        01  WS-CUR-POL-IDX             PIC 9(2).
        01  WS-CUR-POL-FOUND           PIC X(1).
+       01  WS-CUR-POL-TERMED          PIC X(1).
+
+      *> Claim history table — carried forward run to run so a
+      *> resubmitted line can be caught instead of paid twice
+       01  WS-HIST-TABLE-COUNT        PIC 9(4) VALUE 0.
+       01  WS-HIST-TABLE.
+           05  WS-HT-ENTRY OCCURS 500.
+               10  WS-HT-MEMBER-ID    PIC X(10).
+               10  WS-HT-PROVIDER-ID  PIC X(10).
+               10  WS-HT-PROC-CODE    PIC X(5).
+               10  WS-HT-DATE-OF-SVC  PIC 9(8).
+               10  WS-HT-CLAIM-ID     PIC X(12).
+       01  WS-HIST-IDX                PIC 9(4).
+       01  WS-LINE-IS-DUPLICATE       PIC X(1).
+
+      *> Void-and-replace (per claim)
+       01  WS-CURRENT-LINKED-CLAIM-ID PIC X(12).
+
+      *> Claim ledger — this run's claims, for voiding within the
+      *> same run; a void against a claim from a prior run (whose
+      *> ADJUDICATED.DAT has already rolled off) can't be reversed
+      *> dollar-for-dollar, only logged
+       01  WS-CLM-LEDGER-COUNT        PIC 9(3) VALUE 0.
+       01  WS-CLM-LEDGER.
+           05  WS-CLL-ENTRY OCCURS 200.
+               10  WS-CLL-CLAIM-ID    PIC X(12).
+               10  WS-CLL-TOTAL-PAID  PIC S9(9)V99.
+               10  WS-CLL-VOIDED      PIC X(1).
+       01  WS-CLL-IDX                 PIC 9(3).
+       01  WS-CLL-FOUND-IDX           PIC 9(3) VALUE 0.
+       01  WS-CLAIMS-VOIDED           PIC 9(5) VALUE 0.
+
+      *> Preauthorization table — loaded at startup
+       01  WS-PA-TABLE-COUNT          PIC 9(3) VALUE 0.
+       01  WS-PA-TABLE.
+           05  WS-PA-ENTRY OCCURS 100.
+               10  WS-PAT-MEMBER-ID   PIC X(10).
+               10  WS-PAT-PROVIDER-ID PIC X(10).
+               10  WS-PAT-PROC-CODE   PIC X(5).
+               10  WS-PAT-AUTH-NUMBER PIC X(10).
+               10  WS-PAT-EFF-DATE    PIC 9(8).
+               10  WS-PAT-TERM-DATE   PIC 9(8).
+       01  WS-PA-IDX                  PIC 9(3).
+       01  WS-LINE-HAS-AUTH           PIC X(1).
+       01  WS-LINE-AUTH-NUMBER        PIC X(10).
+
+      *> Payment control — check/EFT-trace sequence carried forward
+      *> run to run so numbers are never reused
+       01  WS-NEXT-CHECK-NUMBER       PIC 9(8) VALUE 0.
+       01  WS-NEXT-EFT-TRACE          PIC 9(8) VALUE 0.
+       01  WS-CUR-PAY-METHOD          PIC X(1).
+       01  WS-CUR-PAY-NUMBER          PIC 9(8).
 
       *> Diagnosis table for current claim
        COPY DIAGTBL.
@@ -145,6 +289,7 @@
            05  WS-VR-DATE-OF-SVC      PIC 9(8).
            05  WS-VR-PLACE-OF-SVC     PIC X(2).
            05  WS-VR-CHARGE-AMT       PIC S9(7)V99 COMP-3.
+           05  WS-VR-CLAIM-DATE       PIC 9(8).
        01  WS-VALID-RESPONSE.
            05  WS-VR-IS-VALID         PIC X(1).
                88  WS-VR-VALID        VALUE 'Y'.
@@ -175,11 +320,17 @@
                10  WS-OP-PAY-DATE     PIC 9(8).
                10  WS-OP-PAYEE-NAME   PIC X(30).
                10  WS-OP-PAY-FILLER   PIC X(134).
+           05  WS-OR-VOID REDEFINES WS-OR-BODY.
+               10  WS-OV-REVERSED-PAID PIC S9(9)V99 COMP-3.
+               10  WS-OV-VOID-DATE    PIC 9(8).
+               10  WS-OV-VOID-REASON  PIC X(3).
+               10  WS-OV-VOID-FILLER  PIC X(170).
 
       *> Lookup indexes
        01  WS-SEARCH-IDX              PIC 9(3).
        01  WS-SVC-IDX                 PIC 9(2).
        01  WS-DIAG-IDX                PIC 9(2).
+       01  WS-MOD-IDX                 PIC 9(1).
 
       *> Denied record formatting
        01  WS-DENIED-LINE.
@@ -196,12 +347,34 @@
            05  WS-DL-CHARGE           PIC $$$,$$$,$$9.99.
            05  WS-DL-FILLER           PIC X(30).
 
+      *> Remittance line formatting
+       01  WS-RM-DETAIL.
+           05  WS-RM-CLAIM-ID          PIC X(12).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-PROVIDER-ID       PIC X(10).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-PROVIDER-NAME     PIC X(30).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-PAY-METHOD        PIC X(4).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-PAY-NUMBER        PIC 9(8).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-AMOUNT            PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RM-PAY-DATE          PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM OPEN-FILES
            PERFORM LOAD-POLICIES
            PERFORM LOAD-FEE-SCHEDULE
+           PERFORM LOAD-CLAIM-HISTORY
+           PERFORM OPEN-HISTORY-OUTPUT
+           PERFORM LOAD-PREAUTH
+           PERFORM LOAD-PROVIDER-MASTER
+           PERFORM LOAD-PAY-CONTROL
            PERFORM PROCESS-CLAIMS
+           PERFORM SAVE-PAY-CONTROL
            PERFORM CLOSE-FILES
            PERFORM DISPLAY-SUMMARY
            STOP RUN.
@@ -239,6 +412,24 @@
                DISPLAY 'ERROR OPENING DENIED: ' WS-DEN-STATUS
                MOVE 8 TO RETURN-CODE
                STOP RUN
+           END-IF
+      *> Preauthorizations are optional — a run with none on file
+      *> simply falls back to denying every preauth-required line
+           OPEN INPUT PREAUTH-FILE
+           IF WS-PA-STATUS NOT = '00'
+               DISPLAY 'CLMPROC: NO PREAUTH.DAT ON FILE'
+           END-IF
+      *> Provider master is optional too — a run without one on file
+      *> just falls back to the bare provider ID on remittance output
+           OPEN INPUT PROVIDER-MASTER-FILE
+           IF WS-PRVM-STATUS NOT = '00'
+               DISPLAY 'CLMPROC: NO PROVIDER-MASTER.DAT ON FILE'
+           END-IF
+           OPEN OUTPUT REMITTANCE-FILE
+           IF WS-REM-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REMITTANCE: ' WS-REM-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
            END-IF.
 
       *>================================================================*
@@ -273,6 +464,8 @@
                            TO WS-PT-OOP-MAX(WS-POL-TABLE-COUNT)
                        MOVE POL-OUT-OF-POCKET-YTD
                            TO WS-PT-OOP-YTD(WS-POL-TABLE-COUNT)
+                       MOVE POL-OON-COINS-RATE
+                           TO WS-PT-OON-COINS(WS-POL-TABLE-COUNT)
                END-READ
            END-PERFORM
            DISPLAY 'POLICIES LOADED: ' WS-POL-TABLE-COUNT.
@@ -299,23 +492,198 @@
                            TO WS-FT-TERM-DATE(WS-FEE-TABLE-COUNT)
                        MOVE FEE-REQUIRES-PREAUTH
                            TO WS-FT-PREAUTH(WS-FEE-TABLE-COUNT)
+                       MOVE FEE-NETWORK-STATUS
+                           TO WS-FT-NETWORK(WS-FEE-TABLE-COUNT)
+                       MOVE FEE-PAY-METHOD
+                           TO WS-FT-PAY-METHOD(WS-FEE-TABLE-COUNT)
                END-READ
            END-PERFORM
            DISPLAY 'FEE SCHEDULE LOADED: ' WS-FEE-TABLE-COUNT.
 
+      *>================================================================*
+      *> LOAD-CLAIM-HISTORY: Read prior-run claim lines into WS table
+      *> for duplicate detection. The file may not exist on the very
+      *> first run — that just means no history to check against yet.
+      *>================================================================*
+       LOAD-CLAIM-HISTORY.
+           OPEN INPUT HISTORY-IN-FILE
+           IF WS-HIST-IN-STATUS NOT = '00'
+               DISPLAY 'CLMPROC: NO CLAIM-HISTORY.DAT YET'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-HIST = 'Y'
+               READ HISTORY-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-HIST
+                   NOT AT END
+                       ADD 1 TO WS-HIST-TABLE-COUNT
+                       MOVE CH-MEMBER-ID
+                           TO WS-HT-MEMBER-ID(WS-HIST-TABLE-COUNT)
+                       MOVE CH-PROVIDER-ID
+                           TO WS-HT-PROVIDER-ID(WS-HIST-TABLE-COUNT)
+                       MOVE CH-PROCEDURE-CODE
+                           TO WS-HT-PROC-CODE(WS-HIST-TABLE-COUNT)
+                       MOVE CH-DATE-OF-SVC
+                           TO WS-HT-DATE-OF-SVC(WS-HIST-TABLE-COUNT)
+                       MOVE CH-CLAIM-ID
+                           TO WS-HT-CLAIM-ID(WS-HIST-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-IN-FILE
+           DISPLAY 'CLAIM HISTORY LOADED: ' WS-HIST-TABLE-COUNT.
+
+      *>================================================================*
+      *> OPEN-HISTORY-OUTPUT: Open the history file for append now
+      *> that LOAD-CLAIM-HISTORY has already read whatever was in it
+      *>================================================================*
+       OPEN-HISTORY-OUTPUT.
+           OPEN EXTEND HISTORY-OUT-FILE
+           IF WS-HIST-OUT-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-OUT-FILE
+           END-IF.
+
+      *>================================================================*
+      *> LOAD-PREAUTH: Read all preauthorization records into WS table
+      *>================================================================*
+       LOAD-PREAUTH.
+           IF WS-PA-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-PA = 'Y'
+               READ PREAUTH-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PA
+                   NOT AT END
+                       ADD 1 TO WS-PA-TABLE-COUNT
+                       MOVE PA-MEMBER-ID
+                           TO WS-PAT-MEMBER-ID(WS-PA-TABLE-COUNT)
+                       MOVE PA-PROVIDER-ID
+                           TO WS-PAT-PROVIDER-ID(WS-PA-TABLE-COUNT)
+                       MOVE PA-PROCEDURE-CODE
+                           TO WS-PAT-PROC-CODE(WS-PA-TABLE-COUNT)
+                       MOVE PA-AUTH-NUMBER
+                           TO WS-PAT-AUTH-NUMBER(WS-PA-TABLE-COUNT)
+                       MOVE PA-EFF-DATE
+                           TO WS-PAT-EFF-DATE(WS-PA-TABLE-COUNT)
+                       MOVE PA-TERM-DATE
+                           TO WS-PAT-TERM-DATE(WS-PA-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PREAUTH-FILE
+           DISPLAY 'PREAUTHORIZATIONS LOADED: ' WS-PA-TABLE-COUNT.
+
+      *>================================================================*
+      *> LOAD-PROVIDER-MASTER: Read provider demographic records into
+      *> WS table for remittance name/address and 1099 tax ID lookups
+      *>================================================================*
+       LOAD-PROVIDER-MASTER.
+           IF WS-PRVM-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-PRVM = 'Y'
+               READ PROVIDER-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PRVM
+                   NOT AT END
+                       ADD 1 TO WS-PRV-TABLE-COUNT
+                       MOVE PRV-PROVIDER-ID
+                           TO WS-PV-PROVIDER-ID(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-PROVIDER-NAME
+                           TO WS-PV-NAME(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-ADDRESS-LINE1
+                           TO WS-PV-ADDR1(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-CITY
+                           TO WS-PV-CITY(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-STATE
+                           TO WS-PV-STATE(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-ZIP
+                           TO WS-PV-ZIP(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-TAX-ID
+                           TO WS-PV-TAX-ID(WS-PRV-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PROVIDER-MASTER-FILE
+           DISPLAY 'PROVIDER MASTER LOADED: ' WS-PRV-TABLE-COUNT.
+
+      *>================================================================*
+      *> FIND-PROVIDER-MASTER: Linear scan of the provider master table
+      *> for WS-CURRENT-PROVIDER. Sets WS-PV-FOUND-IDX to 0 when the
+      *> provider isn't on file, so callers fall back to the bare ID.
+      *>================================================================*
+       FIND-PROVIDER-MASTER.
+           MOVE 0 TO WS-PV-FOUND-IDX
+           PERFORM VARYING WS-PV-IDX FROM 1 BY 1
+               UNTIL WS-PV-IDX > WS-PRV-TABLE-COUNT
+               IF WS-PV-PROVIDER-ID(WS-PV-IDX) = WS-CURRENT-PROVIDER
+                   MOVE WS-PV-IDX TO WS-PV-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> LOAD-PAY-CONTROL: Pick up the check/EFT-trace sequence where
+      *> the last run left off. No control file yet just means this
+      *> is the first run — start the sequence at zero.
+      *>================================================================*
+       LOAD-PAY-CONTROL.
+           OPEN INPUT PAY-CONTROL-IN-FILE
+           IF WS-PC-IN-STATUS NOT = '00'
+               DISPLAY 'CLMPROC: NO PAY-CONTROL.DAT YET - STARTING AT 0'
+               EXIT PARAGRAPH
+           END-IF
+           READ PAY-CONTROL-IN-FILE
+               NOT AT END
+                   MOVE PC-LAST-CHECK-NUMBER TO WS-NEXT-CHECK-NUMBER
+                   MOVE PC-LAST-EFT-TRACE TO WS-NEXT-EFT-TRACE
+           END-READ
+           CLOSE PAY-CONTROL-IN-FILE.
+
+      *>================================================================*
+      *> SAVE-PAY-CONTROL: Persist the sequence for the next run
+      *>================================================================*
+       SAVE-PAY-CONTROL.
+           OPEN OUTPUT PAY-CONTROL-OUT-FILE
+           IF WS-PC-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR SAVING PAY CONTROL: ' WS-PC-OUT-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-NEXT-CHECK-NUMBER TO PC-LAST-CHECK-NUMBER
+           MOVE WS-NEXT-EFT-TRACE TO PC-LAST-EFT-TRACE
+           MOVE SPACES TO PC-FILLER
+           MOVE PAY-CONTROL-RECORD TO PAY-CONTROL-OUT-RECORD
+           WRITE PAY-CONTROL-OUT-RECORD
+           CLOSE PAY-CONTROL-OUT-FILE.
+
+      *>================================================================*
+      *> FIND-PROVIDER-PAY-METHOD: First fee-schedule row on file for
+      *> this provider carries its payment preference. Defaults to
+      *> EFT when the provider has no fee-schedule row at all.
+      *>================================================================*
+       FIND-PROVIDER-PAY-METHOD.
+           MOVE 'E' TO WS-CUR-PAY-METHOD
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-FEE-TABLE-COUNT
+               IF WS-FT-PROVIDER-ID(WS-SEARCH-IDX) = WS-CURRENT-PROVIDER
+                   MOVE WS-FT-PAY-METHOD(WS-SEARCH-IDX)
+                       TO WS-CUR-PAY-METHOD
+               END-IF
+           END-PERFORM.
+
       *>================================================================*
       *> PROCESS-CLAIMS: Main claim processing loop
       *>================================================================*
        PROCESS-CLAIMS.
            PERFORM READ-NEXT-CLAIM-RECORD
            PERFORM UNTIL WS-CLM-EOF
-               IF CFR-RECORD-TYPE = 'H'
-                   PERFORM PROCESS-ONE-CLAIM
-               ELSE
-                   DISPLAY 'UNEXPECTED RECORD TYPE: '
-                       CFR-RECORD-TYPE
-                   PERFORM READ-NEXT-CLAIM-RECORD
-               END-IF
+               EVALUATE TRUE
+                   WHEN CFR-IS-HEADER
+                       PERFORM PROCESS-ONE-CLAIM
+                   WHEN CFR-IS-VOID
+                       PERFORM PROCESS-VOID-CLAIM
+                   WHEN OTHER
+                       DISPLAY 'UNEXPECTED RECORD TYPE: '
+                           CFR-RECORD-TYPE
+                       PERFORM READ-NEXT-CLAIM-RECORD
+               END-EVALUATE
            END-PERFORM.
 
       *>================================================================*
@@ -342,6 +710,17 @@
            MOVE CFH-PROVIDER-ID TO WS-CURRENT-PROVIDER
            MOVE CFH-CLAIM-DATE TO WS-CURRENT-CLAIM-DATE
            MOVE CFH-POLICY-TYPE TO WS-CURRENT-POL-TYPE
+           MOVE CFH-LINKED-CLAIM-ID TO WS-CURRENT-LINKED-CLAIM-ID
+
+      *> Coordination-of-benefits — a primary-paid amount on the
+      *> header means this plan adjudicates as the secondary payer
+           MOVE CFH-PRIMARY-PAID TO WS-CURRENT-PRIMARY-PAID
+           MOVE WS-CURRENT-PRIMARY-PAID TO WS-PRIMARY-REMAINING
+           IF WS-CURRENT-PRIMARY-PAID > 0
+               SET WS-IS-COB-CLAIM TO TRUE
+           ELSE
+               MOVE 'N' TO WS-COB-CLAIM
+           END-IF
 
       *> Extract diagnosis count and codes
       *> CFH-DIAG-COUNT controls how many are "active"
@@ -400,6 +779,10 @@
       *> Write payment record
            PERFORM WRITE-PAYMENT-RECORD
 
+      *> Remember this claim's paid total in case a later record in
+      *> this run voids it
+           PERFORM RECORD-CLAIM-LEDGER
+
            DISPLAY 'CLAIM ' WS-CURRENT-CLAIM-ID
                ' LINES=' WS-SVC-COUNT
                ' PAID=$' WS-CLAIM-TOTAL-PAID.
@@ -428,6 +811,15 @@
                    TO WS-SVC-UNITS(WS-SVC-COUNT)
                MOVE CFS-PLACE-OF-SVC
                    TO WS-SVC-PLACE(WS-SVC-COUNT)
+      *> Modifiers (e.g. -50 bilateral, -26 professional component)
+      *> carry through to fee lookup / payment adjustment
+               MOVE CFS-MOD-COUNT
+                   TO WS-SVC-MOD-COUNT(WS-SVC-COUNT)
+               PERFORM VARYING WS-MOD-IDX FROM 1 BY 1
+                   UNTIL WS-MOD-IDX > 4
+                   MOVE CFS-MODIFIER(WS-MOD-IDX)
+                       TO WS-SVC-MODIFIER(WS-SVC-COUNT, WS-MOD-IDX)
+               END-PERFORM
 
       *> Initialize adjudication fields
                MOVE 0 TO WS-SVC-ALLOWED(WS-SVC-COUNT)
@@ -450,40 +842,222 @@
 
       *>================================================================*
       *> FIND-POLICY: Look up policy by member ID
+      *> A policy only matches if the claim date falls within its
+      *> effective/term window — a member with a matching ID but no
+      *> active coverage on that date is reported as termed, not as
+      *> having no policy on file at all.
       *>================================================================*
        FIND-POLICY.
            MOVE 'N' TO WS-CUR-POL-FOUND
+           MOVE 'N' TO WS-CUR-POL-TERMED
            PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
                UNTIL WS-SEARCH-IDX > WS-POL-TABLE-COUNT
                IF WS-PT-MEMBER-ID(WS-SEARCH-IDX)
                    = WS-CURRENT-MEMBER
-                   MOVE 'Y' TO WS-CUR-POL-FOUND
-                   MOVE WS-SEARCH-IDX TO WS-CUR-POL-IDX
+                   IF WS-CURRENT-CLAIM-DATE
+                       >= WS-PT-EFF-DATE(WS-SEARCH-IDX)
+                   AND (WS-PT-TERM-DATE(WS-SEARCH-IDX) = 0
+                        OR WS-CURRENT-CLAIM-DATE
+                           <= WS-PT-TERM-DATE(WS-SEARCH-IDX))
+                       MOVE 'Y' TO WS-CUR-POL-FOUND
+                       MOVE WS-SEARCH-IDX TO WS-CUR-POL-IDX
+                   ELSE
+                       MOVE 'Y' TO WS-CUR-POL-TERMED
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> FIND-DUPLICATE-CLAIM: Linear scan of the claim history table
+      *> for this line's member/provider/procedure/date of service
+      *>================================================================*
+       FIND-DUPLICATE-CLAIM.
+           MOVE 'N' TO WS-LINE-IS-DUPLICATE
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-TABLE-COUNT
+               IF WS-HT-MEMBER-ID(WS-HIST-IDX) = WS-CURRENT-MEMBER
+               AND WS-HT-PROVIDER-ID(WS-HIST-IDX) = WS-CURRENT-PROVIDER
+               AND WS-HT-PROC-CODE(WS-HIST-IDX)
+                   = WS-SVC-PROC-CODE(WS-SVC-IDX)
+               AND WS-HT-DATE-OF-SVC(WS-HIST-IDX)
+                   = WS-SVC-DATE-FROM(WS-SVC-IDX)
+      *> A replacement claim is expected to repeat the voided
+      *> claim's lines — don't flag those as duplicates
+               AND NOT (WS-CURRENT-LINKED-CLAIM-ID NOT = SPACES
+                   AND WS-HT-CLAIM-ID(WS-HIST-IDX)
+                       = WS-CURRENT-LINKED-CLAIM-ID)
+                   MOVE 'Y' TO WS-LINE-IS-DUPLICATE
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> FIND-PREAUTH: Linear scan for an authorization covering this
+      *> member/provider/procedure on the line's date of service
+      *>================================================================*
+       FIND-PREAUTH.
+           MOVE 'N' TO WS-LINE-HAS-AUTH
+           MOVE SPACES TO WS-LINE-AUTH-NUMBER
+           PERFORM VARYING WS-PA-IDX FROM 1 BY 1
+               UNTIL WS-PA-IDX > WS-PA-TABLE-COUNT
+               IF WS-PAT-MEMBER-ID(WS-PA-IDX) = WS-CURRENT-MEMBER
+               AND WS-PAT-PROVIDER-ID(WS-PA-IDX) = WS-CURRENT-PROVIDER
+               AND WS-PAT-PROC-CODE(WS-PA-IDX)
+                   = WS-SVC-PROC-CODE(WS-SVC-IDX)
+               AND WS-SVC-DATE-FROM(WS-SVC-IDX)
+                   >= WS-PAT-EFF-DATE(WS-PA-IDX)
+               AND (WS-PAT-TERM-DATE(WS-PA-IDX) = 0
+                    OR WS-SVC-DATE-FROM(WS-SVC-IDX)
+                       <= WS-PAT-TERM-DATE(WS-PA-IDX))
+                   MOVE 'Y' TO WS-LINE-HAS-AUTH
+                   MOVE WS-PAT-AUTH-NUMBER(WS-PA-IDX)
+                       TO WS-LINE-AUTH-NUMBER
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> RECORD-CLAIM-HISTORY: Add this line to the in-memory table
+      *> (so a later line in this same run can also catch it) and
+      *> write it to CLAIM-HISTORY.DAT for future runs
+      *>================================================================*
+       RECORD-CLAIM-HISTORY.
+           ADD 1 TO WS-HIST-TABLE-COUNT
+           MOVE WS-CURRENT-MEMBER
+               TO WS-HT-MEMBER-ID(WS-HIST-TABLE-COUNT)
+           MOVE WS-CURRENT-PROVIDER
+               TO WS-HT-PROVIDER-ID(WS-HIST-TABLE-COUNT)
+           MOVE WS-SVC-PROC-CODE(WS-SVC-IDX)
+               TO WS-HT-PROC-CODE(WS-HIST-TABLE-COUNT)
+           MOVE WS-SVC-DATE-FROM(WS-SVC-IDX)
+               TO WS-HT-DATE-OF-SVC(WS-HIST-TABLE-COUNT)
+           MOVE WS-CURRENT-CLAIM-ID
+               TO WS-HT-CLAIM-ID(WS-HIST-TABLE-COUNT)
+
+           MOVE WS-CURRENT-MEMBER TO CH-MEMBER-ID
+           MOVE WS-CURRENT-PROVIDER TO CH-PROVIDER-ID
+           MOVE WS-SVC-PROC-CODE(WS-SVC-IDX) TO CH-PROCEDURE-CODE
+           MOVE WS-SVC-DATE-FROM(WS-SVC-IDX) TO CH-DATE-OF-SVC
+           MOVE WS-CURRENT-CLAIM-ID TO CH-CLAIM-ID
+           MOVE SPACES TO CH-FILLER
+           MOVE CLAIM-HISTORY-RECORD TO HISTORY-OUT-RECORD
+           WRITE HISTORY-OUT-RECORD.
+
+      *>================================================================*
+      *> RECORD-CLAIM-LEDGER: Remember this run's claim ID and paid
+      *> total so a void record later in the same run can reverse it
+      *>================================================================*
+       RECORD-CLAIM-LEDGER.
+           IF WS-CLM-LEDGER-COUNT < 200
+               ADD 1 TO WS-CLM-LEDGER-COUNT
+               MOVE WS-CURRENT-CLAIM-ID
+                   TO WS-CLL-CLAIM-ID(WS-CLM-LEDGER-COUNT)
+               MOVE WS-CLAIM-TOTAL-PAID
+                   TO WS-CLL-TOTAL-PAID(WS-CLM-LEDGER-COUNT)
+               MOVE 'N' TO WS-CLL-VOIDED(WS-CLM-LEDGER-COUNT)
+           END-IF.
+
+      *>================================================================*
+      *> FIND-CLAIM-LEDGER: Linear scan of this run's claim ledger for
+      *> CFR-CLAIM-ID (the claim named on a void record)
+      *>================================================================*
+       FIND-CLAIM-LEDGER.
+           MOVE 0 TO WS-CLL-FOUND-IDX
+           PERFORM VARYING WS-CLL-IDX FROM 1 BY 1
+               UNTIL WS-CLL-IDX > WS-CLM-LEDGER-COUNT
+               IF WS-CLL-CLAIM-ID(WS-CLL-IDX) = CFR-CLAIM-ID
+               AND WS-CLL-VOIDED(WS-CLL-IDX) = 'N'
+                   MOVE WS-CLL-IDX TO WS-CLL-FOUND-IDX
                END-IF
            END-PERFORM.
 
+      *>================================================================*
+      *> PROCESS-VOID-CLAIM: Reverse a prior claim's payment. CFR-
+      *> CLAIM-ID on a 'V' record names the claim being voided; the
+      *> reversal can only be for dollar amounts when that claim was
+      *> also adjudicated in this run — a void against a claim from a
+      *> prior, already-closed-out run is logged but can't net out an
+      *> amount no longer in memory.
+      *>================================================================*
+       PROCESS-VOID-CLAIM.
+           PERFORM FIND-CLAIM-LEDGER
+           INITIALIZE WS-OUT-REC
+           MOVE 'V' TO WS-OR-RECORD-TYPE
+           MOVE CFR-CLAIM-ID TO WS-OR-CLAIM-ID
+           MOVE CFV-VOID-DATE TO WS-OV-VOID-DATE
+           MOVE CFV-VOID-REASON TO WS-OV-VOID-REASON
+           IF WS-CLL-FOUND-IDX > 0
+               COMPUTE WS-OV-REVERSED-PAID =
+                   0 - WS-CLL-TOTAL-PAID(WS-CLL-FOUND-IDX)
+               SUBTRACT WS-CLL-TOTAL-PAID(WS-CLL-FOUND-IDX)
+                   FROM WS-TOTAL-PAID
+               MOVE 'Y' TO WS-CLL-VOIDED(WS-CLL-FOUND-IDX)
+               ADD 1 TO WS-CLAIMS-VOIDED
+               DISPLAY 'CLAIM ' CFR-CLAIM-ID ' VOIDED, REVERSED $'
+                   WS-CLL-TOTAL-PAID(WS-CLL-FOUND-IDX)
+           ELSE
+               MOVE 0 TO WS-OV-REVERSED-PAID
+               DISPLAY 'CLAIM ' CFR-CLAIM-ID
+                   ' VOIDED - NOT ADJUDICATED, NO AMOUNT ON FILE'
+           END-IF
+           MOVE WS-OUT-REC TO ADJ-OUT-RECORD
+           WRITE ADJ-OUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM READ-NEXT-CLAIM-RECORD.
+
       *>================================================================*
       *> ADJUDICATE-LINE: Process one service line
       *>================================================================*
        ADJUDICATE-LINE.
-      *> Step 1: Validate via CALL to CLMVALID
+      *> Step 0: Duplicate-claim check — same member/provider/
+      *> procedure/date of service already adjudicated in a prior
+      *> run (or earlier in this one) means this line is a repeat
+      *> submission, not a new claim
+           PERFORM FIND-DUPLICATE-CLAIM
+           IF WS-LINE-IS-DUPLICATE = 'Y'
+               MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
+               MOVE 'DUP' TO WS-SVC-REASON(WS-SVC-IDX)
+               MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
+               MOVE 'Y' TO WS-HAS-DENIAL
+               PERFORM WRITE-ADJ-RECORD
+               PERFORM WRITE-DENIED-RECORD
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM RECORD-CLAIM-HISTORY
+
+      *> Step 1: Validate via CALL to CLMVALID — checked once for
+      *> every diagnosis code on the claim header (up to
+      *> WS-DIAG-COUNT), not just the primary, so a malformed
+      *> secondary or tertiary diagnosis denies the line too
            MOVE WS-CURRENT-MEMBER TO WS-VR-MEMBER-ID
            MOVE WS-CURRENT-PROVIDER TO WS-VR-PROVIDER-ID
            MOVE WS-SVC-PROC-CODE(WS-SVC-IDX) TO WS-VR-PROCEDURE-CODE
-           IF WS-DIAG-COUNT > 0
-               MOVE WS-DIAG-CODE(1) TO WS-VR-DIAG-CODE
-           ELSE
-               MOVE SPACES TO WS-VR-DIAG-CODE
-           END-IF
            MOVE WS-SVC-DATE-FROM(WS-SVC-IDX) TO WS-VR-DATE-OF-SVC
            MOVE WS-SVC-PLACE(WS-SVC-IDX) TO WS-VR-PLACE-OF-SVC
            MOVE WS-SVC-CHARGE(WS-SVC-IDX) TO WS-VR-CHARGE-AMT
+           MOVE WS-CURRENT-CLAIM-DATE TO WS-VR-CLAIM-DATE
 
+           MOVE 'N' TO WS-LINE-DIAG-INVALID
+           IF WS-DIAG-COUNT = 0
+               MOVE SPACES TO WS-VR-DIAG-CODE
       *> CALL/LINKAGE showcase — the subprogram interface
-           CALL 'CLMVALID' USING WS-VALID-REQUEST
-                                  WS-VALID-RESPONSE
+               CALL 'CLMVALID' USING WS-VALID-REQUEST
+                                      WS-VALID-RESPONSE
+               IF WS-VR-INVALID
+                   MOVE 'Y' TO WS-LINE-DIAG-INVALID
+               END-IF
+           ELSE
+               PERFORM VARYING WS-DIAG-IDX FROM 1 BY 1
+                   UNTIL WS-DIAG-IDX > WS-DIAG-COUNT
+                   OR WS-LINE-DIAG-INVALID = 'Y'
+                   MOVE WS-DIAG-CODE(WS-DIAG-IDX) TO WS-VR-DIAG-CODE
+                   CALL 'CLMVALID' USING WS-VALID-REQUEST
+                                          WS-VALID-RESPONSE
+                   IF WS-VR-INVALID
+                       MOVE 'Y' TO WS-LINE-DIAG-INVALID
+                   END-IF
+               END-PERFORM
+           END-IF
 
-           IF WS-VR-INVALID
+           IF WS-LINE-DIAG-INVALID = 'Y'
                MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
                MOVE WS-VR-ERROR-CODE TO WS-SVC-REASON(WS-SVC-IDX)
                MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
@@ -493,29 +1067,57 @@
                EXIT PARAGRAPH
            END-IF
 
-      *> Step 2: Look up fee schedule rate
+      *> Step 2: Look up fee schedule rate, then scale it for any
+      *> payment-affecting modifier on the line
            PERFORM FIND-FEE-RATE
+           PERFORM APPLY-MODIFIER-ADJUSTMENT
 
-      *> Step 3: Check pre-authorization requirement
+      *> Step 3: Check pre-authorization requirement — a procedure
+      *> that generically requires preauth is only denied if there's
+      *> no matching authorization on file for this member/provider/
+      *> procedure covering the date of service
            IF WS-PREAUTH-FLAG = 'Y'
                MOVE WS-SVC-PROC-CODE(WS-SVC-IDX)(1:1)
                    TO WS-PROC-PREFIX
       *> Radiology codes start with 7 — require pre-auth
                IF WS-PROC-PREFIX = '7'
-                   MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
-                   MOVE 'PA1' TO WS-SVC-REASON(WS-SVC-IDX)
-                   MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
-                   MOVE 'Y' TO WS-HAS-DENIAL
-                   PERFORM WRITE-ADJ-RECORD
-                   PERFORM WRITE-DENIED-RECORD
-                   EXIT PARAGRAPH
+                   PERFORM FIND-PREAUTH
+                   IF WS-LINE-HAS-AUTH = 'N'
+                       MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
+                       MOVE 'PA1' TO WS-SVC-REASON(WS-SVC-IDX)
+                       MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
+                       MOVE 'Y' TO WS-HAS-DENIAL
+                       PERFORM WRITE-ADJ-RECORD
+                       PERFORM WRITE-DENIED-RECORD
+                       EXIT PARAGRAPH
+                   END-IF
                END-IF
            END-IF
 
       *> Step 4: Adjudicate — the big EVALUATE
            IF WS-CUR-POL-FOUND = 'N'
                MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
-               MOVE 'NPL' TO WS-SVC-REASON(WS-SVC-IDX)
+               IF WS-CUR-POL-TERMED = 'Y'
+                   MOVE 'TRM' TO WS-SVC-REASON(WS-SVC-IDX)
+               ELSE
+                   MOVE 'NPL' TO WS-SVC-REASON(WS-SVC-IDX)
+               END-IF
+               MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
+               MOVE 'Y' TO WS-HAS-DENIAL
+               PERFORM WRITE-ADJ-RECORD
+               PERFORM WRITE-DENIED-RECORD
+               EXIT PARAGRAPH
+           END-IF
+
+      *> HMOs carry no out-of-network benefit at all (radiology and
+      *> pathology are priced off the contracted rate regardless of
+      *> network status, same as in-network)
+           IF WS-CURRENT-POL-TYPE = 'H'
+           AND WS-LINE-NETWORK = 'N'
+           AND WS-PROC-PREFIX NOT = '7'
+           AND WS-PROC-PREFIX NOT = '8'
+               MOVE 'DN' TO WS-SVC-STATUS(WS-SVC-IDX)
+               MOVE 'OON' TO WS-SVC-REASON(WS-SVC-IDX)
                MOVE 0 TO WS-SVC-PAID(WS-SVC-IDX)
                MOVE 'Y' TO WS-HAS-DENIAL
                PERFORM WRITE-ADJ-RECORD
@@ -538,6 +1140,12 @@
       *> Step 6: Compute coinsurance and plan payment
            PERFORM COMPUTE-PAYMENT
 
+      *> Step 6b: Coordination of benefits — apply the primary
+      *> payer's share against this line before the OOP cap
+           IF WS-IS-COB-CLAIM
+               PERFORM APPLY-COB-ADJUSTMENT
+           END-IF
+
       *> Step 7: Apply OOP maximum cap
            PERFORM APPLY-OOP-CAP
 
@@ -546,17 +1154,38 @@
       *> Note: deductible-absorbed lines are PR, not DN — the claim
       *> was processed; patient just owes via deductible. DN means
       *> the claim was not covered at all (validation/preauth denial).
-           IF WS-LINE-PAID >= WS-LINE-ALLOWED AND WS-LINE-PAID > 0
-               MOVE 'AP' TO WS-SVC-STATUS(WS-SVC-IDX)
-               MOVE SPACES TO WS-SVC-REASON(WS-SVC-IDX)
-           ELSE
-               MOVE 'PR' TO WS-SVC-STATUS(WS-SVC-IDX)
-               IF WS-LINE-PAID = 0
-                   MOVE 'DED' TO WS-SVC-REASON(WS-SVC-IDX)
+           IF WS-IS-COB-CLAIM
+               IF WS-LINE-ALLOWED > 0
+               AND (WS-LINE-PRIMARY-APPLIED + WS-LINE-PAID)
+                   >= WS-LINE-ALLOWED
+                   MOVE 'AP' TO WS-SVC-STATUS(WS-SVC-IDX)
                ELSE
+                   MOVE 'PR' TO WS-SVC-STATUS(WS-SVC-IDX)
+               END-IF
+               MOVE 'COB' TO WS-SVC-REASON(WS-SVC-IDX)
+           ELSE
+               IF WS-LINE-PAID >= WS-LINE-ALLOWED AND WS-LINE-PAID > 0
+                   MOVE 'AP' TO WS-SVC-STATUS(WS-SVC-IDX)
                    MOVE SPACES TO WS-SVC-REASON(WS-SVC-IDX)
+               ELSE
+                   MOVE 'PR' TO WS-SVC-STATUS(WS-SVC-IDX)
+                   IF WS-LINE-PAID = 0
+                       MOVE 'DED' TO WS-SVC-REASON(WS-SVC-IDX)
+                   ELSE
+                       MOVE SPACES TO WS-SVC-REASON(WS-SVC-IDX)
+                   END-IF
                END-IF
            END-IF
+
+      *> Step 8b: High-dollar lines are set aside for an adjuster
+      *> instead of auto-paying — CLMPEND lists these for review and
+      *> resolves them back to AP or DN
+           IF WS-LINE-ALLOWED > WS-PEND-THRESHOLD
+               MOVE 'PN' TO WS-SVC-STATUS(WS-SVC-IDX)
+               MOVE 'HDL' TO WS-SVC-REASON(WS-SVC-IDX)
+               MOVE 0 TO WS-LINE-PAID
+           END-IF
+
            MOVE WS-LINE-ALLOWED TO WS-SVC-ALLOWED(WS-SVC-IDX)
            MOVE WS-LINE-COPAY TO WS-SVC-COPAY(WS-SVC-IDX)
            MOVE WS-LINE-DEDUCT TO WS-SVC-DEDUCT(WS-SVC-IDX)
@@ -574,10 +1203,26 @@
        COMPUTE-ADJUDICATION.
            MOVE 0 TO WS-LINE-ALLOWED
            MOVE 0 TO WS-LINE-COPAY
+           MOVE 'N' TO WS-OON-CLAIM
            MOVE WS-SVC-PROC-CODE(WS-SVC-IDX)(1:1)
                TO WS-PROC-PREFIX
 
            EVALUATE TRUE
+      *> --- PPO + Out-of-Network ---
+      *> No contracted discount applies — allowed is a reduced
+      *> usual-and-customary percentage of billed charge, no copay,
+      *> and coinsurance runs at the policy's (worse) OON rate
+      *> instead of the generic 80%-of-charge/in-network treatment.
+               WHEN WS-CURRENT-POL-TYPE = 'P'
+                AND WS-LINE-NETWORK = 'N'
+                AND WS-PROC-PREFIX NOT = '7'
+                AND WS-PROC-PREFIX NOT = '8'
+                   COMPUTE WS-LINE-ALLOWED ROUNDED =
+                       WS-SVC-CHARGE(WS-SVC-IDX) * 0.70
+                   END-COMPUTE
+                   MOVE 0 TO WS-LINE-COPAY
+                   SET WS-IS-OON-CLAIM TO TRUE
+
       *> --- PPO + Office Visit ---
                WHEN WS-CURRENT-POL-TYPE = 'P'
                 AND WS-SVC-PLACE(WS-SVC-IDX) = '11'
@@ -765,10 +1410,19 @@
       *> CORRECT: ROUNDED forces half-up rounding
       *> $100.00 * 0.835 = $83.50 (ROUNDED) vs $83.49 (truncated)
       *> Over 10,000 claims/day, that's real money.
-           COMPUTE WS-LINE-PAID ROUNDED =
-               WS-LINE-COINS
-               * WS-PT-COINS-RATE(WS-CUR-POL-IDX)
-           END-COMPUTE
+      *> Out-of-network PPO lines coinsure at the policy's (worse)
+      *> OON rate instead of the normal in-network rate.
+           IF WS-IS-OON-CLAIM
+               COMPUTE WS-LINE-PAID ROUNDED =
+                   WS-LINE-COINS
+                   * WS-PT-OON-COINS(WS-CUR-POL-IDX)
+               END-COMPUTE
+           ELSE
+               COMPUTE WS-LINE-PAID ROUNDED =
+                   WS-LINE-COINS
+                   * WS-PT-COINS-RATE(WS-CUR-POL-IDX)
+               END-COMPUTE
+           END-IF
 
       *> Patient coinsurance responsibility
            COMPUTE WS-LINE-COINS ROUNDED =
@@ -779,6 +1433,40 @@
                MOVE 0 TO WS-LINE-PAID
            END-IF.
 
+      *>================================================================*
+      *> APPLY-COB-ADJUSTMENT: Apply the primary payer's EOB against
+      *> this secondary-payer line before the secondary plan's own
+      *> payment is finalized. Non-duplication rule: primary plus
+      *> secondary payment on a line never exceeds the allowed amount.
+      *>================================================================*
+       APPLY-COB-ADJUSTMENT.
+           IF WS-PRIMARY-REMAINING > WS-LINE-ALLOWED
+               MOVE WS-LINE-ALLOWED TO WS-LINE-PRIMARY-APPLIED
+           ELSE
+               MOVE WS-PRIMARY-REMAINING TO WS-LINE-PRIMARY-APPLIED
+           END-IF
+           SUBTRACT WS-LINE-PRIMARY-APPLIED FROM WS-PRIMARY-REMAINING
+
+           IF (WS-LINE-PRIMARY-APPLIED + WS-LINE-PAID) > WS-LINE-ALLOWED
+               COMPUTE WS-LINE-COB-CUT =
+                   (WS-LINE-PRIMARY-APPLIED + WS-LINE-PAID)
+                   - WS-LINE-ALLOWED
+               COMPUTE WS-LINE-PAID =
+                   WS-LINE-ALLOWED - WS-LINE-PRIMARY-APPLIED
+               IF WS-LINE-PAID < 0
+                   ADD WS-LINE-PAID TO WS-LINE-COB-CUT
+                   MOVE 0 TO WS-LINE-PAID
+               END-IF
+      *> The patient's coinsurance was figured against the full
+      *> secondary payment before COB capped it — back the cut
+      *> amount out of WS-LINE-COINS so the patient isn't billed
+      *> for the portion the secondary plan never actually owed.
+               SUBTRACT WS-LINE-COB-CUT FROM WS-LINE-COINS
+               IF WS-LINE-COINS < 0
+                   MOVE 0 TO WS-LINE-COINS
+               END-IF
+           END-IF.
+
       *>================================================================*
       *> APPLY-OOP-CAP: Cap patient responsibility at OOP max
       *>================================================================*
@@ -817,28 +1505,75 @@
 
       *>================================================================*
       *> FIND-FEE-RATE: Look up contracted rate for provider+procedure
+      *> Only a row whose effective/term window contains the date of
+      *> service is eligible — an expired or not-yet-effective rate
+      *> row is skipped, the same as if it were never on file.
       *>================================================================*
        FIND-FEE-RATE.
            MOVE 0 TO WS-FEE-RATE
            MOVE 'N' TO WS-PREAUTH-FLAG
+           MOVE 'N' TO WS-FEE-FOUND
            PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
                UNTIL WS-SEARCH-IDX > WS-FEE-TABLE-COUNT
                IF WS-FT-PROVIDER-ID(WS-SEARCH-IDX)
                    = WS-CURRENT-PROVIDER
                AND WS-FT-PROC-CODE(WS-SEARCH-IDX)
                    = WS-SVC-PROC-CODE(WS-SVC-IDX)
+               AND WS-SVC-DATE-FROM(WS-SVC-IDX)
+                   >= WS-FT-EFF-DATE(WS-SEARCH-IDX)
+               AND (WS-FT-TERM-DATE(WS-SEARCH-IDX) = 0
+                    OR WS-SVC-DATE-FROM(WS-SVC-IDX)
+                       <= WS-FT-TERM-DATE(WS-SEARCH-IDX))
                    MOVE WS-FT-RATE(WS-SEARCH-IDX) TO WS-FEE-RATE
                    MOVE WS-FT-PREAUTH(WS-SEARCH-IDX)
                        TO WS-PREAUTH-FLAG
+                   MOVE WS-FT-NETWORK(WS-SEARCH-IDX)
+                       TO WS-LINE-NETWORK
+                   MOVE 'Y' TO WS-FEE-FOUND
                END-IF
            END-PERFORM
-      *> If no rate found, use 80% of charge as fallback
-           IF WS-FEE-RATE = 0
+           IF WS-FEE-FOUND = 'Y'
+      *> Contracted rate is per unit — scale to the units actually
+      *> billed on this line before it is compared to the (already
+      *> total) billed charge in COMPUTE-ADJUDICATION
+               IF WS-SVC-UNITS(WS-SVC-IDX) > 1
+                   COMPUTE WS-FEE-RATE ROUNDED =
+                       WS-FEE-RATE * WS-SVC-UNITS(WS-SVC-IDX)
+                   END-COMPUTE
+               END-IF
+           ELSE
+      *> No contracted row on file for this provider/procedure/date —
+      *> treat as an out-of-network provider, 80% of billed charge
+               MOVE 'N' TO WS-LINE-NETWORK
                COMPUTE WS-FEE-RATE ROUNDED =
                    WS-SVC-CHARGE(WS-SVC-IDX) * 0.80
                END-COMPUTE
            END-IF.
 
+      *>================================================================*
+      *> APPLY-MODIFIER-ADJUSTMENT: Scale the contracted rate for a
+      *> procedure modifier that changes payment — -50 (bilateral)
+      *> doubles the rate, -26 (professional component) pays only
+      *> the reduced professional share. Only the first modifier on
+      *> the line is honored; a line is rarely billed with more than
+      *> one payment-affecting modifier.
+      *>================================================================*
+       APPLY-MODIFIER-ADJUSTMENT.
+           IF WS-SVC-MOD-COUNT(WS-SVC-IDX) > 0
+               EVALUATE WS-SVC-MODIFIER(WS-SVC-IDX, 1)
+                   WHEN '50'
+                       COMPUTE WS-FEE-RATE ROUNDED =
+                           WS-FEE-RATE * 2
+                       END-COMPUTE
+                   WHEN '26'
+                       COMPUTE WS-FEE-RATE ROUNDED =
+                           WS-FEE-RATE * 0.40
+                       END-COMPUTE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
       *>================================================================*
       *> WRITE-ADJ-RECORD: Write adjudication record (A type)
       *>================================================================*
@@ -872,23 +1607,62 @@
       *> WRITE-PAYMENT-RECORD: Write payment summary (P type)
       *>================================================================*
        WRITE-PAYMENT-RECORD.
+           PERFORM FIND-PROVIDER-PAY-METHOD
+           IF WS-CUR-PAY-METHOD = 'C'
+               ADD 1 TO WS-NEXT-CHECK-NUMBER
+               MOVE WS-NEXT-CHECK-NUMBER TO WS-CUR-PAY-NUMBER
+           ELSE
+               ADD 1 TO WS-NEXT-EFT-TRACE
+               MOVE WS-NEXT-EFT-TRACE TO WS-CUR-PAY-NUMBER
+           END-IF
+
+      *> Payee name — the provider's name on file, or the bare ID
+      *> when there's no provider master record for it
+           PERFORM FIND-PROVIDER-MASTER
+           IF WS-PV-FOUND-IDX > 0
+               MOVE WS-PV-NAME(WS-PV-FOUND-IDX) TO WS-LINE-PROVIDER-NAME
+           ELSE
+               MOVE WS-CURRENT-PROVIDER TO WS-LINE-PROVIDER-NAME
+           END-IF
+
       *> Build payment record via WS output buffer
            INITIALIZE WS-OUT-REC
            MOVE 'P' TO WS-OR-RECORD-TYPE
            MOVE WS-CURRENT-CLAIM-ID TO WS-OR-CLAIM-ID
       *> Use WS-OR-PAY REDEFINES for COMP-3 total
-           MOVE 'E' TO WS-OP-PAY-METHOD
+           MOVE WS-CUR-PAY-METHOD TO WS-OP-PAY-METHOD
            MOVE WS-CLAIM-TOTAL-PAID TO WS-OP-TOTAL-PAID
-           MOVE 00000000 TO WS-OP-CHECK-NUMBER
+           MOVE WS-CUR-PAY-NUMBER TO WS-OP-CHECK-NUMBER
            MOVE WS-CURRENT-CLAIM-DATE TO WS-OP-PAY-DATE
-           MOVE WS-CURRENT-PROVIDER TO WS-OP-PAYEE-NAME
+           MOVE WS-LINE-PROVIDER-NAME TO WS-OP-PAYEE-NAME
            MOVE WS-OUT-REC TO ADJ-OUT-RECORD
            WRITE ADJ-OUT-RECORD
            ADD 1 TO WS-RECORDS-WRITTEN
 
+           PERFORM WRITE-REMITTANCE-LINE
+
            ADD WS-CLAIM-TOTAL-PAID TO WS-TOTAL-PAID
            ADD WS-CLAIM-TOTAL-CHARGED TO WS-TOTAL-CHARGED.
 
+      *>================================================================*
+      *> WRITE-REMITTANCE-LINE: One line per claim payment, formatted
+      *> for the bank/provider remittance feed
+      *>================================================================*
+       WRITE-REMITTANCE-LINE.
+           MOVE WS-CURRENT-CLAIM-ID TO WS-RM-CLAIM-ID
+           MOVE WS-CURRENT-PROVIDER TO WS-RM-PROVIDER-ID
+           MOVE WS-LINE-PROVIDER-NAME TO WS-RM-PROVIDER-NAME
+           IF WS-CUR-PAY-METHOD = 'C'
+               MOVE 'CHCK' TO WS-RM-PAY-METHOD
+           ELSE
+               MOVE 'EFT ' TO WS-RM-PAY-METHOD
+           END-IF
+           MOVE WS-CUR-PAY-NUMBER TO WS-RM-PAY-NUMBER
+           MOVE WS-CLAIM-TOTAL-PAID TO WS-RM-AMOUNT
+           MOVE WS-CURRENT-CLAIM-DATE TO WS-RM-PAY-DATE
+           MOVE WS-RM-DETAIL TO REMITTANCE-LINE
+           WRITE REMITTANCE-LINE.
+
       *>================================================================*
       *> WRITE-DENIED-RECORD: Log denied line to DENIED.DAT
       *>================================================================*
@@ -917,7 +1691,9 @@
            CLOSE POLICY-FILE
            CLOSE PROVIDER-FILE
            CLOSE ADJ-FILE
-           CLOSE DENIED-FILE.
+           CLOSE DENIED-FILE
+           CLOSE HISTORY-OUT-FILE
+           CLOSE REMITTANCE-FILE.
 
       *>================================================================*
       *> DISPLAY-SUMMARY: Final processing statistics
@@ -929,6 +1705,7 @@
            DISPLAY 'RECORDS READ:     ' WS-CLAIMS-READ
            DISPLAY 'CLAIMS PROCESSED: ' WS-CLAIMS-PROCESSED
            DISPLAY 'LINES DENIED:     ' WS-CLAIMS-DENIED
+           DISPLAY 'CLAIMS VOIDED:    ' WS-CLAIMS-VOIDED
            DISPLAY 'RECORDS WRITTEN:  ' WS-RECORDS-WRITTEN
            DISPLAY 'TOTAL CHARGED:    $' WS-TOTAL-CHARGED
            DISPLAY 'TOTAL PAID:       $' WS-TOTAL-PAID
