@@ -18,6 +18,18 @@
                ASSIGN TO 'data/EOB-REPORT.TXT'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
+           SELECT PROVIDER-MASTER-FILE
+               ASSIGN TO 'data/PROVIDER-MASTER.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRVM-STATUS.
+           SELECT DASHBOARD-FILE
+               ASSIGN TO 'data/CLAIM-DASHBOARD.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DASH-STATUS.
+           SELECT REMIT-FILE
+               ASSIGN TO 'data/REMITTANCE-835.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REMIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,9 +39,22 @@
        FD  REPORT-FILE.
        01  REPORT-LINE                PIC X(132).
 
+       FD  PROVIDER-MASTER-FILE.
+       COPY PROVMAST.
+
+       FD  DASHBOARD-FILE.
+       01  DASHBOARD-LINE             PIC X(132).
+
+       FD  REMIT-FILE.
+       01  REMIT-LINE                 PIC X(250).
+
        WORKING-STORAGE SECTION.
        01  WS-ADJ-STATUS              PIC XX.
        01  WS-RPT-STATUS              PIC XX.
+       01  WS-PRVM-STATUS             PIC XX.
+       01  WS-DASH-STATUS             PIC XX.
+       01  WS-REMIT-STATUS            PIC XX.
+       01  WS-EOF-PRVM                PIC X(1) VALUE 'N'.
        01  WS-EOF                     PIC X(1) VALUE 'N'.
            88  WS-AT-EOF              VALUE 'Y'.
        01  WS-PAGE-NUM                PIC 9(3) VALUE 0.
@@ -44,6 +69,67 @@
        01  WS-CUR-DATE                PIC 9(8).
        01  WS-CUR-POL-TYPE            PIC X(1).
        01  WS-CUR-POL-DESC            PIC X(9).
+       01  WS-CUR-PROV-NAME           PIC X(30).
+       01  WS-CUR-PROV-ADDR1          PIC X(30).
+       01  WS-CUR-PROV-CITY           PIC X(15).
+       01  WS-CUR-PROV-STATE          PIC X(2).
+       01  WS-CUR-PROV-ZIP            PIC X(9).
+
+      *> Provider master table — loaded at startup, same pattern as
+      *> CLMPROC's fee-schedule/policy tables
+       01  WS-PRV-TABLE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-PRV-TABLE.
+           05  WS-PV-ENTRY OCCURS 50.
+               10  WS-PV-PROVIDER-ID  PIC X(10).
+               10  WS-PV-NAME         PIC X(30).
+               10  WS-PV-ADDR1        PIC X(30).
+               10  WS-PV-CITY         PIC X(15).
+               10  WS-PV-STATE        PIC X(2).
+               10  WS-PV-ZIP          PIC X(9).
+               10  WS-PV-TAX-ID       PIC X(9).
+       01  WS-PV-IDX                  PIC 9(3).
+       01  WS-PV-FOUND-IDX            PIC 9(3) VALUE 0.
+
+      *> Dashboard accumulators — per-provider and per-denial-reason
+      *> totals built up across every claim in the run, printed as a
+      *> standalone summary report alongside the per-claim EOBs
+       01  WS-PROV-STATS-COUNT        PIC 9(3) VALUE 0.
+       01  WS-PROV-STATS-TABLE.
+           05  WS-PS-ENTRY OCCURS 50.
+               10  WS-PS-PROVIDER-ID  PIC X(10).
+               10  WS-PS-PAID-TOTAL   PIC S9(9)V99 VALUE 0.
+               10  WS-PS-DENIED-TOTAL PIC S9(9)V99 VALUE 0.
+               10  WS-PS-DENIED-COUNT PIC 9(5) VALUE 0.
+       01  WS-PS-IDX                  PIC 9(3).
+       01  WS-PS-FOUND-IDX            PIC 9(3) VALUE 0.
+
+       01  WS-REASON-STATS-COUNT      PIC 9(3) VALUE 0.
+       01  WS-REASON-STATS-TABLE.
+           05  WS-RS-ENTRY OCCURS 20.
+               10  WS-RS-REASON-CODE  PIC X(3).
+               10  WS-RS-DENIED-COUNT PIC 9(5) VALUE 0.
+               10  WS-RS-DENIED-AMT   PIC S9(9)V99 VALUE 0.
+       01  WS-RS-IDX                  PIC 9(3).
+       01  WS-RS-FOUND-IDX            PIC 9(3) VALUE 0.
+
+       01  WS-DASH-GRAND-PAID         PIC S9(9)V99 VALUE 0.
+       01  WS-DASH-GRAND-DENIED       PIC S9(9)V99 VALUE 0.
+       01  WS-DASH-GRAND-DN-COUNT     PIC 9(5) VALUE 0.
+
+      *> Per-claim paid total rolled into the dashboard this run,
+      *> keyed by claim ID — a void arriving later in the same run's
+      *> ADJUDICATED.DAT for a claim adjudicated earlier in that same
+      *> file needs this to back the claim's paid dollars back out of
+      *> its provider's total and the grand total, the same claim-
+      *> ledger idiom CLMPROC uses to void WS-TOTAL-PAID
+       01  WS-CLM-PAID-LEDGER-COUNT   PIC 9(3) VALUE 0.
+       01  WS-CLM-PAID-LEDGER.
+           05  WS-CPL-ENTRY OCCURS 200.
+               10  WS-CPL-CLAIM-ID    PIC X(12).
+               10  WS-CPL-PROVIDER-ID PIC X(10).
+               10  WS-CPL-PAID-TOTAL  PIC S9(9)V99 VALUE 0.
+       01  WS-CPL-IDX                 PIC 9(3).
+       01  WS-CPL-FOUND-IDX           PIC 9(3) VALUE 0.
 
       *> Totals per claim
        01  WS-TOT-CHARGED             PIC S9(9)V99 VALUE 0.
@@ -82,6 +168,86 @@
 
       *> (No pending record needed — sequential read with natural look-ahead)
 
+      *> 835 remittance export — per-claim service lines are buffered
+      *> here as each A record is processed, then flushed as SVC/CAS
+      *> segments once WRITE-CLAIM-TOTALS knows the claim's final
+      *> totals for the CLP segment that has to come first
+       01  WS-REMIT-SEG-COUNT         PIC 9(5) VALUE 0.
+       01  WS-REMIT-SVC-COUNT         PIC 9(2) VALUE 0.
+       01  WS-REMIT-SVC-TABLE.
+           05  WS-RM-ENTRY OCCURS 20.
+               10  WS-RM-PROC-CODE    PIC X(5).
+               10  WS-RM-CHARGE       PIC S9(7)V99 VALUE 0.
+               10  WS-RM-PAID         PIC S9(7)V99 VALUE 0.
+               10  WS-RM-UNITS        PIC 9(3) VALUE 1.
+               10  WS-RM-YOU-OWE      PIC S9(7)V99 VALUE 0.
+               10  WS-RM-DENIED       PIC X(1) VALUE 'N'.
+                   88  WS-RM-IS-DENIED VALUE 'Y'.
+               10  WS-RM-REASON       PIC X(3).
+       01  WS-RM-IDX                  PIC 9(2).
+
+       01  WS-835-DATE8               PIC 9(8).
+
+      *> 835 envelope segments — written once at the start/end of run
+       01  WS-835-ISA-LINE.
+           05  FILLER PIC X(60) VALUE
+       'ISA*00*          *00*          *ZZ*CLAIMSYS  *ZZ*CLEARINGHS*'.
+           05  WS-ISA-DATE            PIC 9(6).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-ISA-TIME            PIC 9(4).
+           05  FILLER PIC X(24) VALUE '*^*00501*000000001*0*P*:'.
+
+       01  WS-835-GS-LINE.
+           05  FILLER PIC X(26) VALUE
+               'GS*HP*CLAIMSYS*CLEARINGHS*'.
+           05  WS-GS-DATE             PIC 9(8).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-GS-TIME             PIC 9(4).
+           05  FILLER PIC X(17) VALUE '*1*X*005010X221A1'.
+
+       01  WS-835-ST-LINE             PIC X(11) VALUE 'ST*835*0001'.
+
+       01  WS-835-CLP-LINE.
+           05  FILLER PIC X(4) VALUE 'CLP*'.
+           05  WS-CLP-CLAIM-ID        PIC X(12).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CLP-STATUS          PIC X(1).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CLP-CHARGE          PIC 9(7).99.
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CLP-PAID            PIC 9(7).99.
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CLP-PATRESP         PIC 9(7).99.
+           05  FILLER PIC X(4) VALUE '*12*'.
+           05  WS-CLP-CLAIM-ID2       PIC X(12).
+
+       01  WS-835-SVC-LINE.
+           05  FILLER PIC X(7) VALUE 'SVC*HC:'.
+           05  WS-SVC-PROC            PIC X(5).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-SVC-CHARGE          PIC 9(7).99.
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-SVC-PAID            PIC 9(7).99.
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-SVC-UNITS           PIC 9(3).
+
+       01  WS-835-CAS-LINE.
+           05  FILLER PIC X(4) VALUE 'CAS*'.
+           05  WS-CAS-GROUP           PIC X(2).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CAS-REASON          PIC X(3).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  WS-CAS-AMOUNT          PIC 9(7).99.
+
+       01  WS-835-SE-LINE.
+           05  FILLER PIC X(3) VALUE 'SE*'.
+           05  WS-SE-SEG-COUNT        PIC 9(5).
+           05  FILLER PIC X(1) VALUE '*'.
+           05  FILLER PIC X(4) VALUE '0001'.
+
+       01  WS-835-GE-LINE             PIC X(6) VALUE 'GE*1*1'.
+       01  WS-835-IEA-LINE            PIC X(15) VALUE 'IEA*1*000000001'.
+
       *> Formatted date
        01  WS-FMT-DATE.
            05  WS-FMT-MM              PIC 99.
@@ -113,10 +279,22 @@
        01  WS-PROV-LINE.
            05  FILLER PIC X(10) VALUE 'PROVIDER: '.
            05  WS-PL-PROVIDER          PIC X(10).
+           05  FILLER PIC X(1) VALUE ' '.
+           05  WS-PL-PROV-NAME         PIC X(30).
            05  FILLER PIC X(2) VALUE '  '.
            05  FILLER PIC X(8) VALUE 'POLICY: '.
            05  WS-PL-POL-TYPE          PIC X(9).
 
+       01  WS-PROV-ADDR-LINE.
+           05  FILLER PIC X(10) VALUE SPACES.
+           05  WS-PAL-ADDR1            PIC X(30).
+           05  FILLER PIC X(1) VALUE ' '.
+           05  WS-PAL-CITY             PIC X(15).
+           05  FILLER PIC X(2) VALUE ', '.
+           05  WS-PAL-STATE            PIC X(2).
+           05  FILLER PIC X(1) VALUE ' '.
+           05  WS-PAL-ZIP              PIC X(9).
+
        01  WS-COL-HDR.
            05  FILLER PIC X(6) VALUE 'LINE  '.
            05  FILLER PIC X(11) VALUE 'PROCEDURE  '.
@@ -163,6 +341,13 @@
            05  FILLER                  PIC X(1) VALUE ' '.
            05  WS-TL-YOU-OWE          PIC $$$,$$$,$$9.99.
 
+       01  WS-VOID-LINE.
+           05  FILLER PIC X(7) VALUE 'CLAIM: '.
+           05  WS-VL-CLAIM-ID         PIC X(12).
+           05  FILLER PIC X(9) VALUE ' VOIDED  '.
+           05  FILLER PIC X(10) VALUE 'REVERSED: '.
+           05  WS-VL-AMOUNT           PIC $$$,$$$,$$9.99.
+
        01  WS-PAYMENT-LINE.
            05  FILLER PIC X(9) VALUE 'PAYMENT: '.
            05  WS-PYMT-METHOD          PIC X(5).
@@ -171,10 +356,57 @@
            05  FILLER PIC X(4) VALUE ' ON '.
            05  WS-PYMT-DATE           PIC X(10).
 
+      *> Dashboard report lines
+       01  WS-DASH-TITLE.
+           05  FILLER PIC X(40) VALUE
+               'CLAIMS DASHBOARD - DENIAL RATE AND COST'.
+           05  FILLER PIC X(17) VALUE ' SUMMARY         '.
+
+       01  WS-DASH-SEP-LINE           PIC X(80) VALUE ALL '='.
+
+       01  WS-DASH-PROV-HDR-LINE.
+           05  FILLER PIC X(11) VALUE 'PROVIDER   '.
+           05  FILLER PIC X(31) VALUE 'NAME                           '.
+           05  FILLER PIC X(16) VALUE 'PAID            '.
+           05  FILLER PIC X(16) VALUE 'DENIED          '.
+           05  FILLER PIC X(6) VALUE '# DEN '.
+
+       01  WS-DASH-PROV-LINE.
+           05  WS-DPL-PROVIDER        PIC X(10).
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-DPL-NAME            PIC X(30).
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-DPL-PAID            PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-DPL-DENIED          PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-DPL-DEN-COUNT       PIC ZZ,ZZ9.
+
+       01  WS-DASH-REASON-HDR-LINE.
+           05  FILLER PIC X(11) VALUE 'REASON CODE'.
+           05  FILLER PIC X(11) VALUE '  FREQUENCY'.
+           05  FILLER PIC X(20) VALUE '  AMOUNT DENIED     '.
+
+       01  WS-DASH-REASON-LINE.
+           05  WS-DRL-REASON          PIC X(3).
+           05  FILLER                  PIC X(9) VALUE SPACES.
+           05  WS-DRL-COUNT           PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  WS-DRL-AMOUNT          PIC $$$,$$$,$$9.99.
+
+       01  WS-DASH-GRAND-LINE.
+           05  FILLER PIC X(21) VALUE 'GRAND TOTALS  PAID: '.
+           05  WS-DGL-PAID            PIC $$$,$$$,$$9.99.
+           05  FILLER PIC X(10) VALUE '  DENIED: '.
+           05  WS-DGL-DENIED          PIC $$$,$$$,$$9.99.
+           05  FILLER PIC X(22) VALUE '  DENIED CLAIM LINES: '.
+           05  WS-DGL-DN-COUNT        PIC ZZ,ZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM OPEN-FILES
            PERFORM PROCESS-RECORDS
+           PERFORM WRITE-DASHBOARD-REPORT
            PERFORM CLOSE-FILES
            DISPLAY 'EOB REPORT COMPLETE'
            DISPLAY '  CLAIMS REPORTED: ' WS-CLAIMS-REPORTED
@@ -193,20 +425,145 @@
                DISPLAY 'ERROR OPENING REPORT: ' WS-RPT-STATUS
                MOVE 8 TO RETURN-CODE
                STOP RUN
-           END-IF.
+           END-IF
+      *> Provider master is optional — a run without one on file just
+      *> falls back to printing the bare provider ID on the EOB
+           OPEN INPUT PROVIDER-MASTER-FILE
+           IF WS-PRVM-STATUS NOT = '00'
+               DISPLAY 'CLMRPT: NO PROVIDER-MASTER.DAT ON FILE'
+           ELSE
+               PERFORM LOAD-PROVIDER-MASTER
+           END-IF
+           OPEN OUTPUT DASHBOARD-FILE
+           IF WS-DASH-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DASHBOARD: ' WS-DASH-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REMIT-FILE
+           IF WS-REMIT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REMITTANCE-835: ' WS-REMIT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM WRITE-835-HEADER.
+
+      *>================================================================*
+      *> LOAD-PROVIDER-MASTER: Read provider demographic records into
+      *> WS table so the EOB can print name and address per provider
+      *>================================================================*
+       LOAD-PROVIDER-MASTER.
+           PERFORM UNTIL WS-EOF-PRVM = 'Y'
+               READ PROVIDER-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PRVM
+                   NOT AT END
+                       ADD 1 TO WS-PRV-TABLE-COUNT
+                       MOVE PRV-PROVIDER-ID
+                           TO WS-PV-PROVIDER-ID(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-PROVIDER-NAME
+                           TO WS-PV-NAME(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-ADDRESS-LINE1
+                           TO WS-PV-ADDR1(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-CITY
+                           TO WS-PV-CITY(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-STATE
+                           TO WS-PV-STATE(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-ZIP
+                           TO WS-PV-ZIP(WS-PRV-TABLE-COUNT)
+                       MOVE PRV-TAX-ID
+                           TO WS-PV-TAX-ID(WS-PRV-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PROVIDER-MASTER-FILE
+           DISPLAY 'PROVIDER MASTER LOADED: ' WS-PRV-TABLE-COUNT.
+
+      *>================================================================*
+      *> FIND-PROVIDER-MASTER: Linear scan of the provider master table
+      *> for WS-CUR-PROVIDER. Sets WS-PV-FOUND-IDX to 0 when the
+      *> provider isn't on file.
+      *>================================================================*
+       FIND-PROVIDER-MASTER.
+           MOVE 0 TO WS-PV-FOUND-IDX
+           PERFORM VARYING WS-PV-IDX FROM 1 BY 1
+               UNTIL WS-PV-IDX > WS-PRV-TABLE-COUNT
+               IF WS-PV-PROVIDER-ID(WS-PV-IDX) = WS-CUR-PROVIDER
+                   MOVE WS-PV-IDX TO WS-PV-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+      *>================================================================*
+      *> WRITE-835-HEADER: ISA/GS/ST envelope for the 835 remittance
+      *> export, written once before the first claim's CLP segment.
+      *> Segment count for the trailer SE starts counting from ST.
+      *>================================================================*
+       WRITE-835-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-835-DATE8
+           MOVE WS-835-DATE8(3:6) TO WS-ISA-DATE
+           MOVE 1200 TO WS-ISA-TIME
+           MOVE WS-835-ISA-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           MOVE WS-835-DATE8 TO WS-GS-DATE
+           MOVE 1200 TO WS-GS-TIME
+           MOVE WS-835-GS-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           MOVE WS-835-ST-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           MOVE 1 TO WS-REMIT-SEG-COUNT.
 
        PROCESS-RECORDS.
            PERFORM READ-NEXT-RECORD
            PERFORM UNTIL WS-AT-EOF
-               IF CLAIM-FILE-RECORD(1:1) = 'H'
-                   PERFORM PROCESS-ONE-CLAIM
-               ELSE
-                   DISPLAY 'UNEXPECTED RECORD TYPE: '
-                       CLAIM-FILE-RECORD(1:1)
-                   PERFORM READ-NEXT-RECORD
-               END-IF
+               EVALUATE TRUE
+                   WHEN CFR-IS-HEADER
+                       PERFORM PROCESS-ONE-CLAIM
+                   WHEN CFR-IS-VOID
+                       PERFORM WRITE-VOID-LINE
+                       PERFORM READ-NEXT-RECORD
+                   WHEN OTHER
+                       DISPLAY 'UNEXPECTED RECORD TYPE: '
+                           CLAIM-FILE-RECORD(1:1)
+                       PERFORM READ-NEXT-RECORD
+               END-EVALUATE
            END-PERFORM.
 
+      *>================================================================*
+      *> WRITE-VOID-LINE: A standalone void notice for a claim voided
+      *> after the fact, printed between claim sections on the EOB.
+      *> When the voided claim was also adjudicated earlier in this
+      *> same run's ADJUDICATED.DAT, its paid dollars already rolled
+      *> into the dashboard's per-provider and grand-paid totals —
+      *> back them out here so the dashboard doesn't overstate paid
+      *> dollars for a claim voided within the same run.
+      *>================================================================*
+       WRITE-VOID-LINE.
+           MOVE CFR-CLAIM-ID TO WS-VL-CLAIM-ID
+           MOVE CFV-REVERSED-PAID TO WS-VL-AMOUNT
+           MOVE WS-VOID-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SEP-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 0 TO WS-CPL-FOUND-IDX
+           PERFORM VARYING WS-CPL-IDX FROM 1 BY 1
+               UNTIL WS-CPL-IDX > WS-CLM-PAID-LEDGER-COUNT
+               IF WS-CPL-CLAIM-ID(WS-CPL-IDX) = CFR-CLAIM-ID
+                   MOVE WS-CPL-IDX TO WS-CPL-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CPL-FOUND-IDX > 0
+               MOVE WS-CPL-PROVIDER-ID(WS-CPL-FOUND-IDX)
+                   TO WS-CUR-PROVIDER
+               PERFORM FIND-OR-ADD-PROV-STATS
+               SUBTRACT WS-CPL-PAID-TOTAL(WS-CPL-FOUND-IDX)
+                   FROM WS-PS-PAID-TOTAL(WS-PS-FOUND-IDX)
+               SUBTRACT WS-CPL-PAID-TOTAL(WS-CPL-FOUND-IDX)
+                   FROM WS-DASH-GRAND-PAID
+               MOVE 0 TO WS-CPL-PAID-TOTAL(WS-CPL-FOUND-IDX)
+           END-IF.
+
        READ-NEXT-RECORD.
            READ ADJ-FILE
                AT END
@@ -226,6 +583,22 @@
            MOVE CFH-CLAIM-DATE TO WS-CUR-DATE
            MOVE CFH-POLICY-TYPE TO WS-CUR-POL-TYPE
 
+      *> Provider name/address — blank when not on the master file
+           PERFORM FIND-PROVIDER-MASTER
+           IF WS-PV-FOUND-IDX > 0
+               MOVE WS-PV-NAME(WS-PV-FOUND-IDX) TO WS-CUR-PROV-NAME
+               MOVE WS-PV-ADDR1(WS-PV-FOUND-IDX) TO WS-CUR-PROV-ADDR1
+               MOVE WS-PV-CITY(WS-PV-FOUND-IDX) TO WS-CUR-PROV-CITY
+               MOVE WS-PV-STATE(WS-PV-FOUND-IDX) TO WS-CUR-PROV-STATE
+               MOVE WS-PV-ZIP(WS-PV-FOUND-IDX) TO WS-CUR-PROV-ZIP
+           ELSE
+               MOVE SPACES TO WS-CUR-PROV-NAME
+               MOVE SPACES TO WS-CUR-PROV-ADDR1
+               MOVE SPACES TO WS-CUR-PROV-CITY
+               MOVE SPACES TO WS-CUR-PROV-STATE
+               MOVE SPACES TO WS-CUR-PROV-ZIP
+           END-IF
+
            EVALUATE WS-CUR-POL-TYPE
                WHEN 'P' MOVE 'PPO      ' TO WS-CUR-POL-DESC
                WHEN 'H' MOVE 'HMO      ' TO WS-CUR-POL-DESC
@@ -235,6 +608,7 @@
 
       *> Initialize claim totals and service line table
            MOVE 0 TO WS-SVC-LINES-COUNT
+           MOVE 0 TO WS-REMIT-SVC-COUNT
            MOVE 0 TO WS-TOT-CHARGED
            MOVE 0 TO WS-TOT-ALLOWED
            MOVE 0 TO WS-TOT-COPAY
@@ -284,10 +658,22 @@
 
       *> Provider line
            MOVE WS-CUR-PROVIDER TO WS-PL-PROVIDER
+           MOVE WS-CUR-PROV-NAME TO WS-PL-PROV-NAME
            MOVE WS-CUR-POL-DESC TO WS-PL-POL-TYPE
            MOVE WS-PROV-LINE TO REPORT-LINE
            WRITE REPORT-LINE
 
+      *> Provider address line — only when the provider master had
+      *> an address on file for this claim's provider
+           IF WS-CUR-PROV-ADDR1 NOT = SPACES
+               MOVE WS-CUR-PROV-ADDR1 TO WS-PAL-ADDR1
+               MOVE WS-CUR-PROV-CITY TO WS-PAL-CITY
+               MOVE WS-CUR-PROV-STATE TO WS-PAL-STATE
+               MOVE WS-CUR-PROV-ZIP TO WS-PAL-ZIP
+               MOVE WS-PROV-ADDR-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
       *> Blank line
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
@@ -356,7 +742,130 @@
            ADD WS-ADJ-COPAY TO WS-TOT-COPAY
            ADD WS-ADJ-DEDUCT TO WS-TOT-DEDUCT
            ADD WS-ADJ-PAID TO WS-TOT-PLAN-PAYS
-           ADD WS-YOU-OWE TO WS-TOT-YOU-OWE.
+           ADD WS-YOU-OWE TO WS-TOT-YOU-OWE
+
+      *> Roll the line into the dashboard's per-provider and
+      *> per-denial-reason accumulators
+           PERFORM ACCUMULATE-DASHBOARD-STATS
+
+      *> Buffer this line for the 835 export's SVC/CAS segments,
+      *> flushed once the claim's CLP totals are known
+           PERFORM BUFFER-REMIT-LINE.
+
+      *>================================================================*
+      *> BUFFER-REMIT-LINE: Save this adjudicated line's procedure,
+      *> charge, paid, and patient-responsibility amounts so
+      *> WRITE-835-CLAIM can emit them as SVC/CAS segments once the
+      *> claim's CLP segment (which needs the final totals) is written
+      *>================================================================*
+       BUFFER-REMIT-LINE.
+           IF WS-REMIT-SVC-COUNT < 20
+               ADD 1 TO WS-REMIT-SVC-COUNT
+               MOVE WS-DT-PROC-CODE
+                   TO WS-RM-PROC-CODE(WS-REMIT-SVC-COUNT)
+               MOVE WS-LINE-CHARGE TO WS-RM-CHARGE(WS-REMIT-SVC-COUNT)
+               MOVE WS-ADJ-PAID TO WS-RM-PAID(WS-REMIT-SVC-COUNT)
+               MOVE 1 TO WS-RM-UNITS(WS-REMIT-SVC-COUNT)
+               MOVE WS-YOU-OWE TO WS-RM-YOU-OWE(WS-REMIT-SVC-COUNT)
+               MOVE WS-LINE-ADJ-REASON
+                   TO WS-RM-REASON(WS-REMIT-SVC-COUNT)
+               IF CFA-DENIED
+                   SET WS-RM-IS-DENIED(WS-REMIT-SVC-COUNT) TO TRUE
+               ELSE
+                   MOVE 'N' TO WS-RM-DENIED(WS-REMIT-SVC-COUNT)
+               END-IF
+           END-IF.
+
+      *>================================================================*
+      *> ACCUMULATE-DASHBOARD-STATS: Add this adjudicated line's dollars
+      *> into the per-provider and (when denied) per-reason-code totals
+      *> that WRITE-DASHBOARD-REPORT rolls up at the end of the run
+      *>================================================================*
+       ACCUMULATE-DASHBOARD-STATS.
+           PERFORM FIND-OR-ADD-PROV-STATS
+           IF CFA-DENIED
+               ADD WS-LINE-CHARGE TO WS-PS-DENIED-TOTAL(WS-PS-FOUND-IDX)
+               ADD 1 TO WS-PS-DENIED-COUNT(WS-PS-FOUND-IDX)
+               ADD WS-LINE-CHARGE TO WS-DASH-GRAND-DENIED
+               ADD 1 TO WS-DASH-GRAND-DN-COUNT
+               PERFORM FIND-OR-ADD-REASON-STATS
+               ADD 1 TO WS-RS-DENIED-COUNT(WS-RS-FOUND-IDX)
+               ADD WS-LINE-CHARGE TO WS-RS-DENIED-AMT(WS-RS-FOUND-IDX)
+           ELSE
+               ADD WS-ADJ-PAID TO WS-PS-PAID-TOTAL(WS-PS-FOUND-IDX)
+               ADD WS-ADJ-PAID TO WS-DASH-GRAND-PAID
+               PERFORM FIND-OR-ADD-CLM-PAID-LEDGER
+               ADD WS-ADJ-PAID TO WS-CPL-PAID-TOTAL(WS-CPL-FOUND-IDX)
+           END-IF.
+
+      *>================================================================*
+      *> FIND-OR-ADD-CLM-PAID-LEDGER: Linear scan of the per-claim
+      *> paid ledger for WS-CUR-CLAIM-ID, adding a new zero entry under
+      *> the provider currently being reported the first time the
+      *> claim is seen
+      *>================================================================*
+       FIND-OR-ADD-CLM-PAID-LEDGER.
+           MOVE 0 TO WS-CPL-FOUND-IDX
+           PERFORM VARYING WS-CPL-IDX FROM 1 BY 1
+               UNTIL WS-CPL-IDX > WS-CLM-PAID-LEDGER-COUNT
+               IF WS-CPL-CLAIM-ID(WS-CPL-IDX) = WS-CUR-CLAIM-ID
+                   MOVE WS-CPL-IDX TO WS-CPL-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CPL-FOUND-IDX = 0
+               ADD 1 TO WS-CLM-PAID-LEDGER-COUNT
+               MOVE WS-CUR-CLAIM-ID
+                   TO WS-CPL-CLAIM-ID(WS-CLM-PAID-LEDGER-COUNT)
+               MOVE WS-CUR-PROVIDER
+                   TO WS-CPL-PROVIDER-ID(WS-CLM-PAID-LEDGER-COUNT)
+               MOVE 0 TO WS-CPL-PAID-TOTAL(WS-CLM-PAID-LEDGER-COUNT)
+               MOVE WS-CLM-PAID-LEDGER-COUNT TO WS-CPL-FOUND-IDX
+           END-IF.
+
+      *>================================================================*
+      *> FIND-OR-ADD-PROV-STATS: Linear scan of the dashboard's
+      *> per-provider table for WS-CUR-PROVIDER, adding a new zero
+      *> entry the first time a provider is seen — same find-or-add
+      *> idiom used by the fee-schedule and policy tables in CLMPROC
+      *>================================================================*
+       FIND-OR-ADD-PROV-STATS.
+           MOVE 0 TO WS-PS-FOUND-IDX
+           PERFORM VARYING WS-PS-IDX FROM 1 BY 1
+               UNTIL WS-PS-IDX > WS-PROV-STATS-COUNT
+               IF WS-PS-PROVIDER-ID(WS-PS-IDX) = WS-CUR-PROVIDER
+                   MOVE WS-PS-IDX TO WS-PS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-PS-FOUND-IDX = 0
+               ADD 1 TO WS-PROV-STATS-COUNT
+               MOVE WS-CUR-PROVIDER
+                   TO WS-PS-PROVIDER-ID(WS-PROV-STATS-COUNT)
+               MOVE 0 TO WS-PS-PAID-TOTAL(WS-PROV-STATS-COUNT)
+               MOVE 0 TO WS-PS-DENIED-TOTAL(WS-PROV-STATS-COUNT)
+               MOVE 0 TO WS-PS-DENIED-COUNT(WS-PROV-STATS-COUNT)
+               MOVE WS-PROV-STATS-COUNT TO WS-PS-FOUND-IDX
+           END-IF.
+
+      *>================================================================*
+      *> FIND-OR-ADD-REASON-STATS: Same find-or-add idiom, keyed on the
+      *> denial reason code, for the dashboard's reason-frequency table
+      *>================================================================*
+       FIND-OR-ADD-REASON-STATS.
+           MOVE 0 TO WS-RS-FOUND-IDX
+           PERFORM VARYING WS-RS-IDX FROM 1 BY 1
+               UNTIL WS-RS-IDX > WS-REASON-STATS-COUNT
+               IF WS-RS-REASON-CODE(WS-RS-IDX) = WS-LINE-ADJ-REASON
+                   MOVE WS-RS-IDX TO WS-RS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-RS-FOUND-IDX = 0
+               ADD 1 TO WS-REASON-STATS-COUNT
+               MOVE WS-LINE-ADJ-REASON
+                   TO WS-RS-REASON-CODE(WS-REASON-STATS-COUNT)
+               MOVE 0 TO WS-RS-DENIED-COUNT(WS-REASON-STATS-COUNT)
+               MOVE 0 TO WS-RS-DENIED-AMT(WS-REASON-STATS-COUNT)
+               MOVE WS-REASON-STATS-COUNT TO WS-RS-FOUND-IDX
+           END-IF.
 
        PROCESS-PAY-RECORD.
       *> Extract payment fields via REDEFINES (CFP-* overlay)
@@ -403,7 +912,64 @@
            MOVE WS-SEP-LINE TO REPORT-LINE
            WRITE REPORT-LINE
            MOVE SPACES TO REPORT-LINE
-           WRITE REPORT-LINE.
+           WRITE REPORT-LINE
+
+      *> Flush this claim's buffered lines to the 835 export
+           PERFORM WRITE-835-CLAIM.
+
+      *>================================================================*
+      *> WRITE-835-CLAIM: CLP segment for the claim just totaled,
+      *> followed by one SVC (and, where there's patient responsibility
+      *> or a denial, a CAS) segment per buffered service line. CLP
+      *> has to come first, which is why this flushes from
+      *> WRITE-CLAIM-TOTALS instead of as each line is adjudicated.
+      *>================================================================*
+       WRITE-835-CLAIM.
+           IF WS-TOT-PLAN-PAYS = 0 AND WS-TOT-CHARGED > 0
+               MOVE '4' TO WS-CLP-STATUS
+           ELSE
+               MOVE '1' TO WS-CLP-STATUS
+           END-IF
+           MOVE WS-CUR-CLAIM-ID TO WS-CLP-CLAIM-ID
+           MOVE WS-CUR-CLAIM-ID TO WS-CLP-CLAIM-ID2
+           MOVE WS-TOT-CHARGED TO WS-CLP-CHARGE
+           MOVE WS-TOT-PLAN-PAYS TO WS-CLP-PAID
+           MOVE WS-TOT-YOU-OWE TO WS-CLP-PATRESP
+           MOVE WS-835-CLP-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           ADD 1 TO WS-REMIT-SEG-COUNT
+
+           PERFORM VARYING WS-RM-IDX FROM 1 BY 1
+               UNTIL WS-RM-IDX > WS-REMIT-SVC-COUNT
+               PERFORM WRITE-835-SVC-AND-CAS
+           END-PERFORM.
+
+       WRITE-835-SVC-AND-CAS.
+           MOVE WS-RM-PROC-CODE(WS-RM-IDX) TO WS-SVC-PROC
+           MOVE WS-RM-CHARGE(WS-RM-IDX) TO WS-SVC-CHARGE
+           MOVE WS-RM-PAID(WS-RM-IDX) TO WS-SVC-PAID
+           MOVE WS-RM-UNITS(WS-RM-IDX) TO WS-SVC-UNITS
+           MOVE WS-835-SVC-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           ADD 1 TO WS-REMIT-SEG-COUNT
+
+           IF WS-RM-IS-DENIED(WS-RM-IDX)
+               MOVE 'CO' TO WS-CAS-GROUP
+               MOVE WS-RM-REASON(WS-RM-IDX) TO WS-CAS-REASON
+               MOVE WS-RM-CHARGE(WS-RM-IDX) TO WS-CAS-AMOUNT
+               MOVE WS-835-CAS-LINE TO REMIT-LINE
+               WRITE REMIT-LINE
+               ADD 1 TO WS-REMIT-SEG-COUNT
+           ELSE
+               IF WS-RM-YOU-OWE(WS-RM-IDX) > 0
+                   MOVE 'PR' TO WS-CAS-GROUP
+                   MOVE '1' TO WS-CAS-REASON
+                   MOVE WS-RM-YOU-OWE(WS-RM-IDX) TO WS-CAS-AMOUNT
+                   MOVE WS-835-CAS-LINE TO REMIT-LINE
+                   WRITE REMIT-LINE
+                   ADD 1 TO WS-REMIT-SEG-COUNT
+               END-IF
+           END-IF.
 
        FORMAT-DATE-8.
       *> Convert YYYYMMDD to MM/DD/YYYY
@@ -411,6 +977,84 @@
            MOVE WS-CUR-DATE(7:2) TO WS-FMT-DD
            MOVE WS-CUR-DATE(1:4) TO WS-FMT-YYYY.
 
+      *>================================================================*
+      *> WRITE-DASHBOARD-REPORT: End-of-run rollup across every claim
+      *> in this run — dollars paid vs. denied and claim counts by
+      *> provider, plus denial frequency/amount by reason code, so
+      *> answering "which providers are driving denials" doesn't
+      *> mean hand-tallying EOBs
+      *>================================================================*
+       WRITE-DASHBOARD-REPORT.
+           MOVE WS-DASH-TITLE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           MOVE WS-DASH-SEP-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           MOVE SPACES TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+
+           MOVE WS-DASH-PROV-HDR-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           MOVE WS-DASH-SEP-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           PERFORM VARYING WS-PS-IDX FROM 1 BY 1
+               UNTIL WS-PS-IDX > WS-PROV-STATS-COUNT
+               MOVE WS-PS-PROVIDER-ID(WS-PS-IDX) TO WS-DPL-PROVIDER
+               MOVE SPACES TO WS-DPL-NAME
+               MOVE WS-PS-PROVIDER-ID(WS-PS-IDX) TO WS-CUR-PROVIDER
+               PERFORM FIND-PROVIDER-MASTER
+               IF WS-PV-FOUND-IDX > 0
+                   MOVE WS-PV-NAME(WS-PV-FOUND-IDX) TO WS-DPL-NAME
+               END-IF
+               MOVE WS-PS-PAID-TOTAL(WS-PS-IDX) TO WS-DPL-PAID
+               MOVE WS-PS-DENIED-TOTAL(WS-PS-IDX) TO WS-DPL-DENIED
+               MOVE WS-PS-DENIED-COUNT(WS-PS-IDX) TO WS-DPL-DEN-COUNT
+               MOVE WS-DASH-PROV-LINE TO DASHBOARD-LINE
+               WRITE DASHBOARD-LINE
+           END-PERFORM
+           MOVE SPACES TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+
+           MOVE WS-DASH-REASON-HDR-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           MOVE WS-DASH-SEP-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           PERFORM VARYING WS-RS-IDX FROM 1 BY 1
+               UNTIL WS-RS-IDX > WS-REASON-STATS-COUNT
+               MOVE WS-RS-REASON-CODE(WS-RS-IDX) TO WS-DRL-REASON
+               MOVE WS-RS-DENIED-COUNT(WS-RS-IDX) TO WS-DRL-COUNT
+               MOVE WS-RS-DENIED-AMT(WS-RS-IDX) TO WS-DRL-AMOUNT
+               MOVE WS-DASH-REASON-LINE TO DASHBOARD-LINE
+               WRITE DASHBOARD-LINE
+           END-PERFORM
+           MOVE SPACES TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+
+           MOVE WS-DASH-SEP-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE
+           MOVE WS-DASH-GRAND-PAID TO WS-DGL-PAID
+           MOVE WS-DASH-GRAND-DENIED TO WS-DGL-DENIED
+           MOVE WS-DASH-GRAND-DN-COUNT TO WS-DGL-DN-COUNT
+           MOVE WS-DASH-GRAND-LINE TO DASHBOARD-LINE
+           WRITE DASHBOARD-LINE.
+
+      *>================================================================*
+      *> WRITE-835-TRAILER: SE/GE/IEA closing the 835 interchange. The
+      *> SE segment count covers everything written since ST, plus
+      *> itself.
+      *>================================================================*
+       WRITE-835-TRAILER.
+           ADD 1 TO WS-REMIT-SEG-COUNT
+           MOVE WS-REMIT-SEG-COUNT TO WS-SE-SEG-COUNT
+           MOVE WS-835-SE-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           MOVE WS-835-GE-LINE TO REMIT-LINE
+           WRITE REMIT-LINE
+           MOVE WS-835-IEA-LINE TO REMIT-LINE
+           WRITE REMIT-LINE.
+
        CLOSE-FILES.
+           PERFORM WRITE-835-TRAILER
            CLOSE ADJ-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE DASHBOARD-FILE
+           CLOSE REMIT-FILE.
