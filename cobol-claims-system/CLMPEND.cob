@@ -0,0 +1,308 @@
+      *>================================================================*
+      *> CLMPEND.cob — Pended-claim adjuster review
+      *> Compile: cobc -x -free -I copybooks CLMPEND.cob
+      *> Reads ADJUDICATED.DAT, applies any matching resolution from
+      *> PEND-RESOLUTIONS.DAT against lines CLMPROC set aside with
+      *> CFA-PENDED ('PN'), and writes ADJUDICATED-RESOLVED.DAT with
+      *> those lines (and the claim's payment total) corrected to
+      *> AP or DN. Lines with no matching resolution stay PN and are
+      *> listed on PENDED-REVIEW.TXT for an adjuster to act on.
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMPEND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJ-IN-FILE
+               ASSIGN TO 'data/ADJUDICATED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADJ-IN-STATUS.
+           SELECT RESOLUTION-FILE
+               ASSIGN TO 'data/PEND-RESOLUTIONS.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+           SELECT ADJ-OUT-FILE
+               ASSIGN TO 'data/ADJUDICATED-RESOLVED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADJ-OUT-STATUS.
+           SELECT REVIEW-FILE
+               ASSIGN TO 'data/PENDED-REVIEW.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADJ-IN-FILE.
+       COPY CLAIMREC.
+
+       FD  RESOLUTION-FILE.
+       COPY PENDRES.
+
+       FD  ADJ-OUT-FILE.
+       01  ADJ-OUT-RECORD              PIC X(200).
+
+       FD  REVIEW-FILE.
+       01  REVIEW-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ADJ-IN-STATUS            PIC XX.
+       01  WS-RES-STATUS               PIC XX.
+       01  WS-ADJ-OUT-STATUS           PIC XX.
+       01  WS-REV-STATUS               PIC XX.
+       01  WS-EOF                      PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF               VALUE 'Y'.
+       01  WS-EOF-RES                  PIC X(1) VALUE 'N'.
+
+      *> Counters
+       01  WS-RECORDS-READ             PIC 9(5) VALUE 0.
+       01  WS-RECORDS-WRITTEN          PIC 9(5) VALUE 0.
+       01  WS-LINES-RESOLVED           PIC 9(5) VALUE 0.
+       01  WS-LINES-STILL-PENDED       PIC 9(5) VALUE 0.
+
+      *> Current claim state
+       01  WS-CUR-CLAIM-ID             PIC X(12).
+       01  WS-CLAIM-TOTAL-PAID         PIC S9(9)V99 VALUE 0.
+
+      *> Resolution table — loaded at startup, keyed by claim+line
+       01  WS-RES-TABLE-COUNT          PIC 9(3) VALUE 0.
+       01  WS-RES-TABLE.
+           05  WS-RES-ENTRY OCCURS 50.
+               10  WS-RT-CLAIM-ID      PIC X(12).
+               10  WS-RT-LINE-NUMBER   PIC 9(02).
+               10  WS-RT-NEW-STATUS    PIC X(02).
+               10  WS-RT-APPROVED-AMT  PIC S9(7)V99.
+               10  WS-RT-REASON-CODE   PIC X(03).
+       01  WS-RES-IDX                  PIC 9(3).
+       01  WS-RES-FOUND                PIC X(1).
+
+      *> Buffered adjudication lines for the claim in progress — held
+      *> until the trailing payment record arrives so the claim
+      *> total can be recomputed after any resolution is applied
+       01  WS-ADJ-BUF-COUNT            PIC 9(2) VALUE 0.
+       01  WS-ADJ-BUFFER.
+           05  WS-AB-ENTRY OCCURS 25.
+               10  WS-AB-RECORD        PIC X(200).
+       01  WS-AB-IDX                   PIC 9(2).
+
+      *> Working copy of a buffered record via REDEFINES — same
+      *> shape as CLAIM-FILE-RECORD's adjudication body
+       01  WS-AB-WORK.
+           05  WS-ABW-RECORD-TYPE      PIC X(1).
+           05  WS-ABW-CLAIM-ID         PIC X(12).
+           05  WS-ABW-BODY              PIC X(187).
+           05  WS-ABW-ADJ REDEFINES WS-ABW-BODY.
+               10  WS-ABA-LINE-NUMBER  PIC 9(2).
+               10  WS-ABA-ALLOWED-AMT  PIC S9(7)V99 COMP-3.
+               10  WS-ABA-COPAY-AMT    PIC S9(5)V99 COMP-3.
+               10  WS-ABA-DEDUCT-AMT   PIC S9(5)V99 COMP-3.
+               10  WS-ABA-COINS-AMT    PIC S9(5)V99 COMP-3.
+               10  WS-ABA-PAID-AMT     PIC S9(7)V99 COMP-3.
+               10  WS-ABA-STATUS       PIC X(2).
+               10  WS-ABA-REASON-CODE  PIC X(3).
+               10  WS-ABA-ADJ-FILLER   PIC X(158).
+
+      *> Review line formatting
+       01  WS-RL-DETAIL.
+           05  WS-RLD-CLAIM-ID         PIC X(12).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RLD-LINE-NUM         PIC 9(02).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RLD-ALLOWED          PIC $$$,$$$,$$9.99.
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RLD-REASON           PIC X(3).
+           05  FILLER                   PIC X(1) VALUE ' '.
+           05  WS-RLD-TEXT             PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-RESOLUTIONS
+           PERFORM PROCESS-RECORDS
+           PERFORM CLOSE-FILES
+           DISPLAY 'CLMPEND COMPLETE'
+           DISPLAY '  RECORDS READ:     ' WS-RECORDS-READ
+           DISPLAY '  RECORDS WRITTEN:  ' WS-RECORDS-WRITTEN
+           DISPLAY '  LINES RESOLVED:   ' WS-LINES-RESOLVED
+           DISPLAY '  STILL PENDED:     ' WS-LINES-STILL-PENDED
+           STOP RUN.
+
+      *>================================================================*
+      *> OPEN-FILES: Open adjudicated input, resolution input (may be
+      *> absent — no resolutions on hand yet), and the two outputs
+      *>================================================================*
+       OPEN-FILES.
+           OPEN INPUT ADJ-IN-FILE
+           IF WS-ADJ-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ADJUDICATED: ' WS-ADJ-IN-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ADJ-OUT-FILE
+           IF WS-ADJ-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RESOLVED OUT: '
+                   WS-ADJ-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REVIEW-FILE
+           IF WS-REV-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING REVIEW FILE: ' WS-REV-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *>================================================================*
+      *> LOAD-RESOLUTIONS: Read adjuster decisions into WS table. The
+      *> file may not exist yet on a run with no resolutions pending.
+      *>================================================================*
+       LOAD-RESOLUTIONS.
+           OPEN INPUT RESOLUTION-FILE
+           IF WS-RES-STATUS NOT = '00'
+               DISPLAY
+                   'CLMPEND: NO PEND-RESOLUTIONS.DAT - NOTHING TO '
+                   'RESOLVE THIS RUN'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-RES = 'Y'
+               READ RESOLUTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-RES
+                   NOT AT END
+                       ADD 1 TO WS-RES-TABLE-COUNT
+                       MOVE PR-CLAIM-ID
+                           TO WS-RT-CLAIM-ID(WS-RES-TABLE-COUNT)
+                       MOVE PR-LINE-NUMBER
+                           TO WS-RT-LINE-NUMBER(WS-RES-TABLE-COUNT)
+                       MOVE PR-NEW-STATUS
+                           TO WS-RT-NEW-STATUS(WS-RES-TABLE-COUNT)
+                       MOVE PR-APPROVED-AMT
+                           TO WS-RT-APPROVED-AMT(WS-RES-TABLE-COUNT)
+                       MOVE PR-REASON-CODE
+                           TO WS-RT-REASON-CODE(WS-RES-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE RESOLUTION-FILE
+           DISPLAY 'CLMPEND: RESOLUTIONS LOADED: ' WS-RES-TABLE-COUNT.
+
+      *>================================================================*
+      *> PROCESS-RECORDS: Pass the whole file through, buffering each
+      *> claim's adjudication lines until its payment record arrives
+      *>================================================================*
+       PROCESS-RECORDS.
+           PERFORM READ-NEXT-RECORD
+           PERFORM UNTIL WS-AT-EOF
+               EVALUATE CLAIM-FILE-RECORD(1:1)
+                   WHEN 'H'
+                       PERFORM START-CLAIM
+                   WHEN 'S'
+                       PERFORM PASS-THROUGH-RECORD
+                   WHEN 'V'
+                       PERFORM PASS-THROUGH-RECORD
+                   WHEN 'A'
+                       PERFORM BUFFER-ADJ-RECORD
+                   WHEN 'P'
+                       PERFORM FINISH-CLAIM
+                   WHEN OTHER
+                       DISPLAY 'UNEXPECTED RECORD TYPE: '
+                           CLAIM-FILE-RECORD(1:1)
+               END-EVALUATE
+               PERFORM READ-NEXT-RECORD
+           END-PERFORM.
+
+       READ-NEXT-RECORD.
+           READ ADJ-IN-FILE
+               AT END
+                   SET WS-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       START-CLAIM.
+           MOVE CFR-CLAIM-ID TO WS-CUR-CLAIM-ID
+           MOVE 0 TO WS-ADJ-BUF-COUNT
+           MOVE 0 TO WS-CLAIM-TOTAL-PAID
+           PERFORM PASS-THROUGH-RECORD.
+
+       PASS-THROUGH-RECORD.
+           MOVE CLAIM-FILE-RECORD TO ADJ-OUT-RECORD
+           WRITE ADJ-OUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      *>================================================================*
+      *> BUFFER-ADJ-RECORD: Hold an adjudication line until the
+      *> claim's payment record shows up, applying any matching
+      *> resolution first so the buffered copy is already correct
+      *>================================================================*
+       BUFFER-ADJ-RECORD.
+           ADD 1 TO WS-ADJ-BUF-COUNT
+           MOVE CLAIM-FILE-RECORD
+               TO WS-AB-RECORD(WS-ADJ-BUF-COUNT)
+           MOVE WS-AB-RECORD(WS-ADJ-BUF-COUNT) TO WS-AB-WORK
+
+           IF CFA-PENDED
+               PERFORM FIND-RESOLUTION
+               IF WS-RES-FOUND = 'Y'
+                   MOVE WS-RT-NEW-STATUS(WS-RES-IDX) TO WS-ABA-STATUS
+                   MOVE WS-RT-REASON-CODE(WS-RES-IDX)
+                       TO WS-ABA-REASON-CODE
+                   IF WS-RT-NEW-STATUS(WS-RES-IDX) = 'AP'
+                       MOVE WS-RT-APPROVED-AMT(WS-RES-IDX)
+                           TO WS-ABA-PAID-AMT
+                   ELSE
+                       MOVE 0 TO WS-ABA-PAID-AMT
+                   END-IF
+                   MOVE WS-AB-WORK TO WS-AB-RECORD(WS-ADJ-BUF-COUNT)
+                   ADD 1 TO WS-LINES-RESOLVED
+               ELSE
+                   PERFORM WRITE-REVIEW-LINE
+                   ADD 1 TO WS-LINES-STILL-PENDED
+               END-IF
+           END-IF
+
+           ADD WS-ABA-PAID-AMT TO WS-CLAIM-TOTAL-PAID.
+
+      *>================================================================*
+      *> FIND-RESOLUTION: Linear scan of the resolution table for this
+      *> claim ID and line number
+      *>================================================================*
+       FIND-RESOLUTION.
+           MOVE 'N' TO WS-RES-FOUND
+           PERFORM VARYING WS-RES-IDX FROM 1 BY 1
+               UNTIL WS-RES-IDX > WS-RES-TABLE-COUNT
+               IF WS-RT-CLAIM-ID(WS-RES-IDX) = WS-CUR-CLAIM-ID
+               AND WS-RT-LINE-NUMBER(WS-RES-IDX) = WS-ABA-LINE-NUMBER
+                   MOVE 'Y' TO WS-RES-FOUND
+               END-IF
+           END-PERFORM.
+
+       WRITE-REVIEW-LINE.
+           MOVE WS-CUR-CLAIM-ID TO WS-RLD-CLAIM-ID
+           MOVE WS-ABA-LINE-NUMBER TO WS-RLD-LINE-NUM
+           MOVE WS-ABA-ALLOWED-AMT TO WS-RLD-ALLOWED
+           MOVE WS-ABA-REASON-CODE TO WS-RLD-REASON
+           MOVE 'STILL PENDED - AWAITING ADJUSTER DECISION'
+               TO WS-RLD-TEXT
+           MOVE WS-RL-DETAIL TO REVIEW-LINE
+           WRITE REVIEW-LINE.
+
+      *>================================================================*
+      *> FINISH-CLAIM: Write out the buffered adjudication lines
+      *> (resolved or not), then the payment record with its total
+      *> corrected for any line just resolved
+      *>================================================================*
+       FINISH-CLAIM.
+           PERFORM VARYING WS-AB-IDX FROM 1 BY 1
+               UNTIL WS-AB-IDX > WS-ADJ-BUF-COUNT
+               MOVE WS-AB-RECORD(WS-AB-IDX) TO ADJ-OUT-RECORD
+               WRITE ADJ-OUT-RECORD
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-PERFORM
+
+           MOVE WS-CLAIM-TOTAL-PAID TO CFP-TOTAL-PAID
+           PERFORM PASS-THROUGH-RECORD.
+
+       CLOSE-FILES.
+           CLOSE ADJ-IN-FILE
+           CLOSE ADJ-OUT-FILE
+           CLOSE REVIEW-FILE.
