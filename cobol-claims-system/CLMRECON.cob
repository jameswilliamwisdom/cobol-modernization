@@ -0,0 +1,368 @@
+      *>================================================================*
+      *> CLMRECON.cob — Deductible / OOP accumulator reconciliation
+      *> Compile: cobc -x -free -I copybooks CLMRECON.cob
+      *> Recalculates each policy's deductible-met and out-of-pocket
+      *> YTD totals from ADJUDICATED.DAT's adjudication lines and
+      *> compares the result against the accumulator values stored on
+      *> POLICIES.DAT, the same way CLMPEND carries ADJUDICATED.DAT
+      *> forward with corrections applied. Every policy is written to
+      *> POLICIES-RECONCILED.DAT with the recalculated totals; any
+      *> policy where the stored value had drifted from the
+      *> recalculated one is also listed on RECON-REPORT.TXT.
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJ-FILE
+               ASSIGN TO 'data/ADJUDICATED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADJ-STATUS.
+           SELECT POLICY-IN-FILE
+               ASSIGN TO 'data/POLICIES.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POL-IN-STATUS.
+           SELECT POLICY-OUT-FILE
+               ASSIGN TO 'data/POLICIES-RECONCILED.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POL-OUT-STATUS.
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO 'data/RECON-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADJ-FILE.
+       COPY CLAIMREC.
+
+       FD  POLICY-IN-FILE.
+       COPY POLREC.
+
+       FD  POLICY-OUT-FILE.
+       01  POLICY-OUT-RECORD          PIC X(64).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ADJ-STATUS              PIC XX.
+       01  WS-POL-IN-STATUS           PIC XX.
+       01  WS-POL-OUT-STATUS          PIC XX.
+       01  WS-RPT-STATUS              PIC XX.
+       01  WS-EOF-ADJ                 PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF-ADJ          VALUE 'Y'.
+       01  WS-EOF-POL                 PIC X(1) VALUE 'N'.
+           88  WS-AT-EOF-POL          VALUE 'Y'.
+
+      *> Counters
+       01  WS-ADJ-RECORDS-READ        PIC 9(5) VALUE 0.
+       01  WS-POLICIES-READ           PIC 9(5) VALUE 0.
+       01  WS-POLICIES-WRITTEN        PIC 9(5) VALUE 0.
+       01  WS-POLICIES-DRIFTED        PIC 9(5) VALUE 0.
+
+      *> Member on the claim header currently being scanned — service,
+      *> adjudication, and payment lines carry the claim ID only, so
+      *> the member has to be remembered from the last header seen
+       01  WS-CUR-MEMBER              PIC X(10).
+       01  WS-SAVE-MEMBER             PIC X(10).
+
+      *> Recalculated accumulators, one entry per member seen on
+      *> ADJUDICATED.DAT — find-or-add table, same idiom as the
+      *> fee-schedule and policy lookup tables in CLMPROC
+       01  WS-RECALC-TABLE-COUNT      PIC 9(3) VALUE 0.
+       01  WS-RECALC-TABLE.
+           05  WS-RC-ENTRY OCCURS 50.
+               10  WS-RC-MEMBER-ID    PIC X(10).
+               10  WS-RC-DEDUCT-MET   PIC S9(5)V99 VALUE 0.
+               10  WS-RC-OOP-YTD      PIC S9(5)V99 VALUE 0.
+       01  WS-RC-IDX                  PIC 9(3).
+       01  WS-RC-FOUND-IDX            PIC 9(3) VALUE 0.
+
+      *> Per-claim deductible/OOP subtotal accumulated from this
+      *> claim's own adjudication lines this run — keyed by claim ID
+      *> so a later void record for the same claim can back its
+      *> contribution out of the owning member's recalculated totals
+      *> above, the same claim-ledger idiom CLMPROC uses for voiding
+      *> WS-TOTAL-PAID
+       01  WS-CLM-LEDGER-COUNT        PIC 9(3) VALUE 0.
+       01  WS-CLM-LEDGER.
+           05  WS-CLL-ENTRY OCCURS 200.
+               10  WS-CLL-CLAIM-ID    PIC X(12).
+               10  WS-CLL-MEMBER-ID   PIC X(10).
+               10  WS-CLL-DEDUCT      PIC S9(5)V99 VALUE 0.
+               10  WS-CLL-OOP         PIC S9(5)V99 VALUE 0.
+       01  WS-CLL-IDX                 PIC 9(3).
+       01  WS-CLL-FOUND-IDX           PIC 9(3) VALUE 0.
+
+      *> Per-policy working fields while reconciling
+       01  WS-RECALC-DEDUCT           PIC S9(5)V99 VALUE 0.
+       01  WS-RECALC-OOP              PIC S9(5)V99 VALUE 0.
+       01  WS-DRIFT-DEDUCT            PIC S9(5)V99 VALUE 0.
+       01  WS-DRIFT-OOP               PIC S9(5)V99 VALUE 0.
+       01  WS-LINE-PATIENT-TOTAL      PIC S9(5)V99 VALUE 0.
+
+      *> Report lines
+       01  WS-RPT-TITLE               PIC X(61) VALUE
+           'DEDUCTIBLE / OUT-OF-POCKET ACCUMULATOR RECONCILIATION'.
+       01  WS-RPT-SEP-LINE            PIC X(90) VALUE ALL '='.
+       01  WS-RPT-COL-HDR.
+           05  FILLER PIC X(6) VALUE 'POLICY'.
+           05  FILLER PIC X(2) VALUE '  '.
+           05  FILLER PIC X(10) VALUE 'MEMBER    '.
+           05  FILLER PIC X(2) VALUE '  '.
+           05  FILLER PIC X(11) VALUE 'DED STORED '.
+           05  FILLER PIC X(11) VALUE 'DED RECALC '.
+           05  FILLER PIC X(11) VALUE 'OOP STORED '.
+           05  FILLER PIC X(11) VALUE 'OOP RECALC '.
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RD-POLICY           PIC X(5).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  WS-RD-MEMBER           PIC X(10).
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  WS-RD-DEDUCT-STORED    PIC $$$,$$9.99.
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-RD-DEDUCT-RECALC    PIC $$$,$$9.99.
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-RD-OOP-STORED       PIC $$$,$$9.99.
+           05  FILLER                  PIC X(1) VALUE ' '.
+           05  WS-RD-OOP-RECALC       PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-ADJUDICATED-HISTORY
+           PERFORM RECONCILE-POLICIES
+           PERFORM CLOSE-FILES
+           DISPLAY 'CLMRECON COMPLETE'
+           DISPLAY '  ADJUDICATION RECORDS READ: ' WS-ADJ-RECORDS-READ
+           DISPLAY '  POLICIES READ:             ' WS-POLICIES-READ
+           DISPLAY '  POLICIES WRITTEN:          ' WS-POLICIES-WRITTEN
+           DISPLAY '  POLICIES WITH DRIFT:       ' WS-POLICIES-DRIFTED
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ADJ-FILE
+           IF WS-ADJ-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ADJUDICATED: ' WS-ADJ-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT POLICY-IN-FILE
+           IF WS-POL-IN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING POLICIES: ' WS-POL-IN-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT POLICY-OUT-FILE
+           IF WS-POL-OUT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECONCILED OUT: '
+                   WS-POL-OUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING RECON REPORT: ' WS-RPT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM WRITE-REPORT-HEADER.
+
+       WRITE-REPORT-HEADER.
+           MOVE WS-RPT-TITLE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE WS-RPT-SEP-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE WS-RPT-COL-HDR TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE WS-RPT-SEP-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE.
+
+      *>================================================================*
+      *> LOAD-ADJUDICATED-HISTORY: Scan every line this run adjudicated
+      *> and roll the deductible-applied and patient-responsibility
+      *> dollars into a per-member recalculated total. Reconciliation
+      *> note: ADJUDICATED.DAT is regenerated fresh by every CLMPROC
+      *> run rather than accumulated across runs, so this recalculates
+      *> against the claims in the most recent run's file — the same
+      *> claim history CLMRPT and CLMPEND already work from.
+      *>================================================================*
+       LOAD-ADJUDICATED-HISTORY.
+           PERFORM UNTIL WS-AT-EOF-ADJ
+               READ ADJ-FILE
+                   AT END
+                       SET WS-AT-EOF-ADJ TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ADJ-RECORDS-READ
+                       EVALUATE TRUE
+                           WHEN CFR-IS-HEADER
+                               MOVE CFH-MEMBER-ID TO WS-CUR-MEMBER
+                           WHEN CFR-IS-ADJUDICATION
+                               PERFORM ACCUMULATE-RECALC-TOTALS
+                           WHEN CFR-IS-VOID
+                               PERFORM REVERSE-VOIDED-CLAIM
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           DISPLAY 'CLMRECON: MEMBERS RECALCULATED: '
+               WS-RECALC-TABLE-COUNT.
+
+       ACCUMULATE-RECALC-TOTALS.
+           PERFORM FIND-OR-ADD-RECALC
+           PERFORM FIND-OR-ADD-CLM-LEDGER
+           ADD CFA-DEDUCT-AMT TO WS-RC-DEDUCT-MET(WS-RC-FOUND-IDX)
+           ADD CFA-DEDUCT-AMT TO WS-CLL-DEDUCT(WS-CLL-FOUND-IDX)
+           COMPUTE WS-LINE-PATIENT-TOTAL =
+               CFA-COPAY-AMT + CFA-DEDUCT-AMT + CFA-COINS-AMT
+           ADD WS-LINE-PATIENT-TOTAL TO WS-RC-OOP-YTD(WS-RC-FOUND-IDX)
+           ADD WS-LINE-PATIENT-TOTAL TO WS-CLL-OOP(WS-CLL-FOUND-IDX).
+
+      *>================================================================*
+      *> FIND-OR-ADD-CLM-LEDGER: Linear scan of the per-claim ledger
+      *> for CFR-CLAIM-ID, adding a new zero entry under the member
+      *> currently being scanned the first time the claim is seen
+      *>================================================================*
+       FIND-OR-ADD-CLM-LEDGER.
+           MOVE 0 TO WS-CLL-FOUND-IDX
+           PERFORM VARYING WS-CLL-IDX FROM 1 BY 1
+               UNTIL WS-CLL-IDX > WS-CLM-LEDGER-COUNT
+               IF WS-CLL-CLAIM-ID(WS-CLL-IDX) = CFR-CLAIM-ID
+                   MOVE WS-CLL-IDX TO WS-CLL-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CLL-FOUND-IDX = 0
+               ADD 1 TO WS-CLM-LEDGER-COUNT
+               MOVE CFR-CLAIM-ID TO WS-CLL-CLAIM-ID(WS-CLM-LEDGER-COUNT)
+               MOVE WS-CUR-MEMBER
+                   TO WS-CLL-MEMBER-ID(WS-CLM-LEDGER-COUNT)
+               MOVE 0 TO WS-CLL-DEDUCT(WS-CLM-LEDGER-COUNT)
+               MOVE 0 TO WS-CLL-OOP(WS-CLM-LEDGER-COUNT)
+               MOVE WS-CLM-LEDGER-COUNT TO WS-CLL-FOUND-IDX
+           END-IF.
+
+      *>================================================================*
+      *> REVERSE-VOIDED-CLAIM: A void record arrived for CFR-CLAIM-ID —
+      *> back its already-accumulated deductible/OOP subtotal out of
+      *> the owning member's recalculated totals, the same reversal
+      *> CLMPROC's PROCESS-VOID-CLAIM does for WS-TOTAL-PAID. A void
+      *> against a claim this run never adjudicated (no ledger entry)
+      *> has nothing in memory to reverse, same as CLMPROC's own
+      *> unmatched-void case.
+      *>================================================================*
+       REVERSE-VOIDED-CLAIM.
+           MOVE 0 TO WS-CLL-FOUND-IDX
+           PERFORM VARYING WS-CLL-IDX FROM 1 BY 1
+               UNTIL WS-CLL-IDX > WS-CLM-LEDGER-COUNT
+               IF WS-CLL-CLAIM-ID(WS-CLL-IDX) = CFR-CLAIM-ID
+                   MOVE WS-CLL-IDX TO WS-CLL-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-CLL-FOUND-IDX > 0
+               MOVE WS-CUR-MEMBER TO WS-SAVE-MEMBER
+               MOVE WS-CLL-MEMBER-ID(WS-CLL-FOUND-IDX) TO WS-CUR-MEMBER
+               PERFORM FIND-OR-ADD-RECALC
+               SUBTRACT WS-CLL-DEDUCT(WS-CLL-FOUND-IDX)
+                   FROM WS-RC-DEDUCT-MET(WS-RC-FOUND-IDX)
+               SUBTRACT WS-CLL-OOP(WS-CLL-FOUND-IDX)
+                   FROM WS-RC-OOP-YTD(WS-RC-FOUND-IDX)
+               MOVE 0 TO WS-CLL-DEDUCT(WS-CLL-FOUND-IDX)
+               MOVE 0 TO WS-CLL-OOP(WS-CLL-FOUND-IDX)
+               MOVE WS-SAVE-MEMBER TO WS-CUR-MEMBER
+           END-IF.
+
+      *>================================================================*
+      *> FIND-OR-ADD-RECALC: Linear scan of the recalculated-totals
+      *> table for WS-CUR-MEMBER, adding a new zero entry the first
+      *> time a member's claims are seen
+      *>================================================================*
+       FIND-OR-ADD-RECALC.
+           MOVE 0 TO WS-RC-FOUND-IDX
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RECALC-TABLE-COUNT
+               IF WS-RC-MEMBER-ID(WS-RC-IDX) = WS-CUR-MEMBER
+                   MOVE WS-RC-IDX TO WS-RC-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-RC-FOUND-IDX = 0
+               ADD 1 TO WS-RECALC-TABLE-COUNT
+               MOVE WS-CUR-MEMBER
+                   TO WS-RC-MEMBER-ID(WS-RECALC-TABLE-COUNT)
+               MOVE 0 TO WS-RC-DEDUCT-MET(WS-RECALC-TABLE-COUNT)
+               MOVE 0 TO WS-RC-OOP-YTD(WS-RECALC-TABLE-COUNT)
+               MOVE WS-RECALC-TABLE-COUNT TO WS-RC-FOUND-IDX
+           END-IF.
+
+      *>================================================================*
+      *> RECONCILE-POLICIES: Pass every policy through, replacing its
+      *> stored deductible-met/OOP-YTD with the recalculated total and
+      *> reporting any policy where the two disagree. A member with no
+      *> claims on ADJUDICATED.DAT this run recalculates to zero —
+      *> that is expected, not drift, when the member simply wasn't
+      *> adjudicated in this run's batch.
+      *>================================================================*
+       RECONCILE-POLICIES.
+           PERFORM UNTIL WS-AT-EOF-POL
+               READ POLICY-IN-FILE
+                   AT END
+                       SET WS-AT-EOF-POL TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-POLICIES-READ
+                       PERFORM RECONCILE-ONE-POLICY
+               END-READ
+           END-PERFORM.
+
+       RECONCILE-ONE-POLICY.
+           MOVE 0 TO WS-RC-FOUND-IDX
+           PERFORM VARYING WS-RC-IDX FROM 1 BY 1
+               UNTIL WS-RC-IDX > WS-RECALC-TABLE-COUNT
+               IF WS-RC-MEMBER-ID(WS-RC-IDX) = POL-MEMBER-ID
+                   MOVE WS-RC-IDX TO WS-RC-FOUND-IDX
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-RECALC-DEDUCT
+           MOVE 0 TO WS-RECALC-OOP
+           IF WS-RC-FOUND-IDX > 0
+               MOVE WS-RC-DEDUCT-MET(WS-RC-FOUND-IDX)
+                   TO WS-RECALC-DEDUCT
+               MOVE WS-RC-OOP-YTD(WS-RC-FOUND-IDX) TO WS-RECALC-OOP
+           END-IF
+
+           COMPUTE WS-DRIFT-DEDUCT =
+               POL-DEDUCTIBLE-MET - WS-RECALC-DEDUCT
+           COMPUTE WS-DRIFT-OOP =
+               POL-OUT-OF-POCKET-YTD - WS-RECALC-OOP
+
+           IF WS-DRIFT-DEDUCT NOT = 0 OR WS-DRIFT-OOP NOT = 0
+               ADD 1 TO WS-POLICIES-DRIFTED
+               PERFORM WRITE-DRIFT-LINE
+           END-IF
+
+      *> Correct the outgoing policy record to the recalculated totals
+           MOVE WS-RECALC-DEDUCT TO POL-DEDUCTIBLE-MET
+           MOVE WS-RECALC-OOP TO POL-OUT-OF-POCKET-YTD
+           MOVE POLICY-RECORD TO POLICY-OUT-RECORD
+           WRITE POLICY-OUT-RECORD
+           ADD 1 TO WS-POLICIES-WRITTEN.
+
+       WRITE-DRIFT-LINE.
+           MOVE POL-POLICY-ID TO WS-RD-POLICY
+           MOVE POL-MEMBER-ID TO WS-RD-MEMBER
+           MOVE POL-DEDUCTIBLE-MET TO WS-RD-DEDUCT-STORED
+           MOVE WS-RECALC-DEDUCT TO WS-RD-DEDUCT-RECALC
+           MOVE POL-OUT-OF-POCKET-YTD TO WS-RD-OOP-STORED
+           MOVE WS-RECALC-OOP TO WS-RD-OOP-RECALC
+           MOVE WS-RPT-DETAIL-LINE TO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE ADJ-FILE
+           CLOSE POLICY-IN-FILE
+           CLOSE POLICY-OUT-FILE
+           CLOSE RECON-REPORT-FILE.
